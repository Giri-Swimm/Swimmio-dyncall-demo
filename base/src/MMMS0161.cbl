@@ -35,6 +35,12 @@
 004300     05 WS-DDDTRL01-SW                  PIC X(1) VALUE SPACES.    00004300
 004400         88 DDDTRL01-DOES-NOT-EXIST              VALUE ' '.       00004400
 004500         88 DDDTRL01-EXISTS                      VALUE 'X'.       00004500
+004510                                                                  00004510
+004520* Set when 1450-BACKFILL-DDDTRL01 has to add a shell DDDTRL01     00004520
+004530* row instead of the sync failing outright.                      00004530
+004540 01 WS-DDDTRL01-BACKFILLED-SW           PIC X(1) VALUE 'N'.       00004540
+004550     88 DDDTRL01-WAS-BACKFILLED                  VALUE 'Y'.       00004550
+004560     88 DDDTRL01-WAS-NOT-BACKFILLED               VALUE 'N'.      00004560
 004600                                                                  00004600
 004700* --------------------------------------------------------------- 00004700
 004800* Miscellaneous copy books go here...                             00004800
@@ -201,9 +207,13 @@
 020600       EVALUATE TRUE                                              00020600
 020700         WHEN SQLCODE = 100                                       00020700
 020800           SET  DDDTRL01-DOES-NOT-EXIST TO TRUE                   00020800
-020900           SET  FAILURE                 TO TRUE                   00020900
-021000           MOVE 'MMMS0161 - Store not found in DB2 Table (FCRL)!' 00021000
-021100             TO IS-RTRN-MSG-TXT                                   00021100
+020801           IF YYYN110A-AUTO-REPAIR-ON                              00020801
+020802             PERFORM 1450-BACKFILL-DDDTRL01                        00020802
+020803           ELSE                                                    00020803
+020900             SET  FAILURE                 TO TRUE                  00020900
+021000            MOVE 'MMMS0161 - Store not found in DB2 Table (FCRL)!'00021000
+021100               TO IS-RTRN-MSG-TXT                                  00021100
+021110           END-IF                                                  00021110
 021200                                                                  00021200
 021300         WHEN SQLCODE NOT = 0                                     00021300
 021400           SET  FAILURE TO TRUE                                   00021400
@@ -218,9 +228,41 @@
 022300     .                                                            00022300
 022400                                                                  00022400
 022500                                                                  00022500
-022600*================================================================ 00022600
-022700* Do the update of DDDTRL01...                                    00022700
-022800*================================================================ 00022800
+022510*================================================================ 00022510
+022520* Auto-repair - DDDTRL01 wasn't there for the parent (LO) to have  00022520
+022530* set up, so add a shell row for it instead of failing the sync.  00022530
+022540* Only performed when the caller turned on YYYN110A-AUTO-REPAIR-  00022540
+022550* SW; the DDDPST01 side of the same problem is out of this        00022550
+022560* module's control since DDDPST01 here is only ever built by the 00022560
+022570* MMMS0162 translation, never independently fetched.             00022570
+022580*================================================================ 00022580
+022590 1450-BACKFILL-DDDTRL01.                                          00022590
+022591     SET EXIT-PUT-INSERT-ROW        TO TRUE                      00022591
+022592     PERFORM 9200-CALL-DDDTRL01-DAO                              00022592
+022593                                                                 00022593
+022594     EVALUATE TRUE                                               00022594
+022595       WHEN SUCCESS                                              00022595
+022596         SET DDDTRL01-EXISTS            TO TRUE                  00022596
+022597         SET DDDTRL01-WAS-BACKFILLED    TO TRUE                  00022597
+022598         MOVE SPACES                    TO IS-RTRN-MSG2-TXT      00022598
+022599         STRING 'MMMS0161 - DDDTRL01 was missing and has been '  00022599
+022600                'auto-repaired, key='  ST-STORE-KEY OF DDDPST01  00022600
+022601                DELIMITED BY SIZE INTO IS-RTRN-MSG2-TXT          00022601
+022602                                                                 00022602
+022603       WHEN OTHER                                                00022603
+022604         SET  FAILURE                 TO TRUE                    00022604
+022605         MOVE SQLCODE                 TO WS-SQLCODE              00022605
+022606         MOVE SPACES                  TO IS-RTRN-MSG-TXT         00022606
+022607         STRING 'MMMS0161 - Auto-repair of DDDTRL01 failed, '    00022607
+022608                'key='      ST-STORE-KEY OF DDDPST01             00022608
+022609                ',SQL=' WS-SQLCODE '.'                           00022609
+022610                DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT           00022610
+022611     END-EVALUATE                                                00022611
+022612     .                                                           00022612
+022613                                                                 00022613
+022620*================================================================ 00022620
+022630* Do the update of DDDTRL01...                                    00022630
+022640*================================================================ 00022640
 022900 1500-UPDATE-DDDTRL01.                                            00022900
 023000     PERFORM 9000-TRANSLATE-TO-OLD                                00023000
 023100     IF SUCCESS                                                   00023100
