@@ -0,0 +1,193 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMB2201.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*---------------------------------------------------------------- 00000500
+000600* Store Lifecycle Events report.                                  00000600
+000700*                                                                 00000700
+000800* Scans FC_XXXAIL_STORES (DDDTRL01) and lists every store that    00000900
+000900* has an opening, closing, or remodel date on file, so that       00001000
+001000* Store Operations can see what lifecycle milestones have been    00001100
+001100* recorded for each store. A store can appear on more than one    00001200
+001200* detail line if it has more than one event date populated.       00001300
+001300* Batch job - run standalone, no online caller.                   00001400
+001400* --------------------------------------------------------------- 00001500
+001500 ENVIRONMENT DIVISION.                                            00001600
+001600 INPUT-OUTPUT SECTION.                                            00001700
+001700 FILE-CONTROL.                                                    00001800
+001800     SELECT LFCYCL-RPT     ASSIGN TO RPTOUT                       00001900
+001900         ORGANIZATION IS LINE SEQUENTIAL.                         00002000
+002000                                                                  00002100
+002100 DATA DIVISION.                                                   00002200
+002200 FILE SECTION.                                                    00002300
+002300 FD  LFCYCL-RPT.                                                  00002400
+002400 01  RPT-LINE                          PIC X(132).                00002500
+002500                                                                  00002600
+002600 WORKING-STORAGE SECTION.                                         00002700
+002700* --------------------------------------------------------------- 00002800
+002800* Misc working storage...                                        00002900
+002900* --------------------------------------------------------------- 00003000
+003000 01 WS-TOTAL-COUNT                    PIC 9(6) VALUE 0.           00003100
+003100 01 WS-EVENT-COUNT                    PIC 9(6) VALUE 0.           00003200
+003200 01 WS-EVENT-NAME                     PIC X(14) VALUE SPACES.     00003300
+003300 01 WS-EVENT-DATE                     PIC X(10) VALUE SPACES.     00003400
+003400 01 WS-HDG-LINE-1.                                                00003500
+003500    05 FILLER PIC X(42) VALUE                                     00003600
+003600       'MMMB2201 - STORE LIFECYCLE EVENTS REPORT'.                00003700
+003700 01 WS-HDG-LINE-2.                                                00003800
+003800    05 FILLER PIC X(5)  VALUE 'STORE'.                            00003900
+003900    05 FILLER PIC X(2)  VALUE SPACES.                             00004000
+004000    05 FILLER PIC X(30) VALUE 'STORE NAME'.                       00004100
+004100    05 FILLER PIC X(2)  VALUE SPACES.                             00004200
+004200    05 FILLER PIC X(14) VALUE 'EVENT'.                            00004300
+004300    05 FILLER PIC X(2)  VALUE SPACES.                             00004400
+004400    05 FILLER PIC X(10) VALUE 'EVENT DATE'.                       00004500
+004500                                                                  00004600
+004600 01 WS-DTL-LINE.                                                  00004700
+004700    05 WS-DTL-STORE-NO              PIC ZZZZ9.                    00004800
+004800    05 FILLER                       PIC X(2) VALUE SPACES.        00004900
+004900    05 WS-DTL-STORE-NM              PIC X(30).                    00005000
+005000    05 FILLER                       PIC X(2) VALUE SPACES.        00005100
+005100    05 WS-DTL-EVENT                 PIC X(14).                    00005200
+005200    05 FILLER                       PIC X(2) VALUE SPACES.        00005300
+005300    05 WS-DTL-EVENT-DATE            PIC X(10).                    00005400
+005400                                                                  00005500
+005500 01 WS-SUMMARY-LINE.                                              00005600
+005600    05 FILLER PIC X(23) VALUE 'STORES SCANNED     - '.            00005700
+005700    05 WS-SUM-TOTAL                 PIC ZZZ,ZZ9.                  00005800
+005800                                                                  00005900
+005900 01 WS-SUMMARY-LINE2.                                             00006000
+006000    05 FILLER PIC X(23) VALUE 'EVENTS REPORTED    - '.            00006100
+006100    05 WS-SUM-EVENT                 PIC ZZZ,ZZ9.                  00006200
+006200                                                                  00006300
+006300* --------------------------------------------------------------- 00006400
+006397 01 WS-SQL-ERROR-SW                   PIC X    VALUE 'N'.         00006397
+006398    88 SQL-ERROR-DETECTED                      VALUE 'Y'.         00006398
+006399    88 SQL-NO-ERROR                            VALUE 'N'.         00006399
+006400* Miscellaneous copy books go here...                             00006500
+006500* --------------------------------------------------------------- 00006600
+006600 COPY DDDTRL01.                                                   00006700
+006700 COPY MMMK001B.                                                   00006800
+006800                                                                  00006900
+006900* ----------------------------------------------------------------00007000
+007000* DB2 stuff...                                                    00007100
+007100* ----------------------------------------------------------------00007200
+007200     EXEC SQL                                                     00007300
+007300       INCLUDE SQLCA                                              00007400
+007400     END-EXEC                                                     00007500
+007500                                                                  00007600
+007600     EXEC SQL                                                     00007700
+007700       DECLARE STORE-LFCYCL-CSR CURSOR FOR                        00007800
+007800       SELECT FC_STORE_NO, FC_RL_STORE_NM, FC_RL_OPENING_DT,      00007900
+007900              FC_RL_CLOSING_DT, FC_RL_REMODEL_DT                  00008000
+008000         FROM FC_XXXAIL_STORES                                    00008100
+008100         ORDER BY FC_STORE_NO                                     00008200
+008200     END-EXEC                                                     00008300
+008300                                                                  00008400
+008400 PROCEDURE DIVISION.                                              00008500
+008500***************************************************************** 00008600
+008600* Start of program main line.                                     00008700
+008700***************************************************************** 00008800
+008800 000-MAIN.                                                        00008900
+008900     PERFORM 100-INITIALIZE                                       00009000
+009000     PERFORM 200-PROCESS-STORES                                   00009100
+009100     PERFORM 900-TERMINATE                                        00009200
+009200     GOBACK                                                       00009300
+009300     .                                                            00009400
+009400                                                                  00009500
+009500*================================================================ 00009600
+009600* Initialization...                                               00009700
+009700*================================================================ 00009800
+009800 100-INITIALIZE.                                                  00009900
+009900     OPEN OUTPUT LFCYCL-RPT                                       00010000
+010000     WRITE RPT-LINE FROM WS-HDG-LINE-1                            00010100
+010100     WRITE RPT-LINE FROM WS-HDG-LINE-2                            00010200
+010200                                                                  00010300
+010300     EXEC SQL                                                     00010400
+010400       OPEN STORE-LFCYCL-CSR                                      00010500
+010500     END-EXEC                                                     00010600
+010501     IF SQLCODE NOT = 0                                           00010501
+010502       SET SQL-ERROR-DETECTED       TO TRUE                       00010502
+010503       DISPLAY 'MMMB2201 ERR OPENING STORE-LFCYCL-CSR, SQLCODE='  00010503
+010504               SQLCODE                                            00010504
+010505     ELSE                                                         00010505
+010600       PERFORM 120-FETCH-NEXT-STORE                               00010600
+010601     END-IF                                                       00010601
+010700     .                                                            00010800
+010800                                                                  00010900
+010900*================================================================ 00011000
+011000* Fetch the next store row...                                     00011100
+011100*================================================================ 00011200
+011200 120-FETCH-NEXT-STORE.                                            00011300
+011300     EXEC SQL                                                     00011400
+011400       FETCH STORE-LFCYCL-CSR                                     00011500
+011500         INTO :FC-STORE-NO, :FC-RL-STORE-NM, :FC-RL-OPENING-DT,   00011600
+011600              :FC-RL-CLOSING-DT, :FC-RL-REMODEL-DT                00011700
+011700     END-EXEC                                                     00011800
+011701     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     00011701
+011702       SET SQL-ERROR-DETECTED       TO TRUE                       00011702
+011703       DISPLAY 'MMMB2201 ERR FETCHING STORE-LFCYCL-CSR, SQLCODE=' 00011703
+011704               SQLCODE                                            00011704
+011705     END-IF                                                       00011705
+011800     .                                                            00011900
+011900                                                                  00012000
+012000*================================================================ 00012100
+012100* Process every store on the cursor...                            00012200
+012200*================================================================ 00012300
+012300 200-PROCESS-STORES.                                              00012400
+012400     PERFORM UNTIL SQLCODE = 100 OR SQL-ERROR-DETECTED            00012400
+012500       ADD 1 TO WS-TOTAL-COUNT                                    00012600
+012600       IF FC-RL-OPENING-DT NOT = SPACES                           00012700
+012700       AND FC-RL-OPENING-DT NOT = K-ZERO-DT                       00012800
+012800         ADD 1 TO WS-EVENT-COUNT                                  00012900
+012900         MOVE 'STORE OPENED  '  TO WS-EVENT-NAME                  00013000
+013000         MOVE FC-RL-OPENING-DT  TO WS-EVENT-DATE                  00013010
+013100         PERFORM 220-WRITE-DETAIL-LINE                            00013100
+013200       END-IF                                                     00013200
+013300       IF FC-RL-CLOSING-DT NOT = SPACES                           00013300
+013400       AND FC-RL-CLOSING-DT NOT = K-ZERO-DT                       00013400
+013500         ADD 1 TO WS-EVENT-COUNT                                  00013500
+013600         MOVE 'STORE CLOSED  '  TO WS-EVENT-NAME                  00013600
+013700         MOVE FC-RL-CLOSING-DT  TO WS-EVENT-DATE                  00013610
+013800         PERFORM 220-WRITE-DETAIL-LINE                            00013700
+013900       END-IF                                                     00013800
+014000       IF FC-RL-REMODEL-DT NOT = SPACES                           00013900
+014100       AND FC-RL-REMODEL-DT NOT = K-ZERO-DT                       00014000
+014200         ADD 1 TO WS-EVENT-COUNT                                  00014100
+014300         MOVE 'STORE REMODEL '  TO WS-EVENT-NAME                  00014150
+014400         MOVE FC-RL-REMODEL-DT  TO WS-EVENT-DATE                  00014160
+014500         PERFORM 220-WRITE-DETAIL-LINE                            00014200
+014600       END-IF                                                     00014400
+014700       PERFORM 120-FETCH-NEXT-STORE                               00014500
+014800     END-PERFORM                                                  00014600
+014900     .                                                            00014700
+015000                                                                  00014800
+015100*================================================================ 00014900
+015200* Write one event detail line...                                  00015000
+015300*================================================================ 00015100
+015400 220-WRITE-DETAIL-LINE.                                           00015200
+015500     MOVE FC-STORE-NO     TO WS-DTL-STORE-NO                      00015300
+015600     MOVE FC-RL-STORE-NM  TO WS-DTL-STORE-NM                      00015400
+015700     MOVE WS-EVENT-NAME   TO WS-DTL-EVENT                         00015500
+015800     MOVE WS-EVENT-DATE   TO WS-DTL-EVENT-DATE                    00015600
+015900     WRITE RPT-LINE FROM WS-DTL-LINE                              00015700
+016000     .                                                            00015800
+015800                                                                  00015900
+015900*================================================================ 00016000
+016000* Termination - write the summary and close up...                 00016100
+016100*================================================================ 00016200
+016200 900-TERMINATE.                                                   00016300
+016225     IF SQL-ERROR-DETECTED                                        00016225
+016250       MOVE 16 TO RETURN-CODE                                     00016250
+016275     END-IF                                                       00016275
+016300     EXEC SQL                                                     00016400
+016400       CLOSE STORE-LFCYCL-CSR                                     00016500
+016500     END-EXEC                                                     00016600
+016600                                                                  00016700
+016700     MOVE WS-TOTAL-COUNT     TO WS-SUM-TOTAL                      00016800
+016800     MOVE WS-EVENT-COUNT     TO WS-SUM-EVENT                      00016900
+016900     WRITE RPT-LINE FROM SPACES                                   00017000
+017000     WRITE RPT-LINE FROM WS-SUMMARY-LINE                          00017100
+017100     WRITE RPT-LINE FROM WS-SUMMARY-LINE2                         00017200
+017200     CLOSE LFCYCL-RPT                                             00017300
+017300     .                                                            00017400
