@@ -0,0 +1,96 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMS0712.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*---------------------------------------------------------------- 00000500
+000600* Batch/array wrapper for MMMS0711.                                00000600
+000700*                                                                 00000700
+000800* MMMS0711 checks one vendor or one entity per call.  This module 00000800
+000900* IS that loop: the caller loads up to 200 details into MMMC0712 00000900
+001000* and calls this module once; each detail is checked by calling  00001000
+001100* MMMS0711 in turn, so a batch job checking many vendors/items no00001100
+001200* longer has to write its own driving loop.                      00001200
+001300*                                                                 00001300
+001400* A detail that fails (IS-RTRN-CD comes back FAILURE) stops the  00001400
+001500* batch right there, same as MMMS0163 does for MMMS0162 - callers 00001500
+001600* that need to know which detail failed can tell from the        00001600
+001700* overall XXXN001A in that case, since the array itself is only  00001700
+001800* updated for details that completed.                            00001800
+001900* --------------------------------------------------------------- 00001900
+002000 ENVIRONMENT DIVISION.                                            00002000
+002100 DATA DIVISION.                                                   00002100
+002200 WORKING-STORAGE SECTION.                                         00002200
+002300* --------------------------------------------------------------- 00002300
+002400* Misc working storage...                                        00002400
+002500* --------------------------------------------------------------- 00002500
+002600 01 WS-MC7-IDX                        PIC S9(4) COMP VALUE 0.     00002600
+002610 01 MMMS0711-DSV-CHECK                 PIC X(8)  VALUE 'MMMS0711'.00002610
+002700* --------------------------------------------------------------- 00002700
+002800* Single-detail work area passed on to MMMS0711.                 00002800
+002900* --------------------------------------------------------------- 00002900
+003000 COPY MMMC0711.                                                   00003000
+003100                                                                  00003100
+003200 LINKAGE SECTION.                                                 00003200
+003300 COPY XXXN001A.                                                   00003300
+003400 COPY MMMC0712.                                                   00003400
+003500                                                                  00003500
+003600 PROCEDURE DIVISION USING                                         00003600
+003700     XXXN001A                                                     00003700
+003800     MMMC0712                                                     00003800
+003900     .                                                            00003900
+004000                                                                  00004000
+004100***************************************************************** 00004100
+004200* Start of program main line.                                     00004200
+004300***************************************************************** 00004300
+004400 000-MAIN.                                                        00004400
+004500     PERFORM 100-INITIALIZE                                       00004500
+004600                                                                  00004600
+004700     PERFORM VARYING WS-MC7-IDX FROM 1 BY 1                       00004700
+004800         UNTIL WS-MC7-IDX > MMMC0712-DETAIL-COUNT                 00004800
+004900         OR    FAILURE                                            00004900
+005000       PERFORM 200-CHECK-ONE-DETAIL                               00005000
+005100     END-PERFORM                                                  00005100
+005200                                                                  00005200
+005300     GOBACK                                                       00005300
+005400     .                                                            00005400
+005500                                                                  00005500
+005600                                                                  00005600
+005700*================================================================ 00005700
+005800* Initialization...                                               00005800
+005900*================================================================ 00005900
+006000 100-INITIALIZE.                                                  00006000
+006100     INITIALIZE XXXN001A                                          00006100
+006200     .                                                            00006200
+006300                                                                  00006300
+006400                                                                  00006400
+006500*================================================================ 00006500
+006600* Move one array entry into the single-detail work area, call     00006600
+006700* MMMS0711 to check it, and store the result back in the array.   00006700
+006800*================================================================ 00006800
+006900 200-CHECK-ONE-DETAIL.                                            00006900
+007000     MOVE MMMC0712-FUNC          (WS-MC7-IDX) TO MMMC0711-FUNC    00007000
+007010     MOVE MMMC0712-ENTY-TYP      (WS-MC7-IDX)                     00007010
+007020                                 TO MMMC0711-I-ENTY-TYP            00007020
+007100     MOVE MMMC0712-ENTY-ID       (WS-MC7-IDX)                     00007100
+007110                                 TO MMMC0711-I-ENTY-ID             00007110
+007200     MOVE MMMC0712-VEND-NBR      (WS-MC7-IDX)                     00007200
+007210                                 TO MMMC0711-I-VEND-NBR            00007210
+007300     MOVE MMMC0712-VEND-TYP-CD   (WS-MC7-IDX)                     00007300
+007310                                 TO MMMC0711-I-VEND-TYP-CD         00007310
+007400     MOVE MMMC0712-USE-VEND-SW   (WS-MC7-IDX)                     00007400
+007410                                 TO MMMC0711-I-USE-VEND            00007410
+007600                                                                  00007600
+007700     CALL MMMS0711-DSV-CHECK USING                                00007700
+007800         XXXN001A                                                 00007800
+007900         MMMC0711                                                 00007900
+008000                                                                  00008000
+008100     IF SUCCESS                                                   00008100
+008200       MOVE MMMC0711-DSV-SW     TO                                00008200
+008210                MMMC0712-DSV-SW (WS-MC7-IDX)                      00008210
+008300       MOVE MMMC0711-DSVI-SW    TO                                00008300
+008310                MMMC0712-DSVI-SW (WS-MC7-IDX)                     00008310
+008400       MOVE MMMC0711-ENTY-EXISTS                                  00008400
+008500                                TO MMMC0712-ENTY-EXISTS-SW        00008500
+008600                                   (WS-MC7-IDX)                   00008600
+008700     END-IF                                                       00008700
+008800     .                                                            00008800
