@@ -0,0 +1,41 @@
+      ******************************************************************
+      * DCLGEN TABLE(DB2PROD.FC_XXXAIL_CLS_ZONE)                       *
+      *        LIBRARY(SYS2.DBCLIB(DDDTCZ01))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        APOST                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      * Per-class ad-zone table - AD-ZONE is the class's normal zone   *
+      * (inherited from the store's default), AD-ZONE-EXCP is the     *
+      * override in effect for that one class. Field handles for this *
+      * table are in HHHTCZ01; the key is LOC-TYP-CD/LOC-NBR/          *
+      * ITM-CLS-CD (see DDDTCZ01-KEY-FLDS in HHHTCZ01).                *
+      ******************************************************************
+           EXEC SQL DECLARE FC_XXXAIL_CLS_ZONE TABLE
+           ( LOC_TYP_CD                     CHAR(2) NOT NULL,
+             LOC_NBR                        INTEGER NOT NULL,
+             ITM_CLS_CD                     DECIMAL(3, 0) NOT NULL,
+             AD_ZONE                        DECIMAL(7, 0) NOT NULL,
+             AD_ZONE_EXCP                   DECIMAL(7, 0) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DB2PROD.FC_XXXAIL_CLS_ZONE         *
+      ******************************************************************
+       01  DCLFC-XXXAIL-CLS-ZONE.
+           10 LOC-TYP-CD           PIC X(2).
+           10 LOC-NBR              PIC S9(9) USAGE COMP.
+           10 ITM-CLS-CD           PIC S9(3)V USAGE COMP-3.
+           10 AD-ZONE              PIC S9(7)V USAGE COMP-3.
+           10 AD-ZONE-EXCP         PIC S9(7)V USAGE COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
+       01  DDDTCZ01
+           REDEFINES
+           DCLFC-XXXAIL-CLS-ZONE.
+           10 MD-LOC-TYP-CD        PIC X(2).
+           10 MD-LOC-NBR           PIC S9(9) USAGE COMP.
+           10 MD-ITM-CLS-CD        PIC S9(3)V USAGE COMP-3.
+           10 MD-AD-ZONE           PIC S9(7)V USAGE COMP-3.
+           10 MD-AD-ZONE-EXCP      PIC S9(7)V USAGE COMP-3.
+      ******************************************************************
