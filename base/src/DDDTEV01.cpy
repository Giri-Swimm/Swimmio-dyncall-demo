@@ -0,0 +1,33 @@
+      ******************************************************************
+      * DCLGEN TABLE(DB2PROD.FC_XXXAIL_EVENT_SUPR)                     *
+      *        LIBRARY(SYS2.DBCLIB(DDDTEV01))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        APOST                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      * Event-suppression control table - one row per master-data      *
+      * transaction ID, keyed by TRX_CD. SUPR_IND of 'Y' means events  *
+      * for that transaction are weeded out (never staged); 'N' means  *
+      * they flow through. Rows absent from the table are treated as   *
+      * not-suppressed so a transaction that has never been assigned a *
+      * row is not accidentally weeded.                                *
+      ******************************************************************
+           EXEC SQL DECLARE FC_XXXAIL_EVENT_SUPR TABLE
+           ( TRX_CD                         CHAR(4) NOT NULL,
+             SUPR_IND                       CHAR(1) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DB2PROD.FC_XXXAIL_EVENT_SUPR       *
+      ******************************************************************
+       01  DCLFC-XXXAIL-EVENT-SUPR.
+           10 TRX-CD                PIC X(4).
+           10 SUPR-IND              PIC X(1).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       *
+      ******************************************************************
+       01  DDDTEV01
+           REDEFINES
+           DCLFC-XXXAIL-EVENT-SUPR.
+           10 MD-TRX-CD              PIC X(4).
+           10 MD-SUPR-IND            PIC X(1).
+      ******************************************************************
