@@ -0,0 +1,119 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMS0163.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  Circa 1600.                                       00000400
+000500*---------------------------------------------------------------- 00000500
+000600* Batch/array wrapper for MMMS0162-TRANSLATE-CZ.                  00000600
+000700*                                                                 00000700
+000800* MMMS0162 translates one XXX-CLASS detail per call, per its own  00000800
+000900* header comment ("the transition routine must call this module  00000900
+001000* as many times as the number of XXX-CLASS details it has").     00001000
+001100* This module IS that loop: the caller loads up to 200 details   00001100
+001200* into P-DDDTCZ02 and calls this module once; each detail is     00001200
+001300* translated by calling MMMS0162-TRANSLATE-CZ in turn, so a      00001300
+001400* store with several classes on file no longer requires the      00001400
+001500* caller to write its own driving loop.                          00001500
+001510*                                                                 00001510
+001520* Checkpoint/restart - a failed detail stops the batch (see the   00001520
+001530* note below) with CZ2-LAST-DETAIL-IDX holding the last detail    00001530
+001540* translated successfully.  Resubmitting the same array with      00001540
+001550* that value moved into CZ2-RESTART-IDX picks the loop back up    00001550
+001560* at the next detail instead of redoing the whole array.          00001560
+001600*                                                                 00001600
+001700* DDDPST01 and P-DDDTRL01 are populated the same way for every    00001700
+001800* detail in the batch that MMMS0162 itself populates them for a  00001800
+001900* single detail - callers that only need the DDDPST01/DDDTRL01   00002000
+002000* result of the LAST detail in the batch can use them as-is;     00002100
+002100* callers that need every detail's result must capture it        00002200
+002200* between iterations, same as when calling MMMS0162 directly.    00002300
+002300* --------------------------------------------------------------- 00002400
+002400 ENVIRONMENT DIVISION.                                            00002500
+002500 DATA DIVISION.                                                   00002600
+002600 WORKING-STORAGE SECTION.                                         00002700
+002700* --------------------------------------------------------------- 00002800
+002800* Misc working storage...                                        00002900
+002900* --------------------------------------------------------------- 00003000
+003000 01 WS-CZ2-IDX                        PIC S9(4) COMP VALUE 0.     00003100
+003010 01 WS-CZ2-START-IDX                  PIC S9(4) COMP VALUE 1.     00003010
+003100* --------------------------------------------------------------- 00003200
+003200* Miscellaneous copy books go here...                             00003300
+003300* --------------------------------------------------------------- 00003400
+003400 COPY MMMK001B.                                                   00003500
+003500* Single-detail work area passed on to MMMS0162-TRANSLATE-CZ.     00003600
+003600 COPY PPPTCZ01.                                                   00003700
+003700                                                                  00003800
+003800 LINKAGE SECTION.                                                 00003900
+003900 COPY XXXN001A.                                                   00004000
+004000 COPY YYYN111A.                                                   00004100
+004100 COPY PPPTCZ02.                                                   00004200
+004200 COPY DDDPST01.                                                   00004300
+004300 COPY PPPTRL01.                                                   00004400
+004400                                                                  00004500
+004500 PROCEDURE DIVISION USING                                         00004600
+004600     XXXN001A                                                     00004700
+004700     YYYN111A                                                     00004800
+004800     P-DDDTCZ02                                                   00004900
+004900     DDDPST01                                                     00005000
+005000     P-DDDTRL01                                                   00005100
+005100     .                                                            00005200
+005200                                                                  00005300
+005300***************************************************************** 00005400
+005400* Start of program main line.                                     00005500
+005500***************************************************************** 00005600
+005600 000-MAIN.                                                        00005700
+005700     PERFORM 100-INITIALIZE                                       00005800
+005800                                                                  00005900
+005900     PERFORM VARYING WS-CZ2-IDX FROM WS-CZ2-START-IDX BY 1         00006000
+006000         UNTIL WS-CZ2-IDX > CZ2-DETAIL-COUNT                      00006100
+006100         OR    FAILURE                                            00006200
+006200       PERFORM 200-TRANSLATE-ONE-DETAIL                           00006300
+006300     END-PERFORM                                                  00006400
+006400                                                                  00006500
+006500     GOBACK                                                       00006600
+006600     .                                                            00006700
+006700                                                                  00006800
+006800                                                                  00006900
+006900*================================================================ 00007000
+007000* Initialization...                                               00007100
+007100*================================================================ 00007200
+007200 100-INITIALIZE.                                                  00007300
+007300     INITIALIZE XXXN001A                                          00007400
+007310                                                                  00007310
+007320     IF CZ2-RESTART-IDX > 0                                        00007320
+007330       MOVE CZ2-RESTART-IDX          TO WS-CZ2-START-IDX           00007330
+007340       ADD 1                         TO WS-CZ2-START-IDX           00007340
+007350       MOVE CZ2-RESTART-IDX          TO CZ2-LAST-DETAIL-IDX        00007350
+007360     ELSE                                                          00007360
+007370       MOVE 1                        TO WS-CZ2-START-IDX           00007370
+007380       MOVE 0                        TO CZ2-LAST-DETAIL-IDX        00007380
+007390     END-IF                                                        00007390
+007400     .                                                            00007500
+007500                                                                  00007600
+007600                                                                  00007700
+007700*================================================================ 00007800
+007800* Move one array entry into the single-detail work area, call     00007900
+007900* MMMS0162 to translate it, and check the result.                 00008000
+008000*================================================================ 00008100
+008100 200-TRANSLATE-ONE-DETAIL.                                        00008200
+008200     MOVE CZ2-LOC-TYP-CD    (WS-CZ2-IDX) TO LOC-TYP-CD             00008300
+008300     MOVE CZ2-LOC-NBR       (WS-CZ2-IDX) TO LOC-NBR                00008400
+008400     MOVE CZ2-ITM-CLS-CD    (WS-CZ2-IDX) TO ITM-CLS-CD             00008500
+008500     MOVE CZ2-AD-ZONE       (WS-CZ2-IDX) TO AD-ZONE                00008600
+008600     MOVE CZ2-AD-ZONE-EXCP  (WS-CZ2-IDX) TO AD-ZONE-EXCP           00008700
+008700                                                                  00008800
+008800     CALL MMMS0162-TRANSLATE-CZ USING                             00008900
+008900         XXXN001A                                                 00009000
+009000         YYYN111A                                                 00009100
+009100         P-DDDTCZ01                                               00009200
+009200         DDDPST01                                                 00009300
+009300         P-DDDTRL01                                               00009400
+009400                                                                  00009500
+009500     IF SUCCESS                                                   00009600
+009600       MOVE LOC-TYP-CD   TO CZ2-LOC-TYP-CD    (WS-CZ2-IDX)         00009700
+009700       MOVE LOC-NBR      TO CZ2-LOC-NBR       (WS-CZ2-IDX)         00009800
+009800       MOVE ITM-CLS-CD   TO CZ2-ITM-CLS-CD    (WS-CZ2-IDX)         00009900
+009900       MOVE AD-ZONE      TO CZ2-AD-ZONE       (WS-CZ2-IDX)         00010000
+010000       MOVE AD-ZONE-EXCP TO CZ2-AD-ZONE-EXCP  (WS-CZ2-IDX)         00010100
+010010       MOVE WS-CZ2-IDX   TO CZ2-LAST-DETAIL-IDX                    00010010
+010100     END-IF                                                       00010200
+010200     .                                                            00010300
