@@ -0,0 +1,242 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    YYYB1701.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*----------------------------------------------------------------00000500
+000600* Staged-event replay utility.                                    00000600
+000700*                                                                 00000700
+000800* Reads a date/time range (and an optional TRX-ID filter) from    00000800
+000900* KEYIN and re-drives every event ZZZS0197 logged to              00000900
+001000* FC_XXXAIL_EVENT_LOG in that window back out through             00001000
+001100* Z-EVENT-STAGER (YYYS0175), so a downstream-consumer outage can  00001100
+001200* be recovered from by replaying the affected window instead of  00001200
+001300* rerunning the entire upstream batch.                            00001300
+001400* Batch job - run standalone, no online caller.                   00001400
+001500*----------------------------------------------------------------00001500
+001600 ENVIRONMENT DIVISION.                                            00001600
+001700 INPUT-OUTPUT SECTION.                                            00001700
+001800 FILE-CONTROL.                                                    00001800
+001900     SELECT REPLAY-PARM-IN ASSIGN TO KEYIN                        00001900
+002000         ORGANIZATION IS LINE SEQUENTIAL.                         00002000
+002100     SELECT REPLAY-RPT     ASSIGN TO RPTOUT                       00002100
+002200         ORGANIZATION IS LINE SEQUENTIAL.                         00002200
+002300                                                                  00002300
+002400 DATA DIVISION.                                                   00002400
+002500 FILE SECTION.                                                    00002500
+002600 FD  REPLAY-PARM-IN.                                              00002600
+002700 01  PARM-IN-REC.                                                 00002700
+002800     05 PI-START-TS                    PIC X(26).                 00002800
+002900     05 PI-END-TS                      PIC X(26).                 00002900
+003000     05 PI-TRX-CD-FILTER               PIC X(4).                  00003000
+003100                                                                  00003100
+003200 FD  REPLAY-RPT.                                                  00003200
+003300 01  RPT-LINE                          PIC X(132).                00003300
+003400                                                                  00003400
+003500 WORKING-STORAGE SECTION.                                         00003500
+003600* --------------------------------------------------------------- 00003600
+003700* Misc working storage...                                        00003700
+003800* --------------------------------------------------------------- 00003800
+003900 01 WS-PARM-EOF-SW                     PIC X    VALUE 'N'.        00003900
+004000    88 IS-PARM-EOF                              VALUE 'Y'.        00004000
+004100    88 IS-NOT-PARM-EOF                          VALUE 'N'.        00004100
+004200 01 WS-EOF-SW                          PIC X    VALUE 'N'.        00004200
+004300    88 IS-EOF                                   VALUE 'Y'.        00004300
+004400    88 IS-NOT-EOF                               VALUE 'N'.        00004400
+004500 01 WS-START-TS                        PIC X(26) VALUE SPACES.    00004500
+004600 01 WS-END-TS                          PIC X(26) VALUE SPACES.    00004600
+004700 01 WS-TRX-CD-FILTER                   PIC X(4)  VALUE SPACES.    00004700
+004800 01 WS-SCANNED-COUNT                   PIC 9(6) VALUE 0.          00004800
+004900 01 WS-REPLAY-COUNT                    PIC 9(6) VALUE 0.          00004900
+005000 01 WS-ERROR-COUNT                     PIC 9(6) VALUE 0.          00005000
+005100 01 WS-RESULT-TXT                      PIC X(20) VALUE SPACES.    00005100
+005200 01 WS-SQLCODE                         PIC ----9.                 00005200
+005300                                                                  00005300
+005400 01 WS-HDG-LINE-1.                                                00005400
+005500    05 FILLER PIC X(38) VALUE                                     00005500
+005600       'YYYB1701 - STAGED-EVENT REPLAY REPORT'.                   00005600
+005700 01 WS-HDG-LINE-2.                                                00005700
+005800    05 FILLER PIC X(4)  VALUE 'TRX '.                             00005800
+005900    05 FILLER PIC X(2)  VALUE SPACES.                             00005900
+006000    05 FILLER PIC X(26) VALUE 'EFF-TS'.                           00006000
+006100    05 FILLER PIC X(2)  VALUE SPACES.                             00006100
+006200    05 FILLER PIC X(20) VALUE 'RESULT'.                           00006200
+006300                                                                  00006300
+006400 01 WS-DTL-LINE.                                                  00006400
+006500    05 WS-DTL-TRX-CD                   PIC X(4).                  00006500
+006600    05 FILLER                          PIC X(2) VALUE SPACES.     00006600
+006700    05 WS-DTL-EFF-TS                   PIC X(26).                 00006700
+006800    05 FILLER                          PIC X(2) VALUE SPACES.     00006800
+006900    05 WS-DTL-RESULT                   PIC X(20).                 00006900
+007000                                                                  00007000
+007100 01 WS-SUMMARY-LINE.                                              00007100
+007200    05 FILLER PIC X(23) VALUE 'EVENTS IN WINDOW  -   '.           00007200
+007300    05 WS-SUM-SCANNED                  PIC ZZZ,ZZ9.               00007300
+007400 01 WS-SUMMARY-LINE2.                                             00007400
+007500    05 FILLER PIC X(23) VALUE 'EVENTS REPLAYED   -   '.           00007500
+007600    05 WS-SUM-REPLAY                   PIC ZZZ,ZZ9.               00007600
+007700 01 WS-SUMMARY-LINE3.                                             00007700
+007800    05 FILLER PIC X(23) VALUE 'REPLAY ERRORS     -   '.           00007800
+007900    05 WS-SUM-ERROR                    PIC ZZZ,ZZ9.               00007900
+008000                                                                  00008000
+008100* --------------------------------------------------------------- 00008100
+008200* Misc copy books go here...                                     00008200
+008300* --------------------------------------------------------------- 00008300
+008400 COPY XXXN001A.                                                   00008400
+008500 COPY YYYN000C.                                                   00008500
+008600 COPY YYYC0175.                                                   00008600
+008700                                                                  00008700
+008800* ----------------------------------------------------------------00008800
+008900* DB2 stuff...                                                    00008900
+009000* ----------------------------------------------------------------00009000
+009100     EXEC SQL                                                     00009100
+009200       INCLUDE SQLCA                                              00009200
+009300     END-EXEC                                                     00009300
+009400                                                                  00009400
+009500     EXEC SQL                                                     00009500
+009600       INCLUDE DDDTEL01                                           00009600
+009700     END-EXEC                                                     00009700
+009800                                                                  00009800
+009900     EXEC SQL                                                     00009900
+010000       DECLARE REPLAY-CSR CURSOR FOR                              00010000
+010100       SELECT TRX_CD, EFF_TS, MSG_DATA, ACTION_CD,                00010100
+010200              CALLING_PROG, CALLING_USER                          00010200
+010300         FROM FC_XXXAIL_EVENT_LOG                                 00010300
+010400        WHERE EFF_TS BETWEEN :WS-START-TS AND :WS-END-TS          00010400
+010500          AND ( :WS-TRX-CD-FILTER = '    '                        00010500
+010600                OR TRX_CD = :WS-TRX-CD-FILTER )                   00010600
+010700        ORDER BY EFF_TS                                           00010700
+010800     END-EXEC                                                     00010800
+010900                                                                  00010900
+011000 PROCEDURE DIVISION.                                              00011000
+011100***************************************************************** 00011100
+011200* Start of program main line.                                     00011200
+011300***************************************************************** 00011300
+011400 000-MAIN.                                                        00011400
+011500     PERFORM 100-INITIALIZE                                       00011500
+011600     IF IS-NOT-PARM-EOF                                           00011600
+011700       PERFORM 200-PROCESS-EVENTS                                 00011700
+011800     END-IF                                                       00011800
+011900     PERFORM 900-TERMINATE                                        00011900
+012000     GOBACK                                                       00012000
+012100     .                                                            00012100
+012200                                                                  00012200
+012300*================================================================ 00012300
+012400* Initialization - read the one replay-window parm record and     00012400
+012500* open the cursor over the requested window...                    00012500
+012600*================================================================ 00012600
+012700 100-INITIALIZE.                                                  00012700
+012800     OPEN INPUT  REPLAY-PARM-IN                                   00012800
+012900     OPEN OUTPUT REPLAY-RPT                                       00012900
+013000     WRITE RPT-LINE FROM WS-HDG-LINE-1                            00013000
+013100     WRITE RPT-LINE FROM WS-HDG-LINE-2                            00013100
+013200                                                                  00013200
+013300     READ REPLAY-PARM-IN                                          00013300
+013400       AT END SET IS-PARM-EOF TO TRUE                             00013400
+013500     END-READ                                                     00013500
+013600                                                                  00013600
+013700     IF IS-PARM-EOF                                               00013700
+013800       WRITE RPT-LINE FROM SPACES                                 00013800
+013900       WRITE RPT-LINE FROM                                        00013900
+014000         'NO REPLAY WINDOW PARM ON KEYIN - NOTHING REPLAYED'      00014000
+014200     ELSE                                                         00014200
+014300       MOVE PI-START-TS      TO WS-START-TS                       00014300
+014400       MOVE PI-END-TS        TO WS-END-TS                         00014400
+014500       MOVE PI-TRX-CD-FILTER TO WS-TRX-CD-FILTER                  00014500
+014600       CLOSE REPLAY-PARM-IN                                       00014600
+014700                                                                  00014700
+014800       EXEC SQL                                                   00014800
+014900         OPEN REPLAY-CSR                                          00014900
+015000       END-EXEC                                                   00015000
+015100       PERFORM 120-FETCH-NEXT-EVENT                               00015100
+015200     END-IF                                                       00015200
+015300     .                                                            00015300
+015400                                                                  00015400
+015500*================================================================ 00015500
+015600* Fetch the next staged event on the cursor...                    00015600
+015700*================================================================ 00015700
+015800 120-FETCH-NEXT-EVENT.                                            00015800
+015900     EXEC SQL                                                     00015900
+016000       FETCH REPLAY-CSR                                           00016000
+016100         INTO :DDDTEL01.MD-TRX-CD, :DDDTEL01.MD-EFF-TS,           00016100
+016200              :DDDTEL01.MD-MSG-DATA, :DDDTEL01.MD-ACTION-CD,      00016200
+016300              :DDDTEL01.MD-CALLING-PROG,                          00016300
+016400              :DDDTEL01.MD-CALLING-USER                           00016400
+016500     END-EXEC                                                     00016500
+016600                                                                  00016600
+016700     IF SQLCODE = 100                                             00016700
+016800       SET IS-EOF TO TRUE                                         00016800
+016900     END-IF                                                       00016900
+017000     .                                                            00017000
+017100                                                                  00017100
+017200*================================================================ 00017200
+017300* Replay every staged event returned for the requested window...  00017300
+017400*================================================================ 00017400
+017500 200-PROCESS-EVENTS.                                              00017500
+017600     PERFORM UNTIL IS-EOF                                         00017600
+017700       ADD 1 TO WS-SCANNED-COUNT                                  00017700
+017800       PERFORM 210-REPLAY-EVENT                                   00017800
+017900       PERFORM 220-WRITE-DETAIL-LINE                              00017900
+018000       PERFORM 120-FETCH-NEXT-EVENT                               00018000
+018100     END-PERFORM                                                  00018100
+018200     .                                                            00018200
+018300                                                                  00018300
+018400*================================================================ 00018400
+018500* Re-drive one staged event back through Z-EVENT-STAGER...        00018500
+018600*================================================================ 00018600
+018700 210-REPLAY-EVENT.                                                00018700
+018800     INITIALIZE XXXN001A                                          00018800
+018900     INITIALIZE YYYC0175                                          00018900
+019000     SET YYYC0175-BATCH-ENV         TO TRUE                       00019000
+019100     SET YYYC0175-ORACLE            TO TRUE                       00019100
+019200                                                                  00019200
+019300     MOVE MD-TRX-CD      OF DDDTEL01 TO YYYC0175-TRX-CD           00019300
+019400     MOVE MD-MSG-DATA    OF DDDTEL01 TO YYYC0175-DATA             00019400
+019500     MOVE MD-ACTION-CD   OF DDDTEL01 TO YYYC0175-ACTION-CD        00019500
+019600     MOVE MD-CALLING-PROG OF DDDTEL01 TO YYYC0175-CALLING-PROG    00019600
+019700     MOVE MD-CALLING-USER OF DDDTEL01 TO YYYC0175-CALLING-USER    00019700
+019800                                                                  00019800
+019900     SET  YYYC0175-SOURCE-WMS       TO TRUE                       00019900
+020000     SET  YYYC0175-TARGET-MAINFRAME TO TRUE                       00020000
+020100                                                                  00020100
+020200     CALL Z-EVENT-STAGER USING                                    00020200
+020300         XXXN001A                                                 00020300
+020400         YYYC0175                                                 00020400
+020500                                                                  00020500
+020600     IF SUCCESS                                                   00020600
+020700       ADD 1 TO WS-REPLAY-COUNT                                   00020700
+020800       MOVE 'REPLAYED'            TO WS-RESULT-TXT                00020800
+020900     ELSE                                                         00020900
+021000       ADD 1 TO WS-ERROR-COUNT                                    00021000
+021100       MOVE 'ERROR - NOT REPLAYED' TO WS-RESULT-TXT               00021100
+021200     END-IF                                                       00021200
+021300     .                                                            00021300
+021400                                                                  00021400
+021500*================================================================ 00021500
+021600* Write one detail line...                                        00021600
+021700*================================================================ 00021700
+021800 220-WRITE-DETAIL-LINE.                                           00021800
+021900     MOVE MD-TRX-CD OF DDDTEL01 TO WS-DTL-TRX-CD                  00021900
+022000     MOVE MD-EFF-TS OF DDDTEL01 TO WS-DTL-EFF-TS                  00022000
+022100     MOVE WS-RESULT-TXT         TO WS-DTL-RESULT                  00022100
+022200     WRITE RPT-LINE FROM WS-DTL-LINE                              00022200
+022300     .                                                            00022300
+022400                                                                  00022400
+022500*================================================================ 00022500
+022600* Termination - write the summary and close up...                 00022600
+022700*================================================================ 00022700
+022800 900-TERMINATE.                                                   00022800
+022900     IF IS-NOT-PARM-EOF                                           00022900
+023000       EXEC SQL                                                   00023000
+023100         CLOSE REPLAY-CSR                                         00023100
+023200       END-EXEC                                                   00023200
+023300     END-IF                                                       00023300
+023400                                                                  00023400
+023500     MOVE WS-SCANNED-COUNT   TO WS-SUM-SCANNED                    00023500
+023600     MOVE WS-REPLAY-COUNT    TO WS-SUM-REPLAY                     00023600
+023700     MOVE WS-ERROR-COUNT     TO WS-SUM-ERROR                      00023700
+023800     WRITE RPT-LINE FROM SPACES                                   00023800
+023900     WRITE RPT-LINE FROM WS-SUMMARY-LINE                          00023900
+024000     WRITE RPT-LINE FROM WS-SUMMARY-LINE2                         00024000
+024100     WRITE RPT-LINE FROM WS-SUMMARY-LINE3                         00024100
+024200     CLOSE REPLAY-RPT                                             00024200
+024300     .                                                            00024300
