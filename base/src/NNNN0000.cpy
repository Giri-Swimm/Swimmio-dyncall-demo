@@ -52,6 +52,13 @@
 005000         10 NNNN0000-MAP-SUBR      PIC X(8)   VALUE SPACES.       00005000
 005100         10 NNNN0000-IO-SUBR       PIC X(8)   VALUE SPACES.       00005100
 005200             88 NNNN0000-XXXPST01-IO-SUBR     VALUE 'NNNS0099'.   00005200
+005210             88 NNNN0000-XXXPIM01-IO-SUBR     VALUE 'NNNS0490'.   00005210
+005220             88 NNNN0000-XXXPIM10-IO-SUBR     VALUE 'NNNS0491'.   00005220
+005230             88 NNNN0000-XXXPTR01-IO-SUBR     VALUE 'NNNS0492'.   00005230
+005240             88 NNNN0000-XXXPTR10-IO-SUBR     VALUE 'NNNS0493'.   00005240
+005250             88 NNNN0000-XXXPTR30-IO-SUBR     VALUE 'NNNS0494'.   00005250
+005260             88 NNNN0000-XXXPTR40-IO-SUBR     VALUE 'NNNS0495'.   00005260
+005270             88 NNNN0000-XXXPTR50-IO-SUBR     VALUE 'NNNS0496'.   00005270
 005300             88 NNNN0000-WXXL050-IO-SUBR      VALUE 'NNNS0094'.   00005300
 005400             88 NNNN0000-WXXL210-IO-SUBR      VALUE 'NNNS0334'.   00005400
 005500             88 NNNN0000-WXXL470-IO-SUBR      VALUE 'NNNS0118'.   00005500
@@ -74,6 +81,8 @@
 007200             88 NNNN0000-GLPSACCT-IO-SUBR     VALUE 'NNNS1108'.   00007200
 007300             88 NNNN0000-WXXL670-IO-SUBR      VALUE 'NNNS2177'.   00007300
 007400             88 NNNN0000-VSTCLSWH-IO-SUBR     VALUE 'NNNS0224'.   00007400
+007410             88 NNNN0000-WXXL650-IO-SUBR      VALUE 'NNNS0497'.   00007410
+007420             88 NNNN0000-WXXL130-IO-SUBR      VALUE 'NNNS0498'.   00007420
 007500         10 NNNN0000-EDIT-EXIT-SUBR PIC X(8)  VALUE SPACES.       00007500
 007600         10 NNNN0000-MAP-FUNC      PIC X(2).                      00007600
 007700             88 MF-INIT            VALUE 'II'.                    00007700
@@ -245,5 +254,6 @@
 024300             88 DONT-USE-STD-ERROR                 VALUE 'N'.     00024300
 024400         10 FILLER                      PIC X(30)  VALUE SPACES.  00024400
 024500                                                                  00024500
-024600     05 FILLER                          PIC X(255) VALUE SPACES.  00024600
+024550     05 NNNN0000-CHGD-BY-USER-ID        PIC X(8)   VALUE SPACES.  00024550
+024600     05 FILLER                          PIC X(247) VALUE SPACES.  00024600
 024700                                                                  00024700
\ No newline at end of file
