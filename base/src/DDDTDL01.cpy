@@ -0,0 +1,42 @@
+      ******************************************************************
+      * DCLGEN TABLE(DB2PROD.FC_XXXAIL_EVENT_DLQ)                      *
+      *        LIBRARY(SYS2.DBCLIB(DDDTDL01))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        APOST                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      * Dead-letter queue for master-data events that exhausted their  *
+      * MQC send/reply retry count in YYYS0209 - parked here for       *
+      * operations to inspect and manually replay instead of just      *
+      * being dropped when the queue manager will not take them. Keyed *
+      * by TRX_CD/DLQ_EFF_TS, the same natural before/after style key  *
+      * used by the FC_XXXAIL_STORES_HIST audit table.                 *
+      ******************************************************************
+           EXEC SQL DECLARE FC_XXXAIL_EVENT_DLQ TABLE
+           ( TRX_CD                         CHAR(4) NOT NULL,
+             DLQ_EFF_TS                     TIMESTAMP NOT NULL,
+             MSG_DATA                       CHAR(4096) NOT NULL,
+             RETRY_CNT                      SMALLINT NOT NULL,
+             FAIL_RSN_TXT                   CHAR(80) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DB2PROD.FC_XXXAIL_EVENT_DLQ        *
+      ******************************************************************
+       01  DCLFC-XXXAIL-EVENT-DLQ.
+           10 TRX-CD                 PIC X(4).
+           10 DLQ-EFF-TS             PIC X(26).
+           10 MSG-DATA               PIC X(4096).
+           10 RETRY-CNT              PIC S9(4) USAGE COMP.
+           10 FAIL-RSN-TXT           PIC X(80).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
+       01  DDDTDL01
+           REDEFINES
+           DCLFC-XXXAIL-EVENT-DLQ.
+           10 MD-TRX-CD              PIC X(4).
+           10 MD-DLQ-EFF-TS          PIC X(26).
+           10 MD-MSG-DATA            PIC X(4096).
+           10 MD-RETRY-CNT           PIC S9(4) USAGE COMP.
+           10 MD-FAIL-RSN-TXT        PIC X(80).
+      ******************************************************************
