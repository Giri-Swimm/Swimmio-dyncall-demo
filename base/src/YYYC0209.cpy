@@ -0,0 +1,9 @@
+000100 01 YYYC0209.                                                     00000100
+000200     05 YYYC0209-TRX-ID              PIC X(4)    VALUE SPACES.    00000200
+000300     05 YYYC0209-MSG-DATA            PIC X(4096) VALUE SPACES.    00000300
+000400     05 YYYC0209-MAX-RETRY-CNT       PIC S9(4) COMP VALUE 3.      00000400
+000500     05 YYYC0209-RETRY-CNT           PIC S9(4) COMP VALUE 0.      00000500
+000600     05 YYYC0209-DEAD-LETTER-SW      PIC X       VALUE 'N'.       00000600
+000700         88 YYYC0209-DEAD-LETTERED           VALUE 'Y'.           00000700
+000800         88 YYYC0209-NOT-DEAD-LETTERED        VALUE 'N'.          00000800
+000900     05 FILLER                       PIC X(100)  VALUE SPACES.    00000900
