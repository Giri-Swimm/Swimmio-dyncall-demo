@@ -15,5 +15,8 @@
 001500     05 YYYN110A-CONNECT              PIC X(1)   VALUE SPACES.    00001500
 001600         88 YYYN110A-DB2                         VALUE ' '.       00001600
 001700         88 YYYN110A-ORACLE                      VALUE 'O'.       00001700
-001800     05 FILLER                        PIC X(98)  VALUE SPACES.    00001800
+001710     05 YYYN110A-AUTO-REPAIR-SW       PIC X(1)   VALUE SPACES.    00001710
+001720         88 YYYN110A-AUTO-REPAIR-ON              VALUE 'Y'.       00001720
+001730         88 YYYN110A-AUTO-REPAIR-OFF             VALUE ' '.       00001730
+001800     05 FILLER                        PIC X(97)  VALUE SPACES.    00001800
 
\ No newline at end of file
