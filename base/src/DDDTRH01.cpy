@@ -0,0 +1,55 @@
+      ******************************************************************
+      * DCLGEN TABLE(DB2PROD.FC_XXXAIL_STORES_HIST)                    *
+      *        LIBRARY(SYS2.DBCLIB(DDDTRH01))                          *
+      *        ACTION(REPLACE)                                        *
+      *        LANGUAGE(COBOL)                                        *
+      *        APOST                                                  *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE FC_XXXAIL_STORES_HIST TABLE
+           ( RH_LOC_NBR                     DECIMAL(9, 0) NOT NULL,
+             RH_LOC_TYP_CD                  CHAR(2) NOT NULL,
+             RH_EFF_TS                      TIMESTAMP NOT NULL,
+             RH_CHGD_BY_USER_ID             CHAR(8) NOT NULL,
+             RH_CHG_TYPE_CD                 CHAR(1) NOT NULL,
+             RH_BEFORE_IMAGE                VARCHAR(2000) NOT NULL,
+             RH_AFTER_IMAGE                 VARCHAR(2000) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DB2PROD.FC_XXXAIL_STORES_HIST      *
+      * Store-master change history - one row per MMMS0160/WWWS0003   *
+      * driven add or modify of a FC_XXXAIL_STORES row, written by    *
+      * NNNS0488's 1440-D0-MODIFY-ROW/1520-D0-INSERT-ROW.              *
+      ******************************************************************
+       01  DCLFC-XXXAIL-STORES-HIST.
+           10 RH-LOC-NBR             PIC S9(9) USAGE COMP.
+           10 RH-LOC-TYP-CD          PIC X(2).
+           10 RH-EFF-TS              PIC X(26).
+           10 RH-CHGD-BY-USER-ID     PIC X(8).
+           10 RH-CHG-TYPE-CD         PIC X(1).
+               88 RH-CHG-TYPE-ADD              VALUE 'A'.
+               88 RH-CHG-TYPE-MODIFY           VALUE 'M'.
+           10 RH-BEFORE-IMAGE.
+               49 RH-BEFORE-IMAGE-LEN  PIC S9(4) USAGE COMP.
+               49 RH-BEFORE-IMAGE-TXT  PIC X(2000).
+           10 RH-AFTER-IMAGE.
+               49 RH-AFTER-IMAGE-LEN   PIC S9(4) USAGE COMP.
+               49 RH-AFTER-IMAGE-TXT   PIC X(2000).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      ******************************************************************
+       01  DDDTRH01
+           REDEFINES
+           DCLFC-XXXAIL-STORES-HIST.
+           10 MD-RH-LOC-NBR          PIC S9(9) USAGE COMP.
+           10 MD-RH-LOC-TYP-CD       PIC X(2).
+           10 MD-RH-EFF-TS           PIC X(26).
+           10 MD-RH-CHGD-BY-USER-ID  PIC X(8).
+           10 MD-RH-CHG-TYPE-CD      PIC X(1).
+           10 MD-RH-BEFORE-IMAGE.
+               49 MD-RH-BEFORE-IMAGE-LEN  PIC S9(4) USAGE COMP.
+               49 MD-RH-BEFORE-IMAGE-TXT  PIC X(2000).
+           10 MD-RH-AFTER-IMAGE.
+               49 MD-RH-AFTER-IMAGE-LEN   PIC S9(4) USAGE COMP.
+               49 MD-RH-AFTER-IMAGE-TXT   PIC X(2000).
+      ******************************************************************
