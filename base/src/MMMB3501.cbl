@@ -0,0 +1,254 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMB3501.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*---------------------------------------------------------------- 00000500
+000600* Competitive marketing-attribute report by market/district.      00000600
+000700*                                                                 00000700
+000800* Scans XXXAIL_LOC (HHHTLR01) in market/district/store order and  00000900
+000900* summarizes two competitive-marketing attributes at each level:  00001000
+001000* how many stores in the group are Select Circle stores           00001100
+001100* (SEL-CIR-SW = 'Y') and how many carry a competitor type code     00001200
+001200* (CMPTR-TYP-CD not zero).  There is no table anywhere in this     00001300
+001300* system that names a CMPTR-TYP-CD value, so the district and      00001400
+001400* market lines report the count of stores with one on file rather  00001500
+001500* than trying to break the count out by individual competitor      00001600
+001600* type.  First report in the shop to break by market/district      00001700
+001700* instead of listing individual store exceptions - it follows the  00001800
+001800* same cursor/fetch/process/terminate shape every other report in  00001900
+001900* this series uses, adding one control-break paragraph per level.  00002000
+002000* Batch job - run standalone, no online caller.                    00002100
+002100* --------------------------------------------------------------- 00002200
+002200 ENVIRONMENT DIVISION.                                            00002300
+002300 INPUT-OUTPUT SECTION.                                            00002400
+002400 FILE-CONTROL.                                                    00002500
+002500     SELECT CMPMKT-RPT     ASSIGN TO RPTOUT                       00002600
+002600         ORGANIZATION IS LINE SEQUENTIAL.                         00002700
+002700                                                                  00002800
+002800 DATA DIVISION.                                                   00002900
+002900 FILE SECTION.                                                    00003000
+003000 FD  CMPMKT-RPT.                                                  00003100
+003100 01  RPT-LINE                          PIC X(132).                00003200
+003200                                                                  00003300
+003300 WORKING-STORAGE SECTION.                                         00003400
+003400* --------------------------------------------------------------- 00003500
+003500* Misc working storage...                                        00003600
+003600* --------------------------------------------------------------- 00003700
+003700 01 WS-TOTAL-COUNT                    PIC 9(6) VALUE 0.           00003800
+003800 01 WS-FIRST-ROW-SW                   PIC X    VALUE 'Y'.         00003900
+003900    88 IS-FIRST-ROW                            VALUE 'Y'.         00004000
+004000    88 IS-NOT-FIRST-ROW                        VALUE 'N'.         00004100
+004100                                                                  00004200
+004200 01 WS-PRIOR-MKT-RGN-ID                PIC S9(5) COMP-3 VALUE 0.  00004300
+004300 01 WS-PRIOR-DIST-ID                   PIC S9(5) COMP-3 VALUE 0.  00004400
+004400                                                                  00004500
+004500 01 WS-DIST-STORE-COUNT               PIC 9(6) VALUE 0.           00004600
+004600 01 WS-DIST-SEL-CIR-COUNT             PIC 9(6) VALUE 0.           00004700
+004700 01 WS-DIST-CMPTR-COUNT               PIC 9(6) VALUE 0.           00004800
+004800                                                                  00004900
+004900 01 WS-MKT-STORE-COUNT                PIC 9(6) VALUE 0.           00005000
+005000 01 WS-MKT-SEL-CIR-COUNT              PIC 9(6) VALUE 0.           00005100
+005100 01 WS-MKT-CMPTR-COUNT                PIC 9(6) VALUE 0.           00005200
+005200                                                                  00005300
+005300 01 WS-HDG-LINE-1.                                                00005400
+005400    05 FILLER PIC X(58) VALUE                                     00005500
+005500       'MMMB3501 - COMPETITIVE MARKETING-ATTRIBUTE REPORT'.       00005600
+005600 01 WS-HDG-LINE-2.                                                00005700
+005700    05 FILLER PIC X(9)  VALUE 'LEVEL'.                            00005800
+005800    05 FILLER PIC X(2)  VALUE SPACES.                             00005900
+005900    05 FILLER PIC X(7)  VALUE 'ID'.                               00006000
+006000    05 FILLER PIC X(2)  VALUE SPACES.                             00006100
+006100    05 FILLER PIC X(9)  VALUE 'STORES'.                           00006200
+006200    05 FILLER PIC X(2)  VALUE SPACES.                             00006300
+006300    05 FILLER PIC X(9)  VALUE 'SEL CIR'.                          00006400
+006400    05 FILLER PIC X(2)  VALUE SPACES.                             00006500
+006500    05 FILLER PIC X(9)  VALUE 'COMPTVE'.                          00006600
+006600                                                                  00006700
+006700 01 WS-DTL-LINE.                                                  00006800
+006800    05 WS-DTL-LEVEL                 PIC X(9).                     00006900
+006900    05 FILLER                       PIC X(2) VALUE SPACES.        00007000
+007000    05 WS-DTL-ID                    PIC Z(4)9.                    00007100
+007100    05 FILLER                       PIC X(4) VALUE SPACES.        00007200
+007200    05 WS-DTL-STORES                PIC ZZZ,ZZ9.                  00007300
+007300    05 FILLER                       PIC X(3) VALUE SPACES.        00007400
+007400    05 WS-DTL-SEL-CIR                PIC ZZZ,ZZ9.                 00007500
+007500    05 FILLER                       PIC X(3) VALUE SPACES.        00007600
+007600    05 WS-DTL-CMPTR                 PIC ZZZ,ZZ9.                  00007700
+007700                                                                  00007800
+007800 01 WS-SUMMARY-LINE.                                              00007900
+007900    05 FILLER PIC X(23) VALUE 'STORES SCANNED     - '.            00008000
+008000    05 WS-SUM-TOTAL                 PIC ZZZ,ZZ9.                  00008100
+008100                                                                  00008200
+008200* --------------------------------------------------------------- 00008300
+008297 01 WS-SQL-ERROR-SW                   PIC X    VALUE 'N'.         00008297
+008298    88 SQL-ERROR-DETECTED                      VALUE 'Y'.         00008298
+008299    88 SQL-NO-ERROR                            VALUE 'N'.         00008299
+008300* Miscellaneous copy books go here...                             00008400
+008400* --------------------------------------------------------------- 00008500
+008500 COPY HHHTLR01.                                                   00008600
+008600                                                                  00008700
+008700* ----------------------------------------------------------------00008800
+008800* DB2 stuff...                                                    00008900
+008900* ----------------------------------------------------------------00009000
+009000     EXEC SQL                                                     00009100
+009100       INCLUDE SQLCA                                              00009200
+009200     END-EXEC                                                     00009300
+009300                                                                  00009400
+009400     EXEC SQL                                                     00009500
+009500       DECLARE CMPMKT-CSR CURSOR FOR                              00009600
+009600       SELECT MKT_RGN_ID, DIST_ID, LOC_NBR,                       00009700
+009700              SEL_CIR_SW, CMPTR_TYP_CD                            00009800
+009800         FROM XXXAIL_LOC                                          00009900
+009900         ORDER BY MKT_RGN_ID, DIST_ID, LOC_NBR                    00010000
+010000     END-EXEC                                                     00010100
+010100                                                                  00010200
+010200 PROCEDURE DIVISION.                                              00010300
+010300***************************************************************** 00010400
+010400* Start of program main line.                                     00010500
+010500***************************************************************** 00010600
+010600 000-MAIN.                                                        00010700
+010700     PERFORM 100-INITIALIZE                                       00010800
+010800     PERFORM 200-PROCESS-STORES                                   00010900
+010900     PERFORM 900-TERMINATE                                        00011000
+011000     GOBACK                                                       00011100
+011100     .                                                            00011200
+011200                                                                  00011300
+011300*================================================================ 00011400
+011400* Initialization...                                               00011500
+011500*================================================================ 00011600
+011600 100-INITIALIZE.                                                  00011700
+011700     OPEN OUTPUT CMPMKT-RPT                                       00011800
+011800     WRITE RPT-LINE FROM WS-HDG-LINE-1                            00011900
+011900     WRITE RPT-LINE FROM WS-HDG-LINE-2                            00012000
+012000                                                                  00012100
+012100     EXEC SQL                                                     00012200
+012200       OPEN CMPMKT-CSR                                            00012300
+012300     END-EXEC                                                     00012400
+012301     IF SQLCODE NOT = 0                                           00012301
+012302       SET SQL-ERROR-DETECTED       TO TRUE                       00012302
+012303       DISPLAY 'MMMB3501 - ERROR OPENING CMPMKT-CSR, SQLCODE='    00012303
+012304               SQLCODE                                            00012304
+012305     ELSE                                                         00012305
+012400       PERFORM 120-FETCH-NEXT-STORE                               00012400
+012401     END-IF                                                       00012401
+012500     .                                                            00012600
+012600                                                                  00012700
+012700*================================================================ 00012800
+012800* Fetch the next store row...                                     00012900
+012900*================================================================ 00013000
+013000 120-FETCH-NEXT-STORE.                                            00013100
+013100     EXEC SQL                                                     00013200
+013200       FETCH CMPMKT-CSR                                           00013300
+013300         INTO :DCLXXXAIL-LOC.MKT-RGN-ID,                          00013400
+013400              :DCLXXXAIL-LOC.DIST-ID,                             00013500
+013500              :DCLXXXAIL-LOC.LOC-NBR,                             00013600
+013600              :DCLXXXAIL-LOC.SEL-CIR-SW,                          00013700
+013700              :DCLXXXAIL-LOC.CMPTR-TYP-CD                         00013800
+013800     END-EXEC                                                     00013900
+013801     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     00013801
+013802       SET SQL-ERROR-DETECTED       TO TRUE                       00013802
+013803       DISPLAY 'MMMB3501 - ERROR FETCHING CMPMKT-CSR, SQLCODE='   00013803
+013804               SQLCODE                                            00013804
+013805     END-IF                                                       00013805
+013900     .                                                            00014000
+014000                                                                  00014100
+014100*================================================================ 00014200
+014200* Process every store on the cursor, breaking on district and     00014300
+014300* market as the sort order changes...                             00014400
+014400*================================================================ 00014500
+014500 200-PROCESS-STORES.                                              00014600
+014600     PERFORM UNTIL SQLCODE = 100 OR SQL-ERROR-DETECTED            00014600
+014700       PERFORM 210-CHECK-FOR-BREAK                                00014800
+014800       ADD 1 TO WS-TOTAL-COUNT                                    00014900
+014900       PERFORM 230-ACCUMULATE-STORE                               00015000
+015000       SET IS-NOT-FIRST-ROW TO TRUE                               00015100
+015100       PERFORM 120-FETCH-NEXT-STORE                               00015200
+015200     END-PERFORM                                                  00015300
+015300     PERFORM 240-WRITE-DISTRICT-SUMMARY                           00015400
+015400     PERFORM 250-WRITE-MARKET-SUMMARY                             00015500
+015500     .                                                            00015600
+015600                                                                  00015700
+015700*================================================================ 00015800
+015800* A change of district (or market) closes out the group that was  00015900
+015900* in progress before this row's totals get added to a new one.    00016000
+016000*================================================================ 00016100
+016100 210-CHECK-FOR-BREAK.                                             00016200
+016200     IF IS-NOT-FIRST-ROW                                          00016300
+016300       IF DIST-ID OF DCLXXXAIL-LOC NOT = WS-PRIOR-DIST-ID         00016400
+016500         PERFORM 240-WRITE-DISTRICT-SUMMARY                       00016600
+016600       END-IF                                                     00016700
+016700       IF MKT-RGN-ID OF DCLXXXAIL-LOC NOT = WS-PRIOR-MKT-RGN-ID    00016800
+016900         PERFORM 250-WRITE-MARKET-SUMMARY                         00017000
+017000       END-IF                                                     00017100
+017100     END-IF                                                       00017200
+017200     MOVE DIST-ID OF DCLXXXAIL-LOC     TO WS-PRIOR-DIST-ID         00017300
+017300     MOVE MKT-RGN-ID OF DCLXXXAIL-LOC  TO WS-PRIOR-MKT-RGN-ID      00017400
+017400     .                                                            00017500
+017500                                                                  00017600
+017600*================================================================ 00017700
+017700* Add this store's attributes into the district and market        00017800
+017800* running totals.                                                 00017900
+017900*================================================================ 00018000
+018000 230-ACCUMULATE-STORE.                                            00018100
+018100     ADD 1 TO WS-DIST-STORE-COUNT                                 00018200
+018200     ADD 1 TO WS-MKT-STORE-COUNT                                  00018300
+018300     IF SEL-CIR-SW OF DCLXXXAIL-LOC = 'Y'                          00018400
+018400       ADD 1 TO WS-DIST-SEL-CIR-COUNT                             00018500
+018500       ADD 1 TO WS-MKT-SEL-CIR-COUNT                              00018600
+018600     END-IF                                                       00018700
+018700     IF CMPTR-TYP-CD OF DCLXXXAIL-LOC NOT = 0                     00018800
+018800       ADD 1 TO WS-DIST-CMPTR-COUNT                               00018900
+018900       ADD 1 TO WS-MKT-CMPTR-COUNT                                00019000
+019000     END-IF                                                       00019100
+019100     .                                                            00019200
+019200                                                                  00019300
+019300*================================================================ 00019400
+019400* Write the district summary line and reset the district totals.  00019500
+019500*================================================================ 00019600
+019600 240-WRITE-DISTRICT-SUMMARY.                                      00019700
+019800     IF WS-DIST-STORE-COUNT NOT = 0                               00019900
+019900       MOVE 'DISTRICT' TO WS-DTL-LEVEL                            00020000
+020000       MOVE WS-PRIOR-DIST-ID       TO WS-DTL-ID                   00020100
+020100       MOVE WS-DIST-STORE-COUNT    TO WS-DTL-STORES               00020200
+020200       MOVE WS-DIST-SEL-CIR-COUNT  TO WS-DTL-SEL-CIR              00020300
+020300       MOVE WS-DIST-CMPTR-COUNT    TO WS-DTL-CMPTR                00020400
+020400       WRITE RPT-LINE FROM WS-DTL-LINE                            00020500
+020500     END-IF                                                       00020600
+020600     MOVE 0 TO WS-DIST-STORE-COUNT                                00020700
+020700     MOVE 0 TO WS-DIST-SEL-CIR-COUNT                              00020800
+020800     MOVE 0 TO WS-DIST-CMPTR-COUNT                                00020900
+020900     .                                                            00021000
+021000                                                                  00021100
+021100*================================================================ 00021200
+021200* Write the market summary line and reset the market totals.      00021300
+021300*================================================================ 00021400
+021400 250-WRITE-MARKET-SUMMARY.                                        00021500
+021600     IF WS-MKT-STORE-COUNT NOT = 0                                00021700
+021700       MOVE 'MARKET' TO WS-DTL-LEVEL                              00021800
+021800       MOVE WS-PRIOR-MKT-RGN-ID    TO WS-DTL-ID                   00021900
+021900       MOVE WS-MKT-STORE-COUNT     TO WS-DTL-STORES               00022000
+022000       MOVE WS-MKT-SEL-CIR-COUNT   TO WS-DTL-SEL-CIR              00022100
+022100       MOVE WS-MKT-CMPTR-COUNT     TO WS-DTL-CMPTR                00022200
+022200       WRITE RPT-LINE FROM WS-DTL-LINE                            00022300
+022300       WRITE RPT-LINE FROM SPACES                                 00022400
+022400     END-IF                                                       00022500
+022500     MOVE 0 TO WS-MKT-STORE-COUNT                                 00022600
+022600     MOVE 0 TO WS-MKT-SEL-CIR-COUNT                               00022700
+022700     MOVE 0 TO WS-MKT-CMPTR-COUNT                                 00022800
+022800     .                                                            00022900
+022900                                                                  00023000
+023000*================================================================ 00023100
+023100* Termination - write the grand total and close up...             00023200
+023200*================================================================ 00023300
+023300 900-TERMINATE.                                                   00023400
+023325     IF SQL-ERROR-DETECTED                                        00023325
+023350       MOVE 16 TO RETURN-CODE                                     00023350
+023375     END-IF                                                       00023375
+023400     EXEC SQL                                                     00023500
+023500       CLOSE CMPMKT-CSR                                           00023600
+023600     END-EXEC                                                     00023700
+023700                                                                  00023800
+023800     MOVE WS-TOTAL-COUNT     TO WS-SUM-TOTAL                      00023900
+023900     WRITE RPT-LINE FROM WS-SUMMARY-LINE                          00024000
+024000     CLOSE CMPMKT-RPT                                             00024100
+024100     .                                                            00024200
