@@ -0,0 +1,46 @@
+      ******************************************************************
+      * DCLGEN TABLE(DB2PROD.FC_XXXAIL_EVENT_LOG)                      *
+      *        LIBRARY(SYS2.DBCLIB(DDDTEL01))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        APOST                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      * Staged-event log for every master-data event ZZZS0197 hands    *
+      * off to Z-EVENT-STAGER (YYYS0175) - one row per call to         *
+      * 300-ISSUE-EVENT, so a downstream-consumer outage window can be *
+      * replayed after the fact by YYYB1701 instead of having to rerun *
+      * the whole upstream batch. Keyed by TRX_CD/EFF_TS, the same     *
+      * natural before/after style key used by FC_XXXAIL_STORES_HIST   *
+      * and FC_XXXAIL_EVENT_DLQ.                                       *
+      ******************************************************************
+           EXEC SQL DECLARE FC_XXXAIL_EVENT_LOG TABLE
+           ( TRX_CD                         CHAR(4) NOT NULL,
+             EFF_TS                         TIMESTAMP NOT NULL,
+             MSG_DATA                       CHAR(4096) NOT NULL,
+             ACTION_CD                      CHAR(1) NOT NULL,
+             CALLING_PROG                   CHAR(8) NOT NULL,
+             CALLING_USER                   CHAR(8) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DB2PROD.FC_XXXAIL_EVENT_LOG        *
+      ******************************************************************
+       01  DCLFC-XXXAIL-EVENT-LOG.
+           10 TRX-CD                 PIC X(4).
+           10 EFF-TS                 PIC X(26).
+           10 MSG-DATA               PIC X(4096).
+           10 ACTION-CD              PIC X(1).
+           10 CALLING-PROG           PIC X(8).
+           10 CALLING-USER           PIC X(8).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
+       01  DDDTEL01
+           REDEFINES
+           DCLFC-XXXAIL-EVENT-LOG.
+           10 MD-TRX-CD              PIC X(4).
+           10 MD-EFF-TS              PIC X(26).
+           10 MD-MSG-DATA            PIC X(4096).
+           10 MD-ACTION-CD           PIC X(1).
+           10 MD-CALLING-PROG        PIC X(8).
+           10 MD-CALLING-USER        PIC X(8).
+      ******************************************************************
