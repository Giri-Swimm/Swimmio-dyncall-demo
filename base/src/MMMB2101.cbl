@@ -0,0 +1,162 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMB2101.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*---------------------------------------------------------------- 00000500
+000600* Locations stuck not-current report.                             00000600
+000700*                                                                 00000700
+000800* WWWS0003's 200-CHECK-INPUTS tracks every location sitting on    00000800
+000900* an RFCTRL01 not-current switch in FC_XXXAIL_LOC_CURRENCY,       00000900
+001000* recording the timestamp the not-current state was first seen    00001000
+001100* (205-TRACK-LOC-CURRENCY/206-RECORD-NOT-CURRENT), and clears     00001100
+001200* the row once the location goes current again                    00001200
+001300* (207-CLEAR-NOT-CURRENT-TRACKING). A row still on file past      00001300
+001400* WS-DAYS-THRESHOLD days usually means a sync step failed         00001400
+001500* partway through and never flipped the switch back.              00001500
+001600* Batch job - run standalone, no online caller.                   00001600
+001700*---------------------------------------------------------------- 00001700
+001800 ENVIRONMENT DIVISION.                                            00001800
+001900 INPUT-OUTPUT SECTION.                                            00001900
+002000 FILE-CONTROL.                                                    00002000
+002100     SELECT STUCK-RPT      ASSIGN TO RPTOUT                       00002100
+002200         ORGANIZATION IS LINE SEQUENTIAL.                         00002200
+002300                                                                  00002300
+002400 DATA DIVISION.                                                   00002400
+002500 FILE SECTION.                                                    00002500
+002600 FD  STUCK-RPT.                                                   00002600
+002700 01  RPT-LINE                          PIC X(132).                00002700
+002800                                                                  00002800
+002900 WORKING-STORAGE SECTION.                                         00002900
+003000* --------------------------------------------------------------- 00003000
+003100* Misc working storage...                                         00003100
+003200* --------------------------------------------------------------- 00003200
+003300* Configurable - how many days a location can sit not-current     00003300
+003400* before we consider its sync stuck.                              00003400
+003500 01 WS-DAYS-THRESHOLD                 PIC S9(4) COMP VALUE 3.     00003500
+003600                                                                  00003600
+003700 01 WS-ROW-COUNT                      PIC 9(6) VALUE 0.           00003700
+003800                                                                  00003800
+003900 01 WS-HDG-LINE-1.                                                00003900
+004000    05 FILLER PIC X(52) VALUE                                     00004000
+004100       'MMMB2101 - LOCATIONS STUCK NOT-CURRENT REPORT'.           00004100
+004200 01 WS-HDG-LINE-1B.                                               00004200
+004300    05 FILLER PIC X(20) VALUE 'THRESHOLD (DAYS) - '.              00004300
+004400    05 WS-HDG-THRESHOLD              PIC ZZZ9.                    00004400
+004500 01 WS-HDG-LINE-2.                                                00004500
+004600    05 FILLER PIC X(8)  VALUE 'LOC-TYP '.                         00004600
+004700    05 FILLER PIC X(11) VALUE 'LOC-NBR    '.                      00004700
+004800    05 FILLER PIC X(27) VALUE 'NOT-CURRENT-SINCE          '.      00004800
+004900                                                                  00004900
+005000 01 WS-DTL-LINE.                                                  00005000
+005100    05 WS-DTL-LOC-TYP-CD              PIC X(8).                   00005100
+005200    05 WS-DTL-LOC-NBR                 PIC Z(8)9.                  00005200
+005300    05 FILLER                         PIC X(2) VALUE SPACES.      00005300
+005400    05 WS-DTL-SINCE-TS                PIC X(26).                  00005400
+005500                                                                  00005500
+005600 01 WS-SUMMARY-LINE.                                              00005600
+005700    05 FILLER PIC X(28) VALUE 'LOCATIONS STUCK REPORTED - '.      00005700
+005800    05 WS-SUM-ROWS                   PIC ZZZ,ZZ9.                 00005800
+005900                                                                  00005900
+006000* --------------------------------------------------------------- 00006000
+006097 01 WS-SQL-ERROR-SW                   PIC X    VALUE 'N'.         00006097
+006098    88 SQL-ERROR-DETECTED                      VALUE 'Y'.         00006098
+006099    88 SQL-NO-ERROR                            VALUE 'N'.         00006099
+006100* Miscellaneous copy books go here...                             00006100
+006200* --------------------------------------------------------------- 00006200
+006300 COPY DDDTLC01.                                                   00006300
+006400                                                                  00006400
+006500* ----------------------------------------------------------------00006500
+006600* DB2 stuff...                                                    00006600
+006700* ----------------------------------------------------------------00006700
+006800     EXEC SQL                                                     00006800
+006900       INCLUDE SQLCA                                              00006900
+007000     END-EXEC                                                     00007000
+007100                                                                  00007100
+007200     EXEC SQL                                                     00007200
+007300       DECLARE STUCK-CSR CURSOR FOR                               00007300
+007400       SELECT LC_LOC_NBR, LC_LOC_TYP_CD, LC_NOT_CURR_SINCE_TS     00007400
+007500         FROM FC_XXXAIL_LOC_CURRENCY                              00007500
+007600        WHERE LC_NOT_CURR_SINCE_TS <                              00007600
+007700              CURRENT TIMESTAMP - :WS-DAYS-THRESHOLD DAYS         00007700
+007800        ORDER BY LC_NOT_CURR_SINCE_TS                             00007800
+007900     END-EXEC                                                     00007900
+008000                                                                  00008000
+008100 PROCEDURE DIVISION.                                              00008100
+008200***************************************************************** 00008200
+008300* Start of program main line.                                     00008300
+008400***************************************************************** 00008400
+008500 000-MAIN.                                                        00008500
+008600     PERFORM 100-INITIALIZE                                       00008600
+008700     PERFORM 200-PROCESS-STUCK-LOCATIONS                          00008700
+008800     PERFORM 900-TERMINATE                                        00008800
+008900     GOBACK                                                       00008900
+009000     .                                                            00009000
+009100                                                                  00009100
+009200*================================================================ 00009200
+009300* Initialization...                                               00009300
+009400*================================================================ 00009400
+009500 100-INITIALIZE.                                                  00009500
+009600     OPEN OUTPUT STUCK-RPT                                        00009600
+009700     MOVE WS-DAYS-THRESHOLD TO WS-HDG-THRESHOLD                   00009700
+009800     WRITE RPT-LINE FROM WS-HDG-LINE-1                            00009800
+009900     WRITE RPT-LINE FROM WS-HDG-LINE-1B                           00009900
+010000     WRITE RPT-LINE FROM WS-HDG-LINE-2                            00010000
+010100                                                                  00010100
+010200     EXEC SQL                                                     00010200
+010300       OPEN STUCK-CSR                                             00010300
+010400     END-EXEC                                                     00010400
+010401     IF SQLCODE NOT = 0                                           00010401
+010402       SET SQL-ERROR-DETECTED       TO TRUE                       00010402
+010403       DISPLAY 'MMMB2101 - ERROR OPENING STUCK-CSR, SQLCODE='     00010403
+010404               SQLCODE                                            00010404
+010405     ELSE                                                         00010405
+010500       PERFORM 120-FETCH-NEXT-ROW                                 00010500
+010501     END-IF                                                       00010501
+010600     .                                                            00010600
+010700                                                                  00010700
+010800*================================================================ 00010800
+010900* Fetch the next stuck-location row...                            00010900
+011000*================================================================ 00011000
+011100 120-FETCH-NEXT-ROW.                                              00011100
+011200     EXEC SQL                                                     00011200
+011300       FETCH STUCK-CSR                                            00011300
+011400         INTO :LC-LOC-NBR, :LC-LOC-TYP-CD, :LC-NOT-CURR-SINCE-TS  00011400
+011500     END-EXEC                                                     00011500
+011501     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     00011501
+011502       SET SQL-ERROR-DETECTED       TO TRUE                       00011502
+011503       DISPLAY 'MMMB2101 - ERROR FETCHING STUCK-CSR, SQLCODE='    00011503
+011504               SQLCODE                                            00011504
+011505     END-IF                                                       00011505
+011600     .                                                            00011600
+011700                                                                  00011700
+011800*================================================================ 00011800
+011900* Write one detail line per stuck location until the cursor is    00011900
+012000* exhausted...                                                    00012000
+012100*================================================================ 00012100
+012200 200-PROCESS-STUCK-LOCATIONS.                                     00012200
+012300     PERFORM UNTIL SQLCODE = 100 OR SQL-ERROR-DETECTED            00012300
+012400       ADD 1 TO WS-ROW-COUNT                                      00012400
+012500       MOVE LC-LOC-TYP-CD          TO WS-DTL-LOC-TYP-CD           00012500
+012600       MOVE LC-LOC-NBR             TO WS-DTL-LOC-NBR              00012600
+012700       MOVE LC-NOT-CURR-SINCE-TS   TO WS-DTL-SINCE-TS             00012700
+012800       WRITE RPT-LINE FROM WS-DTL-LINE                            00012800
+012900       PERFORM 120-FETCH-NEXT-ROW                                 00012900
+013000     END-PERFORM                                                  00013000
+013100                                                                  00013100
+013200     EXEC SQL                                                     00013200
+013300       CLOSE STUCK-CSR                                            00013300
+013400     END-EXEC                                                     00013400
+013500     .                                                            00013500
+013600                                                                  00013600
+013700*================================================================ 00013700
+013800* Termination - write the summary and close up...                 00013800
+013900*================================================================ 00013900
+014000 900-TERMINATE.                                                   00014000
+014025     IF SQL-ERROR-DETECTED                                        00014025
+014050       MOVE 16 TO RETURN-CODE                                     00014050
+014075     END-IF                                                       00014075
+014100     MOVE WS-ROW-COUNT TO WS-SUM-ROWS                             00014100
+014200     WRITE RPT-LINE FROM SPACES                                   00014200
+014300     WRITE RPT-LINE FROM WS-SUMMARY-LINE                          00014300
+014400     CLOSE STUCK-RPT                                              00014400
+014500     .                                                            00014500
