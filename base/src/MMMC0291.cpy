@@ -3,9 +3,15 @@
 000300         10 MMMC0291-FUNC           PIC X(5)   VALUE 'TM2TS'.     00000300
 000400             88 MMMC0291-CVT-TS-TO-TM          VALUE 'TS2TM'.     00000400
 000500             88 MMMC0291-CVT-TM-TO-TS          VALUE 'TM2TS'.     00000500
+000600             88 MMMC0291-CVT-TS-DIFF           VALUE 'TSDIF'.     00000600
 005200     05 MMMC0291-INPUT-TM.                                        00005200
 005300         10 WS-TIME-INOUT-CONV      PIC X(8)   OCCURS 14 TIMES.   00005300
 005800     05 MMMC0291-INPUT-TS.                                        00005800
 005900         10 WS-TIMSTAMP-INOUT-CONV  PIC X(26)  OCCURS 14 TIMES.   00005900
-006000     05 FILLER                      PIC X(250) VALUE  SPACES.     00006000
-
\ No newline at end of file
+005950     05 MMMC0291-ELAPSED.                                         00005950
+005960         10 MMMC0291-ELAPSED-START-TS PIC X(26) VALUE SPACES.     00005960
+005970         10 MMMC0291-ELAPSED-END-TS   PIC X(26) VALUE SPACES.     00005970
+005980         10 MMMC0291-ELAPSED-HH       PIC 9(4)  VALUE 0.          00005980
+005985         10 MMMC0291-ELAPSED-II       PIC 9(2)  VALUE 0.          00005985
+005990         10 MMMC0291-ELAPSED-SS       PIC 9(2)  VALUE 0.          00005990
+006000     05 FILLER                      PIC X(190) VALUE  SPACES.     00006000
