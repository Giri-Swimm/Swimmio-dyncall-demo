@@ -0,0 +1,236 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMB1301.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*----------------------------------------------------------------00000500
+000600* Cascade-delete impact report.                                   00000600
+000700*                                                                 00000700
+000800* Reads a candidate key from KEYIN (the AP-Location/AP-Type/      00000800
+000900* Backhaul-Location/Bracket-Unit-Code keys of whatever vendor or  00000900
+001000* location is about to be deleted) and runs the full set of      00001000
+001100* seventeen MMMC0304-TABLE delete checks against it through       00001100
+001200* MMMS0304, so the full blast radius of the delete is known up    00001200
+001300* front instead of being discovered one rejected delete at a     00001300
+001400* time. Only table codes 001-004 have a real RI check wired up   00001400
+001500* in MMMS0304 today (see MMMS0304 header); the remaining codes   00001500
+001600* are listed as not-yet-implemented rather than silently skipped 00001600
+001700* so the blast-radius picture is honest about what it did and    00001700
+001800* did not check.                                                 00001800
+001900* Batch job - run standalone, no online caller.                   00001900
+002000*----------------------------------------------------------------00002000
+002100 ENVIRONMENT DIVISION.                                            00002100
+002200 INPUT-OUTPUT SECTION.                                            00002200
+002300 FILE-CONTROL.                                                    00002300
+002400     SELECT KEY-IN         ASSIGN TO KEYIN                        00002400
+002500         ORGANIZATION IS LINE SEQUENTIAL.                         00002500
+002600     SELECT IMPACT-RPT     ASSIGN TO RPTOUT                       00002600
+002700         ORGANIZATION IS LINE SEQUENTIAL.                         00002700
+002800                                                                  00002800
+002900 DATA DIVISION.                                                   00002900
+003000 FILE SECTION.                                                    00003000
+003100 FD  KEY-IN.                                                      00003100
+003200 01  KEY-IN-REC.                                                  00003200
+003300     05 KI-AP-TYP-CD                   PIC X(2).                  00003300
+003400     05 KI-AP-NBR                      PIC 9(9).                  00003400
+003500     05 KI-LOC-TYP-CD                  PIC X(2).                  00003500
+003600     05 KI-LOC-NBR                     PIC 9(9).                  00003600
+003700     05 KI-BRKT-UNT-TYP                PIC X(1).                  00003700
+003800                                                                  00003800
+003900 FD  IMPACT-RPT.                                                  00003900
+004000 01  RPT-LINE                          PIC X(132).                00004000
+004100                                                                  00004100
+004200 WORKING-STORAGE SECTION.                                         00004200
+004300* --------------------------------------------------------------- 00004300
+004400* Misc working storage...                                        00004400
+004500* --------------------------------------------------------------- 00004500
+004600 01 WS-EOF-SW                          PIC X    VALUE 'N'.        00004600
+004700    88 IS-EOF                                   VALUE 'Y'.        00004700
+004800    88 IS-NOT-EOF                               VALUE 'N'.        00004800
+004900 01 WS-KEY-COUNT                       PIC 9(6) VALUE 0.          00004900
+005000 01 WS-TABLE-IDX                       PIC 9(3) VALUE 0.          00005000
+005100 01 WS-CHILD-COUNT                     PIC 9(6) VALUE 0.          00005100
+005200 01 WS-TABLE-NAME                      PIC X(20) VALUE SPACES.    00005200
+005300 01 WS-RESULT-TXT                      PIC X(30) VALUE SPACES.    00005300
+005400 01 MMMS0304-RI-DEL-CHK                PIC X(8) VALUE 'MMMS0304'. 00005400
+005500                                                                  00005500
+005600 01 WS-HDG-LINE-1.                                                00005600
+005700    05 FILLER PIC X(50) VALUE                                     00005700
+005800       'MMMB1301 - CASCADE-DELETE IMPACT REPORT'.                 00005800
+005900 01 WS-HDG-LINE-2.                                                00005900
+006000    05 FILLER PIC X(9)  VALUE 'AP-TYP-CD'.                        00006000
+006100    05 FILLER PIC X(2)  VALUE SPACES.                             00006100
+006200    05 FILLER PIC X(6)  VALUE 'AP-NBR'.                           00006200
+006300    05 FILLER PIC X(2)  VALUE SPACES.                             00006300
+006400    05 FILLER PIC X(10) VALUE 'LOC-TYP-CD'.                       00006400
+006500    05 FILLER PIC X(2)  VALUE SPACES.                             00006500
+006600    05 FILLER PIC X(7)  VALUE 'LOC-NBR'.                          00006600
+006700                                                                  00006700
+006800 01 WS-KEY-LINE.                                                  00006800
+006900    05 WS-KL-AP-TYP-CD                PIC X(9).                   00006900
+007000    05 WS-KL-AP-NBR                   PIC Z(8)9.                  00007000
+007100    05 FILLER                         PIC X(2) VALUE SPACES.      00007100
+007200    05 WS-KL-LOC-TYP-CD               PIC X(10).                  00007200
+007300    05 WS-KL-LOC-NBR                  PIC Z(6)9.                  00007300
+007400                                                                  00007400
+007500 01 WS-DTL-LINE.                                                  00007500
+007600    05 WS-DTL-TABLE-NAME              PIC X(22).                  00007600
+007700    05 WS-DTL-RESULT                  PIC X(30).                  00007700
+007800                                                                  00007800
+007900 01 WS-SUMMARY-LINE.                                              00007900
+008000    05 FILLER PIC X(22) VALUE 'KEYS PROCESSED    -  '.            00008000
+008100    05 WS-SUM-KEYS                    PIC ZZZ,ZZ9.                00008100
+008200 01 WS-SUMMARY-LINE2.                                             00008200
+008300    05 FILLER PIC X(22) VALUE 'DEPENDENCIES FOUND - '.            00008300
+008400    05 WS-SUM-CHILD                   PIC ZZZ,ZZ9.                00008400
+008500                                                                  00008500
+008600* --------------------------------------------------------------- 00008600
+008700* Misc copy books go here...                                     00008700
+008800* --------------------------------------------------------------- 00008800
+008900 COPY XXXN001A.                                                   00008900
+009000 COPY MMMC0304.                                                   00009000
+009100                                                                  00009100
+009200 PROCEDURE DIVISION.                                              00009200
+009300***************************************************************** 00009300
+009400* Start of program main line.                                     00009400
+009500***************************************************************** 00009500
+009600 000-MAIN.                                                        00009600
+009700     PERFORM 100-INITIALIZE                                       00009700
+009800     PERFORM 200-PROCESS-ALL-KEYS                                 00009800
+009900     PERFORM 900-TERMINATE                                        00009900
+010000     GOBACK                                                       00010000
+010100     .                                                            00010100
+010200                                                                  00010200
+010300*================================================================ 00010300
+010400* Initialization...                                               00010400
+010500*================================================================ 00010500
+010600 100-INITIALIZE.                                                  00010600
+010700     OPEN INPUT  KEY-IN                                           00010700
+010800     OPEN OUTPUT IMPACT-RPT                                       00010800
+010900     WRITE RPT-LINE FROM WS-HDG-LINE-1                            00010900
+011000     WRITE RPT-LINE FROM WS-HDG-LINE-2                            00011000
+011100     PERFORM 120-READ-NEXT-KEY                                    00011100
+011200     .                                                            00011200
+011300                                                                  00011300
+011400*================================================================ 00011400
+011500* Read the next candidate key...                                  00011500
+011600*================================================================ 00011600
+011700 120-READ-NEXT-KEY.                                                00011700
+011800     READ KEY-IN                                                  00011800
+011900       AT END SET IS-EOF TO TRUE                                  00011900
+012000     END-READ                                                     00012000
+012100     .                                                            00012100
+012200                                                                  00012200
+012300*================================================================ 00012300
+012400* Process every candidate key on KEYIN...                         00012400
+012500*================================================================ 00012500
+012600 200-PROCESS-ALL-KEYS.                                            00012600
+012700     PERFORM UNTIL IS-EOF                                         00012700
+012800       ADD 1 TO WS-KEY-COUNT                                      00012800
+012900       WRITE RPT-LINE FROM SPACES                                 00012900
+013000       MOVE KI-AP-TYP-CD  TO WS-KL-AP-TYP-CD                      00013000
+013100       MOVE KI-AP-NBR     TO WS-KL-AP-NBR                         00013100
+013200       MOVE KI-LOC-TYP-CD TO WS-KL-LOC-TYP-CD                     00013200
+013300       MOVE KI-LOC-NBR    TO WS-KL-LOC-NBR                        00013300
+013400       WRITE RPT-LINE FROM WS-KEY-LINE                            00013400
+013500       PERFORM 210-RUN-ALL-TABLE-CHECKS                           00013500
+013600       PERFORM 120-READ-NEXT-KEY                                  00013600
+013700     END-PERFORM                                                  00013700
+013800     .                                                            00013800
+013900                                                                  00013900
+014000*================================================================ 00014000
+014100* Run all seventeen MMMC0304-TABLE checks for the current key...  00014100
+014200*================================================================ 00014200
+014300 210-RUN-ALL-TABLE-CHECKS.                                        00014300
+014400     PERFORM VARYING WS-TABLE-IDX FROM 1 BY 1                     00014400
+014500       UNTIL WS-TABLE-IDX > 17                                    00014500
+014600       PERFORM 220-RUN-ONE-TABLE-CHECK                            00014600
+014700       MOVE SPACES         TO WS-DTL-LINE                         00014700
+014800       MOVE WS-TABLE-NAME  TO WS-DTL-TABLE-NAME                   00014800
+014900       MOVE WS-RESULT-TXT  TO WS-DTL-RESULT                       00014900
+015000       WRITE RPT-LINE FROM WS-DTL-LINE                            00015000
+015100     END-PERFORM                                                  00015100
+015200     .                                                            00015200
+015300                                                                  00015300
+015400*================================================================ 00015400
+015500* Run one MMMC0304-TABLE check and set WS-TABLE-NAME/WS-RESULT-TXT00015500
+015600* for the current WS-TABLE-IDX...                                 00015600
+015700*================================================================ 00015700
+015800 220-RUN-ONE-TABLE-CHECK.                                         00015800
+015900     INITIALIZE MMMC0304                                          00015900
+016000     SET MMMC0304-DELETE-CHECK TO TRUE                            00016000
+016100     SET MMMC0304-DB2          TO TRUE                            00016100
+016200     MOVE WS-TABLE-IDX         TO MMMC0304-TABLE                  00016200
+016300                                                                  00016300
+016400     EVALUATE TRUE                                                00016400
+016500       WHEN MMMC0304-AP-LOCATION                                  00016500
+016600         MOVE 'AP-LOCATION'    TO WS-TABLE-NAME                   00016600
+016700         MOVE KI-AP-TYP-CD     TO MMMC0304-AP-TYP-CD              00016700
+016800         MOVE KI-AP-NBR        TO MMMC0304-AP-NBR                 00016800
+016900       WHEN MMMC0304-AP-TYPE                                      00016900
+017000         MOVE 'AP-TYPE'        TO WS-TABLE-NAME                   00017000
+017100         MOVE KI-AP-TYP-CD     TO MMMC0304-AP-TYP-CD              00017100
+017200       WHEN MMMC0304-BKHAUL-LOC                                   00017200
+017300         MOVE 'BKHAUL-LOC'     TO WS-TABLE-NAME                   00017300
+017400         MOVE KI-LOC-TYP-CD    TO MMMC0304-LOC-TYP-CD             00017400
+017500         MOVE KI-LOC-NBR       TO MMMC0304-LOC-NBR                00017500
+017600       WHEN MMMC0304-BRACKET-UNIT-CODE                            00017600
+017700         MOVE 'BRACKET-UNIT-CODE' TO WS-TABLE-NAME                00017700
+017800         MOVE KI-BRKT-UNT-TYP  TO MMMC0304-BRKT-UNT-TYP           00017800
+017900       WHEN MMMC0304-FC-FACILITY                                  00017900
+018000         MOVE 'FC-FACILITY'    TO WS-TABLE-NAME                   00018000
+018100       WHEN MMMC0304-FC-RETAIL-DEPTS                              00018100
+018200         MOVE 'FC-RETAIL-DEPTS' TO WS-TABLE-NAME                  00018200
+018300       WHEN MMMC0304-FC-TYPE-CODE                                 00018300
+018400         MOVE 'FC-TYPE-CODE'    TO WS-TABLE-NAME                  00018400
+018500       WHEN MMMC0304-FC-WHSE-FACILITY                             00018500
+018600         MOVE 'FC-WHSE-FACILITY' TO WS-TABLE-NAME                 00018600
+018700       WHEN MMMC0304-FC-RETAIL-STORES                             00018700
+018800         MOVE 'FC-RETAIL-STORES' TO WS-TABLE-NAME                 00018800
+018900       WHEN MMMC0304-LOCATION                                     00018900
+019000         MOVE 'LOCATION'        TO WS-TABLE-NAME                  00019000
+019100       WHEN MMMC0304-LOCATION-TYPE                                00019100
+019200         MOVE 'LOCATION-TYPE'   TO WS-TABLE-NAME                  00019200
+019300       WHEN MMMC0304-PMM-VENDOR                                   00019300
+019400         MOVE 'PMM-VENDOR'      TO WS-TABLE-NAME                  00019400
+019500       WHEN MMMC0304-RETAIL-LOC                                   00019500
+019600         MOVE 'RETAIL-LOC'      TO WS-TABLE-NAME                  00019600
+019700       WHEN MMMC0304-RETL-LOC-SEGM                                00019700
+019800         MOVE 'RETL-LOC-SEGM'   TO WS-TABLE-NAME                  00019800
+019900       WHEN MMMC0304-STR-DEPT                                     00019900
+020000         MOVE 'STR-DEPT'        TO WS-TABLE-NAME                  00020000
+020100       WHEN MMMC0304-VEND-SOURCING                                00020100
+020200         MOVE 'VEND-SOURCING'   TO WS-TABLE-NAME                  00020200
+020300       WHEN MMMC0304-VENDOR-LOCATION                              00020300
+020400         MOVE 'VENDOR-LOCATION' TO WS-TABLE-NAME                  00020400
+020500     END-EVALUATE                                                 00020500
+020600                                                                  00020600
+020700     IF WS-TABLE-IDX > 4                                          00020700
+020800       MOVE 'NOT YET IMPLEMENTED'  TO WS-RESULT-TXT               00020800
+020900     ELSE                                                         00020900
+021000       CALL MMMS0304-RI-DEL-CHK USING                             00021000
+021100            XXXN001A                                              00021100
+021200            MMMC0304                                              00021200
+021300       EVALUATE TRUE                                              00021300
+021400         WHEN SUCCESS                                             00021400
+021500           MOVE 'NO DEPENDENTS'      TO WS-RESULT-TXT             00021500
+021600         WHEN MMMC0304-CHILD                                      00021600
+021700           MOVE 'DEPENDENTS FOUND'   TO WS-RESULT-TXT             00021700
+021800           ADD 1 TO WS-CHILD-COUNT                                00021800
+021900         WHEN OTHER                                               00021900
+022000           MOVE 'CHECK ERROR'        TO WS-RESULT-TXT             00022000
+022100       END-EVALUATE                                               00022100
+022200     END-IF                                                       00022200
+022300     .                                                            00022300
+022400                                                                  00022400
+022500*================================================================ 00022500
+022600* Termination - write the summary and close up...                 00022600
+022700*================================================================ 00022700
+022800 900-TERMINATE.                                                   00022800
+022900     MOVE WS-KEY-COUNT   TO WS-SUM-KEYS                           00022900
+023000     MOVE WS-CHILD-COUNT TO WS-SUM-CHILD                          00023000
+023100     WRITE RPT-LINE FROM SPACES                                   00023100
+023200     WRITE RPT-LINE FROM WS-SUMMARY-LINE                          00023200
+023300     WRITE RPT-LINE FROM WS-SUMMARY-LINE2                         00023300
+023400     CLOSE KEY-IN                                                 00023400
+023500     CLOSE IMPACT-RPT                                             00023500
+023600     .                                                            00023600
