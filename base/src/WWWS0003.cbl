@@ -16,6 +16,7 @@
 004200     05 WS-CZ-DAO                       PIC X(8) VALUE 'NNNS0473'.00004200
 004300     05 WS-RC-DAO                       PIC X(8) VALUE 'NNNSSS20'.00004300
 004400     05 WS-AA-DAO                       PIC X(8) VALUE 'NNNS0007'.00004400
+004420 01 Z-CONN-STATE-MGR                    PIC X(8) VALUE 'YYYS0220'.00004420
 004500                                                                  00004500
 004600 01 WS-LOGICALS.                                                  00004600
 004700     05 WS-XXXPSTTT-SW                  PIC X(1) VALUE SPACES.    00004700
@@ -33,12 +34,22 @@
 005900                                                                  00005900
 006000 01 I                                   PIC S9(4) COMP VALUE 0.   00006000
 006100 01 WS-CNT                              PIC S9(9) COMP VALUE 0.   00006100
+006150 01 WS-PURGE-STORE-NO         PIC S9(5)V USAGE COMP-3 VALUE 0.    00006150
 006200                                                                  00006200
 006300 01 WS-NNNN0000-EXIT-CODES              PIC S9(4) COMP VALUE 0.   00006300
 006400                                                                  00006400
-006500 01 WS-CLASS-ARRAY             PIC X(10) VALUE '1213143637'.      00006500
-006600 01 REDEFINES WS-CLASS-ARRAY.                                     00006600
-006700     05 WS-CZ                  PIC 9(2) OCCURS 5 TIMES.           00006700
+006410* Data-driven ad-zone-eligible class list, loaded from            00006410
+006420* FC_XXXAIL_AZ_CLASS by 117-LOAD-AZ-CLASS-LIST into WS-CZ below.  00006420
+006430* WS-NUM-AZ-CLASSES (not K-CZ-MAX) drives the CZ-processing       00006440
+006450* loops, so the list can grow without touching this program;     00006460
+006470* WS-DEFAULT-CLASS-ARRAY is only the fallback used to populate    00006480
+006490* WS-CZ when the control table has no rows loaded yet.           00006500
+006500 01 WS-DEFAULT-CLASS-ARRAY     PIC X(10) VALUE '1213143637'.      00006500
+006600 01 REDEFINES WS-DEFAULT-CLASS-ARRAY.                             00006600
+006610     05 WS-DEFAULT-CZ          PIC 9(2) OCCURS 5 TIMES.           00006610
+006620 01 WS-CZ-TABLE.                                                  00006620
+006630     05 WS-CZ                  PIC 9(3) OCCURS 20 TIMES.          00006630
+006710 01 WS-NUM-AZ-CLASSES          PIC S9(4) COMP VALUE 5.            00006710
 006800                                                                  00006800
 006900 01 UPD-FLAG-CHECK           PIC X(1) VALUE SPACE.                00006900
 007000     88 MMMU0003-MODIFY            VALUE 'M'.                     00007000
@@ -52,6 +63,7 @@
 007800 COPY YYYN110A.                                                   00007800
 007900 COPY YYYN111A.                                                   00007900
 008000 COPY YYYC0097.                                                   00008000
+008050 COPY YYYC0220.                                                   00008050
 008100 COPY MMMK002A.                                                   00008100
 008200 COPY MMMK001B.                                                   00008200
 008300 COPY NNNN000U.                                                   00008300
@@ -68,6 +80,8 @@
 009400 COPY PPPTFX01.                                                   00009400
 009500 COPY PPPTLR01.                                                   00009500
 009600 COPY PPPTCZ01.                                                   00009600
+009610 COPY DDDTCL01.                                                   00009610
+009620 COPY DDDTLC01.                                                   00009620
 009700                                                                  00009700
 009800* ----------------------------------------------------------------00009800
 009900* DB2 stuff...                                                    00009900
@@ -78,6 +92,16 @@
 010400     EXEC SQL                                                     00010400
 010500       INCLUDE DDDTLO01                                           00010500
 010600     END-EXEC                                                     00010600
+010620     EXEC SQL                                                     00010620
+010630       INCLUDE DDDTLC01                                           00010630
+010640     END-EXEC                                                     00010640
+010650     EXEC SQL                                                     00010650
+010660       DECLARE AZ-CLASS-CSR CURSOR FOR                            00010660
+010670       SELECT ITM_CLS_CD                                          00010670
+010680         FROM FC_XXXAIL_AZ_CLASS                                  00010680
+010690        WHERE ACTIVE_IND = 'Y'                                    00010690
+010691        ORDER BY ITM_CLS_CD                                       00010691
+010692     END-EXEC                                                     00010692
 010700                                                                  00010700
 010800 LINKAGE SECTION.                                                 00010800
 010900 COPY XXXN001A.                                                   00010900
@@ -134,6 +158,12 @@
 016000*================================================================ 00016000
 016100 100-INITIALIZE.                                                  00016100
 016200     PERFORM 110-MISC-INITS                                       00016200
+016210     IF SUCCESS                                                   00016210
+016220       PERFORM 116-SELECT-DAO-VARIANTS                            00016220
+016230     END-IF                                                       00016230
+016240     IF SUCCESS                                                   00016240
+016250       PERFORM 117-LOAD-AZ-CLASS-LIST                             00016250
+016260     END-IF                                                       00016260
 016300     IF SUCCESS                                                   00016300
 016400       PERFORM 120-SETUP-KEYS                                     00016400
 016500     END-IF                                                       00016500
@@ -174,10 +204,90 @@
 020000       STRING 'WWWS0003 - Error connecting to Oracle. Sqlcode ='  00020000
 020100               WS-SQLCODE                                         00020100
 020200               DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT             00020200
+020210     ELSE                                                         00020210
+020220       INITIALIZE YYYC0220                                        00020220
+020230       SET YYYC0220-SET-ORACLE-CON TO TRUE                        00020230
+020240       CALL Z-CONN-STATE-MGR USING XXXN001A YYYC0220              00020240
 020300     END-IF                                                       00020300
 020400     .                                                            00020400
 020500                                                                  00020500
+020520* ================================================================00020520
+020530* Pick the DB2 ("NNNS") or Oracle ("NNNU") DAO variant based on    00020530
+020540* the connection YYYS0220 is currently tracking...                00020540
+020550* ================================================================00020550
+020560 116-SELECT-DAO-VARIANTS.                                         00020560
+020570     INITIALIZE YYYC0220                                          00020570
+020580     SET YYYC0220-GET-CURR-CON TO TRUE                            00020580
+020590     CALL Z-CONN-STATE-MGR USING XXXN001A YYYC0220                00020590
+020591                                                                  00020591
+020592     IF SUCCESS AND YYYC0220-ORACLE-CON                           00020592
+020593       MOVE 'NNNU0488' TO WS-LR-DAO                               00020593
+020594       MOVE 'NNNU0473' TO WS-CZ-DAO                               00020594
+020595       MOVE 'NNNUSS20' TO WS-RC-DAO                               00020595
+020596       MOVE 'NNNU0007' TO WS-AA-DAO                               00020596
+020597     END-IF                                                       00020597
+020598     .                                                            00020598
 020600                                                                  00020600
+020599* ================================================================00020599
+020600* Load the ad-zone-eligible class list from FC_XXXAIL_AZ_CLASS,   00020600
+020601* falling back to WS-DEFAULT-CZ when the table has no active      00020601
+020602* rows (e.g. not populated yet) so behavior is unchanged until a  00020602
+020603* maintainer adds class rows there.                               00020603
+020604* ================================================================00020604
+020605 117-LOAD-AZ-CLASS-LIST.                                          00020605
+020606     MOVE 0 TO WS-NUM-AZ-CLASSES                                  00020606
+020607     EXEC SQL                                                     00020607
+020608       OPEN AZ-CLASS-CSR                                          00020608
+020609     END-EXEC                                                     00020609
+020610                                                                  00020610
+020611     IF SQLCODE = 0                                               00020611
+020612       PERFORM 118-FETCH-AZ-CLASS-ROWS                            00020612
+020613       EXEC SQL                                                   00020613
+020614         CLOSE AZ-CLASS-CSR                                       00020614
+020615       END-EXEC                                                   00020615
+020616     ELSE                                                         00020616
+020617       PERFORM 9999-SETUP-DB2-ERROR                               00020617
+020618       STRING 'WWWS0003 - Failed opening AZ-CLASS-CSR,SQL='       00020618
+020619               WS-SQLCODE                                         00020619
+020620               DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT             00020620
+020621     END-IF                                                       00020621
+020622                                                                  00020622
+020623     IF SUCCESS AND WS-NUM-AZ-CLASSES = 0                         00020623
+020624       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5                  00020624
+020625         MOVE WS-DEFAULT-CZ (I) TO WS-CZ (I)                      00020625
+020626       END-PERFORM                                                00020626
+020627       MOVE 5 TO WS-NUM-AZ-CLASSES                                00020627
+020628     END-IF                                                       00020628
+020629     .                                                            00020629
+020630                                                                  00020630
+020631* ================================================================00020631
+020632* Fetch every active class row into WS-CZ, up to its capacity.   00020632
+020633* ================================================================00020633
+020634 118-FETCH-AZ-CLASS-ROWS.                                         00020634
+020635     EXEC SQL                                                     00020635
+020636       FETCH AZ-CLASS-CSR INTO :ITM-CLS-CD                        00020636
+020637     END-EXEC                                                     00020637
+020638                                                                  00020638
+020639     PERFORM UNTIL SQLCODE NOT = 0 OR WS-NUM-AZ-CLASSES > 20       00020639
+020640       ADD 1 TO WS-NUM-AZ-CLASSES                                 00020640
+020641       IF WS-NUM-AZ-CLASSES <= 20                                 00020641
+020642         MOVE ITM-CLS-CD TO WS-CZ (WS-NUM-AZ-CLASSES)             00020642
+020643       END-IF                                                     00020643
+020644       EXEC SQL                                                   00020644
+020645         FETCH AZ-CLASS-CSR INTO :ITM-CLS-CD                      00020645
+020646       END-EXEC                                                   00020646
+020647     END-PERFORM                                                  00020647
+020648                                                                  00020648
+020649     IF SQLCODE = 100 OR WS-NUM-AZ-CLASSES > 20                   00020649
+020650       MOVE 0 TO SQLCODE                                          00020650
+020651     ELSE                                                         00020651
+020652       PERFORM 9999-SETUP-DB2-ERROR                               00020652
+020653       STRING 'WWWS0003 - Failed fetching AZ-CLASS-CSR,SQL='      00020653
+020654               WS-SQLCODE                                         00020654
+020655               DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT             00020655
+020656     END-IF                                                       00020656
+020657     .                                                            00020657
+020658                                                                  00020658
 020700 120-SETUP-KEYS.                                                  00020700
 020800     IF  ST-STORE-TYPE = SPACES                                   00020800
 020900     AND EXIT-PUT-PURGE-ROW                                       00020900
@@ -204,6 +314,9 @@
 023000 125-CONNECT-TO-DB2.                                              00023000
 023100     CALL Z-DB2-CONNECT         USING XXXN001A                    00023100
 023200                                      SQLCA                       00023200
+023210     INITIALIZE YYYC0220                                          00023210
+023220     SET YYYC0220-SET-DB2-CON TO TRUE                             00023220
+023230     CALL Z-CONN-STATE-MGR USING XXXN001A YYYC0220                00023230
 023300     .                                                            00023300
 023400                                                                  00023400
 023500 130-CHECK-TYPE.                                                  00023500
@@ -235,7 +348,7 @@
 026100* put the old data in the new format...                           00026100
 026200*================================================================ 00026200
 026300 200-CHECK-INPUTS.                                                00026300
-026400     IF WWWC0003-DDDTRL01-NOT-CURRENT                             00026400
+026400     IF WWWC0003-RFCTRL01-NOT-CURRENT                             00026400
 026500       MOVE NNNN0000-EXIT-CODES TO WS-NNNN0000-EXIT-CODES         00026500
 026600       INITIALIZE P-DDDTRL01                                      00026600
 026700                                                                  00026700
@@ -258,9 +371,84 @@
 028400                                                                  00028400
 028500       MOVE WS-NNNN0000-EXIT-CODES TO NNNN0000-EXIT-CODES         00028500
 028600     END-IF                                                       00028600
+028650                                                                  00028650
+028660     PERFORM 205-TRACK-LOC-CURRENCY                               00028660
 028700     .                                                            00028700
 028800                                                                  00028800
-028900                                                                  00028900
+028810*================================================================00028810
+028820* Track how long a location's RFCTRL01 row has been sitting      00028820
+028830* not-current - a stuck sync never flips it back, and nothing    00028830
+028840* else in this system records when the not-current state was    00028840
+028850* first seen. FC_XXXAIL_LOC_CURRENCY holds one row per location  00028850
+028860* currently not-current; MMMB2101 reports any row older than    00028860
+028870* its configurable day threshold.                                00028870
+028880*================================================================00028880
+028890 205-TRACK-LOC-CURRENCY.                                          00028890
+028900     EVALUATE TRUE                                                00028900
+028910       WHEN WWWC0003-RFCTRL01-NOT-CURRENT                         00028910
+028920         PERFORM 206-RECORD-NOT-CURRENT                           00028920
+028930       WHEN WWWC0003-RFCTRL01-IS-CURRENT                          00028930
+028940         PERFORM 207-CLEAR-NOT-CURRENT-TRACKING                   00028940
+028950     END-EVALUATE                                                 00028950
+028960     .                                                            00028960
+028970                                                                  00028970
+028980* ================================================================00028980
+028990* First time we see this location not-current, start the clock.  00028990
+029000* Already tracked (SQLCODE = -803) just means a prior call       00029000
+029010* already recorded it - leave the original timestamp alone.      00029010
+029020* ================================================================00029020
+029030 206-RECORD-NOT-CURRENT.                                          00029030
+029040     MOVE ST-STORE-NUMBER OF XXXPSTTT TO LC-LOC-NBR               00029040
+029050     MOVE ST-STORE-TYPE   OF XXXPSTTT TO LC-LOC-TYP-CD            00029050
+029060                                                                  00029060
+029070     EXEC SQL                                                     00029070
+029080       INSERT INTO FC_XXXAIL_LOC_CURRENCY                         00029080
+029090         ( LC_LOC_NBR, LC_LOC_TYP_CD, LC_NOT_CURR_SINCE_TS )      00029090
+029100       VALUES                                                     00029100
+029110         ( :LC-LOC-NBR, :LC-LOC-TYP-CD, CURRENT TIMESTAMP )       00029110
+029120     END-EXEC                                                     00029120
+029130                                                                  00029130
+029140     EVALUATE TRUE                                                00029140
+029150       WHEN SQLCODE = 0                                           00029150
+029160         CONTINUE                                                 00029160
+029170       WHEN SQLCODE = -803                                        00029170
+029180         CONTINUE                                                 00029180
+029190       WHEN OTHER                                                 00029190
+029200         PERFORM 9999-SETUP-DB2-ERROR                             00029200
+029210         STRING 'WWWS0003 - Failed tracking not-curr loc,SQL='    00029210
+029220                 WS-SQLCODE                                       00029220
+029230                 DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT           00029230
+029240     END-EVALUATE                                                 00029240
+029250     .                                                            00029250
+029260                                                                  00029260
+029270* ================================================================00029270
+029280* Location is current again - drop the tracking row, if any, so  00029280
+029290* the stuck report stops flagging it.                            00029290
+029300* ================================================================00029300
+029310 207-CLEAR-NOT-CURRENT-TRACKING.                                  00029310
+029320     MOVE ST-STORE-NUMBER OF XXXPSTTT TO LC-LOC-NBR               00029320
+029330     MOVE ST-STORE-TYPE   OF XXXPSTTT TO LC-LOC-TYP-CD            00029330
+029340                                                                  00029340
+029350     EXEC SQL                                                     00029350
+029360       DELETE FROM FC_XXXAIL_LOC_CURRENCY                         00029360
+029370        WHERE LC_LOC_NBR    = :LC-LOC-NBR                         00029370
+029380          AND LC_LOC_TYP_CD = :LC-LOC-TYP-CD                      00029380
+029390     END-EXEC                                                     00029390
+029400                                                                  00029400
+029410     EVALUATE TRUE                                                00029410
+029420       WHEN SQLCODE = 0                                           00029420
+029430         CONTINUE                                                 00029430
+029440       WHEN SQLCODE = 100                                         00029440
+029450         CONTINUE                                                 00029450
+029460       WHEN OTHER                                                 00029460
+029470         PERFORM 9999-SETUP-DB2-ERROR                             00029470
+029480         STRING 'WWWS0003 - Failed clearing not-curr loc,SQL='   00029480
+029490                 WS-SQLCODE                                       00029490
+029500                 DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT           00029500
+029510     END-EVALUATE                                                 00029510
+029520     .                                                            00029520
+029530                                                                  00029530
+029540                                                                  00029540
 029000 300-EXIT-STUFF.                                                  00029000
 029100     IF YYYN005A-ORACLE                                           00029100
 029200       PERFORM 125-CONNECT-TO-DB2                                 00029200
@@ -325,7 +513,7 @@
 035100     PERFORM 1235-INIT-CLASS-ZONES                                00035100
 035200     IF ST-XXX-STORE                                              00035200
 035300       PERFORM VARYING I FROM 1 BY 1                              00035300
-035400           UNTIL I > K-CZ-MAX OR NOT SUCCESS                      00035400
+035400       UNTIL I > WS-NUM-AZ-CLASSES OR NOT SUCCESS                 00035400
 035500         PERFORM 2220-GET-CZ                                      00035500
 035600         IF SUCCESS AND CZ-EXISTS                                 00035600
 035700           SET YYYN111A-NEW-2-OLD TO TRUE                         00035700
@@ -444,7 +632,7 @@
 047000 1430-PROCESS-CZ.                                                 00047000
 047100     IF ST-XXX-STORE                                              00047100
 047200       PERFORM VARYING I FROM 1 BY 1                              00047200
-047300           UNTIL I > K-CZ-MAX OR NOT SUCCESS                      00047300
+047300       UNTIL I > WS-NUM-AZ-CLASSES OR NOT SUCCESS                 00047300
 047400         PERFORM 1440-CHECK-CZ-STATUS                             00047400
 047500         IF NO-NEED-CZ                                            00047500
 047600           PERFORM 1450-DELETE-CZ                                 00047600
@@ -672,7 +860,7 @@
 069800 1540-PROCESS-CZ.                                                 00069800
 069900     IF ST-XXX-STORE                                              00069900
 070000       PERFORM VARYING I FROM 1 BY 1                              00070000
-070100           UNTIL I > K-CZ-MAX OR NOT SUCCESS                      00070100
+070100       UNTIL I > WS-NUM-AZ-CLASSES OR NOT SUCCESS                 00070100
 070200         PERFORM 1440-CHECK-CZ-STATUS                             00070200
 070300         IF NEED-CZ                                               00070300
 070400           PERFORM 1460-UPDATE-CZ                                 00070400
@@ -687,10 +875,13 @@
 071300* Delete...                                                       00071300
 071400* ================================================================00071400
 071500 1600-EXIT-PUT-PURGE-ROW.                                         00071500
-071600     SET YYYN111A-OLD-2-NEW TO TRUE                               00071600
-071700     PERFORM 2000-LO-TRANSLATION                                  00071700
-071800     IF SUCCESS                                                   00071800
-071900       PERFORM 2100-CALL-LO-DAO                                   00071900
+071510     SET YYYN111A-OLD-2-NEW TO TRUE                               00071510
+071520     PERFORM 1605-CHECK-DEPENDENT-MASTER-DATA                     00071520
+071530     IF SUCCESS                                                   00071530
+071540       PERFORM 2000-LO-TRANSLATION                                00071540
+071550     END-IF                                                       00071550
+071600     IF SUCCESS                                                   00071600
+071700       PERFORM 2100-CALL-LO-DAO                                   00071700
 072000       EVALUATE TRUE                                              00072000
 072100         WHEN SQLCODE = 100                                       00072100
 072200           MOVE 0 TO SQLCODE                                      00072200
@@ -705,11 +896,87 @@
 073100     END-IF                                                       00073100
 073200     .                                                            00073200
 073300                                                                  00073300
-073400                                                                  00073400
-073500* ================================================================00073500
-073600* Translations...                                                 00073600
-073700* ================================================================00073700
-073800 2000-LO-TRANSLATION.                                             00073800
+073310* ================================================================00073310
+073320* Don't allow a store to be purged out from under dependent       00073320
+073330* class/ad-zone and department master data - mirrors the RI       00073330
+073340* protection MMMS0335 does for vendor-location.                   00073340
+073350* ================================================================00073350
+073360 1605-CHECK-DEPENDENT-MASTER-DATA.                                00073360
+073370     EXEC SQL                                                     00073370
+073380       SELECT COALESCE(COUNT(*), 0)                               00073380
+073390        INTO :WS-CNT                                              00073390
+073400       FROM FC_XXXAIL_CLS_ZONE                                    00073400
+073410       WHERE LOC_TYP_CD = :DCLXXXATION.LOC-TYP-CD                 00073410
+073420         AND LOC_NBR    = :DCLXXXATION.LOC-NBR                    00073420
+073430     END-EXEC                                                     00073430
+073440                                                                  00073440
+073450     EVALUATE TRUE                                                00073450
+073460       WHEN SQLCODE NOT = 0                                       00073460
+073470         PERFORM 9999-SETUP-DB2-ERROR                             00073470
+073480         STRING 'WWWS0003 - SQL error on table '                  00073480
+073490                'FC_XXXAIL_CLS_ZONE, Sqlcode = ' WS-SQLCODE        00073490
+073500         DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT                   00073500
+073510       WHEN WS-CNT > 0                                            00073510
+073520         SET FAILURE TO TRUE                                      00073520
+073530         MOVE SPACE TO IS-RTRN-MSG-TXT                            00073530
+073540         STRING 'WWWS0003 - Store has dependent rows in '         00073540
+073550                'FC_XXXAIL_CLS_ZONE, delete not allowed'          00073550
+073560         DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT                   00073560
+073570     END-EVALUATE                                                 00073570
+073580                                                                  00073580
+073590     IF SUCCESS                                                   00073590
+073600       MOVE LOC-NBR OF DCLXXXATION TO WS-PURGE-STORE-NO           00073600
+073610       EXEC SQL                                                   00073610
+073620         SELECT COALESCE(COUNT(*), 0)                             00073620
+073630          INTO :WS-CNT                                            00073630
+073640         FROM FC_RETAIL_DEPTS                                     00073640
+073650         WHERE FC_STORE_NO = :WS-PURGE-STORE-NO                   00073650
+073660       END-EXEC                                                   00073660
+073670                                                                  00073670
+073680       EVALUATE TRUE                                              00073680
+073690         WHEN SQLCODE NOT = 0                                     00073690
+073700           PERFORM 9999-SETUP-DB2-ERROR                           00073700
+073710           STRING 'WWWS0003 - SQL error on table '                00073710
+073720                  'FC_RETAIL_DEPTS, Sqlcode = ' WS-SQLCODE         00073720
+073730           DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT                 00073730
+073740         WHEN WS-CNT > 0                                          00073740
+073750           SET FAILURE TO TRUE                                    00073750
+073760           MOVE SPACE TO IS-RTRN-MSG-TXT                          00073760
+073770           STRING 'WWWS0003 - Store has dependent rows in '       00073770
+073780                  'FC_RETAIL_DEPTS, delete not allowed'            00073780
+073790           DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT                 00073790
+073800       END-EVALUATE                                               00073800
+073810     END-IF                                                       00073810
+073820                                                                  00073820
+073830     IF SUCCESS                                                   00073830
+073840       EXEC SQL                                                   00073840
+073850         SELECT COALESCE(COUNT(*), 0)                             00073850
+073860          INTO :WS-CNT                                            00073860
+073870         FROM XXXD_LOC_ITM                                        00073870
+073880         WHERE VEND_LOC_TYP_CD = :DCLXXXATION.LOC-TYP-CD          00073880
+073890           AND VEND_LOC_NBR    = :DCLXXXATION.LOC-NBR             00073890
+073900       END-EXEC                                                   00073900
+073910                                                                  00073910
+073920       EVALUATE TRUE                                              00073920
+073930         WHEN SQLCODE NOT = 0                                     00073930
+073940           PERFORM 9999-SETUP-DB2-ERROR                           00073940
+073950           STRING 'WWWS0003 - SQL error on table '                00073950
+073960                  'XXXD_LOC_ITM, Sqlcode = ' WS-SQLCODE            00073960
+073970           DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT                 00073970
+073980         WHEN WS-CNT > 0                                          00073980
+073990           SET FAILURE TO TRUE                                    00073990
+074000           MOVE SPACE TO IS-RTRN-MSG-TXT                          00074000
+074010           STRING 'WWWS0003 - Store has dependent rows in '       00074010
+074020                  'XXXD_LOC_ITM, delete not allowed'               00074020
+074030           DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT                 00074030
+074040       END-EVALUATE                                               00074040
+074050     END-IF                                                       00074050
+074060     .                                                            00074060
+074070                                                                  00074070
+074080* ================================================================00074080
+074090* Translations...                                                 00074090
+074100* ================================================================00074100
+074110 2000-LO-TRANSLATION.                                             00074110
 073900     CALL MMMSSS58-TRANSLATE-LO USING                             00073900
 074000         XXXN001A                                                 00074000
 074100         YYYN111A                                                 00074100
