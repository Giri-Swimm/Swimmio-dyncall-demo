@@ -0,0 +1,197 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMB1001.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*---------------------------------------------------------------- 00000500
+000600* Ad-zone exception audit report.                                 00000600
+000700*                                                                 00000700
+000800* Scans FC_XXXAIL_CLS_ZONE (DDDTCZ01) and lists every store/class 00000800
+000900* row where AD-ZONE-EXCP (the class's override) is in effect and  00000900
+001000* differs from AD-ZONE (the class's normal zone, inherited from   00001000
+001100* the store's default) - i.e. every class currently overriding    00001100
+001200* its store's normal ad-zone, so pricing can audit overrides on   00001200
+001300* a schedule instead of finding out by surprise.                  00001300
+001400* Batch job - run standalone, no online caller.                   00001400
+001500*----------------------------------------------------------------00001500
+001600 ENVIRONMENT DIVISION.                                            00001600
+001700 INPUT-OUTPUT SECTION.                                            00001700
+001800 FILE-CONTROL.                                                    00001800
+001900     SELECT ADZONE-EXCP-RPT ASSIGN TO RPTOUT                      00001900
+002000         ORGANIZATION IS LINE SEQUENTIAL.                         00002000
+002100                                                                  00002100
+002200 DATA DIVISION.                                                   00002200
+002300 FILE SECTION.                                                    00002300
+002400 FD  ADZONE-EXCP-RPT.                                             00002400
+002500 01  RPT-LINE                          PIC X(132).                00002500
+002600                                                                  00002600
+002700 WORKING-STORAGE SECTION.                                         00002700
+002800* --------------------------------------------------------------- 00002800
+002900* Misc working storage...                                        00002900
+003000* --------------------------------------------------------------- 00003000
+003100 01 WS-TOTAL-COUNT                    PIC 9(6) VALUE 0.           00003100
+003200 01 WS-EXCEPTION-COUNT                PIC 9(6) VALUE 0.           00003200
+003300 01 WS-EXCEPTION-SW                   PIC X    VALUE 'N'.         00003300
+003400    88 IS-EXCEPTION                            VALUE 'Y'.         00003400
+003500    88 IS-NOT-EXCEPTION                        VALUE 'N'.         00003500
+003510 01 WS-SQL-ERROR-SW                   PIC X    VALUE 'N'.         00003510
+003520    88 SQL-ERROR-DETECTED                      VALUE 'Y'.         00003520
+003530    88 SQL-NO-ERROR                            VALUE 'N'.         00003530
+003600                                                                  00003600
+003700 01 WS-HDG-LINE-1.                                                00003700
+003800    05 FILLER PIC X(52) VALUE                                     00003800
+003900       'MMMB1001 - AD-ZONE EXCEPTION AUDIT REPORT'.                00003900
+004000 01 WS-HDG-LINE-2.                                                00004000
+004100    05 FILLER PIC X(4)  VALUE 'TYPE'.                              00004100
+004200    05 FILLER PIC X(2)  VALUE SPACES.                             00004200
+004300    05 FILLER PIC X(9)  VALUE 'LOCATION '.                         00004300
+004400    05 FILLER PIC X(2)  VALUE SPACES.                             00004400
+004500    05 FILLER PIC X(5)  VALUE 'CLASS'.                             00004500
+004600    05 FILLER PIC X(2)  VALUE SPACES.                             00004600
+004700    05 FILLER PIC X(9)  VALUE 'NORMAL ZN'.                         00004700
+004800    05 FILLER PIC X(2)  VALUE SPACES.                             00004800
+004900    05 FILLER PIC X(12) VALUE 'EXCEPTION ZN'.                      00004900
+005000                                                                  00005000
+005100 01 WS-DTL-LINE.                                                  00005100
+005200    05 WS-DTL-LOC-TYP-CD            PIC X(4).                     00005200
+005300    05 FILLER                       PIC X(2) VALUE SPACES.        00005300
+005400    05 WS-DTL-LOC-NBR               PIC Z(8)9.                    00005400
+005500    05 FILLER                       PIC X(2) VALUE SPACES.        00005500
+005600    05 WS-DTL-ITM-CLS-CD            PIC ZZ9.                      00005600
+005700    05 FILLER                       PIC X(4) VALUE SPACES.        00005700
+005800    05 WS-DTL-AD-ZONE               PIC Z(6)9.                    00005800
+005900    05 FILLER                       PIC X(5) VALUE SPACES.        00005900
+006000    05 WS-DTL-AD-ZONE-EXCP          PIC Z(6)9.                    00006000
+006100                                                                  00006100
+006200 01 WS-SUMMARY-LINE.                                              00006200
+006300    05 FILLER PIC X(23) VALUE 'CLASS/ZONES SCANNED - '.           00006300
+006400    05 WS-SUM-TOTAL                 PIC ZZZ,ZZ9.                  00006400
+006500                                                                  00006500
+006600 01 WS-SUMMARY-LINE2.                                             00006600
+006700    05 FILLER PIC X(23) VALUE 'OVERRIDES IN EFFECT - '.           00006700
+006800    05 WS-SUM-EXCEPTION             PIC ZZZ,ZZ9.                  00006800
+006900                                                                  00006900
+007000* --------------------------------------------------------------- 00007000
+007100* Miscellaneous copy books go here...                             00007100
+007200* --------------------------------------------------------------- 00007200
+007300 COPY DDDTCZ01.                                                   00007300
+007400                                                                  00007400
+007500* ----------------------------------------------------------------00007500
+007600* DB2 stuff...                                                    00007600
+007700* ----------------------------------------------------------------00007700
+007800     EXEC SQL                                                     00007800
+007900       INCLUDE SQLCA                                              00007900
+008000     END-EXEC                                                     00008000
+008100                                                                  00008100
+008200     EXEC SQL                                                     00008200
+008300       DECLARE CLS-ZONE-CSR CURSOR FOR                            00008300
+008400       SELECT LOC_TYP_CD, LOC_NBR, ITM_CLS_CD, AD_ZONE,           00008400
+008500              AD_ZONE_EXCP                                        00008500
+008600         FROM FC_XXXAIL_CLS_ZONE                                  00008600
+008700         ORDER BY LOC_TYP_CD, LOC_NBR, ITM_CLS_CD                 00008700
+008800     END-EXEC                                                     00008800
+008900                                                                  00008900
+009000 PROCEDURE DIVISION.                                              00009000
+009100***************************************************************** 00009100
+009200* Start of program main line.                                     00009200
+009300***************************************************************** 00009300
+009400 000-MAIN.                                                        00009400
+009500     PERFORM 100-INITIALIZE                                       00009500
+009600     PERFORM 200-PROCESS-CLASS-ZONES                              00009600
+009700     PERFORM 900-TERMINATE                                        00009700
+009800     GOBACK                                                       00009800
+009900     .                                                            00009900
+010000                                                                  00010000
+010100*================================================================ 00010100
+010200* Initialization...                                               00010200
+010300*================================================================ 00010300
+010400 100-INITIALIZE.                                                  00010400
+010500     OPEN OUTPUT ADZONE-EXCP-RPT                                  00010500
+010600     WRITE RPT-LINE FROM WS-HDG-LINE-1                            00010600
+010700     WRITE RPT-LINE FROM WS-HDG-LINE-2                            00010700
+010800                                                                  00010800
+010900     EXEC SQL                                                     00010900
+011000       OPEN CLS-ZONE-CSR                                          00011000
+011100     END-EXEC                                                     00011100
+011101     IF SQLCODE NOT = 0                                           00011101
+011102       SET SQL-ERROR-DETECTED       TO TRUE                       00011102
+011103       DISPLAY 'MMMB1001 - ERROR OPENING CLS-ZONE-CSR, SQLCODE='  00011103
+011104               SQLCODE                                            00011104
+011105     ELSE                                                         00011105
+011200       PERFORM 120-FETCH-NEXT-CLASS-ZONE                          00011200
+011201     END-IF                                                       00011201
+011300     .                                                            00011300
+011400                                                                  00011400
+011500*================================================================ 00011500
+011600* Fetch the next class/zone row...                                00011600
+011700*================================================================ 00011700
+011800 120-FETCH-NEXT-CLASS-ZONE.                                       00011800
+011900     EXEC SQL                                                     00011900
+012000       FETCH CLS-ZONE-CSR                                         00012000
+012100         INTO :LOC-TYP-CD, :LOC-NBR, :ITM-CLS-CD, :AD-ZONE,       00012100
+012200              :AD-ZONE-EXCP                                       00012200
+012300     END-EXEC                                                     00012300
+012301     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     00012301
+012302       SET SQL-ERROR-DETECTED       TO TRUE                       00012302
+012303       DISPLAY 'MMMB1001 - ERROR FETCHING CLS-ZONE-CSR, SQLCODE=' 00012303
+012304               SQLCODE                                            00012304
+012305     END-IF                                                       00012305
+012400     .                                                            00012400
+012500                                                                  00012500
+012600*================================================================ 00012600
+012700* Process every class/zone row on the cursor...                   00012700
+012800*================================================================ 00012800
+012900 200-PROCESS-CLASS-ZONES.                                         00012900
+013000     PERFORM UNTIL SQLCODE = 100 OR SQL-ERROR-DETECTED            00013000
+013100       ADD 1 TO WS-TOTAL-COUNT                                    00013100
+013200       PERFORM 210-CHECK-FOR-EXCEPTION                            00013200
+013300       IF IS-EXCEPTION                                            00013300
+013400         ADD 1 TO WS-EXCEPTION-COUNT                              00013400
+013500         PERFORM 220-WRITE-DETAIL-LINE                            00013500
+013600       END-IF                                                     00013600
+013700       PERFORM 120-FETCH-NEXT-CLASS-ZONE                          00013700
+013800     END-PERFORM                                                  00013800
+013900     .                                                            00013900
+014000                                                                  00014000
+014100*================================================================ 00014100
+014200* An override is "in effect" when AD-ZONE-EXCP is populated (non- 00014200
+014300* zero) and differs from the class's normal AD-ZONE - a zero     00014300
+014400* AD-ZONE-EXCP just means no override was ever set up.           00014400
+014500*================================================================ 00014500
+014600 210-CHECK-FOR-EXCEPTION.                                         00014600
+014700     SET IS-NOT-EXCEPTION TO TRUE                                 00014700
+014800                                                                  00014800
+014900     IF AD-ZONE-EXCP NOT = 0 AND AD-ZONE-EXCP NOT = AD-ZONE       00014900
+015000       SET IS-EXCEPTION TO TRUE                                   00015000
+015100     END-IF                                                       00015100
+015200     .                                                            00015200
+015300                                                                  00015300
+015400*================================================================ 00015400
+015500* Write one exception detail line...                              00015500
+015600*================================================================ 00015600
+015700 220-WRITE-DETAIL-LINE.                                           00015700
+015800     MOVE LOC-TYP-CD      TO WS-DTL-LOC-TYP-CD                    00015800
+015900     MOVE LOC-NBR         TO WS-DTL-LOC-NBR                       00015900
+016000     MOVE ITM-CLS-CD      TO WS-DTL-ITM-CLS-CD                    00016000
+016100     MOVE AD-ZONE         TO WS-DTL-AD-ZONE                       00016100
+016200     MOVE AD-ZONE-EXCP    TO WS-DTL-AD-ZONE-EXCP                  00016200
+016300     WRITE RPT-LINE FROM WS-DTL-LINE                              00016300
+016400     .                                                            00016400
+016500                                                                  00016500
+016600*================================================================ 00016600
+016700* Termination - write the summary and close up...                 00016700
+016800*================================================================ 00016800
+016900 900-TERMINATE.                                                   00016900
+016925     IF SQL-ERROR-DETECTED                                        00016925
+016950       MOVE 16 TO RETURN-CODE                                     00016950
+016975     END-IF                                                       00016975
+017000     EXEC SQL                                                     00017000
+017100       CLOSE CLS-ZONE-CSR                                         00017100
+017200     END-EXEC                                                     00017200
+017300                                                                  00017300
+017400     MOVE WS-TOTAL-COUNT     TO WS-SUM-TOTAL                      00017400
+017500     MOVE WS-EXCEPTION-COUNT TO WS-SUM-EXCEPTION                  00017500
+017600     WRITE RPT-LINE FROM SPACES                                   00017600
+017700     WRITE RPT-LINE FROM WS-SUMMARY-LINE                          00017700
+017800     WRITE RPT-LINE FROM WS-SUMMARY-LINE2                         00017800
+017900     CLOSE ADZONE-EXCP-RPT                                        00017900
+018000     .                                                            00018000
