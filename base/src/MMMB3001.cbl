@@ -0,0 +1,194 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMB3001.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*---------------------------------------------------------------- 00000500
+000600* Orphan merchandise-hierarchy code report.                       00000600
+000700*                                                                 00000700
+000800* Scans FC_XXXAIL_CLS_ZONE (DDDTCZ01) and lists every store/class 00000800
+000900* row whose ITM-CLS-CD does not match any class defined in the    00000900
+001000* merchandise hierarchy (MMMK002A) - i.e. a class code that has   00001000
+001100* fallen out of sync with the hierarchy master, same way          00001100
+001200* MMMB1001 flags ad-zone overrides out of a DDDTCZ01 scan.        00001200
+001300* Batch job - run standalone, no online caller.                   00001300
+001400*----------------------------------------------------------------00001400
+001500 ENVIRONMENT DIVISION.                                            00001500
+001600 INPUT-OUTPUT SECTION.                                            00001600
+001700 FILE-CONTROL.                                                    00001700
+001800     SELECT ORPHAN-CLS-RPT ASSIGN TO RPTOUT                       00001800
+001900         ORGANIZATION IS LINE SEQUENTIAL.                         00001900
+002000                                                                  00002000
+002100 DATA DIVISION.                                                   00002100
+002200 FILE SECTION.                                                    00002200
+002300 FD  ORPHAN-CLS-RPT.                                              00002300
+002400 01  RPT-LINE                          PIC X(132).                00002400
+002500                                                                  00002500
+002600 WORKING-STORAGE SECTION.                                         00002600
+002700* --------------------------------------------------------------- 00002700
+002800* Misc working storage...                                        00002800
+002900* --------------------------------------------------------------- 00002900
+003000 01 WS-TOTAL-COUNT                    PIC 9(6) VALUE 0.           00003000
+003100 01 WS-ORPHAN-COUNT                   PIC 9(6) VALUE 0.           00003100
+003200 01 WS-ORPHAN-SW                      PIC X    VALUE 'N'.         00003200
+003300    88 IS-ORPHAN                               VALUE 'Y'.         00003300
+003400    88 IS-NOT-ORPHAN                           VALUE 'N'.         00003400
+003500                                                                  00003500
+003600 01 WS-HDG-LINE-1.                                                00003600
+003700    05 FILLER PIC X(56) VALUE                                     00003700
+003800       'MMMB3001 - ORPHAN MERCHANDISE-HIERARCHY CODE REPORT'.     00003800
+003900 01 WS-HDG-LINE-2.                                                00003900
+004000    05 FILLER PIC X(4)  VALUE 'TYPE'.                              00004000
+004100    05 FILLER PIC X(2)  VALUE SPACES.                             00004100
+004200    05 FILLER PIC X(9)  VALUE 'LOCATION '.                         00004200
+004300    05 FILLER PIC X(2)  VALUE SPACES.                             00004300
+004400    05 FILLER PIC X(5)  VALUE 'CLASS'.                             00004400
+004500    05 FILLER PIC X(2)  VALUE SPACES.                             00004500
+004600    05 FILLER PIC X(30) VALUE 'EXCEPTION REASON'.                  00004600
+004700                                                                  00004700
+004800 01 WS-DTL-LINE.                                                  00004800
+004900    05 WS-DTL-LOC-TYP-CD            PIC X(4).                     00004900
+005000    05 FILLER                       PIC X(2) VALUE SPACES.        00005000
+005100    05 WS-DTL-LOC-NBR               PIC Z(8)9.                    00005100
+005200    05 FILLER                       PIC X(2) VALUE SPACES.        00005200
+005300    05 WS-DTL-ITM-CLS-CD            PIC ZZ9.                      00005300
+005400    05 FILLER                       PIC X(4) VALUE SPACES.        00005400
+005500    05 WS-DTL-REASON                PIC X(30).                     00005500
+005600                                                                  00005600
+005700 01 WS-SUMMARY-LINE.                                              00005700
+005800    05 FILLER PIC X(23) VALUE 'CLASS/ZONES SCANNED - '.           00005800
+005900    05 WS-SUM-TOTAL                 PIC ZZZ,ZZ9.                  00005900
+006000                                                                  00006000
+006100 01 WS-SUMMARY-LINE2.                                             00006100
+006200    05 FILLER PIC X(23) VALUE 'ORPHAN CLASS CODES  - '.            00006200
+006300    05 WS-SUM-ORPHAN                PIC ZZZ,ZZ9.                  00006300
+006400                                                                  00006400
+006500* --------------------------------------------------------------- 00006500
+006597 01 WS-SQL-ERROR-SW                   PIC X    VALUE 'N'.         00006597
+006598    88 SQL-ERROR-DETECTED                      VALUE 'Y'.         00006598
+006599    88 SQL-NO-ERROR                            VALUE 'N'.         00006599
+006600* Miscellaneous copy books go here...                             00006600
+006700* --------------------------------------------------------------- 00006700
+006800 COPY DDDTCZ01.                                                   00006800
+006900 COPY MMMK002A.                                                   00006900
+007000                                                                  00007000
+007100* ----------------------------------------------------------------00007100
+007200* DB2 stuff...                                                    00007200
+007300* ----------------------------------------------------------------00007300
+007400     EXEC SQL                                                     00007400
+007500       INCLUDE SQLCA                                              00007500
+007600     END-EXEC                                                     00007600
+007700                                                                  00007700
+007800     EXEC SQL                                                     00007800
+007900       DECLARE ORPHAN-CLS-CSR CURSOR FOR                          00007900
+008000       SELECT LOC_TYP_CD, LOC_NBR, ITM_CLS_CD, AD_ZONE,           00008000
+008100              AD_ZONE_EXCP                                        00008100
+008200         FROM FC_XXXAIL_CLS_ZONE                                  00008200
+008300         ORDER BY LOC_TYP_CD, LOC_NBR, ITM_CLS_CD                 00008300
+008400     END-EXEC                                                     00008400
+008500                                                                  00008500
+008600 PROCEDURE DIVISION.                                              00008600
+008700***************************************************************** 00008700
+008800* Start of program main line.                                     00008800
+008900***************************************************************** 00008900
+009000 000-MAIN.                                                        00009000
+009100     PERFORM 100-INITIALIZE                                       00009100
+009200     PERFORM 200-PROCESS-CLASS-ZONES                              00009200
+009300     PERFORM 900-TERMINATE                                        00009300
+009400     GOBACK                                                       00009400
+009500     .                                                            00009500
+009600                                                                  00009600
+009700*================================================================ 00009700
+009800* Initialization...                                               00009800
+009900*================================================================ 00009900
+010000 100-INITIALIZE.                                                  00010000
+010100     OPEN OUTPUT ORPHAN-CLS-RPT                                   00010100
+010200     WRITE RPT-LINE FROM WS-HDG-LINE-1                            00010200
+010300     WRITE RPT-LINE FROM WS-HDG-LINE-2                            00010300
+010400                                                                  00010400
+010500     EXEC SQL                                                     00010500
+010600       OPEN ORPHAN-CLS-CSR                                        00010600
+010700     END-EXEC                                                     00010700
+010701     IF SQLCODE NOT = 0                                           00010701
+010702       SET SQL-ERROR-DETECTED       TO TRUE                       00010702
+010703       DISPLAY 'MMMB3001 - ERROR OPENING ORPHAN-CLS-CSR, SQLCODE='00010703
+010704               SQLCODE                                            00010704
+010705     ELSE                                                         00010705
+010800       PERFORM 120-FETCH-NEXT-CLASS-ZONE                          00010800
+010801     END-IF                                                       00010801
+010900     .                                                            00010900
+011000                                                                  00011000
+011100*================================================================ 00011100
+011200* Fetch the next class/zone row...                                00011200
+011300*================================================================ 00011300
+011400 120-FETCH-NEXT-CLASS-ZONE.                                       00011400
+011500     EXEC SQL                                                     00011500
+011600       FETCH ORPHAN-CLS-CSR                                       00011600
+011700         INTO :LOC-TYP-CD, :LOC-NBR, :ITM-CLS-CD, :AD-ZONE,       00011700
+011800              :AD-ZONE-EXCP                                       00011800
+011900     END-EXEC                                                     00011900
+011901     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     00011901
+011902       SET SQL-ERROR-DETECTED       TO TRUE                       00011902
+011903       DISPLAY 'MMMB3001 ERR FETCHING ORPHAN-CLS-CSR, SQLCODE='   00011903
+011904               SQLCODE                                            00011904
+011905     END-IF                                                       00011905
+012000     .                                                            00012000
+012100                                                                  00012100
+012200*================================================================ 00012200
+012300* Process every class/zone row on the cursor...                   00012300
+012400*================================================================ 00012400
+012500 200-PROCESS-CLASS-ZONES.                                         00012500
+012600     PERFORM UNTIL SQLCODE = 100 OR SQL-ERROR-DETECTED            00012600
+012700       ADD 1 TO WS-TOTAL-COUNT                                    00012700
+012800       PERFORM 210-CHECK-FOR-ORPHAN                               00012800
+012900       IF IS-ORPHAN                                               00012900
+013000         ADD 1 TO WS-ORPHAN-COUNT                                 00013000
+013100         PERFORM 220-WRITE-DETAIL-LINE                            00013100
+013200       END-IF                                                     00013200
+013300       PERFORM 120-FETCH-NEXT-CLASS-ZONE                          00013300
+013400     END-PERFORM                                                  00013400
+013500     .                                                            00013500
+013600                                                                  00013600
+013700*================================================================ 00013700
+013800* A class code is an orphan when it is not zero/spaces (an        00013800
+013900* unused slot) and does not match any class defined in the        00013900
+014000* merchandise hierarchy (CLASS1 of MMMK002A covers values 1-99).  00014000
+014100*================================================================ 00014100
+014200 210-CHECK-FOR-ORPHAN.                                            00014200
+014300     SET IS-NOT-ORPHAN TO TRUE                                    00014300
+014400     MOVE ITM-CLS-CD                TO CLASS1                     00014400
+014500                                                                  00014500
+014600     IF ITM-CLS-CD NOT = 0                                        00014600
+014700     AND (CLASS1 < 1 OR CLASS1 > 99)                              00014700
+014800       SET IS-ORPHAN TO TRUE                                      00014800
+014900       MOVE 'CLASS CODE OUT OF RANGE 1-99' TO WS-DTL-REASON       00014900
+015000     END-IF                                                       00015000
+015100     .                                                            00015100
+015200                                                                  00015200
+015300*================================================================ 00015300
+015400* Write one orphan detail line...                                 00015400
+015500*================================================================ 00015500
+015600 220-WRITE-DETAIL-LINE.                                           00015600
+015700     MOVE LOC-TYP-CD      TO WS-DTL-LOC-TYP-CD                    00015700
+015800     MOVE LOC-NBR         TO WS-DTL-LOC-NBR                       00015800
+015900     MOVE ITM-CLS-CD      TO WS-DTL-ITM-CLS-CD                    00015900
+016000     WRITE RPT-LINE FROM WS-DTL-LINE                              00016000
+016100     .                                                            00016100
+016200                                                                  00016200
+016300*================================================================ 00016300
+016400* Termination - write the summary and close up...                 00016400
+016500*================================================================ 00016500
+016600 900-TERMINATE.                                                   00016600
+016625     IF SQL-ERROR-DETECTED                                        00016625
+016650       MOVE 16 TO RETURN-CODE                                     00016650
+016675     END-IF                                                       00016675
+016700     EXEC SQL                                                     00016700
+016800       CLOSE ORPHAN-CLS-CSR                                       00016800
+016900     END-EXEC                                                     00016900
+017000                                                                  00017000
+017100     MOVE WS-TOTAL-COUNT     TO WS-SUM-TOTAL                      00017100
+017200     MOVE WS-ORPHAN-COUNT    TO WS-SUM-ORPHAN                     00017200
+017300     WRITE RPT-LINE FROM SPACES                                   00017300
+017400     WRITE RPT-LINE FROM WS-SUMMARY-LINE                          00017400
+017500     WRITE RPT-LINE FROM WS-SUMMARY-LINE2                         00017500
+017600     CLOSE ORPHAN-CLS-RPT                                         00017600
+017700     .                                                            00017700
