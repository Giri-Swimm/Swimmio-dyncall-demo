@@ -0,0 +1,199 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMB2701.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*---------------------------------------------------------------- 00000500
+000600* Tobacco Permit Exception report.                                00000600
+000700*                                                                 00000700
+000800* Scans XXXAIL_LOC (HHHTLR01) for open stores (SLS_CLOSED_DT      00000900
+000900* blank or the default zero date) that have no tobacco permit     00001000
+001000* number on file. XXXAIL_LOC carries no permit expiration date -  00001100
+001100* TBCO-PRMT-NBR is the only tobacco-permit field in the schema -  00001200
+001200* so "expiration tracking" here is framed the same way MMMB2601   00001300
+001300* frames staleness: a store that should have a permit on record   00001400
+001400* but doesn't (still zero) is flagged the same as one whose       00001500
+001500* permit has lapsed, since the system has no field to tell the    00001600
+001600* two apart.                                                      00001700
+001700* Batch job - run standalone, no online caller.                   00001800
+001800* --------------------------------------------------------------- 00001900
+001600 ENVIRONMENT DIVISION.                                            00002000
+001700 INPUT-OUTPUT SECTION.                                            00002100
+001800 FILE-CONTROL.                                                    00002200
+001900     SELECT TBCOPRMT-RPT   ASSIGN TO RPTOUT                       00002300
+002000         ORGANIZATION IS LINE SEQUENTIAL.                         00002400
+002100                                                                  00002500
+002200 DATA DIVISION.                                                   00002600
+002300 FILE SECTION.                                                    00002700
+002400 FD  TBCOPRMT-RPT.                                                00002800
+002500 01  RPT-LINE                          PIC X(132).                00002900
+002600                                                                  00003000
+002700 WORKING-STORAGE SECTION.                                         00003100
+002800* --------------------------------------------------------------- 00003200
+002900* Misc working storage...                                        00003300
+003000* --------------------------------------------------------------- 00003400
+003100 01 WS-TOTAL-COUNT                    PIC 9(6) VALUE 0.           00003500
+003200 01 WS-EXCEPTION-COUNT                PIC 9(6) VALUE 0.           00003600
+003300 01 WS-EXCEPTION-SW                   PIC X    VALUE 'N'.         00003700
+003400    88 IS-EXCEPTION                            VALUE 'Y'.         00003800
+003500    88 IS-NOT-EXCEPTION                        VALUE 'N'.         00003900
+003510 01 WS-SQL-ERROR-SW                   PIC X    VALUE 'N'.         00003510
+003520    88 SQL-ERROR-DETECTED                      VALUE 'Y'.         00003520
+003530    88 SQL-NO-ERROR                            VALUE 'N'.         00003530
+003600 01 WS-EXCP-REASON                    PIC X(40) VALUE SPACES.     00004000
+003700                                                                  00004100
+003800 01 K-ZERO-DT                         PIC X(10) VALUE              00004200
+003900     '0001-01-01'.                                                00004300
+004000                                                                  00004400
+004100 01 WS-HDG-LINE-1.                                                00004500
+004200    05 FILLER PIC X(52) VALUE                                     00004600
+004300     'MMMB2701 - TOBACCO PERMIT EXCEPTION REPORT'.                00004700
+004400 01 WS-HDG-LINE-2.                                                00004800
+004500    05 FILLER PIC X(9)  VALUE 'STORE'.                            00004900
+004600    05 FILLER PIC X(2)  VALUE SPACES.                             00005000
+004700    05 FILLER PIC X(12) VALUE 'SLS OPEN DT'.                      00005100
+004800    05 FILLER PIC X(2)  VALUE SPACES.                             00005200
+004900    05 FILLER PIC X(40) VALUE 'EXCEPTION REASON'.                 00005300
+005000                                                                  00005400
+005100 01 WS-DTL-LINE.                                                  00005500
+005200    05 WS-DTL-STORE-NO              PIC ZZZZZZZZ9.                00005600
+005300    05 FILLER                       PIC X(2) VALUE SPACES.        00005700
+005400    05 WS-DTL-OPEN-DT               PIC X(10).                    00005800
+005500    05 FILLER                       PIC X(2) VALUE SPACES.        00005900
+005600    05 WS-DTL-REASON                PIC X(40).                    00006000
+005700                                                                  00006100
+005800 01 WS-SUMMARY-LINE.                                              00006200
+005900    05 FILLER PIC X(23) VALUE 'STORES SCANNED     - '.            00006300
+006000    05 WS-SUM-TOTAL                 PIC ZZZ,ZZ9.                  00006400
+006100                                                                  00006500
+006200 01 WS-SUMMARY-LINE2.                                             00006600
+006300    05 FILLER PIC X(23) VALUE 'EXCEPTIONS FOUND   - '.            00006700
+006400    05 WS-SUM-EXCEPTION             PIC ZZZ,ZZ9.                  00006800
+006500                                                                  00006900
+006600* --------------------------------------------------------------- 00007000
+006700* Miscellaneous copy books go here...                             00007100
+006800* --------------------------------------------------------------- 00007200
+006900 COPY HHHTLR01.                                                   00007300
+007000                                                                  00007400
+007100* ----------------------------------------------------------------00007500
+007200* DB2 stuff...                                                    00007600
+007300* ----------------------------------------------------------------00007700
+007400     EXEC SQL                                                     00007800
+007500       INCLUDE SQLCA                                              00007900
+007600     END-EXEC                                                     00008000
+007700                                                                  00008100
+007800     EXEC SQL                                                     00008200
+007900       DECLARE TBCOPRMT-CSR CURSOR FOR                            00008300
+008000       SELECT LOC_NBR, SLS_OPEN_DT, SLS_CLOSED_DT, TBCO_PRMT_NBR  00008400
+008100         FROM XXXAIL_LOC                                         00008500
+008200         ORDER BY LOC_NBR                                         00008600
+008300     END-EXEC                                                     00008700
+008400                                                                  00008800
+008500 PROCEDURE DIVISION.                                              00008900
+008600***************************************************************** 00009000
+008700* Start of program main line.                                     00009100
+008800***************************************************************** 00009200
+008900 000-MAIN.                                                        00009300
+009000     PERFORM 100-INITIALIZE                                       00009400
+009100     PERFORM 200-PROCESS-STORES                                   00009500
+009200     PERFORM 900-TERMINATE                                        00009600
+009300     GOBACK                                                       00009700
+009400     .                                                            00009800
+009500                                                                  00009900
+009600*================================================================ 00010000
+009700* Initialization...                                               00010100
+009800*================================================================ 00010200
+009900 100-INITIALIZE.                                                  00010300
+010000     OPEN OUTPUT TBCOPRMT-RPT                                     00010400
+010100     WRITE RPT-LINE FROM WS-HDG-LINE-1                            00010500
+010200     WRITE RPT-LINE FROM WS-HDG-LINE-2                            00010600
+010300                                                                  00010700
+010400     EXEC SQL                                                     00010800
+010500       OPEN TBCOPRMT-CSR                                          00010900
+010600     END-EXEC                                                     00011000
+010601     IF SQLCODE NOT = 0                                           00010601
+010602       SET SQL-ERROR-DETECTED       TO TRUE                       00010602
+010603       DISPLAY 'MMMB2701 - ERROR OPENING TBCOPRMT-CSR, SQLCODE='  00010603
+010604               SQLCODE                                            00010604
+010605     ELSE                                                         00010605
+010700       PERFORM 120-FETCH-NEXT-STORE                               00010700
+010701     END-IF                                                       00010701
+010800     .                                                            00011200
+010900                                                                  00011300
+011000*================================================================ 00011400
+011100* Fetch the next store row...                                     00011500
+011200*================================================================ 00011600
+011300 120-FETCH-NEXT-STORE.                                            00011700
+011400     EXEC SQL                                                     00011800
+011500       FETCH TBCOPRMT-CSR                                         00011900
+011600         INTO :DCLXXXAIL-LOC.LOC-NBR,                             00012000
+011700              :DCLXXXAIL-LOC.SLS-OPEN-DT,                         00012100
+011800              :DCLXXXAIL-LOC.SLS-CLOSED-DT,                       00012200
+011900              :DCLXXXAIL-LOC.TBCO-PRMT-NBR                        00012300
+012000     END-EXEC                                                     00012400
+012001     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     00012001
+012002       SET SQL-ERROR-DETECTED       TO TRUE                       00012002
+012003       DISPLAY 'MMMB2701 - ERROR FETCHING TBCOPRMT-CSR, SQLCODE=' 00012003
+012004               SQLCODE                                            00012004
+012005     END-IF                                                       00012005
+012100     .                                                            00012500
+012200                                                                  00012600
+012300*================================================================ 00012700
+012400* Process every store on the cursor...                            00012800
+012500*================================================================ 00012900
+012600 200-PROCESS-STORES.                                              00013000
+012700     PERFORM UNTIL SQLCODE = 100 OR SQL-ERROR-DETECTED            00012700
+012800       ADD 1 TO WS-TOTAL-COUNT                                    00013200
+012900       PERFORM 210-CHECK-FOR-EXCEPTION                            00013300
+013000       IF IS-EXCEPTION                                            00013400
+013100         ADD 1 TO WS-EXCEPTION-COUNT                              00013500
+013200         PERFORM 220-WRITE-DETAIL-LINE                            00013600
+013300       END-IF                                                     00013700
+013400       PERFORM 120-FETCH-NEXT-STORE                               00013800
+013500     END-PERFORM                                                  00013900
+013600     .                                                            00014000
+013700                                                                  00014100
+013800*================================================================ 00014200
+013900* A store is open if its closed-date is still blank/zero. Open   00014300
+014000* stores with no tobacco permit number on file are flagged.      00014400
+014100*================================================================ 00014500
+014200 210-CHECK-FOR-EXCEPTION.                                         00014600
+014300     SET IS-NOT-EXCEPTION TO TRUE                                 00014700
+014400     MOVE SPACES TO WS-EXCP-REASON                                00014800
+014500                                                                  00014900
+014600     IF (SLS-CLOSED-DT OF DCLXXXAIL-LOC = SPACES                  00015000
+014700     OR  SLS-CLOSED-DT OF DCLXXXAIL-LOC = K-ZERO-DT)              00015100
+014800     AND TBCO-PRMT-NBR OF DCLXXXAIL-LOC = 0                       00015200
+014900       SET IS-EXCEPTION TO TRUE                                   00015300
+015000       MOVE 'OPEN STORE HAS NO TOBACCO PERMIT ON FILE'            00015400
+015100         TO WS-EXCP-REASON                                        00015500
+015200     END-IF                                                       00015600
+015300     .                                                            00015700
+015400                                                                  00015800
+015500*================================================================ 00015900
+015600* Write one exception detail line...                              00016000
+015700*================================================================ 00016100
+015800 220-WRITE-DETAIL-LINE.                                           00016200
+015900     MOVE LOC-NBR OF DCLXXXAIL-LOC          TO WS-DTL-STORE-NO    00016300
+016000     MOVE SLS-OPEN-DT OF DCLXXXAIL-LOC       TO WS-DTL-OPEN-DT    00016400
+016100     MOVE WS-EXCP-REASON                     TO WS-DTL-REASON    00016500
+016200     WRITE RPT-LINE FROM WS-DTL-LINE                              00016600
+016300     .                                                            00016700
+016400                                                                  00016800
+016500*================================================================ 00016900
+016600* Termination - write the summary and close up...                 00017000
+016700*================================================================ 00017100
+016800 900-TERMINATE.                                                   00017200
+016825     IF SQL-ERROR-DETECTED                                        00016825
+016850       MOVE 16 TO RETURN-CODE                                     00016850
+016875     END-IF                                                       00016875
+016900     EXEC SQL                                                     00017300
+017000       CLOSE TBCOPRMT-CSR                                         00017400
+017100     END-EXEC                                                     00017500
+017200                                                                  00017600
+017300     MOVE WS-TOTAL-COUNT     TO WS-SUM-TOTAL                      00017700
+017400     MOVE WS-EXCEPTION-COUNT TO WS-SUM-EXCEPTION                  00017800
+017500     WRITE RPT-LINE FROM SPACES                                   00017900
+017600     WRITE RPT-LINE FROM WS-SUMMARY-LINE                          00018000
+017700     WRITE RPT-LINE FROM WS-SUMMARY-LINE2                         00018100
+017800     CLOSE TBCOPRMT-RPT                                           00018200
+017900     .                                                            00018300
