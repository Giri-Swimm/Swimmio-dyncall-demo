@@ -29,6 +29,64 @@
 003600        10  WS-DOT-1                PIC X(01) VALUE '.'.          00003600
 003700        10  WS-CURRENT-MILLISECONDS PIC X(06) VALUE '000000'.     00003700
 003800                                                                  00003800
+003805 01 WS-SUBRS.                                                     00003805
+003806     05 MMMC9012-DATE-CONV          PIC X(8) VALUE 'MMMS9012'.    00003806
+003807 COPY MMMC9012.                                                   00003807
+003808                                                                  00003808
+003809*---------------------------------------------------------------  00003809
+003810* Working storage for MMMC0291-CVT-TS-DIFF (elapsed hrs/mins/secs 00003810
+003811* between two YYYC0127-style timestamps).                         00003811
+003812*---------------------------------------------------------------  00003812
+003813 01 WS-ETS-START-BRK.                                             00003813
+003814     05 WS-ETS-START-YYYY           PIC 9(4).                     00003814
+003815     05 FILLER                      PIC X(1).                     00003815
+003816     05 WS-ETS-START-MM             PIC 9(2).                     00003816
+003817     05 FILLER                      PIC X(1).                     00003817
+003818     05 WS-ETS-START-DD             PIC 9(2).                     00003818
+003819     05 FILLER                      PIC X(1).                     00003819
+003820     05 WS-ETS-START-HH             PIC 9(2).                     00003820
+003821     05 FILLER                      PIC X(1).                     00003821
+003822     05 WS-ETS-START-II             PIC 9(2).                     00003822
+003823     05 FILLER                      PIC X(1).                     00003823
+003824     05 WS-ETS-START-SS             PIC 9(2).                     00003824
+003825     05 FILLER                      PIC X(7).                     00003825
+003826 01 WS-ETS-END-BRK.                                               00003826
+003827     05 WS-ETS-END-YYYY             PIC 9(4).                     00003827
+003828     05 FILLER                      PIC X(1).                     00003828
+003829     05 WS-ETS-END-MM               PIC 9(2).                     00003829
+003830     05 FILLER                      PIC X(1).                     00003830
+003831     05 WS-ETS-END-DD               PIC 9(2).                     00003831
+003832     05 FILLER                      PIC X(1).                     00003832
+003833     05 WS-ETS-END-HH               PIC 9(2).                     00003833
+003834     05 FILLER                      PIC X(1).                     00003834
+003835     05 WS-ETS-END-II               PIC 9(2).                     00003835
+003836     05 FILLER                      PIC X(1).                     00003836
+003837     05 WS-ETS-END-SS               PIC 9(2).                     00003837
+003838     05 FILLER                      PIC X(7).                     00003838
+003839 01 WS-ETS-WORK-DATE                PIC X(10) VALUE SPACES.       00003839
+003840 01 REDEFINES WS-ETS-WORK-DATE.                                   00003840
+003841     05 WS-ETS-WORK-DATE-N7         PIC S9(7).                    00003841
+003842 01 WS-ETS-WORK-MMDDYYYY            PIC X(10) VALUE SPACES.       00003842
+003843 01 REDEFINES WS-ETS-WORK-MMDDYYYY.                               00003843
+003844     05 WS-ETS-WORK-MM              PIC 9(2).                     00003844
+003845     05 FILLER                      PIC X(1).                     00003845
+003846     05 WS-ETS-WORK-DD              PIC 9(2).                     00003846
+003847     05 FILLER                      PIC X(1).                     00003847
+003848     05 WS-ETS-WORK-YYYY            PIC 9(4).                     00003848
+003849 01 WS-ETS-CALC-YYYY                PIC 9(4).                     00003849
+003850 01 WS-ETS-CALC-JJJ                 PIC 9(3).                     00003850
+003851 01 WS-ETS-CALC-Y1                  PIC 9(4).                     00003851
+003852 01 WS-ETS-CALC-A4                  PIC 9(4).                     00003852
+003853 01 WS-ETS-CALC-A100                PIC 9(4).                     00003853
+003854 01 WS-ETS-CALC-A400                PIC 9(4).                     00003854
+003855 01 WS-ETS-CALC-ABS-DAYS            PIC S9(9) COMP.               00003855
+003856 01 WS-ETS-START-ABS-DAYS           PIC S9(9) COMP.               00003856
+003857 01 WS-ETS-END-ABS-DAYS             PIC S9(9) COMP.               00003857
+003858 01 WS-ETS-START-ABS-SECS           PIC S9(11) COMP.              00003858
+003859 01 WS-ETS-END-ABS-SECS             PIC S9(11) COMP.              00003859
+003860 01 WS-ETS-DIFF-SECS                PIC S9(11) COMP.              00003860
+003861 01 WS-ETS-REM-SECS                 PIC S9(9) COMP.               00003861
+003862                                                                  00003862
 003900      EXEC SQL                                                    00003900
 004000        INCLUDE SQLCA                                             00004000
 004100      END-EXEC.                                                   00004100
@@ -56,6 +114,8 @@
 006300         PERFORM 201-CONVERT-TM-TO-TS                             00006300
 006400       WHEN MMMC0291-CVT-TS-TO-TM                                 00006400
 006500         PERFORM 301-CONVERT-TS-TO-TM                             00006500
+006550       WHEN MMMC0291-CVT-TS-DIFF                                  00006550
+006560         PERFORM 401-CONVERT-TS-DIFF                              00006560
 006600       WHEN OTHER                                                 00006600
 006700         SET FAILURE TO TRUE                                      00006700
 006800         MOVE 'MMMS0291 - Invalid MMMC0291-FUNC passed.'          00006800
@@ -167,4 +227,99 @@
 017400     .                                                            00017400
 017500                                                                  00017500
 017600                                                                  00017600
-
\ No newline at end of file
+017700*================================================================ 00017700
+017800* CONVERT TS-DIFF - elapsed hours/minutes/seconds between two     00017800
+017900* YYYC0127-style timestamps (MMMC0291-ELAPSED-START-TS/-END-TS).  00017900
+017950*================================================================ 00017950
+018000 401-CONVERT-TS-DIFF.                                             00018000
+018100     MOVE MMMC0291-ELAPSED-START-TS TO WS-ETS-START-BRK           00018100
+018200     MOVE MMMC0291-ELAPSED-END-TS   TO WS-ETS-END-BRK             00018200
+018300                                                                  00018300
+018400     MOVE WS-ETS-START-MM           TO WS-ETS-WORK-MM             00018400
+018500     MOVE WS-ETS-START-DD           TO WS-ETS-WORK-DD             00018500
+018600     MOVE WS-ETS-START-YYYY         TO WS-ETS-WORK-YYYY           00018600
+018700     SET MMMC9012-CONV-FROM-DB2     TO TRUE                       00018700
+018800     SET MMMC9012-PIC-N7-YYYYJJJ    TO TRUE                       00018800
+018900     CALL MMMC9012-DATE-CONV USING XXXN001A                       00018900
+019000                                   MMMC9012                       00019000
+019100                                   WS-ETS-WORK-DATE               00019100
+019200                                   WS-ETS-WORK-MMDDYYYY           00019200
+019300                                                                  00019300
+019400     IF SUCCESS                                                   00019400
+019500       PERFORM 410-YYYYJJJ-TO-ABS-DAYS                            00019500
+019600       MOVE WS-ETS-CALC-ABS-DAYS    TO WS-ETS-START-ABS-DAYS      00019600
+019700     ELSE                                                         00019700
+019800       MOVE 'MMMS0291 - Invalid elapsed start timestamp.'         00019800
+019900         TO IS-RTRN-MSG-TXT                                       00019900
+020000     END-IF                                                       00020000
+020100                                                                  00020100
+020200     IF SUCCESS                                                   00020200
+020300       MOVE WS-ETS-END-MM           TO WS-ETS-WORK-MM             00020300
+020400       MOVE WS-ETS-END-DD           TO WS-ETS-WORK-DD             00020400
+020500       MOVE WS-ETS-END-YYYY         TO WS-ETS-WORK-YYYY           00020500
+020600       SET MMMC9012-CONV-FROM-DB2   TO TRUE                       00020600
+020700       SET MMMC9012-PIC-N7-YYYYJJJ  TO TRUE                       00020700
+020800       CALL MMMC9012-DATE-CONV USING XXXN001A                     00020800
+020900                                     MMMC9012                     00020900
+021000                                     WS-ETS-WORK-DATE             00021000
+021100                                     WS-ETS-WORK-MMDDYYYY         00021100
+021200                                                                  00021200
+021300       IF SUCCESS                                                 00021300
+021400         PERFORM 410-YYYYJJJ-TO-ABS-DAYS                          00021400
+021500         MOVE WS-ETS-CALC-ABS-DAYS  TO WS-ETS-END-ABS-DAYS        00021500
+021600       ELSE                                                       00021600
+021700         MOVE 'MMMS0291 - Invalid elapsed end timestamp.'         00021700
+021800           TO IS-RTRN-MSG-TXT                                     00021800
+021900       END-IF                                                     00021900
+022000     END-IF                                                       00022000
+022100                                                                  00022100
+022200     IF SUCCESS                                                   00022200
+022300       COMPUTE WS-ETS-START-ABS-SECS =                            00022300
+022400           WS-ETS-START-ABS-DAYS * 86400                          00022400
+022500         + WS-ETS-START-HH * 3600                                 00022500
+022600         + WS-ETS-START-II * 60                                   00022600
+022700         + WS-ETS-START-SS                                        00022700
+022800       COMPUTE WS-ETS-END-ABS-SECS =                              00022800
+022900           WS-ETS-END-ABS-DAYS * 86400                            00022900
+023000         + WS-ETS-END-HH * 3600                                   00023000
+023100         + WS-ETS-END-II * 60                                     00023100
+023200         + WS-ETS-END-SS                                          00023200
+023300       COMPUTE WS-ETS-DIFF-SECS =                                 00023300
+023400           WS-ETS-END-ABS-SECS - WS-ETS-START-ABS-SECS            00023400
+023500                                                                  00023500
+023600       IF WS-ETS-DIFF-SECS < 0                                    00023600
+023700         SET FAILURE TO TRUE                                      00023700
+023800         MOVE 'MMMS0291 - Elapsed end timestamp precedes start.'  00023800
+023900           TO IS-RTRN-MSG-TXT                                     00023900
+024000       ELSE                                                       00024000
+024100         DIVIDE WS-ETS-DIFF-SECS BY 3600                          00024100
+024200           GIVING MMMC0291-ELAPSED-HH                             00024200
+024300           REMAINDER WS-ETS-REM-SECS                              00024300
+024400         DIVIDE WS-ETS-REM-SECS BY 60                             00024400
+024500           GIVING MMMC0291-ELAPSED-II                             00024500
+024600           REMAINDER MMMC0291-ELAPSED-SS                          00024600
+024700       END-IF                                                     00024700
+024800     END-IF                                                       00024800
+024900     .                                                            00024900
+025000                                                                  00025000
+025100                                                                  00025100
+025200*================================================================ 00025200
+025300* Convert a YYYYJJJ Julian value (from MMMS9012) into an absolute 00025300
+025400* day count so elapsed seconds can be computed across a year      00025400
+025500* boundary, not just within one calendar year.                   00025500
+025600*================================================================ 00025600
+025700 410-YYYYJJJ-TO-ABS-DAYS.                                         00025700
+025800     DIVIDE WS-ETS-WORK-DATE-N7 BY 1000                           00025800
+025900       GIVING WS-ETS-CALC-YYYY                                    00025900
+026000       REMAINDER WS-ETS-CALC-JJJ                                  00026000
+026100                                                                  00026100
+026200     COMPUTE WS-ETS-CALC-Y1 = WS-ETS-CALC-YYYY - 1                00026200
+026300     DIVIDE WS-ETS-CALC-Y1 BY 4   GIVING WS-ETS-CALC-A4           00026300
+026400     DIVIDE WS-ETS-CALC-Y1 BY 100 GIVING WS-ETS-CALC-A100         00026400
+026500     DIVIDE WS-ETS-CALC-Y1 BY 400 GIVING WS-ETS-CALC-A400         00026500
+026600     COMPUTE WS-ETS-CALC-ABS-DAYS =                               00026600
+026700         WS-ETS-CALC-YYYY * 365                                   00026700
+026800       + WS-ETS-CALC-A4 - WS-ETS-CALC-A100 + WS-ETS-CALC-A400     00026800
+026900       + WS-ETS-CALC-JJJ                                          00026900
+027000     .                                                            00027000
+027100                                                                  00027100
