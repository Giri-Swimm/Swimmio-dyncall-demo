@@ -0,0 +1,290 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMS0304.                                         00000200
+000300 AUTHOR.        NAME.                                             00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*-----------------------------------------------------------------00000500
+000600* Referential-integrity delete checks for the location family of  00000600
+000700* tables carried on MMMC0304 - called by the maintenance screens  00000700
+000800* before they let a delete go through, to make sure no dependent  00000800
+000900* child row is left pointing at the row about to disappear.       00000900
+001000*-----------------------------------------------------------------00001000
+001200 ENVIRONMENT DIVISION.                                            00001200
+001300 DATA DIVISION.                                                   00001300
+001400 WORKING-STORAGE SECTION.                                         00001400
+001500*=================================================================00001500
+001600* Misc working storage.                                           00001600
+001700*=================================================================00001700
+001800 01 WS-SQLCODE                  PIC ----9.                        00001800
+001900 01 Z-ORA-CONNECT               PIC X(8) VALUE 'YYYS0210'.        00001900
+002000 01 Z-DB2-CONNECT               PIC X(8) VALUE 'YYYS0211'.        00002000
+002100 01 WS-XXXN001A                 PIC X(265) VALUE SPACES.          00002100
+002200 01 WS-SQLCA                    PIC X(136) VALUE SPACES.          00002200
+002300 01 WS-CNT                      PIC S9(9) USAGE COMP VALUE 0.     00002300
+002400 01 WS-AP-TYP-CD                PIC X(2)  VALUE SPACES.           00002400
+002500 01 WS-AP-NBR                   PIC S9(9) USAGE COMP VALUE 0.     00002500
+002600 01 WS-LOC-TYP-CD               PIC X(2)  VALUE SPACES.           00002600
+002700 01 WS-LOC-NBR                  PIC S9(9) USAGE COMP VALUE 0.     00002700
+002800 01 WS-BRKT-UNT-TYP             PIC X(1)  VALUE SPACES.           00002800
+002900                                                                  00002900
+003000* ================================================================00003000
+003100* Misc copy books.                                                00003100
+003200*=================================================================00003200
+003300*COPY MMMC0304.                                                   00003300
+003400                                                                  00003400
+003500*=================================================================00003500
+003600*  DB2 Areas                                                      00003600
+003700*=================================================================00003700
+003800     EXEC SQL                                                     00003800
+003900       INCLUDE SQLCA                                              00003900
+004000     END-EXEC.                                                    00004000
+004100                                                                  00004100
+004200 LINKAGE SECTION.                                                 00004200
+004300 COPY XXXN001A.                                                   00004300
+004400 COPY MMMC0304.                                                   00004400
+004500                                                                  00004500
+004600 PROCEDURE DIVISION USING                                         00004600
+004700     XXXN001A                                                     00004700
+004800     MMMC0304                                                     00004800
+004900     .                                                            00004900
+005000                                                                  00005000
+005100*=================================================================00005100
+005200* Main program logic...                                           00005200
+005300*=================================================================00005300
+005400 000-MAIN-LINE.                                                   00005400
+005500     PERFORM 010-INITIALIZE                                       00005500
+005600     EVALUATE MMMC0304-TABLE                                      00005600
+005700       WHEN MMMC0304-AP-LOCATION                                  00005700
+005800         PERFORM 100-CHK-AP-LOCATION                              00005800
+005900       WHEN MMMC0304-AP-TYPE                                      00005900
+006000         PERFORM 200-CHK-AP-TYPE                                  00006000
+006100       WHEN MMMC0304-BKHAUL-LOC                                   00006100
+006200         PERFORM 300-CHK-BKHAUL-LOC                               00006200
+006300       WHEN MMMC0304-BRACKET-UNIT-CODE                            00006300
+006400         PERFORM 400-CHK-BRACKET-UNIT-CODE                        00006400
+006500       WHEN MMMC0304-FC-FACILITY                                  00006500
+006600       WHEN MMMC0304-FC-RETAIL-DEPTS                              00006600
+006700       WHEN MMMC0304-FC-TYPE-CODE                                 00006700
+006800       WHEN MMMC0304-FC-WHSE-FACILITY                             00006800
+006900       WHEN MMMC0304-FC-RETAIL-STORES                             00006900
+007000       WHEN MMMC0304-LOCATION                                     00007000
+007100       WHEN MMMC0304-LOCATION-TYPE                                00007100
+007200       WHEN MMMC0304-PMM-VENDOR                                   00007200
+007300       WHEN MMMC0304-RETAIL-LOC                                   00007300
+007400       WHEN MMMC0304-RETL-LOC-SEGM                                00007400
+007500       WHEN MMMC0304-STR-DEPT                                     00007500
+007600       WHEN MMMC0304-VEND-SOURCING                                00007600
+007700       WHEN MMMC0304-VENDOR-LOCATION                              00007700
+007800         CONTINUE                                                 00007800
+007900       WHEN OTHER                                                 00007900
+008000         SET FAILURE   TO TRUE                                    00008000
+008100         MOVE SPACES  TO IS-RTRN-MSG-TXT                          00008100
+008200         STRING 'MMMS0304 - invalid table passed '                00008200
+008300                DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT            00008300
+008400     END-EVALUATE                                                 00008400
+008500     IF MMMC0304-ORACLE                                           00008500
+008600       MOVE XXXN001A   TO  WS-XXXN001A                            00008600
+008700       MOVE SQLCA      TO  WS-SQLCA                               00008700
+008800       PERFORM 020-CONNECT-TO-ORACLE                              00008800
+008900       MOVE WS-XXXN001A  TO XXXN001A                              00008900
+009000       MOVE WS-SQLCA     TO SQLCA                                 00009000
+009100     END-IF                                                       00009100
+009200                                                                  00009200
+009300     GOBACK                                                       00009300
+009400     .                                                            00009400
+009500                                                                  00009500
+009600*=================================================================00009600
+009700* Initialization and program start functions.                     00009700
+009800*=================================================================00009800
+009900 010-INITIALIZE.                                                  00009900
+010000     INITIALIZE XXXN001A                                          00010000
+010100                WS-XXXN001A                                       00010100
+010200                WS-SQLCA                                          00010200
+010300                                                                  00010300
+010400     IF MMMC0304-ORACLE                                           00010400
+010500       IF MMMC0304-DELETE-CHECK                                   00010500
+010600         PERFORM 015-CONNECT-TO-DB2                               00010600
+010700       ELSE                                                       00010700
+010800         SET FAILURE TO TRUE                                      00010800
+010900         MOVE SPACES  TO IS-RTRN-MSG-TXT                          00010900
+011000         STRING 'MMMS0304 - invalid function passed '             00011000
+011100                'function should be delete'                       00011100
+011200                DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT            00011200
+011300       END-IF                                                     00011300
+011400     END-IF                                                       00011400
+011500                                                                  00011500
+011600     MOVE SPACES   TO MMMC0304-STATUS                             00011600
+011700     .                                                            00011700
+011800                                                                  00011800
+011900*=================================================================00011900
+012000* Connecting to db2 database                                      00012000
+012100*=================================================================00012100
+012200 015-CONNECT-TO-DB2.                                              00012200
+012300     CALL Z-DB2-CONNECT         USING XXXN001A                    00012300
+012400                                      SQLCA                       00012400
+012500     .                                                            00012500
+012600                                                                  00012600
+012700*=================================================================00012700
+012800* Connecting to oracle database                                   00012800
+012900*=================================================================00012900
+013000 020-CONNECT-TO-ORACLE.                                           00013000
+013100     CALL Z-ORA-CONNECT USING XXXN001A                            00013100
+013200                              SQLCA                                00013200
+013300     .                                                            00013300
+013400                                                                  00013400
+013500*=================================================================00013500
+013600* RI Checking starts here - each check looks for at least one     00013600
+013700* dependent child row before letting the delete through.          00013700
+013800*=================================================================00013800
+013900 100-CHK-AP-LOCATION.                                             00013900
+014000      IF SUCCESS                                                  00014000
+014100        PERFORM 105-CHK-CHILD-OF-AP-LOCATION                      00014100
+014200      END-IF                                                      00014200
+014300      .                                                           00014300
+014400                                                                  00014400
+014500 105-CHK-CHILD-OF-AP-LOCATION.                                    00014500
+014600     MOVE MMMC0304-AP-TYP-CD  TO WS-AP-TYP-CD                     00014600
+014700     MOVE MMMC0304-AP-NBR     TO WS-AP-NBR                        00014700
+014800                                                                  00014800
+014900     EXEC SQL                                                     00014900
+015000        SELECT COALESCE(COUNT(*), 0)                              00015000
+015100         INTO :WS-CNT                                             00015100
+015200        FROM XXXATION                                             00015200
+015300        WHERE AP_TYP_CD = :WS-AP-TYP-CD                           00015300
+015400          AND AP_NBR    = :WS-AP-NBR                              00015400
+015500     END-EXEC                                                     00015500
+015600                                                                  00015600
+015700     EVALUATE TRUE                                                00015700
+015800       WHEN SQLCODE NOT = 0                                       00015800
+015900         SET FAILURE             TO TRUE                          00015900
+016000         MOVE SQLCODE            TO WS-SQLCODE                    00016000
+016100         MOVE SPACE              TO IS-RTRN-MSG-TXT               00016100
+016200         STRING 'MMMS0304 - SQL error on table XXXATION, '        00016200
+016300                'Sqlcode = ' WS-SQLCODE                           00016300
+016400         DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT                   00016400
+016500       WHEN WS-CNT > 0                                            00016500
+016600         SET MMMC0304-CHILD      TO TRUE                          00016600
+016700         SET FAILURE             TO TRUE                          00016700
+016800         MOVE SPACE              TO IS-RTRN-MSG-TXT               00016800
+016900         STRING 'MMMS0304 - AP_TYP_CD/AP_NBR'                     00016900
+017000                ' has dependent rows in XXXATION,'                00017000
+017100                ' delete not allowed'                             00017100
+017200         DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT                   00017200
+017300       WHEN OTHER                                                 00017300
+017400         SET MMMC0304-NO-CHILD   TO TRUE                          00017400
+017500     END-EVALUATE                                                 00017500
+017600     .                                                            00017600
+017700                                                                  00017700
+017800 200-CHK-AP-TYPE.                                                 00017800
+017900      IF SUCCESS                                                  00017900
+018000        PERFORM 205-CHK-CHILD-OF-AP-TYPE                          00018000
+018100      END-IF                                                      00018100
+018200      .                                                           00018200
+018300                                                                  00018300
+018400 205-CHK-CHILD-OF-AP-TYPE.                                        00018400
+018500     MOVE MMMC0304-AP-TYP-CD  TO WS-AP-TYP-CD                     00018500
+018600                                                                  00018600
+018700     EXEC SQL                                                     00018700
+018800        SELECT COALESCE(COUNT(*), 0)                              00018800
+018900         INTO :WS-CNT                                             00018900
+019000        FROM AP_XXX_SUB_TYP                                       00019000
+019100        WHERE AP_TYP_CD = :WS-AP-TYP-CD                           00019100
+019200     END-EXEC                                                     00019200
+019300                                                                  00019300
+019400     EVALUATE TRUE                                                00019400
+019500       WHEN SQLCODE NOT = 0                                       00019500
+019600         SET FAILURE             TO TRUE                          00019600
+019700         MOVE SQLCODE            TO WS-SQLCODE                    00019700
+019800         MOVE SPACE              TO IS-RTRN-MSG-TXT               00019800
+019900         STRING 'MMMS0304 - SQL error on table '                  00019900
+020000                'AP_XXX_SUB_TYP, '                                00020000
+020100                'Sqlcode = ' WS-SQLCODE                           00020100
+020200         DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT                   00020200
+020300       WHEN WS-CNT > 0                                            00020300
+020400         SET MMMC0304-CHILD      TO TRUE                          00020400
+020500         SET FAILURE             TO TRUE                          00020500
+020600         MOVE SPACE              TO IS-RTRN-MSG-TXT               00020600
+020700         STRING 'MMMS0304 - AP_TYP_CD'                            00020700
+020800                ' has dependent rows in AP_XXX_SUB_TYP,'          00020800
+020900                ' delete not allowed'                             00020900
+021000         DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT                   00021000
+021100       WHEN OTHER                                                 00021100
+021200         SET MMMC0304-NO-CHILD   TO TRUE                          00021200
+021300     END-EVALUATE                                                 00021300
+021400     .                                                            00021400
+021500                                                                  00021500
+021600 300-CHK-BKHAUL-LOC.                                              00021600
+021700      IF SUCCESS                                                  00021700
+021800        PERFORM 305-CHK-CHILD-OF-BKHAUL-LOC                       00021800
+021900      END-IF                                                      00021900
+022000      .                                                           00022000
+022100                                                                  00022100
+022200 305-CHK-CHILD-OF-BKHAUL-LOC.                                     00022200
+022300     MOVE MMMC0304-LOC-TYP-CD TO WS-LOC-TYP-CD                    00022300
+022400     MOVE MMMC0304-LOC-NBR    TO WS-LOC-NBR                       00022400
+022500                                                                  00022500
+022600     EXEC SQL                                                     00022600
+022700        SELECT COALESCE(COUNT(*), 0)                              00022700
+022800         INTO :WS-CNT                                             00022800
+022900        FROM XXXD_LOC_ITM                                         00022900
+023000        WHERE VEND_LOC_TYP_CD = :WS-LOC-TYP-CD                    00023000
+023100          AND VEND_LOC_NBR    = :WS-LOC-NBR                       00023100
+023200     END-EXEC                                                     00023200
+023300                                                                  00023300
+023400     EVALUATE TRUE                                                00023400
+023500       WHEN SQLCODE NOT = 0                                       00023500
+023600         SET FAILURE             TO TRUE                          00023600
+023700         MOVE SQLCODE            TO WS-SQLCODE                    00023700
+023800         MOVE SPACE              TO IS-RTRN-MSG-TXT               00023800
+023900         STRING 'MMMS0304 - SQL error on table '                  00023900
+024000                'XXXD_LOC_ITM, '                                  00024000
+024100                'Sqlcode = ' WS-SQLCODE                           00024100
+024200         DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT                   00024200
+024300       WHEN WS-CNT > 0                                            00024300
+024400         SET MMMC0304-CHILD      TO TRUE                          00024400
+024500         SET FAILURE             TO TRUE                          00024500
+024600         MOVE SPACE              TO IS-RTRN-MSG-TXT               00024600
+024700         STRING 'MMMS0304 - LOC_TYP_CD/LOC_NBR'                   00024700
+024800                ' has dependent rows in XXXD_LOC_ITM,'            00024800
+024900                ' delete not allowed'                             00024900
+025000         DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT                   00025000
+025100       WHEN OTHER                                                 00025100
+025200         SET MMMC0304-NO-CHILD   TO TRUE                          00025200
+025300     END-EVALUATE                                                 00025300
+025400     .                                                            00025400
+025500                                                                  00025500
+025600 400-CHK-BRACKET-UNIT-CODE.                                       00025600
+025700      IF SUCCESS                                                  00025700
+025800        PERFORM 405-CHK-CHILD-OF-BRACKET-UNIT-CODE                00025800
+025900      END-IF                                                      00025900
+026000      .                                                           00026000
+026100                                                                  00026100
+026200 405-CHK-CHILD-OF-BRACKET-UNIT-CODE.                              00026200
+026300     MOVE MMMC0304-BRKT-UNT-TYP TO WS-BRKT-UNT-TYP                00026300
+026400                                                                  00026400
+026500     EXEC SQL                                                     00026500
+026600        SELECT COALESCE(COUNT(*), 0)                              00026600
+026700         INTO :WS-CNT                                             00026700
+026800        FROM XXXATION                                             00026800
+026900        WHERE BRKT_UNT_TYP_CD = :WS-BRKT-UNT-TYP                  00026900
+027000     END-EXEC                                                     00027000
+027100                                                                  00027100
+027200     EVALUATE TRUE                                                00027200
+027300       WHEN SQLCODE NOT = 0                                       00027300
+027400         SET FAILURE             TO TRUE                          00027400
+027500         MOVE SQLCODE            TO WS-SQLCODE                    00027500
+027600         MOVE SPACE              TO IS-RTRN-MSG-TXT               00027600
+027700         STRING 'MMMS0304 - SQL error on table XXXATION, '        00027700
+027800                'Sqlcode = ' WS-SQLCODE                           00027800
+027900         DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT                   00027900
+028000       WHEN WS-CNT > 0                                            00028000
+028100         SET MMMC0304-CHILD      TO TRUE                          00028100
+028200         SET FAILURE             TO TRUE                          00028200
+028300         MOVE SPACE              TO IS-RTRN-MSG-TXT               00028300
+028400         STRING 'MMMS0304 - BRKT_UNT_TYP_CD'                      00028400
+028500                ' has dependent rows in XXXATION,'                00028500
+028600                ' delete not allowed'                             00028600
+028700         DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT                   00028700
+028800       WHEN OTHER                                                 00028800
+028900         SET MMMC0304-NO-CHILD   TO TRUE                          00028900
+029000     END-EVALUATE                                                 00029000
+029100     .                                                            00029100
