@@ -1,3 +1,10 @@
+000050*---------------------------------------------------------------- 00000050
+000060* 2-digit years carried by DTA6-MMDDYY-YY/DTA8-MM-DD-YY-YY/       00000060
+000070* DTA10-MM-DD-YYYY-YY/DTA-YYDDD-YY/DTA-YYYYDDD-YY below have no   00000070
+000080* century of their own - MMMS9012's WS-CENTURY-CUTOVER-YY/        00000080
+000090* 910-APPLY-CENTURY-WINDOW is where the sliding window that       00000090
+000095* expands them to a 4-digit year is configured.                   00000095
+000098*---------------------------------------------------------------- 00000098
 000100 01 YYYC0127.                                                     00000100
 000200     05 YYYC0127-TS                  PIC X(26) VALUE SPACES.      00000200
 000300     05 REDEFINES YYYC0127-TS.                                    00000300
