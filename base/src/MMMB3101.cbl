@@ -0,0 +1,205 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMB3101.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*---------------------------------------------------------------- 00000500
+000600* B2B trading-partner routing-ID validation report.               00000600
+000700*                                                                 00000700
+000800* Scans XXXATION (HHHTLO01) and flags any active location whose  00000900
+000900* B2B-PRIM-RTNG-ID setup is inconsistent with its direct-ship     00001000
+001000* flag: a direct-ship location with no routing ID on file can't  00001100
+001100* actually transact EDI with its trading partner, and a routing  00001200
+001200* ID left on file for a location that is no longer direct-ship   00001300
+001300* is a stale setup nobody is using - same two-sided exception     00001400
+001400* shape MMMB2501 already uses for bad-check collection setup.     00001500
+001500* Batch job - run standalone, no online caller.                  00001600
+001600* --------------------------------------------------------------- 00001700
+001700 ENVIRONMENT DIVISION.                                            00001800
+001800 INPUT-OUTPUT SECTION.                                            00001900
+001900 FILE-CONTROL.                                                    00002000
+002000     SELECT B2BRTNG-RPT    ASSIGN TO RPTOUT                       00002100
+002100         ORGANIZATION IS LINE SEQUENTIAL.                         00002200
+002200                                                                  00002300
+002300 DATA DIVISION.                                                   00002400
+002400 FILE SECTION.                                                    00002500
+002500 FD  B2BRTNG-RPT.                                                 00002600
+002600 01  RPT-LINE                          PIC X(132).                00002700
+002700                                                                  00002800
+002800 WORKING-STORAGE SECTION.                                         00002900
+002900* --------------------------------------------------------------- 00003000
+003000* Misc working storage...                                        00003100
+003100* --------------------------------------------------------------- 00003200
+003200 01 WS-TOTAL-COUNT                    PIC 9(6) VALUE 0.           00003300
+003300 01 WS-EXCEPTION-COUNT                PIC 9(6) VALUE 0.           00003400
+003400 01 WS-EXCEPTION-SW                   PIC X    VALUE 'N'.         00003500
+003500    88 IS-EXCEPTION                            VALUE 'Y'.         00003600
+003600    88 IS-NOT-EXCEPTION                        VALUE 'N'.         00003700
+003610 01 WS-SQL-ERROR-SW                   PIC X    VALUE 'N'.         00003610
+003620    88 SQL-ERROR-DETECTED                      VALUE 'Y'.         00003620
+003630    88 SQL-NO-ERROR                            VALUE 'N'.         00003630
+003700 01 WS-EXCP-REASON                    PIC X(40) VALUE SPACES.     00003800
+003800                                                                  00003900
+003900 01 WS-HDG-LINE-1.                                                00004000
+004000    05 FILLER PIC X(56) VALUE                                     00004100
+004100       'MMMB3101 - B2B TRADING-PARTNER ROUTING-ID REPORT'.        00004200
+004200 01 WS-HDG-LINE-2.                                                00004300
+004300    05 FILLER PIC X(4)  VALUE 'TYPE'.                              00004400
+004400    05 FILLER PIC X(2)  VALUE SPACES.                             00004500
+004500    05 FILLER PIC X(9)  VALUE 'LOCATION '.                         00004600
+004600    05 FILLER PIC X(2)  VALUE SPACES.                             00004700
+004700    05 FILLER PIC X(40) VALUE 'EXCEPTION REASON'.                 00004800
+004800                                                                  00004900
+004900 01 WS-DTL-LINE.                                                  00005000
+005000    05 WS-DTL-LOC-TYP-CD            PIC X(4).                     00005100
+005100    05 FILLER                       PIC X(2) VALUE SPACES.        00005200
+005200    05 WS-DTL-LOC-NBR               PIC Z(8)9.                    00005300
+005300    05 FILLER                       PIC X(2) VALUE SPACES.        00005400
+005400    05 WS-DTL-REASON                PIC X(40).                    00005500
+005500                                                                  00005600
+005600 01 WS-SUMMARY-LINE.                                              00005700
+005700    05 FILLER PIC X(23) VALUE 'LOCATIONS SCANNED  - '.            00005800
+005800    05 WS-SUM-TOTAL                 PIC ZZZ,ZZ9.                  00005900
+005900                                                                  00006000
+006000 01 WS-SUMMARY-LINE2.                                             00006100
+006100    05 FILLER PIC X(23) VALUE 'EXCEPTIONS FOUND   - '.            00006200
+006200    05 WS-SUM-EXCEPTION             PIC ZZZ,ZZ9.                  00006300
+006300                                                                  00006400
+006400* --------------------------------------------------------------- 00006500
+006500* Miscellaneous copy books go here...                             00006600
+006600* --------------------------------------------------------------- 00006700
+006700 COPY HHHTLO01.                                                   00006800
+006800                                                                  00006900
+006900* ----------------------------------------------------------------00007000
+007000* DB2 stuff...                                                    00007100
+007100* ----------------------------------------------------------------00007200
+007200     EXEC SQL                                                     00007300
+007300       INCLUDE SQLCA                                              00007400
+007400     END-EXEC                                                     00007500
+007500                                                                  00007600
+007600     EXEC SQL                                                     00007700
+007700       DECLARE B2BRTNG-CSR CURSOR FOR                             00007800
+007800       SELECT LOC_TYP_CD, LOC_NBR, DIR_SHP_LOC_SW,                00007900
+007900              B2B_PRIM_RTNG_ID, INACTIVE_SW                       00008000
+008000         FROM XXXATION                                            00008100
+008100         ORDER BY LOC_TYP_CD, LOC_NBR                             00008200
+008200     END-EXEC                                                     00008300
+008300                                                                  00008400
+008400 PROCEDURE DIVISION.                                              00008500
+008500***************************************************************** 00008600
+008600* Start of program main line.                                     00008700
+008700***************************************************************** 00008800
+008800 000-MAIN.                                                        00008900
+008900     PERFORM 100-INITIALIZE                                       00009000
+009000     PERFORM 200-PROCESS-LOCATIONS                                00009100
+009100     PERFORM 900-TERMINATE                                        00009200
+009200     GOBACK                                                       00009300
+009300     .                                                            00009400
+009400                                                                  00009500
+009500*================================================================ 00009600
+009600* Initialization...                                               00009700
+009700*================================================================ 00009800
+009800 100-INITIALIZE.                                                  00009900
+009900     OPEN OUTPUT B2BRTNG-RPT                                      00010000
+010000     WRITE RPT-LINE FROM WS-HDG-LINE-1                            00010100
+010100     WRITE RPT-LINE FROM WS-HDG-LINE-2                            00010200
+010200                                                                  00010300
+010300     EXEC SQL                                                     00010400
+010400       OPEN B2BRTNG-CSR                                           00010500
+010500     END-EXEC                                                     00010600
+010501     IF SQLCODE NOT = 0                                           00010501
+010502       SET SQL-ERROR-DETECTED       TO TRUE                       00010502
+010503       DISPLAY 'MMMB3101 - ERROR OPENING B2BRTNG-CSR, SQLCODE='   00010503
+010504               SQLCODE                                            00010504
+010505     ELSE                                                         00010505
+010600       PERFORM 120-FETCH-NEXT-LOCATION                            00010600
+010601     END-IF                                                       00010601
+010700     .                                                            00010800
+010800                                                                  00010900
+010900*================================================================ 00011000
+011000* Fetch the next location row...                                  00011100
+011100*================================================================ 00011200
+011200 120-FETCH-NEXT-LOCATION.                                         00011300
+011300     EXEC SQL                                                     00011400
+011400       FETCH B2BRTNG-CSR                                          00011500
+011500         INTO :DCLXXXATION.LOC-TYP-CD,                            00011600
+011600              :DCLXXXATION.LOC-NBR,                               00011700
+011700              :DCLXXXATION.DIR-SHP-LOC-SW,                        00011800
+011800              :DCLXXXATION.B2B-PRIM-RTNG-ID,                      00011900
+011900              :DCLXXXATION.INACTIVE-SW                            00012000
+012000     END-EXEC                                                     00012100
+012001     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     00012001
+012002       SET SQL-ERROR-DETECTED       TO TRUE                       00012002
+012003       DISPLAY 'MMMB3101 - ERROR FETCHING B2BRTNG-CSR, SQLCODE='  00012003
+012004               SQLCODE                                            00012004
+012005     END-IF                                                       00012005
+012100     .                                                            00012200
+012200                                                                  00012300
+012300*================================================================ 00012400
+012400* Process every location on the cursor...                        00012500
+012500*================================================================ 00012600
+012600 200-PROCESS-LOCATIONS.                                           00012700
+012700     PERFORM UNTIL SQLCODE = 100 OR SQL-ERROR-DETECTED            00012700
+012800       ADD 1 TO WS-TOTAL-COUNT                                    00012900
+012900       PERFORM 210-CHECK-FOR-EXCEPTION                            00013000
+013000       IF IS-EXCEPTION                                            00013100
+013100         ADD 1 TO WS-EXCEPTION-COUNT                              00013200
+013200         PERFORM 260-WRITE-DETAIL-LINE                            00013300
+013300       END-IF                                                     00013400
+013400       PERFORM 120-FETCH-NEXT-LOCATION                            00013500
+013500     END-PERFORM                                                  00013600
+013600     .                                                            00013700
+013700                                                                  00013800
+013800*================================================================ 00013900
+013900* A closed/deleted location's B2B setup doesn't matter either way 00014000
+014000* so only active locations are checked.                           00014100
+014100*================================================================ 00014200
+014200 210-CHECK-FOR-EXCEPTION.                                         00014300
+014300     SET IS-NOT-EXCEPTION TO TRUE                                 00014400
+014400     MOVE SPACES TO WS-EXCP-REASON                                00014500
+014500                                                                  00014600
+014600     IF LO-ACTIVE OF DCLXXXATION                                   00014700
+014700       IF LOC-IS-DIRECT-SHIP OF DCLXXXATION                        00014800
+014800       AND B2B-PRIM-RTNG-ID OF DCLXXXATION = SPACES                00014900
+014900         SET IS-EXCEPTION TO TRUE                                 00015000
+015000         MOVE 'DIRECT-SHIP LOCATION HAS NO B2B ROUTING ID'         00015100
+015100           TO WS-EXCP-REASON                                      00015200
+015200       END-IF                                                     00015300
+015300                                                                  00015400
+015400       IF IS-NOT-EXCEPTION                                        00015500
+015500       AND LOC-IS-NOT-DIRECT-SHIP OF DCLXXXATION                   00015600
+015600       AND B2B-PRIM-RTNG-ID OF DCLXXXATION NOT = SPACES            00015700
+015700         SET IS-EXCEPTION TO TRUE                                 00015800
+015800         MOVE 'ROUTING ID ON FILE FOR NON-DIRECT-SHIP LOCATION'    00015900
+015900           TO WS-EXCP-REASON                                      00016000
+016000       END-IF                                                     00016100
+016100     END-IF                                                       00016200
+016200     .                                                            00016300
+016300                                                                  00016400
+016400*================================================================ 00016500
+016500* Write one exception detail line...                              00016600
+016600*================================================================ 00016700
+016700 260-WRITE-DETAIL-LINE.                                           00016800
+016800     MOVE LOC-TYP-CD OF DCLXXXATION        TO WS-DTL-LOC-TYP-CD    00016900
+016900     MOVE LOC-NBR    OF DCLXXXATION        TO WS-DTL-LOC-NBR       00017000
+017000     MOVE WS-EXCP-REASON                    TO WS-DTL-REASON       00017100
+017100     WRITE RPT-LINE FROM WS-DTL-LINE                              00017200
+017200     .                                                            00017300
+017300                                                                  00017400
+017400*================================================================ 00017500
+017500* Termination - write the summary and close up...                 00017600
+017600*================================================================ 00017700
+017700 900-TERMINATE.                                                   00017800
+017725     IF SQL-ERROR-DETECTED                                        00017725
+017750       MOVE 16 TO RETURN-CODE                                     00017750
+017775     END-IF                                                       00017775
+017800     EXEC SQL                                                     00017900
+017900       CLOSE B2BRTNG-CSR                                          00018000
+018000     END-EXEC                                                     00018100
+018100                                                                  00018200
+018200     MOVE WS-TOTAL-COUNT     TO WS-SUM-TOTAL                      00018300
+018300     MOVE WS-EXCEPTION-COUNT TO WS-SUM-EXCEPTION                  00018400
+018400     WRITE RPT-LINE FROM SPACES                                   00018500
+018500     WRITE RPT-LINE FROM WS-SUMMARY-LINE                          00018600
+018600     WRITE RPT-LINE FROM WS-SUMMARY-LINE2                         00018700
+018700     CLOSE B2BRTNG-RPT                                            00018800
+018800     .                                                            00018900
