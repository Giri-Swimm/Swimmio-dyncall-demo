@@ -0,0 +1,22 @@
+000100* --------------------------------------------------------------- 00000100
+000200* Linkage parameters for MMMS9012, the standard date-format to    00000200
+000300* DB2-date converter. Field names and layout match the           00000300
+000400* MMMC9012-xxx fields referenced by its callers (MMMS0158,       00000400
+000500* MMMS0160, MMMS0258, MMMS9012) so any of the four can set up     00000500
+000600* the conversion the same way.                                    00000600
+000900* --------------------------------------------------------------- 00000900
+001000 01 MMMC9012.                                                     00001000
+001100     05 MMMC9012-DIRECTION           PIC X(1) VALUE SPACE.        00001100
+001200         88 MMMC9012-CONV-TO-DB2             VALUE '1'.           00001200
+001300         88 MMMC9012-CONV-FROM-DB2           VALUE '2'.           00001300
+001400     05 MMMC9012-PIC-FORMAT          PIC X(2) VALUE SPACES.       00001400
+001500         88 MMMC9012-PIC-N8-MMDDYYYY         VALUE '01'.          00001500
+001600         88 MMMC9012-PIC-N8-YYYYMMDD         VALUE '02'.          00001600
+001700         88 MMMC9012-PIC-N6-MMDDYY           VALUE '03'.          00001700
+001800         88 MMMC9012-PIC-N6-YYMMDD           VALUE '04'.          00001800
+001900         88 MMMC9012-PIC-P7-MMDDYY           VALUE '05'.          00001900
+002000         88 MMMC9012-PIC-P7-YYMMDD           VALUE '06'.          00002000
+002100         88 MMMC9012-PIC-X10-YYYYHMMHDD      VALUE '07'.          00002100
+002200         88 MMMC9012-PIC-N7-YYYYJJJ          VALUE '08'.          00002200
+002300         88 MMMC9012-PIC-N5-YYDDD            VALUE '09'.          00002300
+002400     05 FILLER                       PIC X(20) VALUE SPACES.      00002400
