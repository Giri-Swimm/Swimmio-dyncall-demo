@@ -0,0 +1,149 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    YYYS0209.                                         00000200
+000300 AUTHOR.        NAME.                                             00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*-----------------------------------------------------------------00000500
+000600* Retry/dead-letter wrapper around the CICS MQSeries master-data  00000600
+000700* event send/reply pair (Z-MQC-SEND-REQUEST/Z-MQC-GET-REPLY, per  00000700
+000800* YYYN000C). Requeues a failed send/reply up to                   00000800
+000900* YYYC0209-MAX-RETRY-CNT times; once that limit is exhausted the  00000900
+001000* event is parked on FC_XXXAIL_EVENT_DLQ for operations to       00001000
+001100* inspect and replay instead of just vanishing.                   00001100
+001200*-----------------------------------------------------------------00001200
+001300 ENVIRONMENT DIVISION.                                            00001300
+001400 DATA DIVISION.                                                   00001400
+001500 WORKING-STORAGE SECTION.                                         00001500
+001600*=================================================================00001600
+001700* Misc working storage.                                           00001700
+001800*=================================================================00001800
+001900 01 WS-SQLCODE                  PIC ----9.                        00001900
+002000                                                                  00002000
+002100*=================================================================00002100
+002200* Misc copy books.                                                00002200
+002300*=================================================================00002300
+002400 COPY YYYN000A.                                                   00002400
+002500 COPY YYYN000C.                                                   00002500
+002600 COPY YYYC0127.                                                   00002600
+002700                                                                  00002700
+002800*=================================================================00002800
+002900*  DB2 Areas - dead-letter queue                                  00002900
+003000*=================================================================00003000
+003100     EXEC SQL                                                     00003100
+003200       INCLUDE SQLCA                                              00003200
+003300     END-EXEC.                                                    00003300
+003400                                                                  00003400
+003500     EXEC SQL                                                     00003500
+003600       INCLUDE DDDTDL01                                           00003600
+003700     END-EXEC.                                                    00003700
+003800                                                                  00003800
+003900 LINKAGE SECTION.                                                 00003900
+004000     COPY XXXN001A.                                               00004000
+004100     COPY YYYC0209.                                               00004100
+004200                                                                  00004200
+004300 PROCEDURE DIVISION USING                                         00004300
+004400     XXXN001A                                                     00004400
+004500     YYYC0209                                                     00004500
+004600     .                                                            00004600
+004700                                                                  00004700
+004800*=================================================================00004800
+004900* Main program logic...                                           00004900
+005000*=================================================================00005000
+005100 000-MAIN-LINE.                                                   00005100
+005200     PERFORM 010-INITIALIZE                                       00005200
+005300     PERFORM 100-CONNECT-TO-MQC                                   00005300
+005400                                                                  00005400
+005500     IF SUCCESS                                                   00005500
+005600       PERFORM 200-SEND-WITH-RETRY                                00005600
+005700     END-IF                                                       00005700
+005800                                                                  00005800
+005900     IF  FAILURE                                                  00005900
+005910     AND YYYC0209-RETRY-CNT NOT < YYYC0209-MAX-RETRY-CNT          00005910
+006000       PERFORM 300-DEAD-LETTER-EVENT                              00006000
+006100     END-IF                                                       00006100
+006200                                                                  00006200
+006300     GOBACK                                                       00006300
+006400     .                                                            00006400
+006500                                                                  00006500
+006600*=================================================================00006600
+006700* Initialization and program start functions.                     00006700
+006800*=================================================================00006800
+006900 010-INITIALIZE.                                                  00006900
+007000     INITIALIZE XXXN001A                                          00007000
+007100     MOVE 0                       TO YYYC0209-RETRY-CNT           00007100
+007200     SET YYYC0209-NOT-DEAD-LETTERED TO TRUE                       00007200
+007300     .                                                            00007300
+007400                                                                  00007400
+007500*=================================================================00007500
+007600* Connect and open the queue - once per call, just like the       00007600
+007700* other Z-MQC-* subroutines expect.                                00007700
+007800*=================================================================00007800
+007900 100-CONNECT-TO-MQC.                                              00007900
+008000     CALL Z-MQC-CONNECT USING XXXN001A                            00008000
+008100                                                                  00008100
+008200     IF SUCCESS                                                   00008200
+008300       CALL Z-MQC-OPEN-Q USING XXXN001A                           00008300
+008400     END-IF                                                       00008400
+008500     .                                                            00008500
+008600                                                                  00008600
+008700*=================================================================00008700
+008800* Send the event and wait for the reply, retrying on failure up   00008800
+008900* to YYYC0209-MAX-RETRY-CNT times.                                 00008900
+009000*=================================================================00009000
+009100 200-SEND-WITH-RETRY.                                             00009100
+009200     PERFORM 210-SEND-AND-REPLY                                   00009200
+009300                                                                  00009300
+009400     PERFORM UNTIL SUCCESS                                        00009400
+009500                OR YYYC0209-RETRY-CNT NOT < YYYC0209-MAX-RETRY-CNT00009500
+009600       ADD 1 TO YYYC0209-RETRY-CNT                                00009600
+009700       PERFORM 210-SEND-AND-REPLY                                 00009700
+009800     END-PERFORM                                                  00009800
+009900     .                                                            00009900
+010000                                                                  00010000
+010100 210-SEND-AND-REPLY.                                              00010100
+010200     CALL Z-MQC-BEG-TRX USING XXXN001A                            00010200
+010300                                                                  00010300
+010400     IF SUCCESS                                                   00010400
+010500       CALL Z-MQC-SEND-REQUEST USING XXXN001A YYYC0209            00010500
+010600     END-IF                                                       00010600
+010700                                                                  00010700
+010800     IF SUCCESS                                                   00010800
+010900       CALL Z-MQC-GET-REPLY    USING XXXN001A YYYC0209            00010900
+011000     END-IF                                                       00011000
+011100                                                                  00011100
+011200     IF SUCCESS                                                   00011200
+011300       CALL Z-MQC-END-TRX      USING XXXN001A                     00011300
+011400     END-IF                                                       00011400
+011700     .                                                            00011700
+011800                                                                  00011800
+011900*=================================================================00011900
+012000* Retries exhausted - park the event on the dead-letter table.    00012000
+012100*=================================================================00012100
+012200 300-DEAD-LETTER-EVENT.                                           00012200
+012300     CALL Z-DATE-FUNCTIONS USING XXXN001A YYYC0127                00012300
+012400                                                                  00012400
+012500     MOVE YYYC0209-TRX-ID           TO MD-TRX-CD    OF DDDTDL01   00012500
+012600     MOVE YYYC0127-TS               TO MD-DLQ-EFF-TS OF DDDTDL01  00012600
+012700     MOVE YYYC0209-MSG-DATA         TO MD-MSG-DATA  OF DDDTDL01   00012700
+012800     MOVE YYYC0209-RETRY-CNT        TO MD-RETRY-CNT OF DDDTDL01   00012800
+012900     MOVE IS-RTRN-MSG-TXT           TO MD-FAIL-RSN-TXT OF DDDTDL01 00012900
+013000                                                                  00013000
+013100     EXEC SQL                                                     00013100
+013200        INSERT INTO FC_XXXAIL_EVENT_DLQ                           00013200
+013300           ( TRX_CD, DLQ_EFF_TS, MSG_DATA,                        00013300
+013400             RETRY_CNT, FAIL_RSN_TXT )                            00013400
+013500        VALUES                                                    00013500
+013600           ( :DDDTDL01.MD-TRX-CD, :DDDTDL01.MD-DLQ-EFF-TS,        00013600
+013700             :DDDTDL01.MD-MSG-DATA, :DDDTDL01.MD-RETRY-CNT,       00013700
+013800             :DDDTDL01.MD-FAIL-RSN-TXT )                          00013800
+013900     END-EXEC                                                     00013900
+014000                                                                  00014000
+014100     IF SQLCODE = 0                                               00014100
+014200       SET YYYC0209-DEAD-LETTERED TO TRUE                         00014200
+014300     ELSE                                                         00014300
+014400       MOVE SQLCODE                TO WS-SQLCODE                  00014400
+014500       MOVE SPACES                 TO IS-RTRN-MSG-TXT             00014500
+014600       STRING 'YYYS0209 - unable to write dead-letter row, '      00014600
+014700              'SQL=' WS-SQLCODE                                   00014700
+014800         DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT                   00014800
+014900     END-IF                                                       00014900
+015000     .                                                            00015000
