@@ -0,0 +1,225 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMB3601.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*---------------------------------------------------------------- 00000500
+000600* Unload-facility cross-dock capacity report.                     00000600
+000700*                                                                 00000700
+000800* Scans XXXAIL_LOC (HHHTLR01) in unload-code/store order and      00000900
+000900* summarizes, for each unload-facility code (RETL-UNLD-CD) on     00001000
+001000* file, the backroom and liner-footage capacity of the stores     00001100
+001100* set up that way: store count, and the total of BKRM-SQ-FT,      00001200
+001200* FD-LINER-FT, and NON-FD-LINER-FT across the group.  This is the 00001300
+001300* same physical capacity data MMMB2901 already checks is merely   00001400
+001400* present for a new store; this report totals it by unload code   00001500
+001500* to show how much cross-dock staging capacity each unload method 00001600
+001600* has behind it fleet-wide.  A store with no unload code on file  00001700
+001700* is grouped under its own blank-code total rather than being     00001800
+001800* dropped, so the fleet-wide totals still foot.                   00001900
+001900* Batch job - run standalone, no online caller.                   00002000
+002000* --------------------------------------------------------------- 00002100
+002100 ENVIRONMENT DIVISION.                                            00002200
+002200 INPUT-OUTPUT SECTION.                                            00002300
+002300 FILE-CONTROL.                                                    00002400
+002400     SELECT UNLDCAP-RPT    ASSIGN TO RPTOUT                       00002500
+002500         ORGANIZATION IS LINE SEQUENTIAL.                         00002600
+002600                                                                  00002700
+002700 DATA DIVISION.                                                   00002800
+002800 FILE SECTION.                                                    00002900
+002900 FD  UNLDCAP-RPT.                                                 00003000
+003000 01  RPT-LINE                          PIC X(132).                00003100
+003100                                                                  00003200
+003200 WORKING-STORAGE SECTION.                                         00003300
+003300* --------------------------------------------------------------- 00003400
+003400* Misc working storage...                                        00003500
+003500* --------------------------------------------------------------- 00003600
+003600 01 WS-TOTAL-COUNT                    PIC 9(6) VALUE 0.           00003700
+003700 01 WS-FIRST-ROW-SW                   PIC X    VALUE 'Y'.         00003800
+003800    88 IS-FIRST-ROW                            VALUE 'Y'.         00003900
+003900    88 IS-NOT-FIRST-ROW                        VALUE 'N'.         00004000
+004000                                                                  00004100
+004100 01 WS-PRIOR-UNLD-CD                   PIC X(1) VALUE SPACES.     00004200
+004200                                                                  00004300
+004300 01 WS-GRP-STORE-COUNT                PIC 9(6) VALUE 0.           00004400
+004400 01 WS-GRP-BKRM-SQ-FT                 PIC S9(9) COMP-3 VALUE 0.   00004500
+004500 01 WS-GRP-FD-LINER-FT                PIC S9(9) COMP-3 VALUE 0.   00004600
+004600 01 WS-GRP-NON-FD-LINER-FT            PIC S9(9) COMP-3 VALUE 0.   00004700
+004700                                                                  00004800
+004800 01 WS-HDG-LINE-1.                                                00004900
+004900    05 FILLER PIC X(58) VALUE                                     00005000
+005000       'MMMB3601 - UNLOAD-FACILITY CROSS-DOCK CAPACITY REPORT'.   00005100
+005100 01 WS-HDG-LINE-2.                                                00005200
+005200    05 FILLER PIC X(6)  VALUE 'UNLD'.                             00005300
+005300    05 FILLER PIC X(2)  VALUE SPACES.                             00005400
+005400    05 FILLER PIC X(9)  VALUE 'STORES'.                           00005500
+005500    05 FILLER PIC X(2)  VALUE SPACES.                             00005600
+005600    05 FILLER PIC X(11) VALUE 'BKRM SQ FT'.                       00005700
+005700    05 FILLER PIC X(2)  VALUE SPACES.                             00005800
+005800    05 FILLER PIC X(11) VALUE 'FD LINR FT'.                       00005900
+005900    05 FILLER PIC X(2)  VALUE SPACES.                             00006000
+006000    05 FILLER PIC X(11) VALUE 'NONFD LINR'.                       00006100
+006100                                                                  00006200
+006200 01 WS-DTL-LINE.                                                  00006300
+006300    05 WS-DTL-UNLD-CD               PIC X(6).                     00006400
+006400    05 FILLER                       PIC X(2) VALUE SPACES.        00006500
+006500    05 WS-DTL-STORES                PIC ZZZ,ZZ9.                  00006600
+006600    05 FILLER                       PIC X(5) VALUE SPACES.        00006700
+006700    05 WS-DTL-BKRM-SQ-FT            PIC Z,ZZZ,ZZ9.                00006800
+006800    05 FILLER                       PIC X(4) VALUE SPACES.        00006900
+006900    05 WS-DTL-FD-LINER-FT           PIC Z,ZZZ,ZZ9.                00007000
+007000    05 FILLER                       PIC X(4) VALUE SPACES.        00007100
+007100    05 WS-DTL-NON-FD-LINER-FT       PIC Z,ZZZ,ZZ9.                00007200
+007200                                                                  00007300
+007300 01 WS-SUMMARY-LINE.                                              00007400
+007400    05 FILLER PIC X(23) VALUE 'STORES SCANNED     - '.            00007500
+007500    05 WS-SUM-TOTAL                 PIC ZZZ,ZZ9.                  00007600
+007600                                                                  00007700
+007700* --------------------------------------------------------------- 00007800
+007797 01 WS-SQL-ERROR-SW                   PIC X    VALUE 'N'.         00007797
+007798    88 SQL-ERROR-DETECTED                      VALUE 'Y'.         00007798
+007799    88 SQL-NO-ERROR                            VALUE 'N'.         00007799
+007800* Miscellaneous copy books go here...                             00007900
+007900* --------------------------------------------------------------- 00008000
+008000 COPY HHHTLR01.                                                   00008100
+008100                                                                  00008200
+008200* ----------------------------------------------------------------00008300
+008300* DB2 stuff...                                                    00008400
+008400* ----------------------------------------------------------------00008500
+008500     EXEC SQL                                                     00008600
+008600       INCLUDE SQLCA                                              00008700
+008700     END-EXEC                                                     00008800
+008800                                                                  00008900
+008900     EXEC SQL                                                     00009000
+009000       DECLARE UNLDCAP-CSR CURSOR FOR                             00009100
+009100       SELECT RETL_UNLD_CD, LOC_NBR, BKRM_SQ_FT,                  00009200
+009200              FD_LINER_FT, NON_FD_LINER_FT                        00009300
+009300         FROM XXXAIL_LOC                                          00009400
+009400         ORDER BY RETL_UNLD_CD, LOC_NBR                           00009500
+009500     END-EXEC                                                     00009600
+009600                                                                  00009700
+009700 PROCEDURE DIVISION.                                              00009800
+009800***************************************************************** 00009900
+009900* Start of program main line.                                     00010000
+010000***************************************************************** 00010100
+010100 000-MAIN.                                                        00010200
+010200     PERFORM 100-INITIALIZE                                       00010300
+010300     PERFORM 200-PROCESS-STORES                                   00010400
+010400     PERFORM 900-TERMINATE                                        00010500
+010500     GOBACK                                                       00010600
+010600     .                                                            00010700
+010700                                                                  00010800
+010800*================================================================ 00010900
+010900* Initialization...                                               00011000
+011000*================================================================ 00011100
+011100 100-INITIALIZE.                                                  00011200
+011200     OPEN OUTPUT UNLDCAP-RPT                                      00011300
+011300     WRITE RPT-LINE FROM WS-HDG-LINE-1                            00011400
+011400     WRITE RPT-LINE FROM WS-HDG-LINE-2                            00011500
+011500                                                                  00011600
+011600     EXEC SQL                                                     00011700
+011700       OPEN UNLDCAP-CSR                                           00011800
+011800     END-EXEC                                                     00011900
+011801     IF SQLCODE NOT = 0                                           00011801
+011802       SET SQL-ERROR-DETECTED       TO TRUE                       00011802
+011803       DISPLAY 'MMMB3601 - ERROR OPENING UNLDCAP-CSR, SQLCODE='   00011803
+011804               SQLCODE                                            00011804
+011805     ELSE                                                         00011805
+011900       PERFORM 120-FETCH-NEXT-STORE                               00011900
+011901     END-IF                                                       00011901
+012000     .                                                            00012100
+012100                                                                  00012200
+012200*================================================================ 00012300
+012300* Fetch the next store row...                                     00012400
+012400*================================================================ 00012500
+012500 120-FETCH-NEXT-STORE.                                            00012600
+012600     EXEC SQL                                                     00012700
+012700       FETCH UNLDCAP-CSR                                          00012800
+012800         INTO :DCLXXXAIL-LOC.RETL-UNLD-CD,                        00012900
+012900              :DCLXXXAIL-LOC.LOC-NBR,                             00013000
+013000              :DCLXXXAIL-LOC.BKRM-SQ-FT,                          00013100
+013100              :DCLXXXAIL-LOC.FD-LINER-FT,                         00013200
+013200              :DCLXXXAIL-LOC.NON-FD-LINER-FT                      00013300
+013300     END-EXEC                                                     00013400
+013301     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     00013301
+013302       SET SQL-ERROR-DETECTED       TO TRUE                       00013302
+013303       DISPLAY 'MMMB3601 - ERROR FETCHING UNLDCAP-CSR, SQLCODE='  00013303
+013304               SQLCODE                                            00013304
+013305     END-IF                                                       00013305
+013400     .                                                            00013500
+013500                                                                  00013600
+013600*================================================================ 00013700
+013700* Process every store on the cursor, breaking on unload code as   00013800
+013800* the sort order changes...                                       00013900
+013900*================================================================ 00014000
+014000 200-PROCESS-STORES.                                              00014100
+014100     PERFORM UNTIL SQLCODE = 100 OR SQL-ERROR-DETECTED            00014100
+014200       PERFORM 210-CHECK-FOR-BREAK                                00014300
+014300       ADD 1 TO WS-TOTAL-COUNT                                    00014400
+014400       PERFORM 230-ACCUMULATE-STORE                               00014500
+014500       SET IS-NOT-FIRST-ROW TO TRUE                               00014600
+014600       PERFORM 120-FETCH-NEXT-STORE                               00014700
+014700     END-PERFORM                                                  00014800
+014800     PERFORM 240-WRITE-GROUP-SUMMARY                              00014900
+014900     .                                                            00015000
+015000                                                                  00015100
+015100*================================================================ 00015200
+015200* A change of unload code closes out the group that was in        00015300
+015300* progress before this row's totals get added to a new one.       00015400
+015400*================================================================ 00015500
+015500 210-CHECK-FOR-BREAK.                                             00015600
+015700     IF IS-NOT-FIRST-ROW                                          00015800
+015800     AND RETL-UNLD-CD OF DCLXXXAIL-LOC NOT = WS-PRIOR-UNLD-CD      00015900
+015900       PERFORM 240-WRITE-GROUP-SUMMARY                            00016000
+016000     END-IF                                                       00016100
+016100     MOVE RETL-UNLD-CD OF DCLXXXAIL-LOC   TO WS-PRIOR-UNLD-CD      00016200
+016200     .                                                            00016300
+016300                                                                  00016400
+016400*================================================================ 00016500
+016500* Add this store's capacity into the running group totals.        00016600
+016600*================================================================ 00016700
+016700 230-ACCUMULATE-STORE.                                            00016800
+016800     ADD 1                              TO WS-GRP-STORE-COUNT     00016900
+016900     ADD BKRM-SQ-FT OF DCLXXXAIL-LOC     TO WS-GRP-BKRM-SQ-FT      00017000
+017000     ADD FD-LINER-FT OF DCLXXXAIL-LOC    TO WS-GRP-FD-LINER-FT     00017100
+017100     ADD NON-FD-LINER-FT OF DCLXXXAIL-LOC                          00017200
+017200                                        TO WS-GRP-NON-FD-LINER-FT 00017300
+017300     .                                                            00017400
+017400                                                                  00017500
+017500*================================================================ 00017600
+017600* Write the group summary line and reset the group totals.        00017700
+017700*================================================================ 00017800
+017800 240-WRITE-GROUP-SUMMARY.                                         00017900
+017900     IF WS-GRP-STORE-COUNT NOT = 0                                00018000
+018000       IF WS-PRIOR-UNLD-CD = SPACES                               00018100
+018100         MOVE '(NONE)' TO WS-DTL-UNLD-CD                          00018200
+018200       ELSE                                                       00018300
+018300         MOVE WS-PRIOR-UNLD-CD  TO WS-DTL-UNLD-CD                 00018400
+018400       END-IF                                                     00018500
+018500       MOVE WS-GRP-STORE-COUNT         TO WS-DTL-STORES           00018600
+018600       MOVE WS-GRP-BKRM-SQ-FT          TO WS-DTL-BKRM-SQ-FT       00018700
+018700       MOVE WS-GRP-FD-LINER-FT         TO WS-DTL-FD-LINER-FT      00018800
+018800       MOVE WS-GRP-NON-FD-LINER-FT     TO WS-DTL-NON-FD-LINER-FT  00018900
+018900       WRITE RPT-LINE FROM WS-DTL-LINE                            00019000
+019000     END-IF                                                       00019100
+019100     MOVE 0 TO WS-GRP-STORE-COUNT                                 00019200
+019200     MOVE 0 TO WS-GRP-BKRM-SQ-FT                                  00019300
+019300     MOVE 0 TO WS-GRP-FD-LINER-FT                                 00019400
+019400     MOVE 0 TO WS-GRP-NON-FD-LINER-FT                             00019500
+019500     .                                                            00019600
+019600                                                                  00019700
+019700*================================================================ 00019800
+019800* Termination - write the grand total and close up...             00019900
+019900*================================================================ 00020000
+020000 900-TERMINATE.                                                   00020100
+020025     IF SQL-ERROR-DETECTED                                        00020025
+020050       MOVE 16 TO RETURN-CODE                                     00020050
+020075     END-IF                                                       00020075
+020100     EXEC SQL                                                     00020200
+020200       CLOSE UNLDCAP-CSR                                          00020300
+020300     END-EXEC                                                     00020400
+020400                                                                  00020500
+020500     MOVE WS-TOTAL-COUNT     TO WS-SUM-TOTAL                      00020600
+020600     WRITE RPT-LINE FROM SPACES                                   00020700
+020700     WRITE RPT-LINE FROM WS-SUMMARY-LINE                          00020800
+020800     CLOSE UNLDCAP-RPT                                            00020900
+020900     .                                                            00021000
