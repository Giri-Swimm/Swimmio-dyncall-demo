@@ -52,6 +52,7 @@
 012300 01 Z-MQC-DISCONNECT        PIC X(8) VALUE 'YYYS0185'.            00005200
 012400 01 Z-MQC-BEG-TRX           PIC X(8) VALUE 'YYYS0186'.            00005300
 012410 01 Z-MQC-END-TRX           PIC X(8) VALUE 'YYYS0187'.            00005400
+012420 01 Z-MQC-SEND-RETRY        PIC X(8) VALUE 'YYYS0209'.            00005420
 012510*                                                                 00005500
 012520* ----------------------------------------------------------------00005600
 012530* THESE ARE MQ SUPPORT MIDDLEWARE SUBROUTINES BATCH (NONBMP).     00005700
