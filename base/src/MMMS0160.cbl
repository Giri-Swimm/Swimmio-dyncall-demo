@@ -40,7 +40,58 @@
 004900     05 WS-DUMMY-DATE                   PIC S9(7) COMP-3          00004900
 005000                                                  VALUE +0.       00005000
 005100     05 WS-CURR-AD-ZN-NBR               PIC 9(3) VALUE 0.         00005100
+005110     05 WS-ADZONE-ABB                    PIC X(1) VALUE SPACES.   00005110
+005120     05 WS-ADZONE-DESC                   PIC X(6) VALUE SPACES.   00005120
 005200                                                                  00005200
+005210* --------------------------------------------------------------- 00005210
+005220* Ad-zone master lookup - see 226-GET-ADZONE-DESC.                00005220
+005230* --------------------------------------------------------------- 00005230
+005240     EXEC SQL                                                     00005240
+005250       INCLUDE DDDTAZ01                                           00005250
+005260     END-EXEC.                                                    00005260
+005270                                                                  00005270
+005271* --------------------------------------------------------------- 00005271
+005272* New-era-only P-XXXTLR01 fields that old side has no equivalent  00005272
+005273* for. 500-OLD-2-NEW saves these off before it INITIALIZEs        00005273
+005274* P-XXXTLR01, then restores them so an old-side driven resync     00005274
+005275* doesn't wipe them back to blank/zero.                           00005275
+005276* --------------------------------------------------------------- 00005276
+005277 01 WS-SAVE-NEW-ERA-FLDS.                                          00005277
+005278     05 WS-SAVE-TOP-LEADER-NM         PIC X(50).                   00005278
+005279     05 WS-SAVE-CUST-FRNDLY-NM        PIC X(100).                  00005279
+005281     05 WS-SAVE-ECOMM-MKT-AREA-CD     PIC X(5).                    00005281
+005282     05 WS-SAVE-ECOMM-STRT-DT         PIC X(10).                   00005282
+005283     05 WS-SAVE-ECOMM-STRT-DT-IND     PIC S9(4) COMP.              00005283
+005284     05 WS-SAVE-ECOMM-END-DT          PIC X(10).                   00005284
+005285     05 WS-SAVE-ECOMM-END-DT-IND      PIC S9(4) COMP.              00005285
+005286     05 WS-SAVE-MON-OPEN-TM           PIC X(8).                    00005286
+005287     05 WS-SAVE-MON-CLOS-TM           PIC X(8).                    00005287
+005288     05 WS-SAVE-TUE-OPEN-TM           PIC X(8).                    00005288
+005289     05 WS-SAVE-TUE-CLOS-TM           PIC X(8).                    00005289
+005290     05 WS-SAVE-WED-OPEN-TM           PIC X(8).                    00005290
+005291     05 WS-SAVE-WED-CLOS-TM           PIC X(8).                    00005291
+005292     05 WS-SAVE-THUR-OPEN-TM          PIC X(8).                    00005292
+005293     05 WS-SAVE-THUR-CLOS-TM          PIC X(8).                    00005293
+005294     05 WS-SAVE-FRI-OPEN-TM           PIC X(8).                    00005294
+005295     05 WS-SAVE-FRI-CLOS-TM           PIC X(8).                    00005295
+005296     05 WS-SAVE-SAT-OPEN-TM           PIC X(8).                    00005296
+005297     05 WS-SAVE-SAT-CLOS-TM           PIC X(8).                    00005297
+005298     05 WS-SAVE-SUN-OPEN-TM           PIC X(8).                    00005298
+005299     05 WS-SAVE-SUN-CLOS-TM           PIC X(8).                    00005299
+005300     05 WS-SAVE-B2B-PRIM-RTNG-ID      PIC X(30).                   00005300
+005310     05 WS-SAVE-DPS-NBR               PIC X(8).                    00005310
+005320     05 WS-SAVE-MEDICARE-ID           PIC X(12).                   00005320
+005330     05 WS-SAVE-NABP-NBR              PIC X(7).                    00005330
+005340     05 WS-SAVE-NATL-PROV-ID          PIC X(30).                   00005340
+005350     05 WS-SAVE-TBCO-PRMT-NBR         PIC S9(9)V COMP-3.           00005350
+005360     05 WS-SAVE-LAT-K                 PIC S9(3)V9(5) COMP-3.       00005360
+005370     05 WS-SAVE-LON-K                 PIC S9(3)V9(5) COMP-3.       00005370
+005380     05 WS-SAVE-RLTM-SCN-MAINT-SW     PIC X(1).                    00005380
+005390     05 WS-SAVE-SUB-UNLIKE-PROD-CD    PIC X(1).                    00005390
+005400     05 WS-SAVE-SUB-DSPLY-PAL-CD      PIC X(1).                    00005400
+005410     05 WS-SAVE-ONLIN-SSON-SW         PIC X(1).                    00005410
+005420     05 WS-SAVE-RPLACD-BY-STR-NBR     PIC S9(9) COMP.              00005420
+005430                                                                  00005430
 005300* --------------------------------------------------------------- 00005300
 005400* Miscellaneous copy books go here...                             00005400
 005500* --------------------------------------------------------------- 00005500
@@ -211,17 +262,14 @@
 022000       TO ST-REPORTING-SEQUENCE-NO                                00022000
 022100     MOVE GRP-CD                     OF P-XXXTLR01                00022100
 022200       TO ST-FACILITY-GROUP                                       00022200
-022300     MOVE SPACES                                                  00022300
-022400       TO ST-ADZONE-ABBREV                                        00022400
 022500     MOVE CURR-AD-ZN-NBR             OF P-XXXTLR01                00022500
 022600       TO WS-CURR-AD-ZN-NBR                                       00022600
 022700     MOVE RETL-LOC-STAT-CD             OF P-XXXTLR01              00022700
 022800       TO ST-STATUS-FLAG                                          00022800
 022900                                                                  00022900
-023000     STRING 'ZN '             DELIMITED BY SIZE                   00023000
-023100            WS-CURR-AD-ZN-NBR DELIMITED BY SIZE                   00023100
-023200            INTO ST-ADZONE-DESC                                   00023200
-023300     END-STRING                                                   00023300
+022910     PERFORM 226-GET-ADZONE-DESC                                  00022910
+022920     MOVE WS-ADZONE-ABB              TO ST-ADZONE-ABBREV          00022920
+022930     MOVE WS-ADZONE-DESC             TO ST-ADZONE-DESC            00022930
 023400                                                                  00023400
 023500     PERFORM 220-NEW-2-OLD-DATE-CONV                              00023500
 023600                                                                  00023600
@@ -353,22 +401,49 @@
 036200     MOVE RETL-LOC-STAT-CD           OF P-XXXTLR01                00036200
 036300       TO FC-RL-STATUS-CD                                         00036300
 036400                                                                  00036400
-036500     MOVE SPACES                                                  00036500
-036600       TO FC-RL-ADZONE-ABB                                        00036600
 036700     MOVE CURR-AD-ZN-NBR             OF P-XXXTLR01                00036700
 036800       TO WS-CURR-AD-ZN-NBR                                       00036800
 036900                                                                  00036900
-037000     STRING 'ZN '             DELIMITED BY SIZE                   00037000
-037100            WS-CURR-AD-ZN-NBR DELIMITED BY SIZE                   00037100
-037200            INTO FC-RL-ADZONE-DES                                 00037200
-037300     END-STRING                                                   00037300
+037010     PERFORM 226-GET-ADZONE-DESC                                  00037010
+037020     MOVE WS-ADZONE-ABB              TO FC-RL-ADZONE-ABB          00037020
+037030     MOVE WS-ADZONE-DESC             TO FC-RL-ADZONE-DES          00037030
 037400     .                                                            00037400
+037410                                                                  00037410
+037420*================================================================ 00037420
+037430*  Look up the real ad-zone abbreviation/description for the      00037430
+037440*  current ad-zone number from the ad-zone master.  Falls back    00037440
+037450*  to a synthesized "ZN nnn" description if the zone isn't on     00037450
+037460*  file so a missing master row doesn't lose the zone number.     00037460
+037470*================================================================ 00037470
+037480 226-GET-ADZONE-DESC.                                              00037480
+037490     MOVE WS-CURR-AD-ZN-NBR          TO AZ-ZONE-NO                 00037490
 037500                                                                  00037500
-037600                                                                  00037600
-037700*================================================================ 00037700
+037510     EXEC SQL                                                     00037510
+037520        SELECT AZ_ZONE_ABB, AZ_ZONE_DESC                          00037520
+037530         INTO :AZ-ZONE-ABB, :AZ-ZONE-DESC                         00037530
+037540        FROM FC_XXXAIL_AD_ZONE                                    00037540
+037550        WHERE AZ_ZONE_NO = :AZ-ZONE-NO                            00037550
+037560        FETCH FIRST 1 ROWS ONLY                                   00037560
+037570     END-EXEC                                                     00037570
+037580                                                                  00037580
+037590     EVALUATE TRUE                                                00037590
+037600       WHEN SQLCODE = 0                                           00037600
+037610         MOVE AZ-ZONE-ABB              TO WS-ADZONE-ABB           00037610
+037620         MOVE AZ-ZONE-DESC             TO WS-ADZONE-DESC          00037620
+037630       WHEN OTHER                                                 00037630
+037640         MOVE SPACES                   TO WS-ADZONE-ABB           00037640
+037650         STRING 'ZN '             DELIMITED BY SIZE                00037650
+037660                WS-CURR-AD-ZN-NBR DELIMITED BY SIZE                00037660
+037670                INTO WS-ADZONE-DESC                                00037670
+037680         END-STRING                                                00037680
+037690     END-EVALUATE                                                 00037690
+037700     .                                                            00037700
+037710                                                                  00037710
+037720*================================================================ 00037720
 037800* Transalate from the old to the new...                           00037800
 037900*================================================================ 00037900
 038000 500-OLD-2-NEW.                                                   00038000
+038010     PERFORM 505-SAVE-NEW-ERA-FLDS                                00038010
 038100     INITIALIZE P-XXXTLR01                                        00038100
 038200                                                                  00038200
 038300     MOVE ST-STORE-NUMBER                                         00038300
@@ -491,10 +566,163 @@
 050000                                                                  00050000
 050100     MOVE ST-STATUS-FLAG                                          00050100
 050200       TO RETL-LOC-STAT-CD           OF P-XXXTLR01                00050200
+050210                                                                  00050210
+050220     PERFORM 506-RESTORE-NEW-ERA-FLDS                             00050220
 050300     .                                                            00050300
 050400                                                                  00050400
-050500                                                                  00050500
-050600*===============================================================  00050600
+050410*===============================================================  00050410
+050420*  Save off the new-era-only P-XXXTLR01 fields that the old       00050420
+050430*  side has no equivalent for, before INITIALIZE wipes them.      00050430
+050440*===============================================================  00050440
+050450 505-SAVE-NEW-ERA-FLDS.                                           00050450
+050460     MOVE TOP-LEADER-NM         OF P-XXXTLR01                     00050460
+050470       TO WS-SAVE-TOP-LEADER-NM                                   00050470
+050480     MOVE CUST-FRNDLY-NM        OF P-XXXTLR01                     00050480
+050490       TO WS-SAVE-CUST-FRNDLY-NM                                  00050490
+050500     MOVE B2B-PRIM-RTNG-ID      OF P-XXXTLR01                     00050500
+050510       TO WS-SAVE-B2B-PRIM-RTNG-ID                                00050510
+050520     MOVE ECOMM-MKT-AREA-CD     OF P-XXXTLR01                     00050520
+050530       TO WS-SAVE-ECOMM-MKT-AREA-CD                               00050530
+050540     MOVE ECOMM-STRT-DT         OF P-XXXTLR01                     00050540
+050550       TO WS-SAVE-ECOMM-STRT-DT                                   00050550
+050560     MOVE ECOMM-STRT-DT-IND     OF P-XXXTLR01                     00050560
+050570       TO WS-SAVE-ECOMM-STRT-DT-IND                               00050570
+050580     MOVE ECOMM-END-DT          OF P-XXXTLR01                     00050580
+050590       TO WS-SAVE-ECOMM-END-DT                                    00050590
+050600     MOVE ECOMM-END-DT-IND      OF P-XXXTLR01                     00050600
+050610       TO WS-SAVE-ECOMM-END-DT-IND                                00050610
+050620     MOVE MON-OPEN-TM           OF P-XXXTLR01                     00050620
+050630       TO WS-SAVE-MON-OPEN-TM                                     00050630
+050640     MOVE MON-CLOS-TM           OF P-XXXTLR01                     00050640
+050650       TO WS-SAVE-MON-CLOS-TM                                     00050650
+050660     MOVE TUE-OPEN-TM           OF P-XXXTLR01                     00050660
+050670       TO WS-SAVE-TUE-OPEN-TM                                     00050670
+050680     MOVE TUE-CLOS-TM           OF P-XXXTLR01                     00050680
+050690       TO WS-SAVE-TUE-CLOS-TM                                     00050690
+050700     MOVE WED-OPEN-TM           OF P-XXXTLR01                     00050700
+050710       TO WS-SAVE-WED-OPEN-TM                                     00050710
+050720     MOVE WED-CLOS-TM           OF P-XXXTLR01                     00050720
+050730       TO WS-SAVE-WED-CLOS-TM                                     00050730
+050740     MOVE THUR-OPEN-TM          OF P-XXXTLR01                     00050740
+050750       TO WS-SAVE-THUR-OPEN-TM                                    00050750
+050760     MOVE THUR-CLOS-TM          OF P-XXXTLR01                     00050760
+050770       TO WS-SAVE-THUR-CLOS-TM                                    00050770
+050780     MOVE FRI-OPEN-TM           OF P-XXXTLR01                     00050780
+050790       TO WS-SAVE-FRI-OPEN-TM                                     00050790
+050800     MOVE FRI-CLOS-TM           OF P-XXXTLR01                     00050800
+050810       TO WS-SAVE-FRI-CLOS-TM                                     00050810
+050820     MOVE SAT-OPEN-TM           OF P-XXXTLR01                     00050820
+050830       TO WS-SAVE-SAT-OPEN-TM                                     00050830
+050840     MOVE SAT-CLOS-TM           OF P-XXXTLR01                     00050840
+050850       TO WS-SAVE-SAT-CLOS-TM                                     00050850
+050860     MOVE SUN-OPEN-TM           OF P-XXXTLR01                     00050860
+050870       TO WS-SAVE-SUN-OPEN-TM                                     00050870
+050880     MOVE SUN-CLOS-TM           OF P-XXXTLR01                     00050880
+050890       TO WS-SAVE-SUN-CLOS-TM                                     00050890
+050900     MOVE DPS-NBR                OF P-XXXTLR01                    00050900
+050910       TO WS-SAVE-DPS-NBR                                         00050910
+050920     MOVE MEDICARE-ID            OF P-XXXTLR01                    00050920
+050930       TO WS-SAVE-MEDICARE-ID                                     00050930
+050940     MOVE NABP-NBR                OF P-XXXTLR01                   00050940
+050950       TO WS-SAVE-NABP-NBR                                        00050950
+050960     MOVE NATL-PROV-ID            OF P-XXXTLR01                   00050960
+050970       TO WS-SAVE-NATL-PROV-ID                                    00050970
+050980     MOVE TBCO-PRMT-NBR           OF P-XXXTLR01                   00050980
+050990       TO WS-SAVE-TBCO-PRMT-NBR                                   00050990
+051000     MOVE LAT-K                   OF P-XXXTLR01                   00051000
+051010       TO WS-SAVE-LAT-K                                           00051010
+051020     MOVE LON-K                   OF P-XXXTLR01                   00051020
+051030       TO WS-SAVE-LON-K                                           00051030
+051040     MOVE RLTM-SCN-MAINT-SW       OF P-XXXTLR01                   00051040
+051050       TO WS-SAVE-RLTM-SCN-MAINT-SW                               00051050
+051060     MOVE SUB-UNLIKE-PROD-CD      OF P-XXXTLR01                   00051060
+051070       TO WS-SAVE-SUB-UNLIKE-PROD-CD                              00051070
+051080     MOVE SUB-DSPLY-PAL-CD        OF P-XXXTLR01                   00051080
+051090       TO WS-SAVE-SUB-DSPLY-PAL-CD                                00051090
+051100     MOVE ONLIN-SSON-SW           OF P-XXXTLR01                   00051100
+051110       TO WS-SAVE-ONLIN-SSON-SW                                   00051110
+051120     MOVE RPLACD-BY-STR-NBR       OF P-XXXTLR01                   00051120
+051130       TO WS-SAVE-RPLACD-BY-STR-NBR                               00051130
+051140     .                                                            00051140
+051150                                                                  00051150
+051160*===============================================================  00051160
+051170*  Restore the new-era-only P-XXXTLR01 fields saved off by        00051170
+051180*  505-SAVE-NEW-ERA-FLDS after the old-side rebuild is done, so   00051180
+051190*  the old-side resync doesn't wipe them back to blank/zero.      00051190
+051200*===============================================================  00051200
+051210 506-RESTORE-NEW-ERA-FLDS.                                        00051210
+051220     MOVE WS-SAVE-TOP-LEADER-NM                                   00051220
+051230       TO TOP-LEADER-NM         OF P-XXXTLR01                     00051230
+051240     MOVE WS-SAVE-CUST-FRNDLY-NM                                  00051240
+051250       TO CUST-FRNDLY-NM        OF P-XXXTLR01                     00051250
+051260     MOVE WS-SAVE-B2B-PRIM-RTNG-ID                                00051260
+051270       TO B2B-PRIM-RTNG-ID      OF P-XXXTLR01                     00051270
+051280     MOVE WS-SAVE-ECOMM-MKT-AREA-CD                               00051280
+051290       TO ECOMM-MKT-AREA-CD     OF P-XXXTLR01                     00051290
+051300     MOVE WS-SAVE-ECOMM-STRT-DT                                   00051300
+051310       TO ECOMM-STRT-DT         OF P-XXXTLR01                     00051310
+051320     MOVE WS-SAVE-ECOMM-STRT-DT-IND                               00051320
+051330       TO ECOMM-STRT-DT-IND     OF P-XXXTLR01                     00051330
+051340     MOVE WS-SAVE-ECOMM-END-DT                                    00051340
+051350       TO ECOMM-END-DT          OF P-XXXTLR01                     00051350
+051360     MOVE WS-SAVE-ECOMM-END-DT-IND                                00051360
+051370       TO ECOMM-END-DT-IND      OF P-XXXTLR01                     00051370
+051380     MOVE WS-SAVE-MON-OPEN-TM                                     00051380
+051390       TO MON-OPEN-TM           OF P-XXXTLR01                     00051390
+051400     MOVE WS-SAVE-MON-CLOS-TM                                     00051400
+051410       TO MON-CLOS-TM           OF P-XXXTLR01                     00051410
+051420     MOVE WS-SAVE-TUE-OPEN-TM                                     00051420
+051430       TO TUE-OPEN-TM           OF P-XXXTLR01                     00051430
+051440     MOVE WS-SAVE-TUE-CLOS-TM                                     00051440
+051450       TO TUE-CLOS-TM           OF P-XXXTLR01                     00051450
+051460     MOVE WS-SAVE-WED-OPEN-TM                                     00051460
+051470       TO WED-OPEN-TM           OF P-XXXTLR01                     00051470
+051480     MOVE WS-SAVE-WED-CLOS-TM                                     00051480
+051490       TO WED-CLOS-TM           OF P-XXXTLR01                     00051490
+051500     MOVE WS-SAVE-THUR-OPEN-TM                                    00051500
+051510       TO THUR-OPEN-TM          OF P-XXXTLR01                     00051510
+051520     MOVE WS-SAVE-THUR-CLOS-TM                                    00051520
+051530       TO THUR-CLOS-TM          OF P-XXXTLR01                     00051530
+051540     MOVE WS-SAVE-FRI-OPEN-TM                                     00051540
+051550       TO FRI-OPEN-TM           OF P-XXXTLR01                     00051550
+051560     MOVE WS-SAVE-FRI-CLOS-TM                                     00051560
+051570       TO FRI-CLOS-TM           OF P-XXXTLR01                     00051570
+051580     MOVE WS-SAVE-SAT-OPEN-TM                                     00051580
+051590       TO SAT-OPEN-TM           OF P-XXXTLR01                     00051590
+051600     MOVE WS-SAVE-SAT-CLOS-TM                                     00051600
+051610       TO SAT-CLOS-TM           OF P-XXXTLR01                     00051610
+051620     MOVE WS-SAVE-SUN-OPEN-TM                                     00051620
+051630       TO SUN-OPEN-TM           OF P-XXXTLR01                     00051630
+051640     MOVE WS-SAVE-SUN-CLOS-TM                                     00051640
+051650       TO SUN-CLOS-TM           OF P-XXXTLR01                     00051650
+051660     MOVE WS-SAVE-DPS-NBR                                         00051660
+051670       TO DPS-NBR                OF P-XXXTLR01                    00051670
+051680     MOVE WS-SAVE-MEDICARE-ID                                     00051680
+051690       TO MEDICARE-ID            OF P-XXXTLR01                    00051690
+051700     MOVE WS-SAVE-NABP-NBR                                        00051700
+051710       TO NABP-NBR                OF P-XXXTLR01                   00051710
+051720     MOVE WS-SAVE-NATL-PROV-ID                                    00051720
+051730       TO NATL-PROV-ID            OF P-XXXTLR01                   00051730
+051740     MOVE WS-SAVE-TBCO-PRMT-NBR                                   00051740
+051750       TO TBCO-PRMT-NBR           OF P-XXXTLR01                   00051750
+051760     MOVE WS-SAVE-LAT-K                                           00051760
+051770       TO LAT-K                   OF P-XXXTLR01                   00051770
+051780     MOVE WS-SAVE-LON-K                                           00051780
+051790       TO LON-K                   OF P-XXXTLR01                   00051790
+051800     MOVE WS-SAVE-RLTM-SCN-MAINT-SW                               00051800
+051810       TO RLTM-SCN-MAINT-SW       OF P-XXXTLR01                   00051810
+051820     MOVE WS-SAVE-SUB-UNLIKE-PROD-CD                              00051820
+051830       TO SUB-UNLIKE-PROD-CD      OF P-XXXTLR01                   00051830
+051840     MOVE WS-SAVE-SUB-DSPLY-PAL-CD                                00051840
+051850       TO SUB-DSPLY-PAL-CD        OF P-XXXTLR01                   00051850
+051860     MOVE WS-SAVE-ONLIN-SSON-SW                                   00051860
+051870       TO ONLIN-SSON-SW           OF P-XXXTLR01                   00051870
+051880     MOVE WS-SAVE-RPLACD-BY-STR-NBR                               00051880
+051890       TO RPLACD-BY-STR-NBR       OF P-XXXTLR01                   00051890
+051900     .                                                            00051900
+051910                                                                  00051910
+051920                                                                  00051920
+051930*===============================================================  00051930
 050700*  DATE conversion from old @YYMMDD format to new DB2 format      00050700
 050800*===============================================================  00050800
 050900 510-OLD-2-NEW-DATE-CONV.                                         00050900
