@@ -27,10 +27,19 @@
 005400 01 WS-PREV-EVENT-TRX               PIC X(4)   VALUE SPACES.      00005400
 005500                                                                  00005500
 005600 01 I                               PIC S9(9) COMP VALUE 0.       00005600
-005700 01 WS-MAX-EVENTS                   PIC S9(9) COMP VALUE 100.     00005700
+005605 01 WS-SQLCODE                  PIC ----9.                        00005605
+005606 01 Z-ORA-CONNECT               PIC X(8) VALUE 'YYYS0210'.        00005606
+005607 01 Z-DB2-CONNECT               PIC X(8) VALUE 'YYYS0211'.        00005607
+005610*----------------------------------------------------------------00005610
+005620* WS-MAX-EVENTS controls how many distinct events a run can de-   00005620
+005630* dup - keep it in sync with the WS-EVENTS OCCURS clause below,   00005630
+005640* COBOL won't let the OCCURS itself reference a data name.        00005640
+005650*----------------------------------------------------------------00005650
+005700 01 WS-MAX-EVENTS                   PIC S9(9) COMP VALUE 1000.    00005700
+005710 01 WS-MAX-EVENTS-DISP              PIC Z(8)9.                    00005710
 005800 01 WS-EVENT-TABLE.                                               00005800
 005900     05 WS-NUM-EVENTS               PIC S9(9) COMP VALUE 0.       00005900
-006000     05 WS-EVENTS OCCURS 100 TIMES.                               00006000
+006000     05 WS-EVENTS OCCURS 1000 TIMES.                              00006000
 006100         10 WS-EVENT-TRX            PIC X(4).                     00006100
 006200         10 WS-COMPARE-DATA         PIC X(100).                   00006200
 006300                                                                  00006300
@@ -39,7 +48,24 @@
 006600*=================================================================00006600
 006700 COPY YYYN000A.                                                   00006700
 006800 COPY YYYC0175.                                                   00006800
-006900                                                                  00006900
+006805 COPY YYYC0127.                                                   00006805
+006810                                                                  00006810
+006820*=================================================================00006820
+006830*  DB2 Areas - event-suppression control table and staged-event   00006830
+006831*  replay log                                                     00006831
+006840*=================================================================00006840
+006850     EXEC SQL                                                     00006850
+006860       INCLUDE SQLCA                                              00006860
+006870     END-EXEC.                                                    00006870
+006880                                                                  00006880
+006890     EXEC SQL                                                     00006890
+006900       INCLUDE DDDTEV01                                           00006900
+006910     END-EXEC.                                                    00006910
+006915                                                                  00006915
+006916     EXEC SQL                                                     00006916
+006917       INCLUDE DDDTEL01                                           00006917
+006918     END-EXEC.                                                    00006918
+006920                                                                  00006920
 007000 LINKAGE SECTION.                                                 00007000
 007100     COPY XXXN001A.                                               00007100
 007200     COPY YYYN110A.                                               00007200
@@ -78,9 +104,28 @@
 010500                                                                  00010500
 010600     IF NOT-BEEN-HERE-BEFORE                                      00010600
 010700       INITIALIZE WS-EVENT-TABLE                                  00010700
+010710       IF YYYN110A-ORACLE                                         00010710
+010720         PERFORM 105-CONNECT-TO-ORACLE                            00010720
+010730       ELSE                                                       00010730
+010740         PERFORM 110-CONNECT-TO-DB2                               00010740
+010750       END-IF                                                     00010750
 010800       SET BEEN-HERE-BEFORE TO TRUE                               00010800
 010900     END-IF                                                       00010900
+010910     .                                                            00010910
+010920                                                                  00010920
+010930*=================================================================00010930
+010940* Connect to the database that holds the event-suppression        00010940
+010950* control table, once per run.                                    00010950
+010960*=================================================================00010960
+010970 105-CONNECT-TO-ORACLE.                                           00010970
+010980     CALL Z-ORA-CONNECT USING XXXN001A                            00010980
+010990                              SQLCA                                00010990
 011000     .                                                            00011000
+011010                                                                  00011010
+011020 110-CONNECT-TO-DB2.                                              00011020
+011030     CALL Z-DB2-CONNECT  USING XXXN001A                           00011030
+011040                               SQLCA                               00011040
+011050     .                                                            00011050
 011100                                                                  00011100
 011200                                                                  00011200
 011300*=================================================================00011300
@@ -88,76 +133,42 @@
 011500*=================================================================00011500
 011600 200-WEED-EVENT.                                                  00011600
 011700     SET PROCESS-EVENT TO TRUE                                    00011700
-011800     PERFORM 210-WEED-BY-HARD-CODE                                00011800
+011800     PERFORM 210-WEED-BY-CNTL-TABLE                               00011800
 011900     IF PROCESS-EVENT                                             00011900
 012000       PERFORM 220-WEED-DUP-EVENTS                                00012000
 012100     END-IF                                                       00012100
 012200     .                                                            00012200
 012300                                                                  00012300
 012400                                                                  00012400
-012500 210-WEED-BY-HARD-CODE.                                           00012500
-012600     IF  (ZZZC0197-TRX-ID = 'BVLM'                                00012600
-012700*      OR ZZZC0197-TRX-ID = 'APLM'                                00012700
-012800*      OR ZZZC0197-TRX-ID = 'BDMM'                                00012800
-012900*      OR ZZZC0197-TRX-ID = 'BCAM'                                00012900
-013000*      OR ZZZC0197-TRX-ID = 'CCSM'                                00013000
-013100*      OR ZZZC0197-TRX-ID = 'CEMM'                                00013100
-013200       OR ZZZC0197-TRX-ID = 'CNCM'                                00013200
-013300*      OR ZZZC0197-TRX-ID = 'COMM'                                00013300
-013400*      OR ZZZC0197-TRX-ID = 'CRCM'                                00013400
-013500*      OR ZZZC0197-TRX-ID = 'CSCM'                                00013500
-013600*      OR ZZZC0197-TRX-ID = 'CTOM'                                00013600
-013700*      OR ZZZC0197-TRX-ID = 'DIRM'                                00013700
-013800*      OR ZZZC0197-TRX-ID = 'DISM'                                00013800
-013900*      OR ZZZC0197-TRX-ID = 'DSDM'                                00013900
-014000*      OR ZZZC0197-TRX-ID = 'FINM'                                00014000
-014100*      OR ZZZC0197-TRX-ID = 'ICCM'                                00014100
-014200*      OR ZZZC0197-TRX-ID = 'ITMM'                                00014200
-014300       OR ZZZC0197-TRX-ID = 'IWVM'                                00014300
-014400*      OR ZZZC0197-TRX-ID = 'LOBM'                                00014400
-014500*      OR ZZZC0197-TRX-ID = 'MCEM'                                00014500
-014600*      OR ZZZC0197-TRX-ID = 'MRGM'                                00014600
-014700       OR ZZZC0197-TRX-ID = 'OBSM'                                00014700
-014800*      OR ZZZC0197-TRX-ID = 'ORBM'                                00014800
-014900       OR ZZZC0197-TRX-ID = 'PBCM'                                00014900
-015000*      OR ZZZC0197-TRX-ID = 'PBNM'                                00015000
-015100       OR ZZZC0197-TRX-ID = 'PBTM'                                00015100
-015200*      OR ZZZC0197-TRX-ID = 'PCCM'                                00015200
-015300*      OR ZZZC0197-TRX-ID = 'PCTM'                                00015300
-015400*      OR ZZZC0197-TRX-ID = 'PDSH'                                00015400
-015500*      OR ZZZC0197-TRX-ID = 'PDUA'                                00015500
-015600*      OR ZZZC0197-TRX-ID = 'PDUP'                                00015600
-015700       OR ZZZC0197-TRX-ID = 'PIPM'                                00015700
-015800*      OR ZZZC0197-TRX-ID = 'PRIM'                                00015800
-015900*      OR ZZZC0197-TRX-ID = 'PRMM'                                00015900
-016000*      OR ZZZC0197-TRX-ID = 'PRRM'                                00016000
-016100       OR ZZZC0197-TRX-ID = 'PSBM'                                00016100
-016200*      OR ZZZC0197-TRX-ID = 'PSCM'                                00016200
-016300       OR ZZZC0197-TRX-ID = 'RARM'                                00016300
-016400       OR ZZZC0197-TRX-ID = 'RFTM'                                00016400
-016500       OR ZZZC0197-TRX-ID = 'RITM'                                00016500
-016600       OR ZZZC0197-TRX-ID = 'RRFM'                                00016600
-016700       OR ZZZC0197-TRX-ID = 'RTDM'                                00016700
-016800*      OR ZZZC0197-TRX-ID = 'RTTM'                                00016800
-016900       OR ZZZC0197-TRX-ID = 'SCAM'                                00016900
-017000*      OR ZZZC0197-TRX-ID = 'SDPM'                                00017000
-017100*      OR ZZZC0197-TRX-ID = 'SLDM'                                00017100
-017200       OR ZZZC0197-TRX-ID = 'STAM'                                00017200
-017300*      OR ZZZC0197-TRX-ID = 'STPM'                                00017300
-017400*      OR ZZZC0197-TRX-ID = 'STRM'                                00017400
-017500       OR ZZZC0197-TRX-ID = 'STTM'                                00017500
-017600*      OR ZZZC0197-TRX-ID = 'T2TM'                                00017600
-017700       OR ZZZC0197-TRX-ID = 'TRDM'                                00017700
-017800*      OR ZZZC0197-TRX-ID = 'VCMM'                                00017800
-017900*      OR ZZZC0197-TRX-ID = 'VENM'                                00017900
-018000*      OR ZZZC0197-TRX-ID = 'VISM'                                00018000
-018100*      OR ZZZC0197-TRX-ID = 'VLIM'                                00018100
-018200*      OR ZZZC0197-TRX-ID = 'WHSM'                                00018200
-018300       OR ZZZC0197-TRX-ID = 'WLIM')                               00018300
-018400       AND YYYN110A-BATCH-ENV                                     00018400
-018500         SET WEED-EVENT TO TRUE                                   00018500
-018600     END-IF                                                       00018600
-018700     .                                                            00018700
+012500 210-WEED-BY-CNTL-TABLE.                                          00012500
+012600     MOVE ZZZC0197-TRX-ID  TO MD-TRX-CD OF DDDTEV01                00012600
+012700                                                                  00012700
+012800     EXEC SQL                                                     00012800
+012900        SELECT SUPR_IND                                           00012900
+013000         INTO :DDDTEV01.MD-SUPR-IND                               00013000
+013100        FROM FC_XXXAIL_EVENT_SUPR                                 00013100
+013200        WHERE TRX_CD = :DDDTEV01.MD-TRX-CD                        00013200
+013300        FETCH FIRST 1 ROWS ONLY                                   00013300
+013400     END-EXEC                                                     00013400
+013500                                                                  00013500
+013600     EVALUATE TRUE                                                00013600
+013700       WHEN SQLCODE = 0                                           00013700
+013800         IF  MD-SUPR-IND OF DDDTEV01 = 'Y'                        00013800
+013900         AND YYYN110A-BATCH-ENV                                   00013900
+014000           SET WEED-EVENT TO TRUE                                 00014000
+014100         END-IF                                                   00014100
+014200       WHEN SQLCODE = 100                                         00014200
+014300*        No row for this TRX-ID - not suppressed, let it flow.    00014300
+014400         CONTINUE                                                 00014400
+014500       WHEN OTHER                                                 00014500
+014600         SET FAILURE            TO TRUE                           00014600
+014700         MOVE SQLCODE           TO WS-SQLCODE                     00014700
+014800         MOVE SPACES            TO IS-RTRN-MSG-TXT                00014800
+014900         STRING 'ZZZS0197 - SQL error on table '                  00014900
+015000                'FC_XXXAIL_EVENT_SUPR, Sqlcode = ' WS-SQLCODE     00015000
+015100           DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT                 00015100
+015200     END-EVALUATE                                                 00015200
+015300     .                                                            00015300
 018800                                                                  00018800
 018900                                                                  00018900
 019000 220-WEED-DUP-EVENTS.                                             00019000
@@ -183,11 +194,19 @@
 021000       END-PERFORM                                                00021000
 021100                                                                  00021100
 021200       IF  PROCESS-EVENT                                          00021200
-021300       AND WS-NUM-EVENTS < WS-MAX-EVENTS                          00021300
-021400         ADD  1                     TO WS-NUM-EVENTS              00021400
-021500         MOVE WS-NUM-EVENTS         TO I                          00021500
-021600         MOVE ZZZC0197-TRX-ID       TO WS-EVENT-TRX (I)           00021600
-021700         MOVE ZZZC0197-COMPARE-DATA TO WS-COMPARE-DATA (I)        00021700
+021210         IF WS-NUM-EVENTS < WS-MAX-EVENTS                         00021210
+021400           ADD  1                     TO WS-NUM-EVENTS            00021400
+021500           MOVE WS-NUM-EVENTS         TO I                        00021500
+021600           MOVE ZZZC0197-TRX-ID       TO WS-EVENT-TRX (I)         00021600
+021700           MOVE ZZZC0197-COMPARE-DATA TO WS-COMPARE-DATA (I)      00021700
+021710         ELSE                                                     00021710
+021720           MOVE WS-MAX-EVENTS         TO WS-MAX-EVENTS-DISP       00021720
+021730           MOVE SPACES                TO IS-RTRN-MSG-TXT          00021730
+021740           STRING 'ZZZS0197 - event de-dup table is full (max = '00021740
+021750                  WS-MAX-EVENTS-DISP                              00021750
+021760                  '), de-dup protection lost for this event'      00021760
+021770             DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT               00021770
+021780         END-IF                                                   00021780
 021800       END-IF                                                     00021800
 021900     END-IF                                                       00021900
 022000     .                                                            00022000
@@ -228,8 +247,47 @@
 024900     SET  YYYC0175-SOURCE-WMS       TO TRUE                       00024900
 025000     SET  YYYC0175-TARGET-MAINFRAME TO TRUE                       00025000
 025100                                                                  00025100
-025200     CALL WS-EVENT-STAGER USING                                   00025200
-025300         XXXN001A                                                 00025300
-025400         YYYC0175                                                 00025400
+025110     PERFORM 310-LOG-STAGED-EVENT                                 00025110
+025120      IF SUCCESS                                                  00025120
+025200        CALL WS-EVENT-STAGER USING                                00025200
+025300            XXXN001A                                              00025300
+025400            YYYC0175                                              00025400
+025410      END-IF                                                      00025410
 025500     .                                                            00025500
-
\ No newline at end of file
+025510                                                                  00025510
+025520*=================================================================00025520
+025530* Log this event to FC_XXXAIL_EVENT_LOG before it is staged, so   00025530
+025540* YYYB1701 can replay the window later if a downstream consumer   00025540
+025550* outage means the event never made it out of the queue.          00025550
+025560*=================================================================00025560
+025570 310-LOG-STAGED-EVENT.                                            00025570
+025580     CALL Z-DATE-FUNCTIONS USING XXXN001A YYYC0127                00025580
+025590                                                                  00025590
+025600     MOVE ZZZC0197-TRX-ID    TO MD-TRX-CD      OF DDDTEL01        00025600
+025610     MOVE YYYC0127-TS        TO MD-EFF-TS      OF DDDTEL01        00025610
+025620     MOVE ZZZC0197-TRX-REC   TO MD-MSG-DATA    OF DDDTEL01        00025620
+025630     MOVE YYYC0175-ACTION-CD TO MD-ACTION-CD   OF DDDTEL01        00025630
+025640     MOVE ZZZC0197-PROGRAM   TO MD-CALLING-PROG OF DDDTEL01       00025640
+025645     MOVE ZZZC0197-USER      TO MD-CALLING-USER OF DDDTEL01       00025645
+025650                                                                  00025650
+025660     EXEC SQL                                                     00025660
+025670        INSERT INTO FC_XXXAIL_EVENT_LOG                           00025670
+025680           ( TRX_CD, EFF_TS, MSG_DATA, ACTION_CD,                 00025680
+025690             CALLING_PROG, CALLING_USER )                         00025690
+025700        VALUES                                                    00025700
+025710           ( :DDDTEL01.MD-TRX-CD, :DDDTEL01.MD-EFF-TS,             00025710
+025715             :DDDTEL01.MD-MSG-DATA, :DDDTEL01.MD-ACTION-CD,        00025715
+025720             :DDDTEL01.MD-CALLING-PROG,                           00025720
+025730             :DDDTEL01.MD-CALLING-USER )                          00025730
+025740     END-EXEC                                                     00025740
+025750                                                                  00025750
+025760     IF SQLCODE NOT = 0                                           00025760
+025770       MOVE SQLCODE                TO WS-SQLCODE                  00025770
+025765       SET  FAILURE                TO TRUE                        00025765
+025780       MOVE SPACES                 TO IS-RTRN-MSG-TXT             00025780
+025790       STRING 'ZZZS0197 - unable to write event replay log, '     00025790
+025800              'SQL=' WS-SQLCODE                                   00025800
+025810         DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT                   00025810
+025820     END-IF                                                       00025820
+025830     .                                                            00025830
+
