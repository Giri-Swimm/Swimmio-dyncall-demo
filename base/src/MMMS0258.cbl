@@ -10,7 +10,21 @@
 002500* Misc working storage...                                         00002500
 002600* --------------------------------------------------------------- 00002600
 002700 01 WS-CT-DEPARTMENT-SEQUENCE         PIC X(3) VALUE '200'.       00002700
-002800                                                                  00002800
+002705* Default department sequence, used when a department has no    00002705
+002708* override entry in WS-DEPT-SEQ-TABLE below.                     00002708
+002720 01 WS-DEPT-SEQ-DEFAULT               PIC X(3) VALUE '200'.       00002720
+002730 01 WS-NUM-DEPT-SEQ-ENTRIES           PIC 9(4) VALUE 0.           00002730
+002740 01 WS-DEPT-SEQ-IDX                   PIC 9(4) VALUE 0.           00002740
+002750 01 WS-DEPT-SEQ-FOUND-SW              PIC X    VALUE 'N'.         00002750
+002755    88 DEPT-SEQ-FOUND                          VALUE 'Y'.         00002755
+002760    88 DEPT-SEQ-NOT-FOUND                       VALUE 'N'.        00002760
+002770* Data-driven department-sequence override table. Add an entry   00002770
+002780* here (and bump WS-NUM-DEPT-SEQ-ENTRIES) to give a specific      00002780
+002790* department a sequence other than WS-DEPT-SEQ-DEFAULT.          00002790
+002800 01 WS-DEPT-SEQ-TABLE.                                            00002800
+002810    05 WS-DEPT-SEQ-ENTRY OCCURS 25.                               00002810
+002820       10 WDS-DEPT-NBR                PIC X(5) VALUE SPACES.      00002820
+002830       10 WDS-DEPT-SEQUENCE           PIC X(3) VALUE SPACES.      00002830
 002900 01 WS-STR-DEPT-NBR-VALUE             PIC 9(5)V VALUE ZEROES.     00002900
 003000 01 WS-STR-DEPT-NBR.                                              00003000
 003100     05 WS-STR-DEPT-NBR-N             PIC X(5) VALUE SPACES.      00003100
@@ -90,6 +104,7 @@
 010500* Transalate from the new to the old...                           00010500
 010600*================================================================ 00010600
 010700 200-NEW-2-OLD.                                                   00010700
+010710     PERFORM 205-LOOKUP-DEPT-SEQUENCE                             00010710
 010800     MOVE WS-CT-DEPARTMENT-SEQUENCE                               00010800
 010900       TO CT-DEPARTMENT-SEQUENCE      OF DDDLCT20                 00010900
 011000     MOVE DEPT-NM                     OF P-DDDTDP01               00011000
@@ -109,6 +124,28 @@
 012400                                                                  00012400
 012500     PERFORM 210-DEPT-CONV-NUM-2-ALPHA                            00012500
 012600     .                                                            00012600
+012610                                                                  00012610
+012620                                                                  00012620
+012630*================================================================00012630
+012640* Look up this department's sequence override, if any, falling   00012640
+012650* back to WS-DEPT-SEQ-DEFAULT when the department isn't in the   00012650
+012660* table.                                                         00012660
+012670*================================================================00012670
+012680 205-LOOKUP-DEPT-SEQUENCE.                                        00012680
+012690     MOVE WS-DEPT-SEQ-DEFAULT TO WS-CT-DEPARTMENT-SEQUENCE        00012690
+012700     SET WS-DEPT-SEQ-IDX TO 1                                     00012700
+012710     SET DEPT-SEQ-NOT-FOUND TO TRUE                               00012710
+012720     PERFORM VARYING WS-DEPT-SEQ-IDX FROM 1 BY 1                  00012720
+012730         UNTIL WS-DEPT-SEQ-IDX > WS-NUM-DEPT-SEQ-ENTRIES          00012730
+012740         OR    DEPT-SEQ-FOUND                                     00012740
+012750       IF WDS-DEPT-NBR (WS-DEPT-SEQ-IDX) = STR-DEPT-NBR           00012750
+012760                                          OF P-DDDTDP01           00012760
+012770         MOVE WDS-DEPT-SEQUENCE (WS-DEPT-SEQ-IDX)                 00012770
+012780           TO WS-CT-DEPARTMENT-SEQUENCE                           00012780
+012790         SET DEPT-SEQ-FOUND TO TRUE                               00012790
+012795       END-IF                                                     00012795
+012800     END-PERFORM                                                  00012800
+012810     .                                                            00012810
 012700                                                                  00012700
 012800                                                                  00012800
 012900*================================================================ 00012900
