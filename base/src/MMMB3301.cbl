@@ -0,0 +1,271 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMB3301.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*---------------------------------------------------------------- 00000500
+000600* Direct-ship location vs DSD vendor status cross-check report.   00000600
+000700*                                                                 00000700
+000800* Scans XXXATION (HHHTLO01) and, for every active location that   00000900
+000900* has a vendor AP location on file (AP-NBR/AP-TYP-CD), calls      00001000
+001000* MMMS0711 the same way NNNS0487/MMMS0712 already do to ask       00001100
+001100* whether that AP location is a DSD/DSV vendor, then compares     00001200
+001200* the answer against the location's own DIR-SHP-LOC-SW flag.      00001300
+001300* A location marked direct-ship whose vendor is not actually set  00001400
+001400* up as DSD/DSV, or one not marked direct-ship whose vendor is,   00001500
+001500* is flagged so distribution planning can reconcile the two       00001600
+001600* instead of finding out the hard way at delivery time.           00001700
+001700* A location with no AP-NBR on file has no vendor relationship to 00001800
+001800* cross-check and is skipped, same as MMMS0711 itself treats a    00001900
+001900* zero vendor number as nothing to look up.                       00002000
+002000* Batch job - run standalone, no online caller.                   00002100
+002100* --------------------------------------------------------------- 00002200
+002200 ENVIRONMENT DIVISION.                                            00002300
+002300 INPUT-OUTPUT SECTION.                                            00002400
+002400 FILE-CONTROL.                                                    00002500
+002500     SELECT DSDXCK-RPT     ASSIGN TO RPTOUT                       00002600
+002600         ORGANIZATION IS LINE SEQUENTIAL.                         00002700
+002700                                                                  00002800
+002800 DATA DIVISION.                                                   00002900
+002900 FILE SECTION.                                                    00003000
+003000 FD  DSDXCK-RPT.                                                  00003100
+003100 01  RPT-LINE                          PIC X(132).                00003200
+003200                                                                  00003300
+003300 WORKING-STORAGE SECTION.                                         00003400
+003400* --------------------------------------------------------------- 00003500
+003500* Misc working storage...                                        00003600
+003600* --------------------------------------------------------------- 00003700
+003700 01 WS-TOTAL-COUNT                    PIC 9(6) VALUE 0.           00003800
+003800 01 WS-CHECKED-COUNT                  PIC 9(6) VALUE 0.           00003900
+003900 01 WS-EXCEPTION-COUNT                PIC 9(6) VALUE 0.           00004000
+004000 01 WS-EXCEPTION-SW                   PIC X    VALUE 'N'.         00004100
+004100    88 IS-EXCEPTION                            VALUE 'Y'.         00004200
+004200    88 IS-NOT-EXCEPTION                        VALUE 'N'.         00004300
+004210 01 WS-SQL-ERROR-SW                   PIC X    VALUE 'N'.         00004210
+004220    88 SQL-ERROR-DETECTED                      VALUE 'Y'.         00004220
+004230    88 SQL-NO-ERROR                            VALUE 'N'.         00004230
+004300 01 WS-EXCP-REASON                    PIC X(40) VALUE SPACES.     00004400
+004400                                                                  00004500
+004500 01 WS-HDG-LINE-1.                                                00004600
+004600    05 FILLER PIC X(60) VALUE                                     00004700
+004700       'MMMB3301 - DIRECT-SHIP VS DSD VENDOR CROSS-CHECK REPORT'. 00004800
+004800 01 WS-HDG-LINE-2.                                                00004900
+004900    05 FILLER PIC X(4)  VALUE 'TYPE'.                             00005000
+005000    05 FILLER PIC X(2)  VALUE SPACES.                             00005100
+005100    05 FILLER PIC X(9)  VALUE 'LOCATION '.                        00005200
+005200    05 FILLER PIC X(2)  VALUE SPACES.                             00005300
+005300    05 FILLER PIC X(4)  VALUE 'DIR '.                             00005400
+005400    05 FILLER PIC X(2)  VALUE SPACES.                             00005500
+005500    05 FILLER PIC X(4)  VALUE 'DSV '.                             00005600
+005600    05 FILLER PIC X(2)  VALUE SPACES.                             00005700
+005700    05 FILLER PIC X(40) VALUE 'EXCEPTION REASON'.                 00005800
+005800                                                                  00005900
+005900 01 WS-DTL-LINE.                                                  00006000
+006000    05 WS-DTL-LOC-TYP-CD            PIC X(4).                     00006100
+006100    05 FILLER                       PIC X(2) VALUE SPACES.        00006200
+006200    05 WS-DTL-LOC-NBR               PIC Z(8)9.                    00006300
+006300    05 FILLER                       PIC X(2) VALUE SPACES.        00006400
+006400    05 WS-DTL-DIR-SW                PIC X(4).                     00006500
+006500    05 FILLER                       PIC X(2) VALUE SPACES.        00006600
+006600    05 WS-DTL-DSV-SW                PIC X(4).                     00006700
+006700    05 FILLER                       PIC X(2) VALUE SPACES.        00006800
+006800    05 WS-DTL-REASON                PIC X(40).                    00006900
+006900                                                                  00007000
+007000 01 WS-SUMMARY-LINE.                                              00007100
+007100    05 FILLER PIC X(23) VALUE 'LOCATIONS SCANNED  - '.            00007200
+007200    05 WS-SUM-TOTAL                 PIC ZZZ,ZZ9.                  00007300
+007300                                                                  00007400
+007400 01 WS-SUMMARY-LINE2.                                             00007500
+007500    05 FILLER PIC X(23) VALUE 'VENDORS CHECKED    - '.            00007600
+007600    05 WS-SUM-CHECKED               PIC ZZZ,ZZ9.                  00007700
+007700                                                                  00007800
+007800 01 WS-SUMMARY-LINE3.                                             00007900
+007900    05 FILLER PIC X(23) VALUE 'EXCEPTIONS FOUND   - '.            00008000
+008000    05 WS-SUM-EXCEPTION             PIC ZZZ,ZZ9.                  00008100
+008100                                                                  00008200
+008150 01 MMMS0711-DSV-CHECK                 PIC X(8)  VALUE 'MMMS0711'.00008150
+008200* --------------------------------------------------------------- 00008300
+008300* Single-detail work area passed on to MMMS0711.                  00008400
+008400* --------------------------------------------------------------- 00008500
+008500 COPY MMMC0711.                                                   00008600
+008600 COPY XXXN001A.                                                   00008700
+008700                                                                  00008800
+008800* --------------------------------------------------------------- 00008900
+008900* Miscellaneous copy books go here...                             00009000
+009000* --------------------------------------------------------------- 00009100
+009100 COPY HHHTLO01.                                                   00009200
+009200                                                                  00009300
+009300* ----------------------------------------------------------------00009400
+009400* DB2 stuff...                                                    00009500
+009500* ----------------------------------------------------------------00009600
+009600     EXEC SQL                                                     00009700
+009700       INCLUDE SQLCA                                              00009800
+009800     END-EXEC                                                     00009900
+009900                                                                  00010000
+010000     EXEC SQL                                                     00010100
+010100       DECLARE DSDXCK-CSR CURSOR FOR                              00010200
+010200       SELECT LOC_TYP_CD, LOC_NBR, DIR_SHP_LOC_SW,                00010300
+010300              AP_NBR, AP_TYP_CD, INACTIVE_SW                      00010400
+010400         FROM XXXATION                                            00010500
+010500         ORDER BY LOC_TYP_CD, LOC_NBR                             00010600
+010600     END-EXEC                                                     00010700
+010700                                                                  00010800
+010800 PROCEDURE DIVISION.                                              00010900
+010900***************************************************************** 00011000
+011000* Start of program main line.                                     00011100
+011100***************************************************************** 00011200
+011200 000-MAIN.                                                        00011300
+011300     PERFORM 100-INITIALIZE                                       00011400
+011400     PERFORM 200-PROCESS-LOCATIONS                                00011500
+011500     PERFORM 900-TERMINATE                                        00011600
+011600     GOBACK                                                       00011700
+011700     .                                                            00011800
+011800                                                                  00011900
+011900*================================================================ 00012000
+012000* Initialization...                                               00012100
+012100*================================================================ 00012200
+012200 100-INITIALIZE.                                                  00012300
+012300     OPEN OUTPUT DSDXCK-RPT                                       00012400
+012400     WRITE RPT-LINE FROM WS-HDG-LINE-1                            00012500
+012500     WRITE RPT-LINE FROM WS-HDG-LINE-2                            00012600
+012600                                                                  00012700
+012700     EXEC SQL                                                     00012800
+012800       OPEN DSDXCK-CSR                                            00012900
+012900     END-EXEC                                                     00013000
+012901     IF SQLCODE NOT = 0                                           00012901
+012902       SET SQL-ERROR-DETECTED       TO TRUE                       00012902
+012903       DISPLAY 'MMMB3301 - ERROR OPENING DSDXCK-CSR, SQLCODE='    00012903
+012904               SQLCODE                                            00012904
+012905     ELSE                                                         00012905
+013000       PERFORM 120-FETCH-NEXT-LOCATION                            00013000
+013001     END-IF                                                       00013001
+013100     .                                                            00013200
+013200                                                                  00013300
+013300*================================================================ 00013400
+013400* Fetch the next location row...                                  00013500
+013500*================================================================ 00013600
+013600 120-FETCH-NEXT-LOCATION.                                         00013700
+013700     EXEC SQL                                                     00013800
+013800       FETCH DSDXCK-CSR                                           00013900
+013900         INTO :DCLXXXATION.LOC-TYP-CD,                            00014000
+014000              :DCLXXXATION.LOC-NBR,                               00014100
+014100              :DCLXXXATION.DIR-SHP-LOC-SW,                        00014200
+014200              :DCLXXXATION.AP-NBR,                                00014300
+014300              :DCLXXXATION.AP-TYP-CD,                             00014400
+014400              :DCLXXXATION.INACTIVE-SW                            00014500
+014500     END-EXEC                                                     00014600
+014501     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     00014501
+014502       SET SQL-ERROR-DETECTED       TO TRUE                       00014502
+014503       DISPLAY 'MMMB3301 - ERROR FETCHING DSDXCK-CSR, SQLCODE='   00014503
+014504               SQLCODE                                            00014504
+014505     END-IF                                                       00014505
+014600     .                                                            00014700
+014700                                                                  00014800
+014800*================================================================ 00014900
+014900* Process every location on the cursor...                         00015000
+015000*================================================================ 00015100
+015100 200-PROCESS-LOCATIONS.                                           00015200
+015200     PERFORM UNTIL SQLCODE = 100 OR SQL-ERROR-DETECTED            00015200
+015300       ADD 1 TO WS-TOTAL-COUNT                                    00015400
+015400       IF LO-ACTIVE OF DCLXXXATION                                00015500
+015500       AND AP-NBR OF DCLXXXATION NOT = 0                          00015600
+015600         ADD 1 TO WS-CHECKED-COUNT                                00015700
+015700         PERFORM 210-CHECK-VENDOR-DSV-STATUS                      00015800
+015800         PERFORM 220-CHECK-FOR-MISMATCH                           00015900
+015900       END-IF                                                     00016000
+016000       PERFORM 120-FETCH-NEXT-LOCATION                            00016100
+016100     END-PERFORM                                                  00016200
+016200     .                                                            00016300
+016300                                                                  00016400
+016400*================================================================ 00016500
+016500* Ask MMMS0711 whether this location's AP location is a DSD/DSV   00016600
+016700* vendor - same call shape MMMS0712 already uses.                 00016800
+016800*================================================================ 00016900
+016900 210-CHECK-VENDOR-DSV-STATUS.                                     00017000
+017000     INITIALIZE XXXN001A                                          00017100
+017100     INITIALIZE MMMC0711                                          00017200
+017200     SET MMMC0711-IS-DSV-FUNC TO TRUE                             00017300
+017300     MOVE AP-NBR    OF DCLXXXATION TO MMMC0711-I-VEND-NBR         00017400
+017400     MOVE AP-TYP-CD OF DCLXXXATION TO MMMC0711-I-VEND-TYP-CD      00017500
+017500                                                                  00017600
+017600     CALL MMMS0711-DSV-CHECK USING                                00017700
+017700         XXXN001A                                                 00017800
+017800         MMMC0711                                                 00017900
+017900     .                                                            00018000
+018000                                                                  00018100
+018100*================================================================ 00018200
+018200* A mismatch is a location whose direct-ship flag and whose       00018300
+018300* vendor's actual DSD/DSV status don't agree.  A CALL that came    00018400
+018400* back FAILURE (vendor lookup error) is reported but not scored   00018500
+018500* as a mismatch, since the DSV status is unknown in that case.    00018600
+018600*================================================================ 00018700
+018700 220-CHECK-FOR-MISMATCH.                                          00018800
+018800     SET IS-NOT-EXCEPTION TO TRUE                                 00018900
+018900     MOVE SPACES TO WS-EXCP-REASON                                00019000
+019000                                                                  00019100
+019100     IF FAILURE OF XXXN001A                                       00019200
+019200       SET IS-EXCEPTION TO TRUE                                   00019300
+019300       MOVE 'VENDOR DSV STATUS LOOKUP FAILED'                     00019400
+019400         TO WS-EXCP-REASON                                        00019500
+019500     ELSE                                                         00019600
+019600       IF LOC-IS-DIRECT-SHIP OF DCLXXXATION                       00019700
+019700       AND VEND-IS-NOT-DSV                                        00019800
+019800         SET IS-EXCEPTION TO TRUE                                 00019900
+019900         MOVE 'DIRECT-SHIP LOCATION, VENDOR IS NOT DSD/DSV'        00020000
+020000           TO WS-EXCP-REASON                                      00020100
+020100       END-IF                                                     00020200
+020200                                                                  00020300
+020300       IF IS-NOT-EXCEPTION                                        00020400
+020400       AND LOC-IS-NOT-DIRECT-SHIP OF DCLXXXATION                  00020500
+020500       AND VEND-IS-DSV                                            00020600
+020600         SET IS-EXCEPTION TO TRUE                                 00020700
+020700         MOVE 'VENDOR IS DSD/DSV, LOCATION IS NOT DIRECT-SHIP'     00020800
+020800           TO WS-EXCP-REASON                                      00020900
+020900       END-IF                                                     00021000
+021000     END-IF                                                       00021100
+021100                                                                  00021200
+021200     IF IS-EXCEPTION                                              00021300
+021300       ADD 1 TO WS-EXCEPTION-COUNT                                00021400
+021400       PERFORM 260-WRITE-DETAIL-LINE                              00021500
+021500     END-IF                                                       00021600
+021600     .                                                            00021700
+021700                                                                  00021800
+021800*================================================================ 00021900
+021900* Write one exception detail line...                              00022000
+022000*================================================================ 00022100
+022100 260-WRITE-DETAIL-LINE.                                           00022200
+022200     MOVE LOC-TYP-CD OF DCLXXXATION        TO WS-DTL-LOC-TYP-CD    00022300
+022300     MOVE LOC-NBR    OF DCLXXXATION        TO WS-DTL-LOC-NBR       00022400
+022400     IF LOC-IS-DIRECT-SHIP OF DCLXXXATION                         00022500
+022500       MOVE 'YES'                          TO WS-DTL-DIR-SW        00022600
+022600     ELSE                                                         00022700
+022700       MOVE 'NO'                           TO WS-DTL-DIR-SW        00022800
+022800     END-IF                                                        00022900
+022900     IF VEND-IS-DSV                                                00023000
+023000       MOVE 'YES'                          TO WS-DTL-DSV-SW        00023100
+023100     ELSE                                                          00023200
+023200       MOVE 'NO'                           TO WS-DTL-DSV-SW        00023300
+023300     END-IF                                                        00023400
+023400     MOVE WS-EXCP-REASON                    TO WS-DTL-REASON       00023500
+023500     WRITE RPT-LINE FROM WS-DTL-LINE                               00023600
+023600     .                                                             00023700
+023700                                                                   00023800
+023800*================================================================ 00023900
+023900* Termination - write the summary and close up...                 00024000
+024000*================================================================ 00024100
+024100 900-TERMINATE.                                                   00024200
+024125     IF SQL-ERROR-DETECTED                                        00024125
+024150       MOVE 16 TO RETURN-CODE                                     00024150
+024175     END-IF                                                       00024175
+024200     EXEC SQL                                                     00024300
+024300       CLOSE DSDXCK-CSR                                           00024400
+024400     END-EXEC                                                     00024500
+024500                                                                  00024600
+024600     MOVE WS-TOTAL-COUNT     TO WS-SUM-TOTAL                      00024700
+024700     MOVE WS-CHECKED-COUNT   TO WS-SUM-CHECKED                    00024800
+024800     MOVE WS-EXCEPTION-COUNT TO WS-SUM-EXCEPTION                  00024900
+024900     WRITE RPT-LINE FROM SPACES                                   00025000
+025000     WRITE RPT-LINE FROM WS-SUMMARY-LINE                          00025100
+025100     WRITE RPT-LINE FROM WS-SUMMARY-LINE2                         00025200
+025200     WRITE RPT-LINE FROM WS-SUMMARY-LINE3                         00025300
+025300     CLOSE DSDXCK-RPT                                             00025400
+025400     .                                                            00025500
