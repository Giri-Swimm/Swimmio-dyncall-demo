@@ -0,0 +1,190 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMB3801.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*---------------------------------------------------------------- 00000500
+000600* Category-class table decode report.                             00000600
+000700*                                                                 00000700
+000800* Scans XXXAIL_LOC (HHHTLR01) and lists, for every store, which   00000900
+000900* of the 74 positions in the CAT-CLASSES table are turned on.     00001000
+001000* No copy book anywhere names what each of the 74 positions       00001100
+001100* actually means, so this simply decodes the table back into a   00001200
+001200* position number and its raw one-character value rather than a  00001300
+001300* category name - it's a byte-level listing to support whoever   00001400
+001400* is trying to map the positions out, not a business-level        00001500
+001500* category report.  A position holding a space is untouched and  00001600
+001600* is not listed; anything else is reported as set.                00001700
+001700* Batch job - run standalone, no online caller.                   00001800
+001800* --------------------------------------------------------------- 00001900
+001900 ENVIRONMENT DIVISION.                                            00002000
+002000 INPUT-OUTPUT SECTION.                                            00002100
+002100 FILE-CONTROL.                                                    00002200
+002200     SELECT CATCLS-RPT     ASSIGN TO RPTOUT                       00002300
+002300         ORGANIZATION IS LINE SEQUENTIAL.                         00002400
+002400                                                                  00002500
+002500 DATA DIVISION.                                                   00002600
+002600 FILE SECTION.                                                    00002700
+002700 FD  CATCLS-RPT.                                                  00002800
+002800 01  RPT-LINE                          PIC X(132).                00002900
+002900                                                                  00003000
+003000 WORKING-STORAGE SECTION.                                         00003100
+003100* --------------------------------------------------------------- 00003200
+003200* Misc working storage...                                        00003300
+003300* --------------------------------------------------------------- 00003400
+003400 01 WS-TOTAL-COUNT                    PIC 9(6) VALUE 0.           00003500
+003500 01 WS-SET-COUNT                      PIC 9(6) VALUE 0.           00003600
+003600                                                                  00003700
+003700* --------------------------------------------------------------- 00003800
+003800* One subscript for the PERFORM-VARYING scan of the 74-position   00003900
+003900* CAT-CLASSES table, which comes in on HHHTLR01 as part of the    00004000
+004000* store row itself - no separate table load is needed here.       00004100
+004100* --------------------------------------------------------------- 00004200
+004200 01 WS-CAT-IDX                        PIC S9(4) COMP VALUE 0.     00004300
+004300                                                                  00004400
+004400 01 WS-HDG-LINE-1.                                                00004500
+004500    05 FILLER PIC X(53) VALUE                                     00004600
+004600     'MMMB3801 - CATEGORY-CLASS TABLE DECODE REPORT'.             00004700
+004700 01 WS-HDG-LINE-2.                                                00004800
+004800    05 FILLER PIC X(9)  VALUE 'STORE'.                            00004900
+004900    05 FILLER PIC X(2)  VALUE SPACES.                             00005000
+005000    05 FILLER PIC X(8)  VALUE 'POSITION'.                         00005100
+005100    05 FILLER PIC X(2)  VALUE SPACES.                             00005200
+005200    05 FILLER PIC X(5)  VALUE 'VALUE'.                            00005300
+005300                                                                  00005400
+005400 01 WS-DTL-LINE.                                                  00005500
+005500    05 WS-DTL-STORE-NO              PIC ZZZZZZZZ9.                00005600
+005600    05 FILLER                       PIC X(2) VALUE SPACES.        00005700
+005700    05 WS-DTL-POSITION              PIC ZZ9.                      00005800
+005800    05 FILLER                       PIC X(7) VALUE SPACES.        00005900
+005900    05 WS-DTL-VALUE                 PIC X(1).                     00006000
+006000                                                                  00006100
+006100 01 WS-SUMMARY-LINE.                                              00006200
+006200    05 FILLER PIC X(23) VALUE 'STORES SCANNED     - '.            00006300
+006300    05 WS-SUM-TOTAL                 PIC ZZZ,ZZ9.                  00006400
+006400                                                                  00006500
+006500 01 WS-SUMMARY-LINE2.                                             00006600
+006600    05 FILLER PIC X(23) VALUE 'POSITIONS SET      - '.            00006700
+006700    05 WS-SUM-SET                   PIC ZZZ,ZZ9.                  00006800
+006800                                                                  00006900
+006900* --------------------------------------------------------------- 00007000
+006997 01 WS-SQL-ERROR-SW                   PIC X    VALUE 'N'.         00006997
+006998    88 SQL-ERROR-DETECTED                      VALUE 'Y'.         00006998
+006999    88 SQL-NO-ERROR                            VALUE 'N'.         00006999
+007000* Miscellaneous copy books go here...                             00007100
+007100* --------------------------------------------------------------- 00007200
+007200 COPY HHHTLR01.                                                   00007300
+007300                                                                  00007400
+007400* ----------------------------------------------------------------00007500
+007500* DB2 stuff...                                                    00007600
+007600* ----------------------------------------------------------------00007700
+007700     EXEC SQL                                                     00007800
+007800       INCLUDE SQLCA                                              00007900
+007900     END-EXEC                                                     00008000
+008000                                                                  00008100
+008100     EXEC SQL                                                     00008200
+008200       DECLARE CATCLS-CSR CURSOR FOR                              00008300
+008300       SELECT LOC_NBR, CAT_CLS_TBL_TXT                            00008400
+008400         FROM XXXAIL_LOC                                          00008500
+008500         ORDER BY LOC_NBR                                         00008600
+008600     END-EXEC                                                     00008700
+008700                                                                  00008800
+008800 PROCEDURE DIVISION.                                              00008900
+008900***************************************************************** 00009000
+009000* Start of program main line.                                     00009100
+009100***************************************************************** 00009200
+009200 000-MAIN.                                                        00009300
+009300     PERFORM 100-INITIALIZE                                       00009400
+009400     PERFORM 200-PROCESS-STORES                                   00009500
+009500     PERFORM 900-TERMINATE                                        00009600
+009600     GOBACK                                                       00009700
+009700     .                                                            00009800
+009800                                                                  00009900
+009900*================================================================ 00010000
+010000* Initialization...                                               00010100
+010100*================================================================ 00010200
+010200 100-INITIALIZE.                                                  00010300
+010300     OPEN OUTPUT CATCLS-RPT                                       00010400
+010400     WRITE RPT-LINE FROM WS-HDG-LINE-1                            00010500
+010500     WRITE RPT-LINE FROM WS-HDG-LINE-2                            00010600
+010600                                                                  00010700
+010700     EXEC SQL                                                     00010800
+010800       OPEN CATCLS-CSR                                            00010900
+010900     END-EXEC                                                     00011000
+010901     IF SQLCODE NOT = 0                                           00010901
+010902       SET SQL-ERROR-DETECTED       TO TRUE                       00010902
+010903       DISPLAY 'MMMB3801 - ERROR OPENING CATCLS-CSR, SQLCODE='    00010903
+010904               SQLCODE                                            00010904
+010905     ELSE                                                         00010905
+011000       PERFORM 120-FETCH-NEXT-STORE                               00011000
+011001     END-IF                                                       00011001
+011100     .                                                            00011200
+011200                                                                  00011300
+011300*================================================================ 00011400
+011400* Fetch the next store row...                                     00011500
+011500*================================================================ 00011600
+011600 120-FETCH-NEXT-STORE.                                            00011700
+011700     EXEC SQL                                                     00011800
+011800       FETCH CATCLS-CSR                                           00011900
+011900         INTO :DCLXXXAIL-LOC.LOC-NBR,                             00012000
+012000              :DCLXXXAIL-LOC.CAT-CLS-TBL-TXT                      00012100
+012100     END-EXEC                                                     00012200
+012101     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     00012101
+012102       SET SQL-ERROR-DETECTED       TO TRUE                       00012102
+012103       DISPLAY 'MMMB3801 - ERROR FETCHING CATCLS-CSR, SQLCODE='   00012103
+012104               SQLCODE                                            00012104
+012105     END-IF                                                       00012105
+012200     .                                                            00012300
+012300                                                                  00012400
+012400*================================================================ 00012500
+012500* Process every store on the cursor...                            00012600
+012600*================================================================ 00012700
+012700 200-PROCESS-STORES.                                              00012800
+012800     PERFORM UNTIL SQLCODE = 100 OR SQL-ERROR-DETECTED            00012800
+012900       ADD 1 TO WS-TOTAL-COUNT                                    00013000
+013000       PERFORM 220-CHECK-ONE-POSITION                             00013100
+013100         VARYING WS-CAT-IDX FROM 1 BY 1                           00013200
+013200         UNTIL WS-CAT-IDX > 74                                    00013300
+013300       PERFORM 120-FETCH-NEXT-STORE                               00013400
+013400     END-PERFORM                                                  00013500
+013500     .                                                            00013600
+013600                                                                  00013700
+013700*================================================================ 00013800
+013800* A position holding a space is untouched and is not listed;      00013900
+013900* anything else on the position is reported as set.               00014000
+014000*================================================================ 00014100
+014100 220-CHECK-ONE-POSITION.                                          00014200
+014200     IF CAT-CLASS OF DCLXXXAIL-LOC (WS-CAT-IDX) NOT = SPACE       00014300
+014400       ADD 1 TO WS-SET-COUNT                                      00014500
+014500       PERFORM 260-WRITE-DETAIL-LINE                              00014600
+014600     END-IF                                                       00014700
+014700     .                                                            00014800
+014800                                                                  00014900
+014900*================================================================ 00015000
+015000* Write one detail line...                                        00015100
+015100*================================================================ 00015200
+015200 260-WRITE-DETAIL-LINE.                                           00015300
+015300     MOVE LOC-NBR OF DCLXXXAIL-LOC          TO WS-DTL-STORE-NO    00015400
+015400     MOVE WS-CAT-IDX                        TO WS-DTL-POSITION    00015500
+015500     MOVE CAT-CLASS OF DCLXXXAIL-LOC (WS-CAT-IDX)                 00015600
+015600                                             TO WS-DTL-VALUE      00015700
+015700     WRITE RPT-LINE FROM WS-DTL-LINE                              00015800
+015800     .                                                            00015900
+015900                                                                  00016000
+016000*================================================================ 00016100
+016100* Termination - write the summary and close up...                 00016200
+016200*================================================================ 00016300
+016300 900-TERMINATE.                                                   00016400
+016325     IF SQL-ERROR-DETECTED                                        00016325
+016350       MOVE 16 TO RETURN-CODE                                     00016350
+016375     END-IF                                                       00016375
+016400     EXEC SQL                                                     00016500
+016500       CLOSE CATCLS-CSR                                           00016600
+016600     END-EXEC                                                     00016700
+016700                                                                  00016800
+016800     MOVE WS-TOTAL-COUNT     TO WS-SUM-TOTAL                      00016900
+016900     MOVE WS-SET-COUNT       TO WS-SUM-SET                        00017000
+017000     WRITE RPT-LINE FROM SPACES                                   00017100
+017100     WRITE RPT-LINE FROM WS-SUMMARY-LINE                          00017200
+017200     WRITE RPT-LINE FROM WS-SUMMARY-LINE2                         00017300
+017300     CLOSE CATCLS-RPT                                             00017400
+017400     .                                                            00017500
