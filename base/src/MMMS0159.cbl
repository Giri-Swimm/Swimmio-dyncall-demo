@@ -0,0 +1,341 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMS0159.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*---------------------------------------------------------------- 00000500
+000600* Replenishment calendar calculator.                              00000600
+000700*                                                                 00000700
+000800* Given a reference date/time (when the order is being placed)   00000800
+000900* and a location's order-processing fields on P-DDDTLO01, works   00000900
+001000* out:                                                            00001000
+001100*   - the next day the location is actually scheduled to ship    00001100
+001200*     on, per SCH-SHP-DD-TXT, after the order-processing time     00001200
+001300*     (LOC-ORD-PROCNG-DD) has been applied to the reference date 00001300
+001400*   - the date the order is expected to arrive once lead time     00001400
+001500*     (ORD-LEAD-TM-DD) and buffer time (ORD-BUFFER-TM-DD) are     00001500
+001600*     applied on top of the ship date                             00001600
+001700*                                                                 00001700
+001800* If the reference time is at or past the location's order       00001800
+001900* cutoff (ORD-PROCNG-CTOF-TM), the order is treated as placed on 00001900
+002000* the next calendar day, same as a real order-entry system would 00002000
+002100* roll a late order to the next business day.                    00002100
+002200*                                                                 00002200
+002300* Day/lead/buffer fields are carried on P-DDDTLO01 as COMP-3      00002300
+002400* decimal day counts (fractional days are not meaningful for a    00002400
+002500* calendar date and are truncated).                               00002500
+002600* --------------------------------------------------------------- 00002600
+002700 ENVIRONMENT DIVISION.                                            00002700
+002800 DATA DIVISION.                                                   00002800
+002900 WORKING-STORAGE SECTION.                                         00002900
+003000* --------------------------------------------------------------- 00003000
+003100* Misc working storage...                                         00003100
+003200* --------------------------------------------------------------- 00003200
+003300 01 WS-WORK-DATE.                                                 00003300
+003400     05 WS-WORK-MM                   PIC 9(2).                    00003400
+003500     05 WS-WORK-DD                   PIC 9(2).                    00003500
+003600     05 WS-WORK-YYYY                 PIC 9(4).                    00003600
+003700                                                                  00003700
+003800 01 WS-DAYS-TO-ADD                   PIC S9(3) VALUE 0.           00003800
+003900 01 WS-SHIP-DAY-SEARCH-IDX           PIC 9(1) COMP VALUE 0.       00003900
+004000                                                                  00004000
+004100 01 WS-DOW-NBR                       PIC 9(1) VALUE 0.            00004100
+004200 01 WS-SHIPS-TODAY-SW                PIC X(1) VALUE 'N'.          00004200
+004300     88 SHIPS-TODAY                          VALUE 'Y'.           00004300
+004400     88 DOES-NOT-SHIP-TODAY                  VALUE 'N'.           00004400
+004500                                                                  00004500
+004600* --------------------------------------------------------------- 00004600
+004700* Zeller's congruence working fields - WS-DOW-NBR comes out as    00004700
+004800* ISO numbering (1 = Monday ... 7 = Sunday) to line up with       00004800
+004900* SCH-SHP-DD-TXT's Monday-through-Sunday byte order.              00004900
+005000* --------------------------------------------------------------- 00005000
+005100 01 WS-ZLR-DAY                       PIC 9(2) VALUE 0.            00005100
+005200 01 WS-ZLR-MONTH                     PIC 9(2) VALUE 0.            00005200
+005300 01 WS-ZLR-YEAR                      PIC 9(4) VALUE 0.            00005300
+005400 01 WS-ZLR-K                         PIC 9(2) VALUE 0.            00005400
+005500 01 WS-ZLR-J                         PIC 9(2) VALUE 0.            00005500
+005600 01 WS-ZLR-T1                        PIC S9(3) COMP VALUE 0.      00005600
+005700 01 WS-ZLR-T2                        PIC S9(3) COMP VALUE 0.      00005700
+005800 01 WS-ZLR-T3                        PIC S9(3) COMP VALUE 0.      00005800
+005900 01 WS-ZLR-H                         PIC S9(5) COMP VALUE 0.      00005900
+006000 01 WS-ZLR-QUOT                      PIC S9(5) COMP VALUE 0.      00006000
+006100                                                                  00006100
+006200* --------------------------------------------------------------- 00006200
+006300* Leap-year check working fields...                               00006300
+006400* --------------------------------------------------------------- 00006400
+006500 01 WS-LEAP-YEAR-SW                  PIC X(1) VALUE 'N'.          00006500
+006600     88 WS-IS-LEAP-YEAR                      VALUE 'Y'.           00006600
+006700     88 WS-NOT-LEAP-YEAR                     VALUE 'N'.           00006700
+006800 01 WS-LEAP-REM4                     PIC 9(2) VALUE 0.            00006800
+006900 01 WS-LEAP-REM100                   PIC 9(2) VALUE 0.            00006900
+007000 01 WS-LEAP-REM400                   PIC 9(3) VALUE 0.            00007000
+007100                                                                  00007100
+007200* --------------------------------------------------------------- 00007200
+007300* Days-in-month table - position 2 (February) is adjusted for     00007300
+007400* the leap-year check before it is used.                          00007400
+007500* --------------------------------------------------------------- 00007500
+007600 01 WS-DIM-TABLE.                                                 00007600
+007700     05 FILLER                       PIC 9(2) VALUE 31.           00007700
+007800     05 FILLER                       PIC 9(2) VALUE 28.           00007800
+007900     05 FILLER                       PIC 9(2) VALUE 31.           00007900
+008000     05 FILLER                       PIC 9(2) VALUE 30.           00008000
+008100     05 FILLER                       PIC 9(2) VALUE 31.           00008100
+008200     05 FILLER                       PIC 9(2) VALUE 30.           00008200
+008300     05 FILLER                       PIC 9(2) VALUE 31.           00008300
+008400     05 FILLER                       PIC 9(2) VALUE 31.           00008400
+008500     05 FILLER                       PIC 9(2) VALUE 30.           00008500
+008600     05 FILLER                       PIC 9(2) VALUE 31.           00008600
+008700     05 FILLER                       PIC 9(2) VALUE 30.           00008700
+008800     05 FILLER                       PIC 9(2) VALUE 31.           00008800
+008900 01 WS-DIM-TABLE-R REDEFINES WS-DIM-TABLE.                        00008900
+009000     05 WS-DIM                       PIC 9(2) OCCURS 12 TIMES.    00009000
+009100                                                                  00009100
+009200 COPY MMMK001B.                                                   00009200
+009300                                                                  00009300
+009400 LINKAGE SECTION.                                                 00009400
+009500 COPY XXXN001A.                                                   00009500
+009600 COPY MMMC0159.                                                   00009600
+009700 COPY PPPTLO01.                                                   00009700
+009800                                                                  00009800
+009900 PROCEDURE DIVISION USING                                         00009900
+010000     XXXN001A                                                     00010000
+010100     MMMC0159                                                     00010100
+010200     P-DDDTLO01                                                   00010200
+010300     .                                                            00010300
+010400                                                                  00010400
+010500*================================================================ 00010500
+010600* Start of program main line.                                     00010600
+010700*================================================================ 00010700
+010800 000-MAIN.                                                        00010800
+010900     PERFORM 100-INITIALIZE                                       00010900
+011000                                                                  00011000
+011100     IF SUCCESS                                                   00011100
+011200       PERFORM 200-DETERMINE-ORDER-DATE                           00011200
+011300     END-IF                                                       00011300
+011400                                                                  00011400
+011500     IF SUCCESS                                                   00011500
+011600       PERFORM 300-FIND-NEXT-SHIP-DAY                             00011600
+011700     END-IF                                                       00011700
+011800                                                                  00011800
+011900     IF SUCCESS                                                   00011900
+012000       PERFORM 400-CALC-ARRIVAL-DATE                              00012000
+012100     END-IF                                                       00012100
+012200                                                                  00012200
+012300     GOBACK                                                       00012300
+012400     .                                                            00012400
+012500                                                                  00012500
+012600*================================================================ 00012600
+012700* Initialization - validate the order-processing fields this      00012700
+012800* calculator depends on before doing any date arithmetic with     00012800
+012900* them.                                                           00012900
+013000*================================================================ 00013000
+013100 100-INITIALIZE.                                                  00013100
+013200     INITIALIZE XXXN001A                                          00013200
+013300                MMMC0159-NEXT-SHIP-DATE                           00013300
+013400                MMMC0159-ARRIVAL-DATE                             00013400
+013500     SET MMMC0159-CUTOFF-NOT-PASSED TO TRUE                       00013500
+013600                                                                  00013600
+013700     MOVE MMMC0159-REF-MM           TO WS-WORK-MM                 00013700
+013800     MOVE MMMC0159-REF-DD           TO WS-WORK-DD                 00013800
+013900     MOVE MMMC0159-REF-YYYY         TO WS-WORK-YYYY               00013900
+014000                                                                  00014000
+014100     IF SCH-SHP-DD-TXT OF P-DDDTLO01 EQUAL SPACES                 00014100
+014200       SET FAILURE TO TRUE                                        00014200
+014300       MOVE 'MMMS0159 - Location has no ship-day schedule on'     00014300
+014400         TO IS-RTRN-MSG-TXT                                       00014400
+014420       MOVE 'file.' TO IS-RTRN-MSG2-TXT                           00014420
+014500     END-IF                                                       00014500
+014600                                                                  00014600
+014700     IF SUCCESS                                                   00014700
+014800     AND (LOC-ORD-PROCNG-DD OF P-DDDTLO01 < 0                     00014800
+014900          OR ORD-LEAD-TM-DD  OF P-DDDTLO01 < 0                    00014900
+015000          OR ORD-BUFFER-TM-DD OF P-DDDTLO01 < 0)                  00015000
+015100       SET FAILURE TO TRUE                                        00015100
+015200       MOVE 'MMMS0159 - Order-processing/lead/buffer days cannot' 00015200
+015300         TO IS-RTRN-MSG-TXT                                       00015300
+015400       MOVE 'be negative.'                                        00015400
+015500         TO IS-RTRN-MSG2-TXT                                      00015500
+015600     END-IF                                                       00015600
+015700     .                                                            00015700
+015800                                                                  00015800
+015900*================================================================ 00015900
+016000* Roll the reference date to the next calendar day if the order  00016000
+016100* is arriving after the location's cutoff time, then apply the    00016100
+016200* location's own order-processing time on top of that.            00016200
+016300*================================================================ 00016300
+016400 200-DETERMINE-ORDER-DATE.                                        00016400
+016500     IF MMMC0159-REF-TIME NOT < ORD-PROCNG-CTOF-TM OF P-DDDTLO01  00016500
+016600       SET MMMC0159-CUTOFF-PASSED TO TRUE                         00016600
+016700       PERFORM 800-ADD-ONE-DAY                                    00016700
+016800     END-IF                                                       00016800
+016900                                                                  00016900
+017000     MOVE LOC-ORD-PROCNG-DD OF P-DDDTLO01 TO WS-DAYS-TO-ADD       00017000
+017100     IF WS-DAYS-TO-ADD > 0                                        00017100
+017200       PERFORM 800-ADD-ONE-DAY WS-DAYS-TO-ADD TIMES               00017200
+017300     END-IF                                                       00017300
+017400     .                                                            00017400
+017500                                                                  00017500
+017600*================================================================ 00017600
+017700* Walk the calendar forward one day at a time until a day the     00017700
+017800* location is actually scheduled to ship on is found.  Capped at 00017800
+017900* 7 tries - a full week with no ship day on file is an exception 00017900
+018000* condition, not an infinite search.                              00018000
+018100*================================================================ 00018100
+018200 300-FIND-NEXT-SHIP-DAY.                                          00018200
+018300     MOVE 0 TO WS-SHIP-DAY-SEARCH-IDX                             00018300
+018400     PERFORM 810-CALC-DAY-OF-WEEK                                 00018400
+018500     PERFORM 820-CHECK-SHIPS-TODAY                                00018500
+018600                                                                  00018600
+018700     PERFORM UNTIL SHIPS-TODAY OR WS-SHIP-DAY-SEARCH-IDX > 7      00018700
+018800       ADD 1 TO WS-SHIP-DAY-SEARCH-IDX                            00018800
+018900       PERFORM 800-ADD-ONE-DAY                                    00018900
+019000       PERFORM 810-CALC-DAY-OF-WEEK                               00019000
+019100       PERFORM 820-CHECK-SHIPS-TODAY                              00019100
+019200     END-PERFORM                                                  00019200
+019300                                                                  00019300
+019400     IF DOES-NOT-SHIP-TODAY                                       00019400
+019500       SET FAILURE TO TRUE                                        00019500
+019600       MOVE 'MMMS0159 - Location has no ship day within 7 days.'  00019600
+019700         TO IS-RTRN-MSG-TXT                                       00019700
+019800     ELSE                                                         00019800
+019900       MOVE WS-WORK-MM                TO MMMC0159-SHIP-MM         00019900
+020000       MOVE WS-WORK-DD                TO MMMC0159-SHIP-DD         00020000
+020100       MOVE WS-WORK-YYYY              TO MMMC0159-SHIP-YYYY       00020100
+020200     END-IF                                                       00020200
+020300     .                                                            00020300
+020400                                                                  00020400
+020500*================================================================ 00020500
+020600* Apply lead time and buffer time on top of the ship date to get 00020600
+020700* the date the order is expected to arrive.                       00020700
+020800*================================================================ 00020800
+020900 400-CALC-ARRIVAL-DATE.                                           00020900
+021000     COMPUTE WS-DAYS-TO-ADD =                                     00021000
+021100         ORD-LEAD-TM-DD OF P-DDDTLO01                             00021100
+021200       + ORD-BUFFER-TM-DD OF P-DDDTLO01                           00021200
+021300                                                                  00021300
+021400     IF WS-DAYS-TO-ADD > 0                                        00021400
+021500       PERFORM 800-ADD-ONE-DAY WS-DAYS-TO-ADD TIMES               00021500
+021600     END-IF                                                       00021600
+021700                                                                  00021700
+021800     MOVE WS-WORK-MM                  TO MMMC0159-ARR-MM          00021800
+021900     MOVE WS-WORK-DD                  TO MMMC0159-ARR-DD          00021900
+022000     MOVE WS-WORK-YYYY                TO MMMC0159-ARR-YYYY        00022000
+022100     .                                                            00022100
+022200                                                                  00022200
+022300*================================================================ 00022300
+022400* Advance WS-WORK-DATE by one calendar day, rolling over month    00022400
+022500* and year boundaries and accounting for leap-year February.      00022500
+022600*================================================================ 00022600
+022700 800-ADD-ONE-DAY.                                                 00022700
+022800     PERFORM 830-CHECK-LEAP-YEAR                                  00022800
+022900     IF WS-IS-LEAP-YEAR                                           00022900
+023000       MOVE 29 TO WS-DIM (2)                                      00023000
+023100     ELSE                                                         00023100
+023200       MOVE 28 TO WS-DIM (2)                                      00023200
+023300     END-IF                                                       00023300
+023400                                                                  00023400
+023500     ADD 1 TO WS-WORK-DD                                          00023500
+023600     IF WS-WORK-DD > WS-DIM (WS-WORK-MM)                          00023600
+023700       MOVE 1 TO WS-WORK-DD                                       00023700
+023800       ADD 1 TO WS-WORK-MM                                        00023800
+023900       IF WS-WORK-MM > 12                                         00023900
+024000         MOVE 1 TO WS-WORK-MM                                     00024000
+024100         ADD 1 TO WS-WORK-YYYY                                    00024100
+024200       END-IF                                                     00024200
+024300     END-IF                                                       00024300
+024400     .                                                            00024400
+024500                                                                  00024500
+024600*================================================================ 00024600
+024700* Zeller's congruence - works out WS-DOW-NBR (1 = Monday through  00024700
+024800* 7 = Sunday) for WS-WORK-DATE.                                   00024800
+024900*================================================================ 00024900
+025000 810-CALC-DAY-OF-WEEK.                                            00025000
+025100     MOVE WS-WORK-DD                TO WS-ZLR-DAY                 00025100
+025200     MOVE WS-WORK-MM                TO WS-ZLR-MONTH               00025200
+025300     MOVE WS-WORK-YYYY              TO WS-ZLR-YEAR                00025300
+025400                                                                  00025400
+025500     IF WS-ZLR-MONTH < 3                                          00025500
+025600       ADD 12 TO WS-ZLR-MONTH                                     00025600
+025700       SUBTRACT 1 FROM WS-ZLR-YEAR                                00025700
+025800     END-IF                                                       00025800
+025900                                                                  00025900
+026000     DIVIDE WS-ZLR-YEAR BY 100 GIVING WS-ZLR-J REMAINDER WS-ZLR-K 00026000
+026100                                                                  00026100
+026200     COMPUTE WS-ZLR-T1 = (13 * (WS-ZLR-MONTH + 1)) / 5            00026200
+026300     COMPUTE WS-ZLR-T2 = WS-ZLR-K / 4                             00026300
+026400     COMPUTE WS-ZLR-T3 = WS-ZLR-J / 4                             00026400
+026500                                                                  00026500
+026600     COMPUTE WS-ZLR-H =                                           00026600
+026700         WS-ZLR-DAY + WS-ZLR-T1 + WS-ZLR-K + WS-ZLR-T2            00026700
+026800       + WS-ZLR-T3 - (2 * WS-ZLR-J)                               00026800
+026900                                                                  00026900
+027000     DIVIDE WS-ZLR-H BY 7 GIVING WS-ZLR-QUOT REMAINDER WS-ZLR-H   00027000
+027100     IF WS-ZLR-H < 0                                              00027100
+027200       ADD 7 TO WS-ZLR-H                                          00027200
+027300     END-IF                                                       00027300
+027400                                                                  00027400
+027500*    Zeller's H is 0 = Saturday ... 6 = Friday; shift it to the   00027500
+027600*    Monday-through-Sunday numbering SCH-SHP-DD-TXT uses.         00027600
+027700     COMPUTE WS-ZLR-H = WS-ZLR-H + 5                              00027700
+027800     DIVIDE WS-ZLR-H BY 7 GIVING WS-ZLR-QUOT REMAINDER WS-DOW-NBR 00027800
+027900     ADD 1 TO WS-DOW-NBR                                          00027900
+028000     .                                                            00028000
+028100                                                                  00028100
+028200*================================================================ 00028200
+028300* Test the location's SCH-SHP-DD-TXT byte for WS-DOW-NBR.         00028300
+028400*================================================================ 00028400
+028500 820-CHECK-SHIPS-TODAY.                                           00028500
+028600     SET DOES-NOT-SHIP-TODAY TO TRUE                              00028600
+028700     EVALUATE WS-DOW-NBR                                          00028700
+028800       WHEN 1                                                     00028800
+028900         IF SHIPS-MON OF P-DDDTLO01                               00028900
+029000           SET SHIPS-TODAY TO TRUE                                00029000
+029100         END-IF                                                   00029100
+029200       WHEN 2                                                     00029200
+029300         IF SHIPS-TUE OF P-DDDTLO01                               00029300
+029400           SET SHIPS-TODAY TO TRUE                                00029400
+029500         END-IF                                                   00029500
+029600       WHEN 3                                                     00029600
+029700         IF SHIPS-WED OF P-DDDTLO01                               00029700
+029800           SET SHIPS-TODAY TO TRUE                                00029800
+029900         END-IF                                                   00029900
+030000       WHEN 4                                                     00030000
+030100         IF SHIPS-THU OF P-DDDTLO01                               00030100
+030200           SET SHIPS-TODAY TO TRUE                                00030200
+030300         END-IF                                                   00030300
+030400       WHEN 5                                                     00030400
+030500         IF SHIPS-FRI OF P-DDDTLO01                               00030500
+030600           SET SHIPS-TODAY TO TRUE                                00030600
+030700         END-IF                                                   00030700
+030800       WHEN 6                                                     00030800
+030900         IF SHIPS-SAT OF P-DDDTLO01                               00030900
+031000           SET SHIPS-TODAY TO TRUE                                00031000
+031100         END-IF                                                   00031100
+031200       WHEN 7                                                     00031200
+031300         IF SHIPS-SUN OF P-DDDTLO01                                00031300
+031400           SET SHIPS-TODAY TO TRUE                                00031400
+031500         END-IF                                                   00031500
+031600     END-EVALUATE                                                 00031600
+031700     .                                                            00031700
+031800                                                                  00031800
+031900*================================================================ 00031900
+032000* Standard leap-year test - divisible by 4, except centuries      00032000
+032100* that are not also divisible by 400.                             00032100
+032200*================================================================ 00032200
+032300 830-CHECK-LEAP-YEAR.                                             00032300
+032400     SET WS-NOT-LEAP-YEAR TO TRUE                                 00032400
+032500     DIVIDE WS-WORK-YYYY BY 4 GIVING WS-ZLR-QUOT                  00032500
+032600         REMAINDER WS-LEAP-REM4                                   00032600
+032700     IF WS-LEAP-REM4 = 0                                          00032700
+032800       DIVIDE WS-WORK-YYYY BY 100 GIVING WS-ZLR-QUOT              00032800
+032900           REMAINDER WS-LEAP-REM100                               00032900
+033000       IF WS-LEAP-REM100 NOT = 0                                  00033000
+033100         SET WS-IS-LEAP-YEAR TO TRUE                              00033100
+033200       ELSE                                                       00033200
+033300         DIVIDE WS-WORK-YYYY BY 400 GIVING WS-ZLR-QUOT            00033300
+033400             REMAINDER WS-LEAP-REM400                             00033400
+033500         IF WS-LEAP-REM400 = 0                                    00033500
+033600           SET WS-IS-LEAP-YEAR TO TRUE                            00033600
+033700         END-IF                                                   00033700
+033800       END-IF                                                     00033800
+033900     END-IF                                                       00033900
+034000     .                                                            00034000
