@@ -16,6 +16,21 @@
 002300     05 WS-YYYYJJJ-YYYY                 PIC 9(4).                 00002300
 002400     05 WS-YYYYJJJ-JJJ                  PIC 9(3).                 00002400
 002500                                                                  00002500
+001850 01 WS-YYDDD                            PIC 9(5) VALUE 0.         00001850
+001860 01 REDEFINES WS-YYDDD.                                           00001860
+001870     05 WS-YYDDD-YY                     PIC 9(2).                 00001870
+001880     05 WS-YYDDD-DDD                    PIC 9(3).                 00001880
+001890 01 WS-CC-TEMP                          PIC 9(2) VALUE 0.         00001890
+001891*---------------------------------------------------------------  00001891
+001892* Sliding century window for every 2-digit-year format below -    00001892
+001893* a 2-digit year less than WS-CENTURY-CUTOVER-YY is taken as      00001893
+001894* 20xx, otherwise 19xx. Change this one value to move the         00001894
+001895* cutover; every MMDDYY/YYMMDD/YYDDD branch drives off it         00001895
+001896* through 910-APPLY-CENTURY-WINDOW instead of its own literal.    00001896
+001897*---------------------------------------------------------------  00001897
+001898 01 WS-CENTURY-CUTOVER-YY               PIC 9(2) VALUE 50.        00001898
+001899 01 WS-CC-SRC-YY                        PIC 9(2) VALUE 0.         00001899
+001900 01 WS-CC-RESULT                        PIC 9(2) VALUE 0.         00001900
 002600 01 WS-MMDDYY                           PIC 9(6) VALUE 0.         00002600
 002700 01 REDEFINES WS-MMDDYY.                                          00002700
 002800     05 WS-MMDDYY-MM                    PIC 9(2).                 00002800
@@ -95,6 +110,8 @@
 010200     05 WS-DATE-N6                      PIC 9(6).                 00010200
 010300 01 REDEFINES WS-DATE.                                            00010300
 010400     05 WS-DATE-P7                      PIC 9(7) COMP-3.          00010400
+010450 01 REDEFINES WS-DATE.                                            00010450
+010460     05 WS-DATE-N5                      PIC 9(5).                 00010460
 010500                                                                  00010500
 010600 01 WS-MM-DD-YYYY                       PIC X(10) VALUE SPACES.   00010600
 010700 01 REDEFINES WS-MM-DD-YYYY.                                      00010700
@@ -192,6 +209,11 @@
 019900       IF  WS-DATE-N7 NOT NUMERIC                                 00019900
 020000          MOVE 0  TO WS-DATE-N7                                   00020000
 020100       END-IF                                                     00020100
+020110       WHEN MMMC9012-CONV-TO-DB2                                  00020110
+020120       AND  MMMC9012-PIC-N5-YYDDD                                 00020120
+020130       IF  WS-DATE-N5 NOT NUMERIC                                 00020130
+020140          MOVE 0  TO WS-DATE-N5                                   00020140
+020150       END-IF                                                     00020150
 020200     END-EVALUATE                                                 00020200
 020300                                                                  00020300
 020400     IF NOT SUCCESS                                               00020400
@@ -224,12 +246,9 @@
 023100         IF WS-MMDDYY = 0                                         00023100
 023200             MOVE 00 TO WS-MM-DD-YYYY-CC                          00023200
 023300         ELSE                                                     00023300
-023400*            IF WS-MMDDYY-YY < 20                                 00023400
-023410             IF WS-MMDDYY-YY < 50                                 00023410
-023500               MOVE 20 TO WS-MM-DD-YYYY-CC                        00023500
-023600             ELSE                                                 00023600
-023700               MOVE 19 TO WS-MM-DD-YYYY-CC                        00023700
-023800             END-IF                                               00023800
+023310             MOVE WS-MMDDYY-YY       TO WS-CC-SRC-YY              00023310
+023320             PERFORM 910-APPLY-CENTURY-WINDOW                     00023320
+023330             MOVE WS-CC-RESULT       TO WS-MM-DD-YYYY-CC          00023330
 023900         END-IF                                                   00023900
 024000       WHEN MMMC9012-PIC-N6-YYMMDD                                00024000
 024100         MOVE WS-DATE-N6       TO WS-YYMMDD                       00024100
@@ -239,12 +258,9 @@
 024500         IF WS-YYMMDD = 0                                         00024500
 024600            MOVE 00 TO WS-MM-DD-YYYY-CC                           00024600
 024700         ELSE                                                     00024700
-024800*            IF WS-YYMMDD-YY < 20                                 00024800
-024810             IF WS-YYMMDD-YY < 50                                 00024810
-024900               MOVE 20 TO WS-MM-DD-YYYY-CC                        00024900
-025000             ELSE                                                 00025000
-025100               MOVE 19 TO WS-MM-DD-YYYY-CC                        00025100
-025200             END-IF                                               00025200
+024710             MOVE WS-YYMMDD-YY       TO WS-CC-SRC-YY              00024710
+024720             PERFORM 910-APPLY-CENTURY-WINDOW                     00024720
+024730             MOVE WS-CC-RESULT       TO WS-MM-DD-YYYY-CC          00024730
 025300         END-IF                                                   00025300
 025400       WHEN MMMC9012-PIC-P7-MMDDYY                                00025400
 025500         MOVE WS-DATE-P7       TO WS-MMDDYY                       00025500
@@ -254,12 +270,9 @@
 025900         IF WS-MMDDYY = 0                                         00025900
 026000             MOVE 00 TO WS-MM-DD-YYYY-CC                          00026000
 026100         ELSE                                                     00026100
-026200*            IF WS-MMDDYY-YY < 40                                 00026200
-026210             IF WS-MMDDYY-YY < 50                                 00026210
-026300               MOVE 20 TO WS-MM-DD-YYYY-CC                        00026300
-026400             ELSE                                                 00026400
-026500               MOVE 19 TO WS-MM-DD-YYYY-CC                        00026500
-026600             END-IF                                               00026600
+026110             MOVE WS-MMDDYY-YY       TO WS-CC-SRC-YY              00026110
+026120             PERFORM 910-APPLY-CENTURY-WINDOW                     00026120
+026130             MOVE WS-CC-RESULT       TO WS-MM-DD-YYYY-CC          00026130
 026700         END-IF                                                   00026700
 026800       WHEN MMMC9012-PIC-P7-YYMMDD                                00026800
 026900         MOVE WS-DATE-P7       TO WS-YYMMDD                       00026900
@@ -269,12 +282,9 @@
 027300         IF WS-YYMMDD = 0                                         00027300
 027400            MOVE 00 TO WS-MM-DD-YYYY-CC                           00027400
 027500         ELSE                                                     00027500
-027600*            IF WS-YYMMDD-YY < 20                                 00027600
-027610             IF WS-YYMMDD-YY < 50                                 00027610
-027700               MOVE 20 TO WS-MM-DD-YYYY-CC                        00027700
-027800             ELSE                                                 00027800
-027900               MOVE 19 TO WS-MM-DD-YYYY-CC                        00027900
-028000             END-IF                                               00028000
+027510             MOVE WS-YYMMDD-YY       TO WS-CC-SRC-YY              00027510
+027520             PERFORM 910-APPLY-CENTURY-WINDOW                     00027520
+027530             MOVE WS-CC-RESULT       TO WS-MM-DD-YYYY-CC          00027530
 028100         END-IF                                                   00028100
 028200       WHEN MMMC9012-PIC-X10-YYYYHMMHDD                           00028200
 028300         MOVE WS-DATE                TO   WS-YYYYHMMHDD           00028300
@@ -288,6 +298,13 @@
 029100         ELSE                                                     00029100
 029200            MOVE K-DEF-DT             TO WS-MM-DD-YYYY            00029200
 029300         END-IF                                                   00029300
+029310       WHEN MMMC9012-PIC-N5-YYDDD                                 00029310
+029320         IF WS-DATE-N5 NOT EQUAL ZERO                             00029320
+029330            MOVE WS-DATE-N5           TO WS-YYDDD                 00029330
+029340            PERFORM 905-YYDDD-TO-DB2-CONV                         00029340
+029350         ELSE                                                     00029350
+029360            MOVE K-DEF-DT             TO WS-MM-DD-YYYY            00029360
+029370         END-IF                                                   00029370
 029400       WHEN OTHER                                                 00029400
 029500         SET FAILURE TO TRUE                                      00029500
 029600         MOVE 'MMMS9012 - Invalid date conversion type.'          00029600
@@ -350,6 +367,8 @@
 035300         MOVE WS-YYYYHMMHDD    TO WS-DATE                         00035300
 035400       WHEN MMMC9012-PIC-N7-YYYYJJJ                               00035400
 035500         PERFORM 950-DB2-TO-JULIAN-CONV                           00035500
+035510       WHEN MMMC9012-PIC-N5-YYDDD                                 00035510
+035520         PERFORM 955-DB2-TO-YYDDD-CONV                            00035520
 035600       WHEN OTHER                                                 00035600
 035700         SET FAILURE TO TRUE                                      00035700
 035800         MOVE 'MMMS9012 - Invalid date conversion type.'          00035800
@@ -412,7 +431,21 @@
 041500     END-IF                                                       00041500
 041600     .                                                            00041600
 041700                                                                  00041700
-041800                                                                  00041800
+041710*=================================================================00041710
+041720* YYDDD (2-digit year + 3-digit Julian day) to DB2 - expand the   00041720
+041730* 2-digit year through the same sliding-century rule the packed   00041730
+041740* MMDDYY/YYMMDD formats above use, then drive off the already-    00041740
+041750* proven YYYYJJJ conversion.                                      00041750
+041760*=================================================================00041760
+041770 905-YYDDD-TO-DB2-CONV.                                           00041770
+041780     MOVE WS-YYDDD-DDD              TO WS-YYYYJJJ-JJJ             00041780
+041785     MOVE WS-YYDDD-YY               TO WS-CC-SRC-YY               00041785
+041787     PERFORM 910-APPLY-CENTURY-WINDOW                             00041787
+041790     COMPUTE WS-YYYYJJJ-YYYY = WS-CC-RESULT * 100 + WS-YYDDD-YY   00041790
+041840     PERFORM 900-JULIAN-TO-DB2-CONV                               00041840
+041850     .                                                            00041850
+041860                                                                  00041860
+041870                                                                  00041870
 041900 950-DB2-TO-JULIAN-CONV.                                          00041900
 042000     INITIALIZE WS-TEMP WS-YYYYJJJ WS-CNTR                        00042000
 042100                                                                  00042100
@@ -447,7 +480,33 @@
 045000                                                                  00045000
 045100     .                                                            00045100
 045200                                                                  00045200
-045300                                                                  00045300
+045210*=================================================================00045210
+045220* DB2 to YYDDD - drive off the same YYYYJJJ conversion used for   00045220
+045230* the 7-digit Julian format, then fold the 4-digit year back down 00045230
+045240* to 2 digits for the caller's 5-digit field.                     00045240
+045250*=================================================================00045250
+045260 955-DB2-TO-YYDDD-CONV.                                           00045260
+045270     PERFORM 950-DB2-TO-JULIAN-CONV                               00045270
+045280     MOVE WS-YYYYJJJ-JJJ            TO WS-YYDDD-DDD               00045280
+045290     DIVIDE WS-YYYYJJJ-YYYY BY 100 GIVING WS-CC-TEMP              00045290
+045300                                    REMAINDER WS-YYDDD-YY         00045300
+045310     MOVE WS-YYDDD                  TO WS-DATE-N5                 00045310
+045320     .                                                            00045320
+045330                                                                  00045330
+045340*=================================================================00045340
+045350* Sliding century window - every 2-digit-year format in this      00045350
+045360* program drives off this one paragraph and WS-CENTURY-CUTOVER-   00045360
+045370* YY instead of its own hardcoded cutover, so the cutover point   00045370
+045380* only has to be changed in one place.                            00045380
+045390*=================================================================00045390
+045391 910-APPLY-CENTURY-WINDOW.                                        00045391
+045392     IF WS-CC-SRC-YY < WS-CENTURY-CUTOVER-YY                      00045392
+045393       MOVE 20 TO WS-CC-RESULT                                    00045393
+045394     ELSE                                                         00045394
+045395       MOVE 19 TO WS-CC-RESULT                                    00045395
+045396     END-IF                                                       00045396
+045397     .                                                            00045397
+045398                                                                  00045398
 045400 990-LEAP-YEAR-FIND.                                              00045400
 045500                                                                  00045500
 045600     DIVIDE WS-YYYYJJJ-YYYY  BY WS-FOUR GIVING WS-TEMP            00045600
@@ -471,4 +530,4 @@
 047400     END-IF                                                       00047400
 047500     .                                                            00047500
 047600                                                                  00047600
-047700                                                                  00047700
\ No newline at end of file
+047700                                                                  00047700
