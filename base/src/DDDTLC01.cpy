@@ -0,0 +1,38 @@
+      ******************************************************************
+      * DCLGEN TABLE(DB2PROD.FC_XXXAIL_LOC_CURRENCY)                   *
+      *        LIBRARY(SYS2.DBCLIB(DDDTLC01))                          *
+      *        ACTION(REPLACE)                                        *
+      *        LANGUAGE(COBOL)                                        *
+      *        APOST                                                  *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE FC_XXXAIL_LOC_CURRENCY TABLE
+           ( LC_LOC_NBR                     DECIMAL(9, 0) NOT NULL,
+             LC_LOC_TYP_CD                  CHAR(2) NOT NULL,
+             LC_NOT_CURR_SINCE_TS           TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DB2PROD.FC_XXXAIL_LOC_CURRENCY     *
+      * One row per location currently sitting on an LR-CURRENT-SW of *
+      * not-current, recording the timestamp it was first observed    *
+      * that way. Written/deleted by WWWS0003's 205-TRACK-LOC-CURRENCY*
+      * - a row is inserted the first time 200-CHECK-INPUTS sees the   *
+      * switch not-current, and deleted once the switch goes current   *
+      * again. A row's continued presence is what MMMB2101 (locations *
+      * stuck not-current report) flags once LC_NOT_CURR_SINCE_TS is   *
+      * older than its configurable day threshold.                    *
+      ******************************************************************
+       01  DCLFC-XXXAIL-LOC-CURRENCY.
+           10 LC-LOC-NBR             PIC S9(9) USAGE COMP.
+           10 LC-LOC-TYP-CD          PIC X(2).
+           10 LC-NOT-CURR-SINCE-TS   PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
+       01  DDDTLC01
+           REDEFINES
+           DCLFC-XXXAIL-LOC-CURRENCY.
+           10 MD-LC-LOC-NBR          PIC S9(9) USAGE COMP.
+           10 MD-LC-LOC-TYP-CD       PIC X(2).
+           10 MD-LC-NOT-CURR-SINCE-TS PIC X(26).
+      ******************************************************************
