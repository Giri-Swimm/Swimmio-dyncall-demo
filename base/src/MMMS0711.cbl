@@ -129,16 +129,15 @@
 014000           TO IS-RTRN-MSG-TXT                                     00014300
 014100     END-EVALUATE                                                 00014400
 014200     IF SUCCESS                                                   00014500
-014300*       PERFORM 900-GET-TASK                                      00014600
-014400*       IF SUCCESS AND WWWC0099-ORACLE                            00014700
-014500*          SET YYYN005A-ORACLE  TO TRUE                           00014800
-014600*          PERFORM 115-CONNECT-TO-ORACLE                          00014900
-014700*       END-IF                                                    00015000
- 14400*       IF SUCCESS                                                00015100
-014600           PERFORM 125-CONNECT-TO-DB2                             00015200
-014700*       END-IF                                                    00015300
-014800     END-IF                                                       00015400
-014900     .                                                            00015500
+014300       PERFORM 900-GET-TASK                                       00014600
+014400       IF SUCCESS AND WWWC0099-ORACLE                             00014700
+014500          SET YYYN005A-ORACLE  TO TRUE                            00014800
+014600          PERFORM 115-CONNECT-TO-ORACLE                           00014900
+014700       ELSE                                                       00015000
+014800          PERFORM 125-CONNECT-TO-DB2                              00015100
+014900       END-IF                                                     00015300
+015000     END-IF                                                       00015400
+015100     .                                                            00015500
 015000                                                                  00015600
 015100                                                                  00015700
 015200* ================================================================00015800
