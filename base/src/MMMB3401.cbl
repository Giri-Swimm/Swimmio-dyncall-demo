@@ -0,0 +1,261 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMB3401.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*---------------------------------------------------------------- 00000500
+000600* Secondary/mail-to address completeness report.                 00000600
+000700*                                                                 00000700
+000800* Scans XXXATION (HHHTLO01) and flags any active location that   00000900
+000900* has started a secondary address or a mail-to address but left  00001000
+001000* it incomplete.  A location only has to carry a secondary or    00001100
+001100* mail-to address at all if the first line of that address has   00001200
+001200* actually been keyed (SEC-ADR-1/MAIL-TO-ADR-1 not spaces) - once 00001300
+001300* it has, city, state, and zip on that same block are expected   00001400
+001400* to be there too, the same "if you started it, finish it" rule  00001500
+001500* MMMB3101 already applies to a direct-ship location's routing   00001600
+001600* ID.  A location with no secondary/mail-to address at all is    00001700
+001700* not an exception - only a partially-keyed one is.              00001800
+001800* Batch job - run standalone, no online caller.                  00001900
+001900* --------------------------------------------------------------- 00002000
+002000 ENVIRONMENT DIVISION.                                            00002100
+002100 INPUT-OUTPUT SECTION.                                            00002200
+002200 FILE-CONTROL.                                                    00002300
+002300     SELECT ADRCMP-RPT     ASSIGN TO RPTOUT                       00002400
+002400         ORGANIZATION IS LINE SEQUENTIAL.                         00002500
+002500                                                                  00002600
+002600 DATA DIVISION.                                                   00002700
+002700 FILE SECTION.                                                    00002800
+002800 FD  ADRCMP-RPT.                                                  00002900
+002900 01  RPT-LINE                          PIC X(132).                00003000
+003000                                                                  00003100
+003100 WORKING-STORAGE SECTION.                                         00003200
+003200* --------------------------------------------------------------- 00003300
+003300* Misc working storage...                                        00003400
+003400* --------------------------------------------------------------- 00003500
+003500 01 WS-TOTAL-COUNT                    PIC 9(6) VALUE 0.           00003600
+003600 01 WS-EXCEPTION-COUNT                PIC 9(6) VALUE 0.           00003700
+003700 01 WS-EXCEPTION-SW                   PIC X    VALUE 'N'.         00003800
+003800    88 IS-EXCEPTION                            VALUE 'Y'.         00003900
+003900    88 IS-NOT-EXCEPTION                        VALUE 'N'.         00004000
+003910 01 WS-SQL-ERROR-SW                   PIC X    VALUE 'N'.         00003910
+003920    88 SQL-ERROR-DETECTED                      VALUE 'Y'.         00003920
+003930    88 SQL-NO-ERROR                            VALUE 'N'.         00003930
+004000 01 WS-EXCP-REASON                    PIC X(40) VALUE SPACES.     00004100
+004100                                                                  00004200
+004200 01 WS-HDG-LINE-1.                                                00004300
+004300    05 FILLER PIC X(59) VALUE                                     00004400
+004400       'MMMB3401 - SECONDARY/MAIL-TO ADDRESS COMPLETENESS REPORT'.00004500
+004500 01 WS-HDG-LINE-2.                                                00004600
+004600    05 FILLER PIC X(9)  VALUE 'LOCATION '.                        00004700
+004700    05 FILLER PIC X(2)  VALUE SPACES.                             00004800
+004800    05 FILLER PIC X(6)  VALUE 'ADDR'.                             00004900
+004900    05 FILLER PIC X(2)  VALUE SPACES.                             00005000
+005000    05 FILLER PIC X(40) VALUE 'EXCEPTION REASON'.                 00005100
+005100                                                                  00005200
+005200 01 WS-DTL-LINE.                                                  00005300
+005300    05 WS-DTL-LOC-NBR               PIC Z(8)9.                    00005400
+005400    05 FILLER                       PIC X(2) VALUE SPACES.        00005500
+005500    05 WS-DTL-ADDR-TYP              PIC X(6).                     00005600
+005600    05 FILLER                       PIC X(2) VALUE SPACES.        00005700
+005700    05 WS-DTL-REASON                PIC X(40).                    00005800
+005800                                                                  00005900
+005900 01 WS-SUMMARY-LINE.                                              00006000
+006000    05 FILLER PIC X(23) VALUE 'LOCATIONS SCANNED  - '.            00006100
+006100    05 WS-SUM-TOTAL                 PIC ZZZ,ZZ9.                  00006200
+006200                                                                  00006300
+006300 01 WS-SUMMARY-LINE2.                                             00006400
+006400    05 FILLER PIC X(23) VALUE 'EXCEPTIONS FOUND   - '.            00006500
+006500    05 WS-SUM-EXCEPTION             PIC ZZZ,ZZ9.                  00006600
+006600                                                                  00006700
+006700* --------------------------------------------------------------- 00006800
+006800* Miscellaneous copy books go here...                             00006900
+006900* --------------------------------------------------------------- 00007000
+007000 COPY HHHTLO01.                                                   00007100
+007100                                                                  00007200
+007200* ----------------------------------------------------------------00007300
+007300* DB2 stuff...                                                    00007400
+007400* ----------------------------------------------------------------00007500
+007500     EXEC SQL                                                     00007600
+007600       INCLUDE SQLCA                                              00007700
+007700     END-EXEC                                                     00007800
+007800                                                                  00007900
+007900     EXEC SQL                                                     00008000
+008000       DECLARE ADRCMP-CSR CURSOR FOR                              00008100
+008100       SELECT LOC_NBR, INACTIVE_SW,                               00008200
+008200              SEC_ADR_1, SEC_CITY, SEC_STATE_CD, SEC_ZIP5_CD,     00008300
+008300              MAIL_TO_ADR_1, MAIL_TO_CITY, MAIL_TO_STATE_CD,      00008400
+008400              MAIL_TO_ZIP5_CD                                     00008500
+008500         FROM XXXATION                                            00008600
+008600         ORDER BY LOC_NBR                                         00008700
+008700     END-EXEC                                                     00008800
+008800                                                                  00008900
+008900 PROCEDURE DIVISION.                                              00009000
+009000***************************************************************** 00009100
+009100* Start of program main line.                                     00009200
+009200***************************************************************** 00009300
+009300 000-MAIN.                                                        00009400
+009400     PERFORM 100-INITIALIZE                                       00009500
+009500     PERFORM 200-PROCESS-LOCATIONS                                00009600
+009600     PERFORM 900-TERMINATE                                        00009700
+009700     GOBACK                                                       00009800
+009800     .                                                            00009900
+009900                                                                  00010000
+010000*================================================================ 00010100
+010100* Initialization...                                               00010200
+010200*================================================================ 00010300
+010300 100-INITIALIZE.                                                  00010400
+010400     OPEN OUTPUT ADRCMP-RPT                                       00010500
+010500     WRITE RPT-LINE FROM WS-HDG-LINE-1                            00010600
+010600     WRITE RPT-LINE FROM WS-HDG-LINE-2                            00010700
+010700                                                                  00010800
+010800     EXEC SQL                                                     00010900
+010900       OPEN ADRCMP-CSR                                            00011000
+011000     END-EXEC                                                     00011100
+011001     IF SQLCODE NOT = 0                                           00011001
+011002       SET SQL-ERROR-DETECTED       TO TRUE                       00011002
+011003       DISPLAY 'MMMB3401 - ERROR OPENING ADRCMP-CSR, SQLCODE='    00011003
+011004               SQLCODE                                            00011004
+011005     ELSE                                                         00011005
+011100       PERFORM 120-FETCH-NEXT-LOCATION                            00011100
+011101     END-IF                                                       00011101
+011200     .                                                            00011300
+011300                                                                  00011400
+011400*================================================================ 00011500
+011500* Fetch the next location row...                                  00011600
+011600*================================================================ 00011700
+011700 120-FETCH-NEXT-LOCATION.                                         00011800
+011800     EXEC SQL                                                     00011900
+011900       FETCH ADRCMP-CSR                                           00012000
+012000         INTO :DCLXXXATION.LOC-NBR,                               00012100
+012100              :DCLXXXATION.INACTIVE-SW,                           00012200
+012200              :DCLXXXATION.SEC-ADR-1,                             00012300
+012300              :DCLXXXATION.SEC-CITY,                              00012400
+012400              :DCLXXXATION.SEC-STATE-CD,                          00012500
+012500              :DCLXXXATION.SEC-ZIP5-CD,                           00012600
+012600              :DCLXXXATION.MAIL-TO-ADR-1,                         00012700
+012700              :DCLXXXATION.MAIL-TO-CITY,                          00012800
+012800              :DCLXXXATION.MAIL-TO-STATE-CD,                      00012900
+012900              :DCLXXXATION.MAIL-TO-ZIP5-CD                        00013000
+013000     END-EXEC                                                     00013100
+013001     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     00013001
+013002       SET SQL-ERROR-DETECTED       TO TRUE                       00013002
+013003       DISPLAY 'MMMB3401 - ERROR FETCHING ADRCMP-CSR, SQLCODE='   00013003
+013004               SQLCODE                                            00013004
+013005     END-IF                                                       00013005
+013100     .                                                            00013200
+013200                                                                  00013300
+013300*================================================================ 00013400
+013400* Process every location on the cursor...                         00013500
+013500*================================================================ 00013600
+013600 200-PROCESS-LOCATIONS.                                           00013700
+013700     PERFORM UNTIL SQLCODE = 100 OR SQL-ERROR-DETECTED            00013700
+013800       ADD 1 TO WS-TOTAL-COUNT                                    00013900
+013900       IF LO-ACTIVE OF DCLXXXATION                                00014000
+014000         PERFORM 210-CHECK-SEC-ADDRESS                            00014100
+014100         PERFORM 220-CHECK-MAILTO-ADDRESS                         00014200
+014200       END-IF                                                     00014300
+014300       PERFORM 120-FETCH-NEXT-LOCATION                            00014400
+014400     END-PERFORM                                                  00014500
+014500     .                                                            00014600
+014600                                                                  00014700
+014700*================================================================ 00014800
+014800* A secondary address is only expected to be complete once its   00014900
+014900* first address line has actually been keyed.                    00015000
+015000*================================================================ 00015100
+015100 210-CHECK-SEC-ADDRESS.                                           00015200
+015200     SET IS-NOT-EXCEPTION TO TRUE                                 00015300
+015300     MOVE SPACES TO WS-EXCP-REASON                                00015400
+015400                                                                  00015500
+015500     IF SEC-ADR-1 OF DCLXXXATION NOT = SPACES                     00015600
+015600       IF SEC-CITY OF DCLXXXATION = SPACES                        00015700
+015700         SET IS-EXCEPTION TO TRUE                                 00015800
+015800         MOVE 'SECONDARY ADDRESS HAS NO CITY'                     00015900
+015900           TO WS-EXCP-REASON                                      00016000
+016000       END-IF                                                     00016100
+016100                                                                  00016200
+016200       IF IS-NOT-EXCEPTION                                        00016300
+016300       AND SEC-STATE-CD OF DCLXXXATION = SPACES                   00016400
+016400         SET IS-EXCEPTION TO TRUE                                 00016500
+016500         MOVE 'SECONDARY ADDRESS HAS NO STATE CODE'               00016600
+016600           TO WS-EXCP-REASON                                      00016700
+016700       END-IF                                                     00016800
+016800                                                                  00016900
+016900       IF IS-NOT-EXCEPTION                                        00017000
+017000       AND SEC-ZIP5-CD OF DCLXXXATION = 0                         00017100
+017100         SET IS-EXCEPTION TO TRUE                                 00017200
+017200         MOVE 'SECONDARY ADDRESS HAS NO ZIP CODE'                 00017300
+017300           TO WS-EXCP-REASON                                      00017400
+017400       END-IF                                                     00017500
+017500     END-IF                                                       00017600
+017600                                                                  00017700
+017700     IF IS-EXCEPTION                                              00017800
+017800       ADD 1 TO WS-EXCEPTION-COUNT                                00017900
+017900       MOVE 'SEC'   TO WS-DTL-ADDR-TYP                            00018000
+018000       PERFORM 260-WRITE-DETAIL-LINE                              00018100
+018100     END-IF                                                       00018200
+018200     .                                                            00018300
+018300                                                                  00018400
+018400*================================================================ 00018500
+018500* A mail-to address is only expected to be complete once its     00018600
+018600* first address line has actually been keyed.                    00018700
+018700*================================================================ 00018800
+018800 220-CHECK-MAILTO-ADDRESS.                                        00018900
+018900     SET IS-NOT-EXCEPTION TO TRUE                                 00019000
+019000     MOVE SPACES TO WS-EXCP-REASON                                00019100
+019100                                                                  00019200
+019200     IF MAIL-TO-ADR-1 OF DCLXXXATION NOT = SPACES                 00019300
+019300       IF MAIL-TO-CITY OF DCLXXXATION = SPACES                    00019400
+019400         SET IS-EXCEPTION TO TRUE                                 00019500
+019500         MOVE 'MAIL-TO ADDRESS HAS NO CITY'                       00019600
+019600           TO WS-EXCP-REASON                                      00019700
+019700       END-IF                                                     00019800
+019800                                                                  00019900
+019900       IF IS-NOT-EXCEPTION                                        00020000
+020000       AND MAIL-TO-STATE-CD OF DCLXXXATION = SPACES               00020100
+020100         SET IS-EXCEPTION TO TRUE                                 00020200
+020200         MOVE 'MAIL-TO ADDRESS HAS NO STATE CODE'                 00020300
+020300           TO WS-EXCP-REASON                                      00020400
+020400       END-IF                                                     00020500
+020500                                                                  00020600
+020600       IF IS-NOT-EXCEPTION                                        00020700
+020700       AND MAIL-TO-ZIP5-CD OF DCLXXXATION = 0                     00020800
+020800         SET IS-EXCEPTION TO TRUE                                 00020900
+020900         MOVE 'MAIL-TO ADDRESS HAS NO ZIP CODE'                   00021000
+021000           TO WS-EXCP-REASON                                      00021100
+021100       END-IF                                                     00021200
+021200     END-IF                                                       00021300
+021300                                                                  00021400
+021400     IF IS-EXCEPTION                                              00021500
+021500       ADD 1 TO WS-EXCEPTION-COUNT                                00021600
+021600       MOVE 'MAIL'  TO WS-DTL-ADDR-TYP                            00021700
+021700       PERFORM 260-WRITE-DETAIL-LINE                              00021800
+021800     END-IF                                                       00021900
+021900     .                                                            00022000
+022000                                                                  00022100
+022100*================================================================ 00022200
+022200* Write one exception detail line...                              00022300
+022300*================================================================ 00022400
+022400 260-WRITE-DETAIL-LINE.                                           00022500
+022500     MOVE LOC-NBR OF DCLXXXATION            TO WS-DTL-LOC-NBR      00022600
+022600     MOVE WS-EXCP-REASON                     TO WS-DTL-REASON      00022700
+022700     WRITE RPT-LINE FROM WS-DTL-LINE                               00022800
+022800     .                                                             00022900
+022900                                                                   00023000
+023000*================================================================ 00023100
+023100* Termination - write the summary and close up...                 00023200
+023200*================================================================ 00023300
+023300 900-TERMINATE.                                                   00023400
+023325     IF SQL-ERROR-DETECTED                                        00023325
+023350       MOVE 16 TO RETURN-CODE                                     00023350
+023375     END-IF                                                       00023375
+023400     EXEC SQL                                                     00023500
+023500       CLOSE ADRCMP-CSR                                           00023600
+023600     END-EXEC                                                     00023700
+023700                                                                  00023800
+023800     MOVE WS-TOTAL-COUNT     TO WS-SUM-TOTAL                      00023900
+023900     MOVE WS-EXCEPTION-COUNT TO WS-SUM-EXCEPTION                  00024000
+024000     WRITE RPT-LINE FROM SPACES                                   00024100
+024100     WRITE RPT-LINE FROM WS-SUMMARY-LINE                          00024200
+024200     WRITE RPT-LINE FROM WS-SUMMARY-LINE2                         00024300
+024300     CLOSE ADRCMP-RPT                                             00024400
+024400     .                                                            00024500
