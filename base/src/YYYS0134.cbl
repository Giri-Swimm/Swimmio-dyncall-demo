@@ -67,8 +67,10 @@
 011104                                                                  00011104
 011105     IF STR-LEN          > WS-MAX-STR-LEN                         00011105
 011106       MOVE WS-MAX-STR-LEN            TO STR-LEN                  00011106
-011107     END-IF                                                       00011107
-011108                                                                  00011108
+011107       MOVE 'YYYS0134 - Text truncated to maximum length.'        00011107
+011108         TO IS-RTRN-MSG2-TXT                                      00011108
+011109     END-IF                                                       00011109
+011109                                                                  00011109
 011110     IF STR EQUAL SPACES OR LOW-VALUES                            00011110
 011111         SET FAILURE                  TO TRUE                     00011111
 011120         MOVE 'YYYS0134 - Text not passed for parsing.'           00011120
