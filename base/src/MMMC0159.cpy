@@ -0,0 +1,29 @@
+000100* --------------------------------------------------------------- 00000100
+000200* Linkage parameters for MMMS0159, the replenishment calendar     00000200
+000300* calculator.                                                    00000300
+000400*                                                                 00000400
+000500* Caller supplies a reference date/time (the moment the order is 00000500
+000600* being placed) - MMMS0159 looks at the location's order-         00000600
+000700* processing fields on P-DDDTLO01 (ORD-PROCNG-CTOF-TM,           00000700
+000800* LOC-ORD-PROCNG-DD, SCH-SHP-DD-TXT, ORD-LEAD-TM-DD and           00000800
+000900* ORD-BUFFER-TM-DD) and returns the next day the location is     00000900
+001000* actually scheduled to ship on, and the date the order is       00001000
+001100* expected to arrive once lead and buffer time are applied.      00001100
+001200* --------------------------------------------------------------- 00001200
+001300 01 MMMC0159.                                                     00001300
+001400     05 MMMC0159-REF-DATE.                                        00001400
+001500         10 MMMC0159-REF-MM          PIC 9(2).                    00001500
+001600         10 MMMC0159-REF-DD          PIC 9(2).                    00001600
+001700         10 MMMC0159-REF-YYYY        PIC 9(4).                    00001700
+001800     05 MMMC0159-REF-TIME            PIC X(8) VALUE SPACES.       00001800
+001900     05 MMMC0159-NEXT-SHIP-DATE.                                  00001900
+002000         10 MMMC0159-SHIP-MM         PIC 9(2).                    00002000
+002100         10 MMMC0159-SHIP-DD         PIC 9(2).                    00002100
+002200         10 MMMC0159-SHIP-YYYY       PIC 9(4).                    00002200
+002300     05 MMMC0159-ARRIVAL-DATE.                                    00002300
+002400         10 MMMC0159-ARR-MM          PIC 9(2).                    00002400
+002500         10 MMMC0159-ARR-DD          PIC 9(2).                    00002500
+002600         10 MMMC0159-ARR-YYYY        PIC 9(4).                    00002600
+002700     05 MMMC0159-CUTOFF-SW           PIC X(1) VALUE 'N'.          00002700
+002800         88 MMMC0159-CUTOFF-PASSED           VALUE 'Y'.           00002800
+002900         88 MMMC0159-CUTOFF-NOT-PASSED       VALUE 'N'.           00002900
