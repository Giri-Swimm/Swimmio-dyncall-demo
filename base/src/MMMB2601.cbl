@@ -0,0 +1,208 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMB2601.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*---------------------------------------------------------------- 00000500
+000600* Sales-Tax / Soap-Sale-Variance Staleness Exception report.      00000600
+000700*                                                                 00000700
+000800* Scans XXXAIL_LOC (HHHTLR01) for stores whose sales-tax percent 00000900
+000900* or soap-sale-variance percent look stale - still sitting at    00001000
+001000* the never-maintained default of zero, or set to a value        00001100
+001100* outside a sane range. XXXAIL_LOC carries no per-field          00001200
+001200* maintenance date, so "stale" here means "never keyed" or       00001300
+001300* "out of range", not "untouched since date X".                  00001400
+001400* Batch job - run standalone, no online caller.                  00001500
+001500* --------------------------------------------------------------- 00001600
+001600 ENVIRONMENT DIVISION.                                            00001700
+001700 INPUT-OUTPUT SECTION.                                            00001800
+001800 FILE-CONTROL.                                                    00001900
+001900     SELECT TAXVAR-RPT     ASSIGN TO RPTOUT                       00002000
+002000         ORGANIZATION IS LINE SEQUENTIAL.                         00002100
+002100                                                                  00002200
+002200 DATA DIVISION.                                                   00002300
+002300 FILE SECTION.                                                    00002400
+002400 FD  TAXVAR-RPT.                                                  00002500
+002500 01  RPT-LINE                          PIC X(132).                00002600
+002600                                                                  00002700
+002700 WORKING-STORAGE SECTION.                                         00002800
+002800* --------------------------------------------------------------- 00002900
+002900* Misc working storage...                                        00003000
+003000* --------------------------------------------------------------- 00003100
+003100 01 WS-TOTAL-COUNT                    PIC 9(6) VALUE 0.           00003200
+003200 01 WS-EXCEPTION-COUNT                PIC 9(6) VALUE 0.           00003300
+003300 01 WS-EXCEPTION-SW                   PIC X    VALUE 'N'.         00003400
+003400    88 IS-EXCEPTION                            VALUE 'Y'.         00003500
+003500    88 IS-NOT-EXCEPTION                        VALUE 'N'.         00003600
+003510 01 WS-SQL-ERROR-SW                   PIC X    VALUE 'N'.         00003510
+003520    88 SQL-ERROR-DETECTED                      VALUE 'Y'.         00003520
+003530    88 SQL-NO-ERROR                            VALUE 'N'.         00003530
+003600 01 WS-EXCP-REASON                    PIC X(40) VALUE SPACES.     00003700
+003700                                                                  00003800
+003800 01 WS-HDG-LINE-1.                                                00003900
+003900    05 FILLER PIC X(62) VALUE                                     00004000
+004000     'MMMB2601 - SALES-TAX/SOAP-SALE-VARIANCE STALENESS EXCEPTION'00004100
+004100     .                                                            00004200
+004200 01 WS-HDG-LINE-2.                                                00004300
+004300    05 FILLER PIC X(9)  VALUE 'STORE'.                            00004400
+004400    05 FILLER PIC X(2)  VALUE SPACES.                             00004500
+004500    05 FILLER PIC X(9)  VALUE 'TAX PCT'.                          00004600
+004600    05 FILLER PIC X(2)  VALUE SPACES.                             00004700
+004700    05 FILLER PIC X(9)  VALUE 'SOAP VAR'.                         00004800
+004800    05 FILLER PIC X(2)  VALUE SPACES.                             00004900
+004900    05 FILLER PIC X(40) VALUE 'EXCEPTION REASON'.                 00005000
+005000                                                                  00005100
+005100 01 WS-DTL-LINE.                                                  00005200
+005200    05 WS-DTL-STORE-NO              PIC ZZZZZZZZ9.                00005300
+005300    05 FILLER                       PIC X(2) VALUE SPACES.        00005400
+005400    05 WS-DTL-TAX-PCT               PIC ZZ9.999.                  00005500
+005500    05 FILLER                       PIC X(2) VALUE SPACES.        00005600
+005600    05 WS-DTL-SOAP-VAR              PIC -ZZ9.                     00005700
+005700    05 FILLER                       PIC X(2) VALUE SPACES.        00005800
+005800    05 WS-DTL-REASON                PIC X(40).                    00005900
+005900                                                                  00006000
+006000 01 WS-SUMMARY-LINE.                                              00006100
+006100    05 FILLER PIC X(23) VALUE 'STORES SCANNED     - '.            00006200
+006200    05 WS-SUM-TOTAL                 PIC ZZZ,ZZ9.                  00006300
+006300                                                                  00006400
+006400 01 WS-SUMMARY-LINE2.                                             00006500
+006500    05 FILLER PIC X(23) VALUE 'EXCEPTIONS FOUND   - '.            00006600
+006600    05 WS-SUM-EXCEPTION             PIC ZZZ,ZZ9.                  00006700
+006700                                                                  00006800
+006800* --------------------------------------------------------------- 00006900
+006900* Miscellaneous copy books go here...                             00007000
+007000* --------------------------------------------------------------- 00007100
+007100 COPY HHHTLR01.                                                   00007200
+007200                                                                  00007300
+007300* ----------------------------------------------------------------00007400
+007400* DB2 stuff...                                                    00007500
+007500* ----------------------------------------------------------------00007600
+007600     EXEC SQL                                                     00007700
+007700       INCLUDE SQLCA                                              00007800
+007800     END-EXEC                                                     00007900
+007900                                                                  00008000
+008000     EXEC SQL                                                     00008100
+008100       DECLARE TAXVAR-CSR CURSOR FOR                              00008200
+008200       SELECT LOC_NBR, LOC_TYP_CD, SALS_TAX_PCT, SOAP_SALE_VAR_PCT00008300
+008300         FROM XXXAIL_LOC                                         00008400
+008400         ORDER BY LOC_NBR                                         00008500
+008500     END-EXEC                                                     00008600
+008600                                                                  00008700
+008700 PROCEDURE DIVISION.                                              00008800
+008800***************************************************************** 00008900
+008900* Start of program main line.                                     00009000
+009000***************************************************************** 00009100
+009100 000-MAIN.                                                        00009200
+009200     PERFORM 100-INITIALIZE                                       00009300
+009300     PERFORM 200-PROCESS-STORES                                   00009400
+009400     PERFORM 900-TERMINATE                                        00009500
+009500     GOBACK                                                       00009600
+009600     .                                                            00009700
+009700                                                                  00009800
+009800*================================================================ 00009900
+009900* Initialization...                                               00010000
+010000*================================================================ 00010100
+010100 100-INITIALIZE.                                                  00010200
+010200     OPEN OUTPUT TAXVAR-RPT                                       00010300
+010300     WRITE RPT-LINE FROM WS-HDG-LINE-1                            00010400
+010400     WRITE RPT-LINE FROM WS-HDG-LINE-2                            00010500
+010500                                                                  00010600
+010600     EXEC SQL                                                     00010700
+010700       OPEN TAXVAR-CSR                                            00010800
+010800     END-EXEC                                                     00010900
+010801     IF SQLCODE NOT = 0                                           00010801
+010802       SET SQL-ERROR-DETECTED       TO TRUE                       00010802
+010803       DISPLAY 'MMMB2601 - ERROR OPENING TAXVAR-CSR, SQLCODE='    00010803
+010804               SQLCODE                                            00010804
+010805     ELSE                                                         00010805
+010900       PERFORM 120-FETCH-NEXT-STORE                               00010900
+010901     END-IF                                                       00010901
+011000     .                                                            00011100
+011100                                                                  00011200
+011200*================================================================ 00011300
+011300* Fetch the next store row...                                     00011400
+011400*================================================================ 00011500
+011500 120-FETCH-NEXT-STORE.                                            00011600
+011600     EXEC SQL                                                     00011700
+011700       FETCH TAXVAR-CSR                                           00011800
+011800         INTO :DCLXXXAIL-LOC.LOC-NBR, :DCLXXXAIL-LOC.LOC-TYP-CD,  00011900
+011900              :DCLXXXAIL-LOC.SALS-TAX-PCT,                        00012000
+012000              :DCLXXXAIL-LOC.SOAP-SALE-VAR-PCT                     00012100
+012100     END-EXEC                                                     00012200
+012101     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     00012101
+012102       SET SQL-ERROR-DETECTED       TO TRUE                       00012102
+012103       DISPLAY 'MMMB2601 - ERROR FETCHING TAXVAR-CSR, SQLCODE='   00012103
+012104               SQLCODE                                            00012104
+012105     END-IF                                                       00012105
+012200     .                                                            00012300
+012300                                                                  00012400
+012400*================================================================ 00012500
+012500* Process every store on the cursor...                            00012600
+012600*================================================================ 00012700
+012700 200-PROCESS-STORES.                                              00012800
+012800     PERFORM UNTIL SQLCODE = 100 OR SQL-ERROR-DETECTED            00012800
+012900       ADD 1 TO WS-TOTAL-COUNT                                    00013000
+013000       PERFORM 210-CHECK-FOR-EXCEPTION                            00013100
+013100       IF IS-EXCEPTION                                            00013200
+013200         ADD 1 TO WS-EXCEPTION-COUNT                              00013300
+013300         PERFORM 220-WRITE-DETAIL-LINE                            00013400
+013400       END-IF                                                     00013500
+013500       PERFORM 120-FETCH-NEXT-STORE                               00013600
+013600     END-PERFORM                                                  00013700
+013700     .                                                            00013800
+013800                                                                  00013900
+013900*================================================================ 00014000
+014000* Decide whether this store's tax/soap-variance data is stale.   00014100
+014100*================================================================ 00014200
+014200 210-CHECK-FOR-EXCEPTION.                                         00014300
+014300     SET IS-NOT-EXCEPTION TO TRUE                                 00014400
+014400     MOVE SPACES TO WS-EXCP-REASON                                00014500
+014500                                                                  00014600
+014600     EVALUATE TRUE                                                00014700
+014700       WHEN SALS-TAX-PCT OF DCLXXXAIL-LOC = 0                     00014800
+014800         SET IS-EXCEPTION TO TRUE                                 00014900
+014900         MOVE 'SALES-TAX PCT NEVER MAINTAINED (ZERO)'             00015000
+015000           TO WS-EXCP-REASON                                      00015100
+015100                                                                  00015200
+015200       WHEN SALS-TAX-PCT OF DCLXXXAIL-LOC < 0                     00015300
+015300       OR   SALS-TAX-PCT OF DCLXXXAIL-LOC > 15                    00015400
+015400         SET IS-EXCEPTION TO TRUE                                 00015500
+015500         MOVE 'SALES-TAX PCT OUT OF RANGE (0 TO 15)'              00015600
+015600           TO WS-EXCP-REASON                                      00015700
+015700                                                                  00015800
+015800       WHEN SOAP-SALE-VAR-PCT OF DCLXXXAIL-LOC < -50              00015900
+015900       OR   SOAP-SALE-VAR-PCT OF DCLXXXAIL-LOC > 50               00016000
+016000         SET IS-EXCEPTION TO TRUE                                 00016100
+016100         MOVE 'SOAP-SALE VARIANCE PCT OUT OF RANGE (-50 TO 50)'   00016200
+016200           TO WS-EXCP-REASON                                      00016300
+016300     END-EVALUATE                                                 00016400
+016400     .                                                            00016500
+016500                                                                  00016600
+016600*================================================================ 00016700
+016700* Write one exception detail line...                              00016800
+016800*================================================================ 00016900
+016900 220-WRITE-DETAIL-LINE.                                           00017000
+017000     MOVE LOC-NBR OF DCLXXXAIL-LOC          TO WS-DTL-STORE-NO    00017100
+017100     MOVE SALS-TAX-PCT OF DCLXXXAIL-LOC      TO WS-DTL-TAX-PCT    00017200
+017200     MOVE SOAP-SALE-VAR-PCT OF DCLXXXAIL-LOC TO WS-DTL-SOAP-VAR   00017300
+017300     MOVE WS-EXCP-REASON                     TO WS-DTL-REASON    00017400
+017400     WRITE RPT-LINE FROM WS-DTL-LINE                              00017500
+017500     .                                                            00017600
+017600                                                                  00017700
+017700*================================================================ 00017800
+017800* Termination - write the summary and close up...                 00017900
+017900*================================================================ 00018000
+018000 900-TERMINATE.                                                   00018100
+018025     IF SQL-ERROR-DETECTED                                        00018025
+018050       MOVE 16 TO RETURN-CODE                                     00018050
+018075     END-IF                                                       00018075
+018100     EXEC SQL                                                     00018200
+018200       CLOSE TAXVAR-CSR                                           00018300
+018300     END-EXEC                                                     00018400
+018400                                                                  00018500
+018500     MOVE WS-TOTAL-COUNT     TO WS-SUM-TOTAL                      00018600
+018600     MOVE WS-EXCEPTION-COUNT TO WS-SUM-EXCEPTION                  00018700
+018700     WRITE RPT-LINE FROM SPACES                                   00018800
+018800     WRITE RPT-LINE FROM WS-SUMMARY-LINE                          00018900
+018900     WRITE RPT-LINE FROM WS-SUMMARY-LINE2                         00019000
+019000     CLOSE TAXVAR-RPT                                             00019100
+019100     .                                                            00019200
