@@ -0,0 +1,25 @@
+
+           EXEC SQL DECLARE FC_XXXAIL_AD_ZONE TABLE
+           ( AZ_ZONE_NO                     DECIMAL(3, 0) NOT NULL,
+             AZ_ZONE_ABB                    CHAR(1) NOT NULL,
+             AZ_ZONE_DESC                   CHAR(6) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DB2PROD.FC_XXXAIL_AD_ZONE          *
+      * Ad-zone master - the real zone abbreviation/description that   *
+      * CURR-AD-ZN-NBR on XXXTLR01/DDDTCZ01 points at.                 *
+      ******************************************************************
+       01  DCLFC-XXXAIL-AD-ZONE.
+           10 AZ-ZONE-NO           PIC S9(3)V USAGE COMP-3.
+           10 AZ-ZONE-ABB          PIC X(1).
+           10 AZ-ZONE-DESC         PIC X(6).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
+       01  DDDTAZ01
+           REDEFINES
+           DCLFC-XXXAIL-AD-ZONE.
+           10 MD-AZ-ZONE-NO        PIC S9(3)V USAGE COMP-3.
+           10 MD-AZ-ZONE-ABB       PIC X(1).
+           10 MD-AZ-ZONE-DESC      PIC X(6).
+      ******************************************************************
