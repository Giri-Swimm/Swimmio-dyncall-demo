@@ -0,0 +1,34 @@
+      ******************************************************************
+      * DCLGEN TABLE(DB2PROD.FC_XXXAIL_ORA_SQLCODE_XWALK)              *
+      *        LIBRARY(SYS2.DBCLIB(DDDTOX01))                          *
+      *        ACTION(REPLACE)                                        *
+      *        LANGUAGE(COBOL)                                        *
+      *        APOST                                                  *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE FC_XXXAIL_ORA_SQLCODE_XWALK TABLE
+           ( XW_ORA_ERROR_CD                CHAR(5) NOT NULL,
+             XW_DB2_SQLCODE                 DECIMAL(9, 0) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DB2PROD.FC_XXXAIL_ORA_SQLCODE_XWALK*
+      * One row per Oracle error number (XW_ORA_ERROR_CD, blank-padded *
+      * to 5 like YYYS0212's WS-ERR-ORA-CODE) YYYS0212's               *
+      * 200-FORMAT-USER-MSG-TXT has been told to map to a DB2 SQLCODE  *
+      * (XW_DB2_SQLCODE). Read-only from YYYS0212 - add or change a    *
+      * mapping by inserting/updating a row here, no code change       *
+      * needed. Unmapped Oracle codes simply have no row and fall into *
+      * YYYS0212's WHEN-OTHER catch-all message, same as before.       *
+      ******************************************************************
+       01  DCLFC-XXXAIL-ORA-SQLCODE-XWALK.
+           10 XW-ORA-ERROR-CD       PIC X(5).
+           10 XW-DB2-SQLCODE        PIC S9(9) USAGE COMP.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       *
+      ******************************************************************
+       01  DDDTOX01
+           REDEFINES
+           DCLFC-XXXAIL-ORA-SQLCODE-XWALK.
+           10 MD-XW-ORA-ERROR-CD    PIC X(5).
+           10 MD-XW-DB2-SQLCODE     PIC S9(9) USAGE COMP.
+      ******************************************************************
