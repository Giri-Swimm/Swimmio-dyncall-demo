@@ -0,0 +1,322 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMB2001.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*---------------------------------------------------------------- 00000500
+000600* DAO field-handle drift report.                                  00000600
+000700*                                                                 00000700
+000800* The Z-DAO generator writes each table's field constants/index   00000800
+000900* info/field handles into an HHHTxxxx copybook once, and the      00000900
+001000* DDDTxxxx DCLGEN copybook is hand-maintained from there on as    00001000
+001100* the table evolves. This scans SYSIBM.SYSCOLUMNS for every DAO   00001100
+001200* table this shop generates handles for and compares the live    00001200
+001300* catalog column list against the column list the handles were   00001300
+001400* last regenerated against, flagging any column that has since   00001400
+001500* been added, dropped, or resized.                                00001500
+001600* Batch job - run standalone, no online caller.                   00001600
+001700* --------------------------------------------------------------- 00001700
+001800 ENVIRONMENT DIVISION.                                            00001800
+001900 INPUT-OUTPUT SECTION.                                            00001900
+002000 FILE-CONTROL.                                                    00002000
+002100     SELECT DRIFT-RPT      ASSIGN TO RPTOUT                       00002100
+002200         ORGANIZATION IS LINE SEQUENTIAL.                         00002200
+002300                                                                  00002300
+002400 DATA DIVISION.                                                   00002400
+002500 FILE SECTION.                                                    00002500
+002600 FD  DRIFT-RPT.                                                   00002600
+002700 01  RPT-LINE                          PIC X(132).                00002700
+002800                                                                  00002800
+002900 WORKING-STORAGE SECTION.                                         00002900
+003000* --------------------------------------------------------------- 00003000
+003100* The DAO tables this shop has generated field handles for, and   00003100
+003200* the column list (name/length) those handles were regenerated    00003200
+003300* against - i.e. what DDDTDP01/DDDTCZ01 declare today. LENGTH is  00003300
+003400* the byte length SYSIBM.SYSCOLUMNS.LENGTH reports for the        00003400
+003500* column's native DB2 type (CHAR(n) = n, INTEGER = 4,             00003500
+003600* DECIMAL(p,s) = p, TIMESTAMP = 10).                               00003600
+003700* --------------------------------------------------------------- 00003700
+003800 01 WS-DAO-TABLES.                                                00003800
+003900     05 WS-DAO-TABLE OCCURS 2 TIMES.                              00003900
+004000         10 WS-DAO-TBNAME           PIC X(18).                    00004000
+004100         10 WS-DAO-COPYBOOK         PIC X(8).                     00004100
+004200         10 WS-DAO-COL-CNT          PIC S9(4) COMP.               00004200
+004300         10 WS-DAO-COL OCCURS 15 TIMES.                           00004300
+004400             15 WS-DAO-COL-NAME     PIC X(18).                    00004400
+004500             15 WS-DAO-COL-LEN      PIC S9(9) COMP.               00004500
+004600                                                                  00004600
+004650 01 WS-ADDED-COL-NAME               PIC X(18).                    00004650
+008100 01 WS-CAT-ROWS.                                                  00008100
+008200     05 WS-CAT-ROW OCCURS 50 TIMES.                               00008200
+008300         10 WS-CAT-COL-NAME        PIC X(18).                     00008300
+008400         10 WS-CAT-COL-LEN         PIC S9(9) COMP.                00008400
+008500         10 WS-CAT-MATCHED-SW      PIC X VALUE 'N'.               00008500
+008600             88 WS-CAT-MATCHED             VALUE 'Y'.             00008600
+008700             88 WS-CAT-NOT-MATCHED         VALUE 'N'.             00008700
+008800 01 WS-CAT-ROW-CNT                  PIC S9(4) COMP VALUE 0.       00008800
+008900                                                                  00008900
+009000 01 WS-TBL-IDX                      PIC S9(4) COMP VALUE 0.       00009000
+009100 01 WS-COL-IDX                      PIC S9(4) COMP VALUE 0.       00009100
+009200 01 WS-CAT-IDX                      PIC S9(4) COMP VALUE 0.       00009200
+009300 01 WS-FOUND-SW                     PIC X VALUE 'N'.              00009300
+009400     88 WS-FOUND                            VALUE 'Y'.            00009400
+009500     88 WS-NOT-FOUND                        VALUE 'N'.            00009500
+009310 01 WS-SQL-ERROR-SW                   PIC X    VALUE 'N'.         00009310
+009320    88 SQL-ERROR-DETECTED                      VALUE 'Y'.         00009320
+009330    88 SQL-NO-ERROR                            VALUE 'N'.         00009330
+009600                                                                  00009600
+009700 01 WS-TABLES-CHECKED-COUNT        PIC 9(6) VALUE 0.              00009700
+009800 01 WS-DRIFT-COUNT                 PIC 9(6) VALUE 0.              00009800
+009900                                                                  00009900
+010000 01 WS-DTL-REASON                  PIC X(9) VALUE SPACES.         00010000
+010100                                                                  00010100
+010200 01 WS-HDG-LINE-1.                                                00010200
+010300    05 FILLER PIC X(48) VALUE                                     00010300
+010400       'MMMB2001 - DAO FIELD-HANDLE DRIFT REPORT'.                00010400
+010500 01 WS-HDG-LINE-2.                                                00010500
+010600    05 FILLER PIC X(9)  VALUE 'HANDLES  '.                        00010600
+010700    05 FILLER PIC X(19) VALUE 'TABLE             '.               00010700
+010800    05 FILLER PIC X(19) VALUE 'COLUMN            '.               00010800
+010900    05 FILLER PIC X(9)  VALUE 'DRIFT    '.                        00010900
+011000                                                                  00011000
+011100 01 WS-DTL-LINE.                                                  00011100
+011200    05 WS-DTL-COPYBOOK              PIC X(9).                     00011200
+011300    05 WS-DTL-TBNAME                PIC X(19).                    00011300
+011400    05 WS-DTL-COL-NAME              PIC X(19).                    00011400
+011500    05 WS-DTL-DRIFT                 PIC X(9).                     00011500
+011600                                                                  00011600
+011700 01 WS-SUMMARY-LINE.                                              00011700
+011800    05 FILLER PIC X(23) VALUE 'DAO TABLES CHECKED - '.            00011800
+011900    05 WS-SUM-TABLES                PIC ZZZ,ZZ9.                  00011900
+012000                                                                  00012000
+012100 01 WS-SUMMARY-LINE2.                                             00012100
+012200    05 FILLER PIC X(23) VALUE 'COLUMNS DRIFTED    - '.            00012200
+012300    05 WS-SUM-DRIFT                 PIC ZZZ,ZZ9.                  00012300
+012400                                                                  00012400
+012500* --------------------------------------------------------------- 00012500
+012600* DB2 stuff...                                                    00012600
+012700* --------------------------------------------------------------- 00012700
+012800     EXEC SQL                                                     00012800
+012900       INCLUDE SQLCA                                              00012900
+013000     END-EXEC                                                     00013000
+013100                                                                  00013100
+013200     EXEC SQL                                                     00013200
+013300       DECLARE DRIFT-CSR CURSOR FOR                               00013300
+013400       SELECT NAME, LENGTH                                        00013400
+013500         FROM SYSIBM.SYSCOLUMNS                                   00013500
+013600        WHERE TBNAME = :WS-DAO-TBNAME OF WS-DAO-TABLE (WS-TBL-IDX)00013600
+013700        ORDER BY COLNO                                            00013700
+013800     END-EXEC                                                     00013800
+013900                                                                  00013900
+014000 PROCEDURE DIVISION.                                              00014000
+014100***************************************************************** 00014100
+014200* Start of program main line.                                     00014200
+014300***************************************************************** 00014300
+014400 000-MAIN.                                                        00014400
+014500     PERFORM 100-INITIALIZE                                       00014500
+014600     PERFORM 200-PROCESS-DAO-TABLES                               00014600
+014700     PERFORM 900-TERMINATE                                        00014700
+014800     GOBACK                                                       00014800
+014900     .                                                            00014900
+015000                                                                  00015000
+015100*================================================================ 00015100
+015200* Initialization - build the table-driving array by hand since    00015200
+015300* this shop has no precedent for packing driving data into a      00015300
+015400* single VALUE literal...                                         00015400
+015500*================================================================ 00015500
+015600 100-INITIALIZE.                                                  00015600
+015700     OPEN OUTPUT DRIFT-RPT                                        00015700
+015800     WRITE RPT-LINE FROM WS-HDG-LINE-1                            00015800
+015900     WRITE RPT-LINE FROM WS-HDG-LINE-2                            00015900
+016000     PERFORM 110-BUILD-DAO-TABLES                                 00016000
+016100     .                                                            00016100
+016200                                                                  00016200
+016300 110-BUILD-DAO-TABLES.                                            00016300
+016400     MOVE 'XXX_DEPT'          TO WS-DAO-TBNAME(1)                 00016400
+016500     MOVE 'HHHTDP01'          TO WS-DAO-COPYBOOK(1)               00016500
+016600     MOVE 12                  TO WS-DAO-COL-CNT(1)                00016600
+016700     MOVE 'STR_DEPT_NBR'      TO WS-DAO-COL-NAME(1 1)             00016700
+016800     MOVE 5                   TO WS-DAO-COL-LEN(1 1)              00016800
+016900     MOVE 'STR_SUB_DEPT_ID'   TO WS-DAO-COL-NAME(1 2)             00016900
+017000     MOVE 5                   TO WS-DAO-COL-LEN(1 2)              00017000
+017100     MOVE 'DEPT_NM'           TO WS-DAO-COL-NAME(1 3)             00017100
+017200     MOVE 30                  TO WS-DAO-COL-LEN(1 3)              00017200
+017300     MOVE 'DEPT_ABB'          TO WS-DAO-COL-NAME(1 4)             00017300
+017400     MOVE 6                   TO WS-DAO-COL-LEN(1 4)              00017400
+017500     MOVE 'REPT_GRP_CD'       TO WS-DAO-COL-NAME(1 5)             00017500
+017600     MOVE 4                   TO WS-DAO-COL-LEN(1 5)              00017600
+017700     MOVE 'GRPRFT_LO_PCT'     TO WS-DAO-COL-NAME(1 6)             00017700
+017800     MOVE 7                   TO WS-DAO-COL-LEN(1 6)              00017800
+017900     MOVE 'GRPRFT_HI_PCT'     TO WS-DAO-COL-NAME(1 7)             00017900
+018000     MOVE 7                   TO WS-DAO-COL-LEN(1 7)              00018000
+018100     MOVE 'SHRNK_LO_PCT'      TO WS-DAO-COL-NAME(1 8)             00018100
+018200     MOVE 7                   TO WS-DAO-COL-LEN(1 8)              00018200
+018300     MOVE 'SHRNK_HI_PCT'      TO WS-DAO-COL-NAME(1 9)             00018300
+018400     MOVE 7                   TO WS-DAO-COL-LEN(1 9)              00018400
+018500     MOVE 'LST_UPDT_USR_ID'   TO WS-DAO-COL-NAME(1 10)            00018500
+018600     MOVE 8                   TO WS-DAO-COL-LEN(1 10)             00018600
+018700     MOVE 'LST_UPDT_TS'       TO WS-DAO-COL-NAME(1 11)            00018700
+018800     MOVE 10                  TO WS-DAO-COL-LEN(1 11)             00018800
+018900     MOVE 'ORG_ID'            TO WS-DAO-COL-NAME(1 12)            00018900
+019000     MOVE 4                   TO WS-DAO-COL-LEN(1 12)             00019000
+019100                                                                  00019100
+019200     MOVE 'FC_XXXAIL_CLS_ZONE' TO WS-DAO-TBNAME(2)                00019200
+019300     MOVE 'HHHTCZ01'          TO WS-DAO-COPYBOOK(2)               00019300
+019400     MOVE 5                   TO WS-DAO-COL-CNT(2)                00019400
+019500     MOVE 'LOC_TYP_CD'        TO WS-DAO-COL-NAME(2 1)             00019500
+019600     MOVE 2                   TO WS-DAO-COL-LEN(2 1)              00019600
+019700     MOVE 'LOC_NBR'           TO WS-DAO-COL-NAME(2 2)             00019700
+019800     MOVE 4                   TO WS-DAO-COL-LEN(2 2)              00019800
+019900     MOVE 'ITM_CLS_CD'        TO WS-DAO-COL-NAME(2 3)             00019900
+020000     MOVE 3                   TO WS-DAO-COL-LEN(2 3)              00020000
+020100     MOVE 'AD_ZONE'           TO WS-DAO-COL-NAME(2 4)             00020100
+020200     MOVE 7                   TO WS-DAO-COL-LEN(2 4)              00020200
+020300     MOVE 'AD_ZONE_EXCP'      TO WS-DAO-COL-NAME(2 5)             00020300
+020400     MOVE 7                   TO WS-DAO-COL-LEN(2 5)              00020400
+020500     .                                                            00020500
+020600                                                                  00020600
+020700*================================================================ 00020700
+020800* Check every DAO table's live catalog columns against the       00020800
+020900* column list its handles were last regenerated against...       00020900
+021000*================================================================ 00021000
+021100 200-PROCESS-DAO-TABLES.                                          00021100
+021200     PERFORM VARYING WS-TBL-IDX FROM 1 BY 1                       00021200
+021300         UNTIL WS-TBL-IDX > 2                                     00021300
+021400       ADD 1 TO WS-TABLES-CHECKED-COUNT                           00021400
+021500       PERFORM 210-LOAD-CATALOG-ROWS                              00021500
+021600       PERFORM 220-CHECK-EXPECTED-COLUMNS                         00021600
+021700       PERFORM 230-CHECK-UNEXPECTED-COLUMNS                       00021700
+021800     END-PERFORM                                                  00021800
+021900     .                                                            00021900
+022000                                                                  00022000
+022100*================================================================ 00022100
+022200* Load every catalog column for the current table into the       00022200
+022300* working array...                                               00022300
+022400*================================================================ 00022400
+022500 210-LOAD-CATALOG-ROWS.                                           00022500
+022600     MOVE 0 TO WS-CAT-ROW-CNT                                     00022600
+022700     INITIALIZE WS-CAT-ROWS                                       00022700
+022800                                                                  00022800
+022900     EXEC SQL                                                     00022900
+023000       OPEN DRIFT-CSR                                             00023000
+023100     END-EXEC                                                     00023100
+023050     IF SQLCODE NOT = 0                                           00023050
+023060       SET SQL-ERROR-DETECTED       TO TRUE                       00023060
+023070       DISPLAY 'MMMB2001 - ERROR OPENING DRIFT-CSR, SQLCODE='     00023070
+023080               SQLCODE                                            00023080
+023090     ELSE                                                         00023090
+023300       PERFORM 215-FETCH-NEXT-CATALOG-ROW                         00023300
+023400       PERFORM UNTIL SQLCODE = 100 OR SQL-ERROR-DETECTED          00023400
+023500         ADD 1 TO WS-CAT-ROW-CNT                                  00023500
+023600         PERFORM 215-FETCH-NEXT-CATALOG-ROW                       00023600
+023700       END-PERFORM                                                00023700
+023710     END-IF                                                       00023710
+023800                                                                  00023800
+023900     EXEC SQL                                                     00023900
+024000       CLOSE DRIFT-CSR                                            00024000
+024100     END-EXEC                                                     00024100
+024200     .                                                            00024200
+024300                                                                  00024300
+024400 215-FETCH-NEXT-CATALOG-ROW.                                      00024400
+024500     EXEC SQL                                                     00024500
+024600       FETCH DRIFT-CSR                                            00024600
+024700         INTO :WS-CAT-COL-NAME (WS-CAT-ROW-CNT + 1),              00024700
+024800              :WS-CAT-COL-LEN  (WS-CAT-ROW-CNT + 1)               00024800
+024900     END-EXEC                                                     00024900
+024910     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     00024910
+024920       SET SQL-ERROR-DETECTED       TO TRUE                       00024920
+024930       DISPLAY 'MMMB2001 - ERROR FETCHING DRIFT-CSR, SQLCODE='    00024930
+024940               SQLCODE                                            00024940
+024950     END-IF                                                       00024950
+025000     .                                                            00025000
+025100                                                                  00025100
+025200*================================================================ 00025200
+025300* Every column the handles expect should still be on the         00025300
+025400* catalog, at the same length...                                 00025400
+025500*================================================================ 00025500
+025600 220-CHECK-EXPECTED-COLUMNS.                                      00025600
+025700     PERFORM VARYING WS-COL-IDX FROM 1 BY 1                       00025700
+025800         UNTIL WS-COL-IDX > WS-DAO-COL-CNT (WS-TBL-IDX)           00025800
+025900       SET WS-NOT-FOUND TO TRUE                                   00025900
+026000       PERFORM VARYING WS-CAT-IDX FROM 1 BY 1                     00026000
+026100           UNTIL WS-CAT-IDX > WS-CAT-ROW-CNT OR WS-FOUND          00026100
+026200         IF WS-CAT-COL-NAME (WS-CAT-IDX) =                        00026200
+026300            WS-DAO-COL-NAME (WS-TBL-IDX WS-COL-IDX)               00026300
+026400           SET WS-FOUND TO TRUE                                   00026400
+026500           SET WS-CAT-MATCHED (WS-CAT-IDX) TO TRUE                00026500
+026600           IF WS-CAT-COL-LEN (WS-CAT-IDX) NOT =                   00026600
+026700              WS-DAO-COL-LEN (WS-TBL-IDX WS-COL-IDX)              00026700
+026800             MOVE 'RESIZED'  TO WS-DTL-REASON                     00026800
+026900             PERFORM 240-WRITE-DETAIL-LINE                        00026900
+027000           END-IF                                                 00027000
+027100         END-IF                                                   00027100
+027200       END-PERFORM                                                00027200
+027300                                                                  00027300
+027400       IF WS-NOT-FOUND                                            00027400
+027500         MOVE 'DROPPED'  TO WS-DTL-REASON                         00027500
+027600         PERFORM 240-WRITE-DETAIL-LINE                            00027600
+027700       END-IF                                                     00027700
+027800     END-PERFORM                                                  00027800
+027900     .                                                            00027900
+028000                                                                  00028000
+028100*================================================================ 00028100
+028200* Any catalog column that never matched an expected column is    00028200
+028300* new since the handles were last regenerated...                 00028300
+028400*================================================================ 00028400
+028500 230-CHECK-UNEXPECTED-COLUMNS.                                    00028500
+028600     PERFORM VARYING WS-CAT-IDX FROM 1 BY 1                       00028600
+028700         UNTIL WS-CAT-IDX > WS-CAT-ROW-CNT                        00028700
+028800       IF WS-CAT-NOT-MATCHED (WS-CAT-IDX)                         00028800
+028900         MOVE WS-CAT-COL-NAME (WS-CAT-IDX) TO WS-ADDED-COL-NAME   00028900
+029100         MOVE 'ADDED'    TO WS-DTL-REASON                         00029100
+029200         PERFORM 245-WRITE-ADDED-DETAIL-LINE                      00029200
+029300       END-IF                                                     00029300
+029400     END-PERFORM                                                  00029400
+029500     .                                                            00029500
+029600                                                                  00029600
+029700*================================================================ 00029700
+029800* Write one drift detail line for an expected column...           00029800
+029900*================================================================ 00029900
+030000 240-WRITE-DETAIL-LINE.                                           00030000
+030100     ADD 1 TO WS-DRIFT-COUNT                                      00030100
+030200     MOVE WS-DAO-COPYBOOK (WS-TBL-IDX)               TO           00030200
+030300       WS-DTL-COPYBOOK                                            00030300
+030400     MOVE WS-DAO-TBNAME (WS-TBL-IDX)                 TO           00030400
+030500       WS-DTL-TBNAME                                              00030500
+030600     MOVE WS-DAO-COL-NAME (WS-TBL-IDX WS-COL-IDX)    TO           00030600
+030700       WS-DTL-COL-NAME                                            00030700
+030800     MOVE WS-DTL-REASON                              TO           00030800
+030900       WS-DTL-DRIFT                                               00030900
+031000     WRITE RPT-LINE FROM WS-DTL-LINE                              00031000
+031100     .                                                            00031100
+031200                                                                  00031200
+031300*================================================================ 00031300
+031400* Write one drift detail line for a catalog column that never    00031400
+031500* matched anything the handles expect...                         00031500
+031600*================================================================ 00031600
+031700 245-WRITE-ADDED-DETAIL-LINE.                                     00031700
+031800     ADD 1 TO WS-DRIFT-COUNT                                      00031800
+031900     MOVE WS-DAO-COPYBOOK (WS-TBL-IDX)               TO           00031900
+032000       WS-DTL-COPYBOOK                                            00032000
+032100     MOVE WS-DAO-TBNAME (WS-TBL-IDX)                 TO           00032100
+032200       WS-DTL-TBNAME                                              00032200
+032300     MOVE WS-ADDED-COL-NAME                          TO           00032300
+032400       WS-DTL-COL-NAME                                            00032400
+032500     MOVE WS-DTL-REASON                              TO           00032500
+032600       WS-DTL-DRIFT                                               00032600
+032700     WRITE RPT-LINE FROM WS-DTL-LINE                              00032700
+032800     .                                                            00032800
+032900                                                                  00032900
+033000*================================================================ 00033000
+033100* Termination - write the summary and close up...                 00033100
+033200*================================================================ 00033200
+033300 900-TERMINATE.                                                   00033300
+033325     IF SQL-ERROR-DETECTED                                        00033325
+033350       MOVE 16 TO RETURN-CODE                                     00033350
+033375     END-IF                                                       00033375
+033400     MOVE WS-TABLES-CHECKED-COUNT TO WS-SUM-TABLES                00033400
+033500     MOVE WS-DRIFT-COUNT          TO WS-SUM-DRIFT                 00033500
+033600     WRITE RPT-LINE FROM SPACES                                   00033600
+033700     WRITE RPT-LINE FROM WS-SUMMARY-LINE                          00033700
+033800     WRITE RPT-LINE FROM WS-SUMMARY-LINE2                         00033800
+033900     CLOSE DRIFT-RPT                                              00033900
+034000     .                                                            00034000
