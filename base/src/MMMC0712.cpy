@@ -0,0 +1,36 @@
+000100* ================================================================00000100
+000200* WORK AREA COPYBOOK FOR A BATCH/ARRAY OF MMMC0711 DETAILS.       00000200
+000300* Used by MMMS0712 to pass many DSD/DSV vendor-check details to/ 00000300
+000400* from MMMS0711 in a single call instead of one call per detail. 00000400
+000500* Field and condition names carry the MMMC0712- prefix (instead 00000500
+000600* of reusing MMMC0711's own unprefixed 88s) so this copybook and 00000700
+000700* MMMC0711's single-detail work area can both be in scope in the 00000800
+000800* same program without a name collision - same approach PPPTCZ02 00000900
+000900* takes with its CZ2- prefix over PPPTCZ01's CZ- names.          00001000
+001000* ================================================================00001100
+001100 01 MMMC0712.                                                    00001200
+001200     05 MMMC0712-DETAIL-COUNT          PIC S9(4) COMP VALUE 0.   00001300
+001300     05 MMMC0712-DETAIL OCCURS 200 TIMES.                        00001400
+001400        10 MMMC0712-FUNC               PIC X(4)   VALUE 'DSVI'.  00001500
+001500            88 MMMC0712-IS-DSV-FUNC               VALUE 'DSV '.  00001600
+001600            88 MMMC0712-IS-DSV-ITEM-FUNC          VALUE 'DSVI'.  00001700
+001700        10 MMMC0712-ENTY-TYP           PIC X(5)   VALUE SPACES.  00001800
+001800            88 MMMC0712-XXX-ITEM-KEY-CD           VALUE 'ITMCD'. 00001900
+001900            88 MMMC0712-DSD-ITEM-KEY-CD           VALUE 'DSD  '. 00002000
+002000            88 MMMC0712-UPC-ITEM-KEY-CD           VALUE 'UPC  '. 00002100
+002100            88 MMMC0712-PRD-ITEM-KEY-CD           VALUE 'PROD '. 00002200
+002200        10 MMMC0712-ENTY-ID            PIC S9(17) COMP-3 VALUE 0.00002300
+002300        10 MMMC0712-VEND-NBR           PIC S9(9)  COMP VALUE 0.  00002400
+002400        10 MMMC0712-VEND-TYP-CD        PIC X(2)   VALUE SPACES.  00002500
+002500        10 MMMC0712-USE-VEND-SW        PIC X(1)   VALUE 'Y'.     00002600
+002600            88 MMMC0712-CHECK-WITH-VEND           VALUE 'Y'.     00002700
+002700            88 MMMC0712-DO-NOT-CHECK-WITH-VEND    VALUE 'N'.     00002800
+002800        10 MMMC0712-DSV-SW             PIC X(1)   VALUE SPACES.  00002900
+002900            88 MMMC0712-VEND-IS-DSV               VALUE 'Y'.     00003000
+003000            88 MMMC0712-VEND-IS-NOT-DSV            VALUE 'N'.    00003100
+003100        10 MMMC0712-DSVI-SW            PIC X(1)   VALUE SPACES.  00003200
+003200            88 MMMC0712-ENTY-IS-DSV               VALUE 'Y'.     00003300
+003300            88 MMMC0712-ENTY-IS-NOT-DSV            VALUE 'N'.    00003400
+003400        10 MMMC0712-ENTY-EXISTS-SW     PIC X(1)   VALUE SPACES.  00003500
+003500            88 MMMC0712-ENTY-EXISTS               VALUE 'Y'.     00003600
+003600            88 MMMC0712-ENTY-DOES-NOT-EXIST        VALUE 'N'.    00003700
