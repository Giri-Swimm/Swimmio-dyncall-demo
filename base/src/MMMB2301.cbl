@@ -0,0 +1,202 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMB2301.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*---------------------------------------------------------------- 00000500
+000600* Store Geocode Sanity-Check report.                               00000600
+000700*                                                                 00000700
+000800* Scans FC_XXXAIL_STORES (DDDTRL01) and flags any store whose     00000900
+000900* latitude/longitude is missing (zero/zero) or outside the       00001000
+001000* valid range for a coordinate (-90 to 90 for latitude, -180 to  00001100
+001100* 180 for longitude), so bad geocodes get caught before they     00001200
+001200* reach mapping/routing consumers.                                00001300
+001300* Batch job - run standalone, no online caller.                   00001400
+001400* --------------------------------------------------------------- 00001500
+001500 ENVIRONMENT DIVISION.                                            00001600
+001600 INPUT-OUTPUT SECTION.                                            00001700
+001700 FILE-CONTROL.                                                    00001800
+001800     SELECT GEOCODE-RPT    ASSIGN TO RPTOUT                       00001900
+001900         ORGANIZATION IS LINE SEQUENTIAL.                         00002000
+002000                                                                  00002100
+002100 DATA DIVISION.                                                   00002200
+002200 FILE SECTION.                                                    00002300
+002300 FD  GEOCODE-RPT.                                                 00002400
+002400 01  RPT-LINE                          PIC X(132).                00002500
+002500                                                                  00002600
+002600 WORKING-STORAGE SECTION.                                         00002700
+002700* --------------------------------------------------------------- 00002800
+002800* Misc working storage...                                        00002900
+002900* --------------------------------------------------------------- 00003000
+003000 01 WS-TOTAL-COUNT                    PIC 9(6) VALUE 0.           00003100
+003100 01 WS-EXCEPTION-COUNT                PIC 9(6) VALUE 0.           00003200
+003200 01 WS-EXCEPTION-SW                   PIC X    VALUE 'N'.         00003300
+003300    88 IS-EXCEPTION                            VALUE 'Y'.         00003400
+003400    88 IS-NOT-EXCEPTION                        VALUE 'N'.         00003500
+003410 01 WS-SQL-ERROR-SW                   PIC X    VALUE 'N'.         00003410
+003420    88 SQL-ERROR-DETECTED                      VALUE 'Y'.         00003420
+003430    88 SQL-NO-ERROR                            VALUE 'N'.         00003430
+003500 01 WS-EXCP-REASON                    PIC X(40) VALUE SPACES.     00003600
+003600                                                                  00003700
+003700 01 WS-HDG-LINE-1.                                                00003800
+003800    05 FILLER PIC X(48) VALUE                                     00003900
+003900       'MMMB2301 - STORE GEOCODE SANITY-CHECK REPORT'.            00004000
+004000 01 WS-HDG-LINE-2.                                                00004100
+004100    05 FILLER PIC X(5)  VALUE 'STORE'.                            00004200
+004200    05 FILLER PIC X(2)  VALUE SPACES.                             00004300
+004300    05 FILLER PIC X(9)  VALUE 'LATITUDE'.                         00004400
+004400    05 FILLER PIC X(2)  VALUE SPACES.                             00004500
+004500    05 FILLER PIC X(9)  VALUE 'LONGITUDE'.                        00004600
+004600    05 FILLER PIC X(2)  VALUE SPACES.                             00004700
+004700    05 FILLER PIC X(40) VALUE 'EXCEPTION REASON'.                 00004800
+004800                                                                  00004900
+004900 01 WS-DTL-LINE.                                                  00005000
+005000    05 WS-DTL-STORE-NO              PIC ZZZZ9.                    00005100
+005100    05 FILLER                       PIC X(2) VALUE SPACES.        00005200
+005200    05 WS-DTL-LATITUDE             PIC -ZZ9.99.                   00005300
+005300    05 FILLER                       PIC X(2) VALUE SPACES.        00005400
+005400    05 WS-DTL-LONGITUDE            PIC -ZZ9.99.                   00005500
+005500    05 FILLER                       PIC X(2) VALUE SPACES.        00005600
+005600    05 WS-DTL-REASON                PIC X(40).                    00005700
+005700                                                                  00005800
+005800 01 WS-SUMMARY-LINE.                                              00005900
+005900    05 FILLER PIC X(23) VALUE 'STORES SCANNED     - '.            00006000
+006000    05 WS-SUM-TOTAL                 PIC ZZZ,ZZ9.                  00006100
+006100                                                                  00006200
+006200 01 WS-SUMMARY-LINE2.                                             00006300
+006300    05 FILLER PIC X(23) VALUE 'EXCEPTIONS FOUND   - '.            00006400
+006400    05 WS-SUM-EXCEPTION             PIC ZZZ,ZZ9.                  00006500
+006500                                                                  00006600
+006600* --------------------------------------------------------------- 00006700
+006700* Miscellaneous copy books go here...                             00006800
+006800* --------------------------------------------------------------- 00006900
+006900 COPY DDDTRL01.                                                   00007000
+007000                                                                  00007100
+007100* ----------------------------------------------------------------00007200
+007200* DB2 stuff...                                                    00007300
+007300* ----------------------------------------------------------------00007400
+007400     EXEC SQL                                                     00007500
+007500       INCLUDE SQLCA                                              00007600
+007600     END-EXEC                                                     00007700
+007700                                                                  00007800
+007800     EXEC SQL                                                     00007900
+007900       DECLARE STORE-GEO-CSR CURSOR FOR                           00008000
+008000       SELECT FC_STORE_NO, FC_RL_LATITUDE_K, FC_RL_LONGITUDE_K    00008100
+008100         FROM FC_XXXAIL_STORES                                    00008200
+008200         ORDER BY FC_STORE_NO                                     00008300
+008300     END-EXEC                                                     00008400
+008400                                                                  00008500
+008500 PROCEDURE DIVISION.                                              00008600
+008600***************************************************************** 00008700
+008700* Start of program main line.                                     00008800
+008800***************************************************************** 00008900
+008900 000-MAIN.                                                        00009000
+009000     PERFORM 100-INITIALIZE                                       00009100
+009100     PERFORM 200-PROCESS-STORES                                   00009200
+009200     PERFORM 900-TERMINATE                                        00009300
+009300     GOBACK                                                       00009400
+009400     .                                                            00009500
+009500                                                                  00009600
+009600*================================================================ 00009700
+009700* Initialization...                                               00009800
+009800*================================================================ 00009900
+009900 100-INITIALIZE.                                                  00010000
+010000     OPEN OUTPUT GEOCODE-RPT                                      00010100
+010100     WRITE RPT-LINE FROM WS-HDG-LINE-1                            00010200
+010200     WRITE RPT-LINE FROM WS-HDG-LINE-2                            00010300
+010300                                                                  00010400
+010400     EXEC SQL                                                     00010500
+010500       OPEN STORE-GEO-CSR                                         00010600
+010600     END-EXEC                                                     00010700
+010601     IF SQLCODE NOT = 0                                           00010601
+010602       SET SQL-ERROR-DETECTED       TO TRUE                       00010602
+010603       DISPLAY 'MMMB2301 - ERROR OPENING STORE-GEO-CSR, SQLCODE=' 00010603
+010604               SQLCODE                                            00010604
+010605     ELSE                                                         00010605
+010700       PERFORM 120-FETCH-NEXT-STORE                               00010700
+010701     END-IF                                                       00010701
+010800     .                                                            00010900
+010900                                                                  00011000
+011000*================================================================ 00011100
+011100* Fetch the next store row...                                     00011200
+011200*================================================================ 00011300
+011300 120-FETCH-NEXT-STORE.                                            00011400
+011400     EXEC SQL                                                     00011500
+011500       FETCH STORE-GEO-CSR                                        00011600
+011600         INTO :FC-STORE-NO, :FC-RL-LATITUDE-K, :FC-RL-LONGITUDE-K 00011700
+011700     END-EXEC                                                     00011800
+011701     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     00011701
+011702       SET SQL-ERROR-DETECTED       TO TRUE                       00011702
+011703       DISPLAY 'MMMB2301 - ERROR FETCHING STORE-GEO-CSR, SQLCODE='00011703
+011704               SQLCODE                                            00011704
+011705     END-IF                                                       00011705
+011800     .                                                            00011900
+011900                                                                  00012000
+012000*================================================================ 00012100
+012100* Process every store on the cursor...                            00012200
+012200*================================================================ 00012300
+012300 200-PROCESS-STORES.                                              00012400
+012400     PERFORM UNTIL SQLCODE = 100 OR SQL-ERROR-DETECTED            00012400
+012500       ADD 1 TO WS-TOTAL-COUNT                                    00012600
+012600       PERFORM 210-CHECK-FOR-EXCEPTION                            00012700
+012700       IF IS-EXCEPTION                                            00012800
+012800         ADD 1 TO WS-EXCEPTION-COUNT                              00012900
+012900         PERFORM 220-WRITE-DETAIL-LINE                            00013000
+013000       END-IF                                                     00013100
+013100       PERFORM 120-FETCH-NEXT-STORE                               00013200
+013200     END-PERFORM                                                  00013300
+013300     .                                                            00013400
+013400                                                                  00013500
+013500*================================================================ 00013600
+013600* Decide whether this store's coordinates are an exception.       00013700
+013700*================================================================ 00013800
+013800 210-CHECK-FOR-EXCEPTION.                                         00013900
+013900     SET IS-NOT-EXCEPTION TO TRUE                                 00014000
+014000     MOVE SPACES TO WS-EXCP-REASON                                00014100
+014100                                                                  00014200
+014200     EVALUATE TRUE                                                00014300
+014300       WHEN FC-RL-LATITUDE-K = 0 AND FC-RL-LONGITUDE-K = 0        00014400
+014400         SET IS-EXCEPTION TO TRUE                                 00014500
+014500         MOVE 'COORDINATES NOT GEOCODED (0,0)'                    00014600
+014600           TO WS-EXCP-REASON                                      00014700
+014700                                                                  00014800
+014800       WHEN FC-RL-LATITUDE-K < -90 OR FC-RL-LATITUDE-K > 90       00014900
+014900         SET IS-EXCEPTION TO TRUE                                 00015000
+015000         MOVE 'LATITUDE OUT OF RANGE (-90 TO 90)'                 00015100
+015100           TO WS-EXCP-REASON                                      00015200
+015200                                                                  00015300
+015300       WHEN FC-RL-LONGITUDE-K < -180 OR FC-RL-LONGITUDE-K > 180   00015400
+015500         SET IS-EXCEPTION TO TRUE                                 00015600
+015600         MOVE 'LONGITUDE OUT OF RANGE (-180 TO 180)'              00015700
+015700           TO WS-EXCP-REASON                                      00015800
+015800     END-EVALUATE                                                 00015900
+015900     .                                                            00016000
+016000                                                                  00016100
+016100*================================================================ 00016200
+016200* Write one exception detail line...                              00016300
+016300*================================================================ 00016400
+016400 220-WRITE-DETAIL-LINE.                                           00016500
+016500     MOVE FC-STORE-NO        TO WS-DTL-STORE-NO                   00016600
+016600     MOVE FC-RL-LATITUDE-K   TO WS-DTL-LATITUDE                   00016700
+016700     MOVE FC-RL-LONGITUDE-K  TO WS-DTL-LONGITUDE                  00016800
+016800     MOVE WS-EXCP-REASON     TO WS-DTL-REASON                     00016900
+016900     WRITE RPT-LINE FROM WS-DTL-LINE                              00017000
+017000     .                                                            00017100
+017100                                                                  00017200
+017200*================================================================ 00017300
+017300* Termination - write the summary and close up...                 00017400
+017400*================================================================ 00017500
+017500 900-TERMINATE.                                                   00017600
+017525     IF SQL-ERROR-DETECTED                                        00017525
+017550       MOVE 16 TO RETURN-CODE                                     00017550
+017575     END-IF                                                       00017575
+017600     EXEC SQL                                                     00017700
+017700       CLOSE STORE-GEO-CSR                                        00017800
+017800     END-EXEC                                                     00017900
+017900                                                                  00018000
+018000     MOVE WS-TOTAL-COUNT     TO WS-SUM-TOTAL                      00018100
+018100     MOVE WS-EXCEPTION-COUNT TO WS-SUM-EXCEPTION                  00018200
+018200     WRITE RPT-LINE FROM SPACES                                   00018300
+018300     WRITE RPT-LINE FROM WS-SUMMARY-LINE                          00018400
+018400     WRITE RPT-LINE FROM WS-SUMMARY-LINE2                         00018500
+018500     CLOSE GEOCODE-RPT                                            00018600
+018600     .                                                            00018700
