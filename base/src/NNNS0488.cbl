@@ -39,11 +39,21 @@
 008400     05 WS-CURR-AD-ZONE                PIC S9(7) COMP-3 VALUE 0.  00008400
 008500     05 WS-CURR-LOB                    PIC S9(5) COMP-3 VALUE 0.  00008500
 008600 01 WS-CNT                             PIC S9(4) COMP VALUE 0.    00008600
+008650 01 WS-HIST-IMAGES.                                               00008650
+008660     05 WS-HIST-BEFORE-IMAGE           PIC X(2000) VALUE SPACES.  00008660
+008670     05 WS-HIST-AFTER-IMAGE            PIC X(2000) VALUE SPACES.  00008670
 008700                                                                  00008700
 008800 01 WS-NULL-INDS.                                                 00008800
 008900     05 WS-ASSOC-ST-NO-IND             PIC S9(4) COMP VALUE 0.    00008900
 009000     05 WS-ASSOC-ST-TYPE-IND           PIC S9(4) COMP VALUE 0.    00009000
 009100                                                                  00009100
+009110 01 WS-NULL-INDS-SAVE.                                            00009110
+009120     05 WS-ASSOC-ST-NO-IND-SV          PIC S9(4) COMP VALUE 0.    00009120
+009130     05 WS-ASSOC-ST-TYPE-IND-SV        PIC S9(4) COMP VALUE 0.    00009130
+009140     05 WS-ECOMM-STRT-DT-IND-SV        PIC S9(4) COMP VALUE 0.    00009140
+009150     05 WS-ECOMM-END-DT-IND-SV         PIC S9(4) COMP VALUE 0.    00009150
+009160     05 WS-RPLACD-BY-STR-NBR-IND-SV    PIC S9(4) COMP VALUE 0.    00009160
+009170                                                                  00009170
 009200 01 WS-LOGICALS.                                                  00009200
 009300     05 WS-LOC-STAT-SW                 PIC X(1)  VALUE SPACES.    00009300
 009400         88 WS-LOC-STAT-RETAINED                 VALUE ' '.       00009400
@@ -96,6 +106,9 @@
 014100     EXEC SQL                                                     00014100
 014200       INCLUDE DDDTLR01                                           00014200
 014300     END-EXEC.                                                    00014300
+014310     EXEC SQL                                                     00014310
+014320       INCLUDE DDDTRH01                                           00014320
+014330     END-EXEC.                                                    00014330
 014400                                                                  00014400
 014500* ========================< CURSORS >=============================00014500
 014600* Place all cursors in this section.                              00014600
@@ -3455,8 +3468,12 @@
 348300     IF SUCCESS                                                   00348300
 348400       PERFORM 1430-CHECK-FOR-EVENTS                              00348400
 348500       IF SQLCODE = 0                                             00348500
-348600         PERFORM 1440-D0-MODIFY-ROW                               00348600
+348510         PERFORM 1435-CAPTURE-BEFORE-IMAGE                        00348510
+348520         IF SUCCESS                                               00348520
+348600           PERFORM 1440-D0-MODIFY-ROW                             00348600
+348610         END-IF                                                   00348610
 348700         IF SUCCESS AND SQLCODE = 0                               00348700
+348710           PERFORM 1450-WRITE-HIST-ROW-MODIFY                     00348710
 348800           PERFORM 2400-CHECK-FOR-DCM-EVENT                       00348800
 348900         END-IF                                                   00348900
 349000       END-IF                                                     00349000
@@ -3539,6 +3556,325 @@
 356700     .                                                            00356700
 356800                                                                  00356800
 356900                                                                  00356900
+356701* ================================================================00356701
+356702*  Snapshot the before-image of this row (for store-master        00356702
+356703*  change history - see 1450-WRITE-HIST-ROW-MODIFY) by re-reading 00356703
+356704*  the current DB2 row before it gets overlaid with the new       00356704
+356705*  values, then putting the new values back so 1440-D0-MODIFY-ROW 00356705
+356706*  still writes what the caller asked for. Uses the exact same    00356706
+356707*  column list as 1200-EXIT-GET-UNIQUE-ROW.                       00356707
+356708* ================================================================00356708
+356709 1435-CAPTURE-BEFORE-IMAGE.                                       00356709
+356710     MOVE DCLXXXAIL-LOC              TO WS-HIST-AFTER-IMAGE       00356710
+356710     MOVE WS-ASSOC-ST-TYPE-IND       TO WS-ASSOC-ST-TYPE-IND-SV   00356710
+356710     MOVE WS-ASSOC-ST-NO-IND         TO WS-ASSOC-ST-NO-IND-SV     00356710
+356710     MOVE ECOMM-STRT-DT-IND OF DCLXXXAIL-LOC-IND                  00356710
+356710           TO WS-ECOMM-STRT-DT-IND-SV                             00356710
+356710     MOVE ECOMM-END-DT-IND OF DCLXXXAIL-LOC-IND                   00356710
+356710           TO WS-ECOMM-END-DT-IND-SV                              00356710
+356710     MOVE RPLACD-BY-STR-NBR-IND OF DCLXXXAIL-LOC-IND              00356710
+356710           TO WS-RPLACD-BY-STR-NBR-IND-SV                         00356710
+356711                                                                  00356711
+356712       EXEC SQL                                                   00356712
+356713           SELECT LOC_NBR,                                        00356713
+356714                  LOC_TYP_CD,                                     00356714
+356715                  ASSOC_STR_TYP_CD,                               00356715
+356716                  ASSOC_STR_NBR,                                  00356716
+356717                  STR_REMODL_DT,                                  00356717
+356718                  RETL_LOC_STAT_CD,                               00356718
+356719                  RETL_LOC_STAT_DT,                               00356719
+356720                  COMPANY_ID,                                     00356720
+356721                  FINANCIAL_DIV_ID,                               00356721
+356722                  LIN_OF_BUS_ID,                                  00356722
+356723                  DIST_ID,                                        00356723
+356724                  MKT_RGN_ID,                                     00356724
+356725                  GEO_ZN_CD,                                      00356725
+356726                  RETL_GEO_ZN_ID,                                 00356726
+356727                  SCN_MAINT_SW,                                   00356727
+356728                  FRNT_END_CD,                                    00356728
+356729                  PRC_BUL_SW,                                     00356729
+356730                  UPC_ON_PRC_BUL_SW,                              00356730
+356731                  CMPTR_TYP_CD,                                   00356731
+356732                  RETL_VID_ZN_NBR,                                00356732
+356733                  RETL_UNLD_CD,                                   00356733
+356734                  ROLUP_REPT_TBL_TXT,                             00356734
+356735                  NEW_STR_SW,                                     00356735
+356736                  SEL_CIR_SW,                                     00356736
+356737                  BKRM_SQ_FT,                                     00356737
+356738                  FD_LINER_FT,                                    00356738
+356739                  NON_FD_LINER_FT,                                00356739
+356740                  SETOFF_ROOM_SW,                                 00356740
+356741                  CAT_CLS_TBL_TXT,                                00356741
+356742                  LAT_K,                                          00356742
+356743                  LON_K,                                          00356743
+356744                  CK_COLL_REPT_SW,                                00356744
+356745                  CK_COLL_CNTL_CD,                                00356745
+356746                  CK_COLL_ADD_DEL_SW,                             00356746
+356747                  CK_ALT_STR_ID,                                  00356747
+356748                  CK_COLL_FEE_AMT,                                00356748
+356749                  SALS_TAX_PCT,                                   00356749
+356750                  SOAP_SALE_VAR_PCT,                              00356750
+356751                  ON_SRS_CD,                                      00356751
+356752                  SRS_DSD_ORD_SW,                                 00356752
+356753                  RETL_LOC_TYP_CD,                                00356753
+356754                  DEA_NBR,                                        00356754
+356755                  STR_OPSTMT_SRT_CD,                              00356755
+356756                  STR_OPSTMT_TYP_CD,                              00356756
+356757                  STR_OPSTMT_HDR_CD,                              00356757
+356758                  DPS_NBR,                                        00356758
+356759                  MEDICARE_ID,                                    00356759
+356760                  NABP_NBR,                                       00356760
+356761                  NATL_PROV_ID,                                   00356761
+356762                  CURR_AD_ZN_NBR,                                 00356762
+356763                  PD_ZONE_NO,                                     00356763
+356764                  SOS_PROC_SW,                                    00356764
+356765                  RPRT_SEQ_NBR,                                   00356765
+356766                  GRP_CD,                                         00356766
+356767                  PRIM_GRP_CD_1,                                  00356767
+356768                  PRIM_GRP_CD_2,                                  00356768
+356769                  SECY_GRP_CD_1,                                  00356769
+356770                  SECY_GRP_CD_2,                                  00356770
+356771                  PRIM_CLS_NBR_1,                                 00356771
+356772                  PRIM_CLS_NBR_2,                                 00356772
+356773                  SECY_CLS_NBR_1,                                 00356773
+356774                  SECY_CLS_NBR_2,                                 00356774
+356775                  VAL_STR_SW,                                     00356775
+356776                  SLS_CLOSED_DT,                                  00356776
+356777                  TBCO_PRMT_NBR,                                  00356777
+356778                  SUB_UNLIKE_PROD_CD,                             00356778
+356779                  SUB_DSPLY_PAL_CD,                               00356779
+356780                  RLTM_SCN_MAINT_SW,                              00356780
+356781                  TOP_LEADER_NM,                                  00356781
+356782                  CUST_FRNDLY_NM,                                 00356782
+356783                  SLS_OPEN_DT,                                    00356783
+356784                  MON_OPEN_TM,                                    00356784
+356785                  MON_CLOS_TM,                                    00356785
+356786                  TUE_OPEN_TM,                                    00356786
+356787                  TUE_CLOS_TM,                                    00356787
+356788                  WED_OPEN_TM,                                    00356788
+356789                  WED_CLOS_TM,                                    00356789
+356790                  THUR_OPEN_TM,                                   00356790
+356791                  THUR_CLOS_TM,                                   00356791
+356792                  FRI_OPEN_TM,                                    00356792
+356793                  FRI_CLOS_TM,                                    00356793
+356794                  SAT_OPEN_TM,                                    00356794
+356795                  SAT_CLOS_TM,                                    00356795
+356796                  SUN_OPEN_TM,                                    00356796
+356797                  SUN_CLOS_TM,                                    00356797
+356798                  RETL_LOC_FRMAT_CD,                              00356798
+356799                  RETL_LOC_SEGM_CD,                               00356799
+356801                  ECOMM_MKT_AREA_CD,                              00356801
+356802                  ECOMM_STRT_DT,                                  00356802
+356803                  ECOMM_END_DT,                                   00356803
+356804                  ROLUP_REPT_TBL_01_NBR,                          00356804
+356805                  ROLUP_REPT_TBL_02_NBR,                          00356805
+356806                  ROLUP_REPT_TBL_03_NBR,                          00356806
+356807                  ROLUP_REPT_TBL_04_NBR,                          00356807
+356808                  ROLUP_REPT_TBL_05_NBR,                          00356808
+356809                  ROLUP_REPT_TBL_06_NBR,                          00356809
+356810                  ROLUP_REPT_TBL_07_NBR,                          00356810
+356811                  ROLUP_REPT_TBL_08_NBR,                          00356811
+356812                  ROLUP_REPT_TBL_09_NBR,                          00356812
+356813                  ROLUP_REPT_TBL_10_NBR,                          00356813
+356814                  ONLIN_SSON_SW,                                  00356814
+356815                  RPLACD_BY_STR_NBR                               00356815
+356816           INTO   :DCLXXXAIL-LOC.LOC-NBR,                         00356816
+356817                  :DCLXXXAIL-LOC.LOC-TYP-CD,                      00356817
+356818                  :DCLXXXAIL-LOC.ASSOC-STR-TYP-CD                 00356818
+356819                  :WS-ASSOC-ST-TYPE-IND,                          00356819
+356820                  :DCLXXXAIL-LOC.ASSOC-STR-NBR                    00356820
+356821                  :WS-ASSOC-ST-NO-IND,                            00356821
+356822                  :DCLXXXAIL-LOC.STR-REMODL-DT,                   00356822
+356823                  :DCLXXXAIL-LOC.RETL-LOC-STAT-CD,                00356823
+356824                  :DCLXXXAIL-LOC.RETL-LOC-STAT-DT,                00356824
+356825                  :DCLXXXAIL-LOC.COMPANY-ID,                      00356825
+356826                  :DCLXXXAIL-LOC.FINANCIAL-DIV-ID,                00356826
+356827                  :DCLXXXAIL-LOC.LIN-OF-BUS-ID,                   00356827
+356828                  :DCLXXXAIL-LOC.DIST-ID,                         00356828
+356829                  :DCLXXXAIL-LOC.MKT-RGN-ID,                      00356829
+356830                  :DCLXXXAIL-LOC.GEO-ZN-CD,                       00356830
+356831                  :DCLXXXAIL-LOC.RETL-GEO-ZN-ID,                  00356831
+356832                  :DCLXXXAIL-LOC.SCN-MAINT-SW,                    00356832
+356833                  :DCLXXXAIL-LOC.FRNT-END-CD,                     00356833
+356834                  :DCLXXXAIL-LOC.PRC-BUL-SW,                      00356834
+356835                  :DCLXXXAIL-LOC.UPC-ON-PRC-BUL-SW,               00356835
+356836                  :DCLXXXAIL-LOC.CMPTR-TYP-CD,                    00356836
+356837                  :DCLXXXAIL-LOC.RETL-VID-ZN-NBR,                 00356837
+356838                  :DCLXXXAIL-LOC.RETL-UNLD-CD,                    00356838
+356839                  :DCLXXXAIL-LOC.ROLUP-REPT-TBL-TXT,              00356839
+356840                  :DCLXXXAIL-LOC.NEW-STR-SW,                      00356840
+356841                  :DCLXXXAIL-LOC.SEL-CIR-SW,                      00356841
+356842                  :DCLXXXAIL-LOC.BKRM-SQ-FT,                      00356842
+356843                  :DCLXXXAIL-LOC.FD-LINER-FT,                     00356843
+356844                  :DCLXXXAIL-LOC.NON-FD-LINER-FT,                 00356844
+356845                  :DCLXXXAIL-LOC.SETOFF-ROOM-SW,                  00356845
+356846                  :DCLXXXAIL-LOC.CAT-CLS-TBL-TXT,                 00356846
+356847                  :DCLXXXAIL-LOC.LAT-K,                           00356847
+356848                  :DCLXXXAIL-LOC.LON-K,                           00356848
+356849                  :DCLXXXAIL-LOC.CK-COLL-REPT-SW,                 00356849
+356850                  :DCLXXXAIL-LOC.CK-COLL-CNTL-CD,                 00356850
+356851                  :DCLXXXAIL-LOC.CK-COLL-ADD-DEL-SW,              00356851
+356852                  :DCLXXXAIL-LOC.CK-ALT-STR-ID,                   00356852
+356853                  :DCLXXXAIL-LOC.CK-COLL-FEE-AMT,                 00356853
+356854                  :DCLXXXAIL-LOC.SALS-TAX-PCT,                    00356854
+356855                  :DCLXXXAIL-LOC.SOAP-SALE-VAR-PCT,               00356855
+356856                  :DCLXXXAIL-LOC.ON-SRS-CD,                       00356856
+356857                  :DCLXXXAIL-LOC.SRS-DSD-ORD-SW,                  00356857
+356858                  :DCLXXXAIL-LOC.RETL-LOC-TYP-CD,                 00356858
+356859                  :DCLXXXAIL-LOC.DEA-NBR,                         00356859
+356860                  :DCLXXXAIL-LOC.STR-OPSTMT-SRT-CD,               00356860
+356861                  :DCLXXXAIL-LOC.STR-OPSTMT-TYP-CD,               00356861
+356862                  :DCLXXXAIL-LOC.STR-OPSTMT-HDR-CD,               00356862
+356863                  :DCLXXXAIL-LOC.DPS-NBR,                         00356863
+356864                  :DCLXXXAIL-LOC.MEDICARE-ID,                     00356864
+356865                  :DCLXXXAIL-LOC.NABP-NBR,                        00356865
+356866                  :DCLXXXAIL-LOC.NATL-PROV-ID,                    00356866
+356867                  :DCLXXXAIL-LOC.CURR-AD-ZN-NBR,                  00356867
+356868                  :DCLXXXAIL-LOC.PD-ZONE-NO,                      00356868
+356869                  :DCLXXXAIL-LOC.SOS-PROC-SW,                     00356869
+356870                  :DCLXXXAIL-LOC.RPRT-SEQ-NBR,                    00356870
+356871                  :DCLXXXAIL-LOC.GRP-CD,                          00356871
+356872                  :DCLXXXAIL-LOC.PRIM-GRP-CD-1,                   00356872
+356873                  :DCLXXXAIL-LOC.PRIM-GRP-CD-2,                   00356873
+356874                  :DCLXXXAIL-LOC.SECY-GRP-CD-1,                   00356874
+356875                  :DCLXXXAIL-LOC.SECY-GRP-CD-2,                   00356875
+356876                  :DCLXXXAIL-LOC.PRIM-CLS-NBR-1,                  00356876
+356877                  :DCLXXXAIL-LOC.PRIM-CLS-NBR-2,                  00356877
+356878                  :DCLXXXAIL-LOC.SECY-CLS-NBR-1,                  00356878
+356879                  :DCLXXXAIL-LOC.SECY-CLS-NBR-2,                  00356879
+356880                  :DCLXXXAIL-LOC.VAL-STR-SW,                      00356880
+356881                  :DCLXXXAIL-LOC.SLS-CLOSED-DT,                   00356881
+356882                  :DCLXXXAIL-LOC.TBCO-PRMT-NBR,                   00356882
+356883                  :DCLXXXAIL-LOC.SUB-UNLIKE-PROD-CD,              00356883
+356884                  :DCLXXXAIL-LOC.SUB-DSPLY-PAL-CD,                00356884
+356885                  :DCLXXXAIL-LOC.RLTM-SCN-MAINT-SW,               00356885
+356886                  :DCLXXXAIL-LOC.TOP-LEADER-NM,                   00356886
+356887                  :DCLXXXAIL-LOC.CUST-FRNDLY-NM,                  00356887
+356888                  :DCLXXXAIL-LOC.SLS-OPEN-DT,                     00356888
+356889                  :WS-MON-OPEN-TS,                                00356889
+356890                  :WS-MON-CLOS-TS,                                00356890
+356891                  :WS-TUE-OPEN-TS,                                00356891
+356892                  :WS-TUE-CLOS-TS,                                00356892
+356893                  :WS-WED-OPEN-TS,                                00356893
+356894                  :WS-WED-CLOS-TS,                                00356894
+356895                  :WS-THUR-OPEN-TS,                               00356895
+356896                  :WS-THUR-CLOS-TS,                               00356896
+356897                  :WS-FRI-OPEN-TS ,                               00356897
+356898                  :WS-FRI-CLOS-TS,                                00356898
+356899                  :WS-SAT-OPEN-TS,                                00356899
+356901                  :WS-SAT-CLOS-TS,                                00356901
+356902                  :WS-SUN-OPEN-TS,                                00356902
+356903                  :WS-SUN-CLOS-TS,                                00356903
+356904                  :DCLXXXAIL-LOC.RETL-LOC-FRMAT-CD,               00356904
+356905                  :DCLXXXAIL-LOC.RETL-LOC-SEGM-CD,                00356905
+356906                  :DCLXXXAIL-LOC.ECOMM-MKT-AREA-CD,               00356906
+356907                  :DCLXXXAIL-LOC.ECOMM-STRT-DT                    00356907
+356908                  :DCLXXXAIL-LOC-IND.ECOMM-STRT-DT-IND,           00356908
+356909                  :DCLXXXAIL-LOC.ECOMM-END-DT                     00356909
+356910                  :DCLXXXAIL-LOC-IND.ECOMM-END-DT-IND,            00356910
+356911                  :DCLXXXAIL-LOC.ROLUP-REPT-TBL-01-NBR,           00356911
+356912                  :DCLXXXAIL-LOC.ROLUP-REPT-TBL-02-NBR,           00356912
+356913                  :DCLXXXAIL-LOC.ROLUP-REPT-TBL-03-NBR,           00356913
+356914                  :DCLXXXAIL-LOC.ROLUP-REPT-TBL-04-NBR,           00356914
+356915                  :DCLXXXAIL-LOC.ROLUP-REPT-TBL-05-NBR,           00356915
+356916                  :DCLXXXAIL-LOC.ROLUP-REPT-TBL-06-NBR,           00356916
+356917                  :DCLXXXAIL-LOC.ROLUP-REPT-TBL-07-NBR,           00356917
+356918                  :DCLXXXAIL-LOC.ROLUP-REPT-TBL-08-NBR,           00356918
+356919                  :DCLXXXAIL-LOC.ROLUP-REPT-TBL-09-NBR,           00356919
+356920                  :DCLXXXAIL-LOC.ROLUP-REPT-TBL-10-NBR,           00356920
+356921                  :DCLXXXAIL-LOC.ONLIN-SSON-SW,                   00356921
+356922                  :DCLXXXAIL-LOC.RPLACD-BY-STR-NBR                00356922
+356923                  :DCLXXXAIL-LOC-IND.RPLACD-BY-STR-NBR-IND        00356923
+356924         FROM   XXXAIL_LOC                                        00356924
+356924         WHERE  LOC_NBR = :DCLXXXAIL-LOC.LOC-NBR                  00356924
+356924         AND    LOC_TYP_CD = :DCLXXXAIL-LOC.LOC-TYP-CD            00356924
+356924     END-EXEC                                                     00356924
+356924                                                                  00356924
+356925     EVALUATE TRUE                                                00356925
+356926       WHEN SQLCODE = 0                                           00356926
+356927         MOVE DCLXXXAIL-LOC         TO WS-HIST-BEFORE-IMAGE       00356927
+356928       WHEN SQLCODE = 100                                        00356928
+356929         MOVE SPACES                TO WS-HIST-BEFORE-IMAGE       00356929
+356930       WHEN OTHER                                                00356930
+356931         MOVE SQLCODE               TO WS-SQLCODE                 00356931
+356932         SET  FAILURE               TO TRUE                       00356932
+356933         MOVE SPACES                TO IS-RTRN-MSG-TXT            00356933
+356934         STRING 'NNNS0488 - Error capturing before-image, SQL='  00356934
+356935                WS-SQLCODE                                        00356935
+356936                DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT            00356936
+356937     END-EVALUATE                                                00356937
+356938                                                                  00356938
+356939     MOVE WS-HIST-AFTER-IMAGE      TO DCLXXXAIL-LOC               00356939
+356939     MOVE WS-ASSOC-ST-TYPE-IND-SV  TO WS-ASSOC-ST-TYPE-IND        00356939
+356939     MOVE WS-ASSOC-ST-NO-IND-SV    TO WS-ASSOC-ST-NO-IND          00356939
+356939     MOVE WS-ECOMM-STRT-DT-IND-SV  TO ECOMM-STRT-DT-IND           00356939
+356939                                      OF DCLXXXAIL-LOC-IND        00356939
+356939     MOVE WS-ECOMM-END-DT-IND-SV   TO ECOMM-END-DT-IND            00356939
+356939                                      OF DCLXXXAIL-LOC-IND        00356939
+356939     MOVE WS-RPLACD-BY-STR-NBR-IND-SV                             00356939
+356939                                   TO RPLACD-BY-STR-NBR-IND       00356939
+356939                                      OF DCLXXXAIL-LOC-IND        00356939
+356940     MOVE 0                        TO SQLCODE                     00356940
+356941     .                                                            00356941
+356934                                                                  00356934
+356935* ================================================================00356935
+356936*  Write a store-master change-history row for a modify, with the 00356936
+356937*  before/after images already captured by                       00356937
+356938*  1435-CAPTURE-BEFORE-IMAGE.                                     00356938
+356938* ================================================================00356938
+356939 1450-WRITE-HIST-ROW-MODIFY.                                      00356939
+356940     SET RH-CHG-TYPE-MODIFY          TO TRUE                      00356940
+356941     PERFORM 1460-INSERT-HIST-ROW                                 00356941
+356942     .                                                            00356942
+356943                                                                  00356943
+356944* ================================================================00356944
+356945*  Write a store-master change-history row for an add - see       00356945
+356946*  1520-D0-INSERT-ROW. There is no before-image for an add.       00356946
+356947* ================================================================00356947
+356948 1455-WRITE-HIST-ROW-ADD.                                         00356948
+356949     SET RH-CHG-TYPE-ADD             TO TRUE                      00356949
+356950     MOVE SPACES                     TO WS-HIST-BEFORE-IMAGE      00356950
+356951     MOVE DCLXXXAIL-LOC              TO WS-HIST-AFTER-IMAGE       00356951
+356952     PERFORM 1460-INSERT-HIST-ROW                                 00356952
+356953     .                                                            00356953
+356954                                                                  00356954
+356955* ================================================================00356955
+356956*  Common history-row insert. RH-CHG-TYPE-CD and the before/after 00356956
+356957*  images are expected to already be set by the caller.           00356957
+356958* ================================================================00356958
+356959 1460-INSERT-HIST-ROW.                                            00356959
+356960     MOVE LOC-NBR    OF DCLXXXAIL-LOC TO RH-LOC-NBR               00356960
+356961     MOVE LOC-TYP-CD OF DCLXXXAIL-LOC TO RH-LOC-TYP-CD            00356961
+356962     MOVE NNNN0000-CHGD-BY-USER-ID    TO RH-CHGD-BY-USER-ID       00356962
+356963     PERFORM 2040-GET-CURRENT-DATE                                00356963
+356964     MOVE YYYC0127-TS                 TO RH-EFF-TS                00356964
+356965     MOVE WS-HIST-BEFORE-IMAGE        TO RH-BEFORE-IMAGE-TXT      00356965
+356966     MOVE 2000                        TO RH-BEFORE-IMAGE-LEN      00356966
+356967     MOVE WS-HIST-AFTER-IMAGE         TO RH-AFTER-IMAGE-TXT       00356967
+356968     MOVE 2000                        TO RH-AFTER-IMAGE-LEN       00356968
+356969                                                                  00356969
+356970     EXEC SQL                                                     00356970
+356971       INSERT INTO FC_XXXAIL_STORES_HIST                          00356971
+356972         ( RH_LOC_NBR, RH_LOC_TYP_CD, RH_EFF_TS,                  00356972
+356973           RH_CHGD_BY_USER_ID, RH_CHG_TYPE_CD,                    00356973
+356974           RH_BEFORE_IMAGE, RH_AFTER_IMAGE )                      00356974
+356975       VALUES                                                     00356975
+356976         ( :RH-LOC-NBR, :RH-LOC-TYP-CD, :RH-EFF-TS,               00356976
+356977           :RH-CHGD-BY-USER-ID, :RH-CHG-TYPE-CD,                  00356977
+356978           :RH-BEFORE-IMAGE, :RH-AFTER-IMAGE )                    00356978
+356979     END-EXEC                                                     00356979
+356980                                                                  00356980
+356981     IF SQLCODE NOT = 0                                           00356981
+356982       MOVE SQLCODE                 TO WS-SQLCODE                 00356982
+356982       SET  FAILURE                 TO TRUE                       00356982
+356983       MOVE SPACES                  TO IS-RTRN-MSG-TXT            00356983
+356984       STRING 'NNNS0488 - Unable to write history row, SQL='      00356984
+356985              WS-SQLCODE                                          00356985
+356986              DELIMITED BY SIZE INTO IS-RTRN-MSG-TXT              00356986
+356987       MOVE 0 TO SQLCODE                                          00356987
+356988     END-IF                                                       00356988
+356989     .                                                            00356989
+356990                                                                  00356990
 357000 1440-D0-MODIFY-ROW.                                              00357000
 357100     PERFORM 4670-REP-LOWVALUE-WITH-SPACES                        00357100
 357200     PERFORM 5000-CALL-NNNU0488-CUD-ROUTINE                       00357200
@@ -3604,6 +3940,7 @@
 363200          SET WS-LOC-STAT-CHANGED TO TRUE                         00363200
 363300          SET YYYN110A-ADD TO TRUE                                00363300
 363400          SET LOC-ADD      TO TRUE                                00363400
+363410          PERFORM 1455-WRITE-HIST-ROW-ADD                         00363410
 363500          PERFORM 2000-DENORM-PROCESS                             00363500
 363600        END-IF                                                    00363600
 363700     END-IF                                                       00363700
@@ -4004,4 +4341,4 @@
 403000* ================================================================00403000
 403100 10000-DO-SPECIAL-IO-FUNCS.                                       00403100
 403200     EXIT                                                         00403200
-403300     .                                                            00403300
\ No newline at end of file
+403300     .                                                            00403300
