@@ -0,0 +1,282 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMB2901.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*---------------------------------------------------------------- 00000500
+000600* New-store-opening master-data completeness checklist.           00000600
+000700*                                                                 00000700
+000800* Scans every store flagged NEW-STR-SW = 'Y' (the existing        00000800
+000900* new-store indicator on XXXAIL_LOC) and lists, one line per      00000900
+001000* missing item, any of the following master-data items that a    00001000
+001100* store should have set up before it opens for business but      00001100
+001200* that is still blank/zero: district, market region, current ad  00001200
+001300* zone, store format code, group code, sales-open date, unload   00001300
+001400* code, and the weekly store-hours schedule.  A store with every 00001400
+001500* item present prints no lines at all, so a clean opening is     00001500
+001600* silent and an empty report body (other than the summary)       00001600
+001700* means every new store is ready.                                00001700
+001800* Batch job - run standalone, no online caller.                  00001800
+001900* --------------------------------------------------------------- 00001900
+002000 ENVIRONMENT DIVISION.                                            00002000
+002100 INPUT-OUTPUT SECTION.                                            00002100
+002200 FILE-CONTROL.                                                    00002200
+002300     SELECT NEWSTR-RPT      ASSIGN TO RPTOUT                      00002300
+002400         ORGANIZATION IS LINE SEQUENTIAL.                         00002400
+002500                                                                  00002500
+002600 DATA DIVISION.                                                   00002600
+002700 FILE SECTION.                                                    00002700
+002800 FD  NEWSTR-RPT.                                                  00002800
+002900 01  RPT-LINE                          PIC X(132).                00002900
+003000                                                                  00003000
+003100 WORKING-STORAGE SECTION.                                         00003100
+003200* --------------------------------------------------------------- 00003200
+003300* Misc working storage...                                        00003300
+003400* --------------------------------------------------------------- 00003400
+003500 01 WS-TOTAL-COUNT                    PIC 9(6) VALUE 0.           00003500
+003600 01 WS-EXCEPTION-COUNT                PIC 9(6) VALUE 0.           00003600
+003700 01 WS-EXCEPTION-SW                   PIC X    VALUE 'N'.         00003700
+003800    88 IS-EXCEPTION                            VALUE 'Y'.         00003800
+003900    88 IS-NOT-EXCEPTION                        VALUE 'N'.         00003900
+003910 01 WS-SQL-ERROR-SW                   PIC X    VALUE 'N'.         00003910
+003920    88 SQL-ERROR-DETECTED                      VALUE 'Y'.         00003920
+003930    88 SQL-NO-ERROR                            VALUE 'N'.         00003930
+004000 01 WS-EXCP-REASON                    PIC X(40) VALUE SPACES.     00004000
+004100                                                                  00004200
+004200 01 WS-HDG-LINE-1.                                                00004300
+004300    05 FILLER PIC X(58) VALUE                                     00004400
+004400     'MMMB2901 - NEW STORE OPENING COMPLETENESS CHECKLIST'.       00004500
+004500 01 WS-HDG-LINE-2.                                                00004600
+004600    05 FILLER PIC X(9)  VALUE 'STORE'.                            00004700
+004700    05 FILLER PIC X(2)  VALUE SPACES.                             00004800
+004800    05 FILLER PIC X(40) VALUE 'MISSING ITEM'.                     00004900
+004900                                                                  00005000
+005000 01 WS-DTL-LINE.                                                  00005100
+005100    05 WS-DTL-STORE-NO              PIC ZZZZZZZZ9.                00005200
+005200    05 FILLER                       PIC X(2) VALUE SPACES.        00005300
+005300    05 WS-DTL-REASON                PIC X(40).                    00005400
+005400                                                                  00005500
+005500 01 WS-SUMMARY-LINE.                                              00005600
+005600    05 FILLER PIC X(23) VALUE 'NEW STORES SCANNED - '.            00005700
+005700    05 WS-SUM-TOTAL                 PIC ZZZ,ZZ9.                  00005800
+005800                                                                  00005900
+005900 01 WS-SUMMARY-LINE2.                                             00006000
+006000    05 FILLER PIC X(23) VALUE 'ITEMS MISSING      - '.            00006100
+006100    05 WS-SUM-EXCEPTION             PIC ZZZ,ZZ9.                  00006200
+006200                                                                  00006300
+006300* --------------------------------------------------------------- 00006400
+006400* Miscellaneous copy books go here...                             00006500
+006500* --------------------------------------------------------------- 00006600
+006600 COPY HHHTLR01.                                                   00006700
+006700                                                                  00006800
+006800* ----------------------------------------------------------------00006900
+006900* DB2 stuff...                                                    00007000
+007000* ----------------------------------------------------------------00007100
+007100     EXEC SQL                                                     00007200
+007200       INCLUDE SQLCA                                              00007300
+007300     END-EXEC                                                     00007400
+007400                                                                  00007500
+007500     EXEC SQL                                                     00007600
+007600       DECLARE NEWSTR-CSR CURSOR FOR                              00007700
+007700       SELECT LOC_NBR, DIST_ID, MKT_RGN_ID, CURR_AD_ZN_NBR,       00007800
+007800              RETL_LOC_FRMAT_CD, GRP_CD, SLS_OPEN_DT,             00007900
+007900              RETL_UNLD_CD,                                       00008000
+008000              MON_OPEN_TM, MON_CLOS_TM, TUE_OPEN_TM, TUE_CLOS_TM, 00008100
+008100              WED_OPEN_TM, WED_CLOS_TM, THUR_OPEN_TM,             00008200
+008150              THUR_CLOS_TM, FRI_OPEN_TM, FRI_CLOS_TM,             00008250
+008200              SAT_OPEN_TM, SAT_CLOS_TM, SUN_OPEN_TM, SUN_CLOS_TM  00008300
+008400         FROM XXXAIL_LOC                                         00008500
+008500         WHERE NEW_STR_SW = 'Y'                                  00008600
+008600         ORDER BY LOC_NBR                                         00008700
+008700     END-EXEC                                                     00008800
+008800                                                                  00008900
+008900 PROCEDURE DIVISION.                                              00009000
+009000***************************************************************** 00009100
+009100* Start of program main line.                                     00009200
+009200***************************************************************** 00009300
+009300 000-MAIN.                                                        00009400
+009400     PERFORM 100-INITIALIZE                                       00009500
+009500     PERFORM 200-PROCESS-STORES                                   00009600
+009600     PERFORM 900-TERMINATE                                        00009700
+009700     GOBACK                                                       00009800
+009800     .                                                            00009900
+009900                                                                  00010000
+010000*================================================================ 00010100
+010100* Initialization...                                               00010200
+010200*================================================================ 00010300
+010300 100-INITIALIZE.                                                  00010400
+010400     OPEN OUTPUT NEWSTR-RPT                                       00010500
+010500     WRITE RPT-LINE FROM WS-HDG-LINE-1                            00010600
+010600     WRITE RPT-LINE FROM WS-HDG-LINE-2                            00010700
+010700                                                                  00010800
+010800     EXEC SQL                                                     00010900
+010900       OPEN NEWSTR-CSR                                            00011000
+011000     END-EXEC                                                     00011100
+011001     IF SQLCODE NOT = 0                                           00011001
+011002       SET SQL-ERROR-DETECTED       TO TRUE                       00011002
+011003       DISPLAY 'MMMB2901 - ERROR OPENING NEWSTR-CSR, SQLCODE='    00011003
+011004               SQLCODE                                            00011004
+011005     ELSE                                                         00011005
+011100       PERFORM 120-FETCH-NEXT-STORE                               00011100
+011101     END-IF                                                       00011101
+011200     .                                                            00011300
+011300                                                                  00011400
+011400*================================================================ 00011500
+011500* Fetch the next new-store row...                                 00011600
+011600*================================================================ 00011700
+011700 120-FETCH-NEXT-STORE.                                            00011800
+011800     EXEC SQL                                                     00011900
+011900       FETCH NEWSTR-CSR                                           00012000
+012000         INTO :DCLXXXAIL-LOC.LOC-NBR,                             00012100
+012100              :DCLXXXAIL-LOC.DIST-ID,                             00012200
+012200              :DCLXXXAIL-LOC.MKT-RGN-ID,                          00012300
+012300              :DCLXXXAIL-LOC.CURR-AD-ZN-NBR,                      00012400
+012400              :DCLXXXAIL-LOC.RETL-LOC-FRMAT-CD,                   00012500
+012500              :DCLXXXAIL-LOC.GRP-CD,                              00012600
+012600              :DCLXXXAIL-LOC.SLS-OPEN-DT,                         00012700
+012700              :DCLXXXAIL-LOC.RETL-UNLD-CD,                        00012800
+012800              :DCLXXXAIL-LOC.MON-OPEN-TM,                         00012900
+012900              :DCLXXXAIL-LOC.MON-CLOS-TM,                         00013000
+013000              :DCLXXXAIL-LOC.TUE-OPEN-TM,                         00013100
+013100              :DCLXXXAIL-LOC.TUE-CLOS-TM,                         00013200
+013200              :DCLXXXAIL-LOC.WED-OPEN-TM,                         00013300
+013300              :DCLXXXAIL-LOC.WED-CLOS-TM,                         00013400
+013400              :DCLXXXAIL-LOC.THUR-OPEN-TM,                        00013500
+013500              :DCLXXXAIL-LOC.THUR-CLOS-TM,                        00013600
+013600              :DCLXXXAIL-LOC.FRI-OPEN-TM,                         00013700
+013700              :DCLXXXAIL-LOC.FRI-CLOS-TM,                         00013800
+013800              :DCLXXXAIL-LOC.SAT-OPEN-TM,                         00013900
+013900              :DCLXXXAIL-LOC.SAT-CLOS-TM,                         00014000
+014000              :DCLXXXAIL-LOC.SUN-OPEN-TM,                         00014100
+014100              :DCLXXXAIL-LOC.SUN-CLOS-TM                          00014200
+014200     END-EXEC                                                     00014300
+014201     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     00014201
+014202       SET SQL-ERROR-DETECTED       TO TRUE                       00014202
+014203       DISPLAY 'MMMB2901 - ERROR FETCHING NEWSTR-CSR, SQLCODE='   00014203
+014204               SQLCODE                                            00014204
+014205     END-IF                                                       00014205
+014300     .                                                            00014400
+014400                                                                  00014500
+014500*================================================================ 00014600
+014600* Process every new store on the cursor...                        00014700
+014700*================================================================ 00014800
+014800 200-PROCESS-STORES.                                              00014900
+014900     PERFORM UNTIL SQLCODE = 100 OR SQL-ERROR-DETECTED            00014900
+015000       ADD 1 TO WS-TOTAL-COUNT                                    00015100
+015100       PERFORM 210-CHECK-DISTRICT                                 00015200
+015200       PERFORM 212-CHECK-MKT-REGION                               00015300
+015300       PERFORM 214-CHECK-AD-ZONE                                  00015400
+015400       PERFORM 216-CHECK-STORE-FORMAT                             00015500
+015500       PERFORM 218-CHECK-GROUP-CODE                               00015600
+015600       PERFORM 220-CHECK-OPEN-DATE                                00015700
+015700       PERFORM 222-CHECK-UNLOAD-CODE                              00015800
+015800       PERFORM 224-CHECK-STORE-HOURS                              00015900
+015900       PERFORM 120-FETCH-NEXT-STORE                               00016000
+016000     END-PERFORM                                                  00016100
+016100     .                                                            00016200
+016200                                                                  00016300
+016300*================================================================ 00016400
+016400* Each of the following paragraphs checks one required item and   00016500
+016500* writes a detail line for this store if that item is missing.    00016600
+016600*================================================================ 00016700
+016700 210-CHECK-DISTRICT.                                              00016800
+016800     IF DIST-ID OF DCLXXXAIL-LOC = 0                              00016900
+016900       MOVE 'DISTRICT NOT ASSIGNED' TO WS-EXCP-REASON              00017000
+017000       PERFORM 230-WRITE-DETAIL-LINE                              00017100
+017100     END-IF                                                       00017200
+017200     .                                                            00017300
+017300                                                                  00017400
+017400 212-CHECK-MKT-REGION.                                            00017500
+017500     IF MKT-RGN-ID OF DCLXXXAIL-LOC = 0                           00017600
+017600       MOVE 'MARKET REGION NOT ASSIGNED' TO WS-EXCP-REASON         00017700
+017700       PERFORM 230-WRITE-DETAIL-LINE                              00017800
+017800     END-IF                                                       00017900
+017900     .                                                            00018000
+018000                                                                  00018100
+018100 214-CHECK-AD-ZONE.                                               00018200
+018200     IF CURR-AD-ZN-NBR OF DCLXXXAIL-LOC = 0                       00018300
+018300       MOVE 'CURRENT AD ZONE NOT ASSIGNED' TO WS-EXCP-REASON       00018400
+018400       PERFORM 230-WRITE-DETAIL-LINE                              00018500
+018500     END-IF                                                       00018600
+018600     .                                                            00018700
+018700                                                                  00018800
+018800 216-CHECK-STORE-FORMAT.                                          00018900
+018900     IF RETL-LOC-FRMAT-CD OF DCLXXXAIL-LOC = SPACES                00019000
+019000       MOVE 'STORE FORMAT CODE NOT ASSIGNED' TO WS-EXCP-REASON     00019100
+019100       PERFORM 230-WRITE-DETAIL-LINE                              00019200
+019200     END-IF                                                       00019300
+019300     .                                                            00019400
+019400                                                                  00019500
+019500 218-CHECK-GROUP-CODE.                                            00019600
+019600     IF GRP-CD OF DCLXXXAIL-LOC = SPACES                          00019700
+019700       MOVE 'GROUP CODE NOT ASSIGNED' TO WS-EXCP-REASON            00019800
+019800       PERFORM 230-WRITE-DETAIL-LINE                              00019900
+019900     END-IF                                                       00020000
+020000     .                                                            00020100
+020100                                                                  00020200
+020200 220-CHECK-OPEN-DATE.                                             00020300
+020300     IF SLS-OPEN-DT OF DCLXXXAIL-LOC = SPACES                     00020400
+020400       MOVE 'SALES OPEN DATE NOT SET' TO WS-EXCP-REASON            00020500
+020500       PERFORM 230-WRITE-DETAIL-LINE                              00020600
+020600     END-IF                                                       00020700
+020700     .                                                            00020800
+020800                                                                  00020900
+020900 222-CHECK-UNLOAD-CODE.                                           00021000
+021000     IF RETL-UNLD-CD OF DCLXXXAIL-LOC = SPACES                    00021100
+021100       MOVE 'UNLOAD CODE NOT ASSIGNED' TO WS-EXCP-REASON           00021200
+021200       PERFORM 230-WRITE-DETAIL-LINE                              00021300
+021300     END-IF                                                       00021400
+021400     .                                                            00021500
+021500                                                                  00021600
+021600*================================================================ 00021700
+021700* A brand-new store should have all seven days of its weekly      00021800
+021800* schedule keyed in before it opens; a store with every day still 00021900
+021900* blank hasn't had its hours set up at all.                       00022000
+022000*================================================================ 00022100
+022100 224-CHECK-STORE-HOURS.                                           00022200
+022200     IF MON-OPEN-TM  OF DCLXXXAIL-LOC = SPACES                    00022300
+022300     AND MON-CLOS-TM  OF DCLXXXAIL-LOC = SPACES                   00022400
+022400     AND TUE-OPEN-TM  OF DCLXXXAIL-LOC = SPACES                   00022500
+022500     AND TUE-CLOS-TM  OF DCLXXXAIL-LOC = SPACES                   00022600
+022600     AND WED-OPEN-TM  OF DCLXXXAIL-LOC = SPACES                   00022700
+022700     AND WED-CLOS-TM  OF DCLXXXAIL-LOC = SPACES                   00022800
+022800     AND THUR-OPEN-TM OF DCLXXXAIL-LOC = SPACES                   00022900
+022900     AND THUR-CLOS-TM OF DCLXXXAIL-LOC = SPACES                   00023000
+023000     AND FRI-OPEN-TM  OF DCLXXXAIL-LOC = SPACES                   00023100
+023100     AND FRI-CLOS-TM  OF DCLXXXAIL-LOC = SPACES                   00023200
+023200     AND SAT-OPEN-TM  OF DCLXXXAIL-LOC = SPACES                   00023300
+023300     AND SAT-CLOS-TM  OF DCLXXXAIL-LOC = SPACES                   00023400
+023400     AND SUN-OPEN-TM  OF DCLXXXAIL-LOC = SPACES                   00023500
+023500     AND SUN-CLOS-TM  OF DCLXXXAIL-LOC = SPACES                   00023600
+023600       MOVE 'STORE HOURS NOT SET UP' TO WS-EXCP-REASON             00023700
+023700       PERFORM 230-WRITE-DETAIL-LINE                              00023800
+023800     END-IF                                                       00023900
+023900     .                                                            00024000
+024000                                                                  00024100
+024100*================================================================ 00024200
+024200* Write one missing-item detail line and bump the counts...       00024300
+024300*================================================================ 00024400
+024400 230-WRITE-DETAIL-LINE.                                           00024500
+024500     ADD 1 TO WS-EXCEPTION-COUNT                                  00024600
+024600     MOVE LOC-NBR OF DCLXXXAIL-LOC         TO WS-DTL-STORE-NO      00024700
+024700     MOVE WS-EXCP-REASON                   TO WS-DTL-REASON       00024800
+024800     WRITE RPT-LINE FROM WS-DTL-LINE                              00024900
+024900     .                                                            00025000
+025000                                                                  00025100
+025100*================================================================ 00025200
+025200* Termination - write the summary and close up...                 00025300
+025300*================================================================ 00025400
+025400 900-TERMINATE.                                                   00025500
+025425     IF SQL-ERROR-DETECTED                                        00025425
+025450       MOVE 16 TO RETURN-CODE                                     00025450
+025475     END-IF                                                       00025475
+025500     EXEC SQL                                                     00025600
+025600       CLOSE NEWSTR-CSR                                           00025700
+025700     END-EXEC                                                     00025800
+025800                                                                  00025900
+025900     MOVE WS-TOTAL-COUNT     TO WS-SUM-TOTAL                      00026000
+026000     MOVE WS-EXCEPTION-COUNT TO WS-SUM-EXCEPTION                  00026100
+026100     WRITE RPT-LINE FROM SPACES                                   00026200
+026200     WRITE RPT-LINE FROM WS-SUMMARY-LINE                          00026300
+026300     WRITE RPT-LINE FROM WS-SUMMARY-LINE2                         00026400
+026400     CLOSE NEWSTR-RPT                                             00026500
+026500     .                                                            00026600
