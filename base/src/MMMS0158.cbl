@@ -30,7 +30,28 @@
 004400     05 WS-MIDLE-NAME                   PIC X(15) VALUE SPACE.    00004400
 004500     05 WS-LAST-NAME                    PIC X(15) VALUE SPACE.    00004500
 004600     05 WS-JR-SR-NAME                   PIC X(15) VALUE SPACE.    00004600
-004700                                                                  00004700
+004610                                                                  00004610
+004620* --------------------------------------------------------------- 00004620
+004630* Name-parsing work area for 220-UNPK-NAME. Splits the contact    00004630
+004640* name into individual words so multi-word last names (Van Der   00004640
+004650* Berg) and name suffixes (Jr, Sr, III) can be recognized instead 00004650
+004660* of assuming a fixed first/middle/last/suffix word order.        00004660
+004670* --------------------------------------------------------------- 00004670
+004680 01 WS-NAME-PARSE-WORK.                                           00004680
+004690     05 WS-NAME-WORD-CNT               PIC S9(2) COMP VALUE 0.    00004690
+004700     05 WS-NAME-WORD-IX                PIC S9(2) COMP VALUE 0.    00004700
+004710     05 WS-PARTICLE-IX                 PIC S9(2) COMP VALUE 0.    00004710
+004720     05 WS-NAME-LAST-WORD-IX           PIC S9(2) COMP VALUE 0.    00004720
+004730     05 WS-NAME-LASTNM-START-IX        PIC S9(2) COMP VALUE 0.    00004730
+004735     05 WS-NAME-STR-PTR                PIC S9(3) COMP VALUE 1.    00004735
+004740     05 WS-NAME-WORDS OCCURS 10 TIMES  PIC X(15) VALUE SPACE.     00004740
+004750                                                                  00004750
+004760 01 WS-NAME-SUFFIX-TABLE.                                         00004760
+004770     05 WS-NAME-SUFFIXES OCCURS 8 TIMES PIC X(8) VALUE SPACE.     00004770
+004780                                                                  00004780
+004790 01 WS-NAME-PARTICLE-TABLE.                                       00004790
+004800     05 WS-NAME-PARTICLES OCCURS 10 TIMES PIC X(8) VALUE SPACE.   00004800
+004810                                                                  00004810
 004800* --------------------------------------------------------------- 00004800
 004900* Miscellaneous copy books go here...                             00004900
 005000* --------------------------------------------------------------- 00005000
@@ -87,7 +108,34 @@
 010100*================================================================ 00010100
 010200 100-INITIALIZE.                                                  00010200
 010300     INITIALIZE XXXN001A                                          00010300
+010310     PERFORM 110-LOAD-NAME-PARSE-TABLES                           00010310
 010400     .                                                            00010400
+010410                                                                  00010410
+010420*================================================================ 00010420
+010430* Load the suffix and multi-word-last-name particle lists used    00010430
+010440* by 220-UNPK-NAME.                                               00010440
+010450*================================================================ 00010450
+010460 110-LOAD-NAME-PARSE-TABLES.                                      00010460
+010470     MOVE 'JR'      TO WS-NAME-SUFFIXES(1)                        00010470
+010480     MOVE 'JR.'     TO WS-NAME-SUFFIXES(2)                        00010480
+010490     MOVE 'SR'      TO WS-NAME-SUFFIXES(3)                        00010490
+010500     MOVE 'SR.'     TO WS-NAME-SUFFIXES(4)                        00010500
+010510     MOVE 'II'      TO WS-NAME-SUFFIXES(5)                        00010510
+010520     MOVE 'III'     TO WS-NAME-SUFFIXES(6)                        00010520
+010530     MOVE 'IV'      TO WS-NAME-SUFFIXES(7)                        00010530
+010540     MOVE 'V'       TO WS-NAME-SUFFIXES(8)                        00010540
+010550                                                                  00010550
+010560     MOVE 'VAN'     TO WS-NAME-PARTICLES(1)                       00010560
+010570     MOVE 'VON'     TO WS-NAME-PARTICLES(2)                       00010570
+010580     MOVE 'DER'     TO WS-NAME-PARTICLES(3)                       00010580
+010590     MOVE 'DEN'     TO WS-NAME-PARTICLES(4)                       00010590
+010600     MOVE 'DE'      TO WS-NAME-PARTICLES(5)                       00010600
+010610     MOVE 'DEL'     TO WS-NAME-PARTICLES(6)                       00010610
+010620     MOVE 'DI'      TO WS-NAME-PARTICLES(7)                       00010620
+010630     MOVE 'LA'      TO WS-NAME-PARTICLES(8)                       00010630
+010640     MOVE 'MC'      TO WS-NAME-PARTICLES(9)                       00010640
+010650     MOVE 'MAC'     TO WS-NAME-PARTICLES(10)                      00010650
+010660     .                                                            00010660
 010500                                                                  00010500
 010600                                                                  00010600
 010700*================================================================ 00010700
@@ -138,35 +186,160 @@
 015200                                                                  00015200
 015300                                                                  00015300
 015400*================================================================ 00015400
-015500*  Unpack Name to First, Middle and Last name                     00015500
+015500*  Unpack Name to First, Middle and Last name.  Splits the        00015500
+015510*  contact name into individual words first, then recognizes     00015510
+015520*  trailing suffixes (Jr, Sr, III, ...) and multi-word last-name  00015520
+015530*  particles (Van, Der, De, Mc, ...) instead of assuming a fixed  00015530
+015540*  first/middle/last/suffix word order.                          00015540
 015600*=================================================================00015600
 015700 220-UNPK-NAME.                                                   00015700
 015800     INITIALIZE WS-NAME-STUFF                                     00015800
-015900                                                                  00015900
-016000     UNSTRING PRIM-CONTACT-NM DELIMITED BY ALL SPACES             00016000
-016100         INTO WS-FIRST-NAME,                                      00016100
-016200              WS-MIDLE-NAME,                                      00016200
-016300              WS-LAST-NAME,                                       00016300
-016400              WS-JR-SR-NAME                                       00016400
-016500     END-UNSTRING                                                 00016500
-016600                                                                  00016600
-016700     MOVE WS-FIRST-NAME               TO ST-FIRST-NAME            00016700
-016800                                                                  00016800
-016900     IF WS-LAST-NAME = SPACES                                     00016900
-017000        MOVE WS-MIDLE-NAME            TO ST-LAST-NAME             00017000
-017100        MOVE SPACES                   TO ST-INIT                  00017100
-017200     ELSE                                                         00017200
-017300       MOVE WS-MIDLE-NAME             TO ST-INIT                  00017300
-017400       IF WS-JR-SR-NAME = SPACES                                  00017400
-017500         MOVE WS-LAST-NAME            TO ST-LAST-NAME             00017500
-017600       ELSE                                                       00017600
-017700         STRING WS-LAST-NAME  DELIMITED BY SPACE                  00017700
-017800                ' '           DELIMITED BY SIZE                   00017800
-017900                WS-JR-SR-NAME DELIMITED BY SPACE                  00017900
-018000         INTO   ST-LAST-NAME                                      00018000
-018100       END-IF                                                     00018100
-018200     END-IF                                                       00018200
-018300     .                                                            00018300
+015810     INITIALIZE WS-NAME-PARSE-WORK                                00015810
+015820                                                                  00015820
+015830     PERFORM 221-SPLIT-NAME-WORDS                                 00015830
+015840                                                                  00015840
+015850     IF WS-NAME-WORD-CNT > 0                                      00015850
+015860       PERFORM 222-EXTRACT-SUFFIX                                 00015860
+015870       PERFORM 223-FIND-LASTNM-START-IX                           00015870
+015880       PERFORM 224-BUILD-NAME-FIELDS                              00015880
+015890     END-IF                                                       00015890
+015900     .                                                            00015900
+015910                                                                  00015910
+015920*================================================================ 00015920
+015930*  Split the raw contact name into individual words.              00015930
+015940*================================================================ 00015940
+015950 221-SPLIT-NAME-WORDS.                                            00015950
+015960     UNSTRING PRIM-CONTACT-NM DELIMITED BY ALL SPACES             00015960
+015970         INTO WS-NAME-WORDS(1),  WS-NAME-WORDS(2),                00015970
+015980              WS-NAME-WORDS(3),  WS-NAME-WORDS(4),                00015980
+015990              WS-NAME-WORDS(5),  WS-NAME-WORDS(6),                00015990
+016000              WS-NAME-WORDS(7),  WS-NAME-WORDS(8),                00016000
+016010              WS-NAME-WORDS(9),  WS-NAME-WORDS(10)                00016010
+016020         TALLYING IN WS-NAME-WORD-CNT                             00016020
+016030     END-UNSTRING                                                 00016030
+016040                                                                  00016040
+016050     MOVE WS-NAME-WORD-CNT             TO WS-NAME-LAST-WORD-IX    00016050
+016060     .                                                            00016060
+016070                                                                  00016070
+016080*================================================================ 00016080
+016090*  If the last word on the name is a recognized suffix, pull it   00016090
+016100*  off into WS-JR-SR-NAME and back the last-word index up one.    00016100
+016110*================================================================ 00016110
+016120 222-EXTRACT-SUFFIX.                                              00016120
+016130     IF WS-NAME-WORD-CNT > 1                                      00016130
+016140       PERFORM VARYING WS-PARTICLE-IX FROM 1 BY 1                 00016140
+016150               UNTIL WS-PARTICLE-IX > 8                           00016150
+016160       IF FUNCTION UPPER-CASE(WS-NAME-WORDS(WS-NAME-LAST-WORD-IX))00016160
+016170            = WS-NAME-SUFFIXES(WS-PARTICLE-IX)                    00016170
+016180           MOVE WS-NAME-WORDS(WS-NAME-LAST-WORD-IX)               00016180
+016190             TO WS-JR-SR-NAME                                     00016190
+016200           SUBTRACT 1 FROM WS-NAME-LAST-WORD-IX                   00016200
+016210           MOVE 9 TO WS-PARTICLE-IX                               00016210
+016220         END-IF                                                   00016220
+016230       END-PERFORM                                                00016230
+016240     END-IF                                                       00016240
+016250     .                                                            00016250
+016260                                                                  00016260
+016270*================================================================ 00016270
+016280*  Find the earliest word (after the first name) that starts a    00016280
+016290*  multi-word last name, i.e. the earliest recognized particle,   00016290
+016300*  defaulting to the final remaining word when none is found.     00016300
+016310*================================================================ 00016310
+016320 223-FIND-LASTNM-START-IX.                                        00016320
+016330     MOVE WS-NAME-LAST-WORD-IX         TO WS-NAME-LASTNM-START-IX 00016330
+016340                                                                  00016340
+016350     IF WS-NAME-LAST-WORD-IX > 2                                  00016350
+016360       PERFORM VARYING WS-NAME-WORD-IX FROM 2 BY 1                00016360
+016370               UNTIL WS-NAME-WORD-IX >= WS-NAME-LAST-WORD-IX      00016370
+016380         PERFORM VARYING WS-PARTICLE-IX FROM 1 BY 1               00016380
+016390                 UNTIL WS-PARTICLE-IX > 10                        00016390
+016400         IF FUNCTION UPPER-CASE(WS-NAME-WORDS(WS-NAME-WORD-IX))   00016400
+016410              = WS-NAME-PARTICLES(WS-PARTICLE-IX)                 00016410
+016420             IF WS-NAME-WORD-IX < WS-NAME-LASTNM-START-IX         00016420
+016430               MOVE WS-NAME-WORD-IX TO WS-NAME-LASTNM-START-IX    00016430
+016440             END-IF                                               00016440
+016450             MOVE 11 TO WS-PARTICLE-IX                            00016450
+016460           END-IF                                                 00016460
+016470         END-PERFORM                                              00016470
+016480       END-PERFORM                                                00016480
+016490     END-IF                                                       00016490
+016500     .                                                            00016500
+016510                                                                  00016510
+016520*================================================================ 00016520
+016530*  Assemble ST-FIRST-NAME / ST-INIT / ST-LAST-NAME from the       00016530
+016540*  word table using the last-name-start index found above.       00016540
+016550*================================================================ 00016550
+016560 224-BUILD-NAME-FIELDS.                                           00016560
+016570     MOVE WS-NAME-WORDS(1)             TO ST-FIRST-NAME           00016570
+016580                                                                  00016580
+016590     EVALUATE TRUE                                                00016590
+016600       WHEN WS-NAME-WORD-CNT = 1                                  00016600
+016610         MOVE SPACES                   TO ST-LAST-NAME ST-INIT    00016610
+016620                                                                  00016620
+016630       WHEN WS-NAME-LASTNM-START-IX = 2                           00016640
+016650         MOVE WS-NAME-WORDS(2)         TO WS-LAST-NAME            00016650
+016660         MOVE SPACES                   TO ST-INIT                 00016660
+016670                                                                  00016670
+016680       WHEN OTHER                                                 00016680
+016690         PERFORM 226-BUILD-MULTIWORD-MIDNAME                      00016690
+016695         MOVE WS-MIDLE-NAME            TO ST-INIT                 00016695
+016700         PERFORM 225-BUILD-MULTIWORD-LASTNM                       00016700
+016710     END-EVALUATE                                                 00016710
+016720                                                                  00016720
+016730     IF WS-NAME-WORD-CNT > 1                                      00016730
+016740       IF WS-JR-SR-NAME NOT = SPACES                              00016740
+016750         STRING FUNCTION TRIM(WS-LAST-NAME) DELIMITED BY SIZE     00016750
+016760                ' '                          DELIMITED BY SIZE    00016760
+016770                WS-JR-SR-NAME                DELIMITED BY SPACE   00016770
+016780         INTO   ST-LAST-NAME                                      00016780
+016790       ELSE                                                       00016790
+016800         MOVE WS-LAST-NAME             TO ST-LAST-NAME            00016800
+016810       END-IF                                                     00016810
+016820     END-IF                                                       00016820
+016830     .                                                            00016830
+016840                                                                  00016840
+016850*================================================================ 00016850
+016860*  Build a last name that spans more than one word (e.g. "Van     00016860
+016870*  Der Berg") into WS-LAST-NAME, space-separated.                 00016870
+016880*================================================================ 00016880
+016890 225-BUILD-MULTIWORD-LASTNM.                                      00016890
+016900     MOVE SPACES                       TO WS-LAST-NAME            00016900
+016910     MOVE 1                            TO WS-NAME-STR-PTR         00016910
+016920                                                                  00016920
+016930     PERFORM VARYING WS-NAME-WORD-IX FROM WS-NAME-LASTNM-START-IX 00016930
+016940             BY 1 UNTIL WS-NAME-WORD-IX > WS-NAME-LAST-WORD-IX    00016940
+016950                     OR WS-NAME-STR-PTR > LENGTH OF WS-LAST-NAME  00016950
+016960       IF WS-NAME-WORD-IX > WS-NAME-LASTNM-START-IX               00016960
+016970         STRING ' ' DELIMITED BY SIZE INTO WS-LAST-NAME           00016970
+016980                WITH POINTER WS-NAME-STR-PTR                      00016980
+016990       END-IF                                                     00016990
+017000       STRING WS-NAME-WORDS(WS-NAME-WORD-IX) DELIMITED BY SPACE   00017000
+017010              INTO WS-LAST-NAME                                   00017010
+017020              WITH POINTER WS-NAME-STR-PTR                        00017020
+017030     END-PERFORM                                                  00017030
+017040     .                                                            00017040
+017041                                                                  00017041
+017050*================================================================ 00017050
+017060*  Build a middle name/initial that spans more than one word      00017060
+017070*  (e.g. "Michael Robert" in "John Michael Robert Van Der Berg")  00017070
+017080*  into WS-MIDLE-NAME, space-separated.                           00017080
+017090*================================================================ 00017090
+017100 226-BUILD-MULTIWORD-MIDNAME.                                     00017100
+017110     MOVE SPACES                       TO WS-MIDLE-NAME           00017110
+017120     MOVE 1                            TO WS-NAME-STR-PTR         00017120
+017130                                                                  00017130
+017140     PERFORM VARYING WS-NAME-WORD-IX FROM 2 BY 1                  00017140
+017150             UNTIL WS-NAME-WORD-IX >= WS-NAME-LASTNM-START-IX     00017150
+017160                 OR WS-NAME-STR-PTR > LENGTH OF WS-MIDLE-NAME     00017160
+017170       IF WS-NAME-WORD-IX > 2                                     00017170
+017180         STRING ' ' DELIMITED BY SIZE INTO WS-MIDLE-NAME          00017180
+017190                WITH POINTER WS-NAME-STR-PTR                      00017190
+017200       END-IF                                                     00017200
+017210       STRING WS-NAME-WORDS(WS-NAME-WORD-IX) DELIMITED BY SPACE   00017210
+017220              INTO WS-MIDLE-NAME                                  00017220
+017230              WITH POINTER WS-NAME-STR-PTR                        00017230
+017240     END-PERFORM                                                  00017240
+017250     .                                                            00017250
 018400                                                                  00018400
 018500                                                                  00018500
 018600*================================================================ 00018600
@@ -191,20 +364,41 @@
 020500*  ZIP conversion from DB2 format to old FORMAT                   00020500
 020600*================================================================ 00020600
 020700 240-NEW-2-OLD-ZIPC-CONV.                                         00020700
-020800     IF PRIM-ZIP5-CD OF P-DDDTLO01 = 0                            00020800
-020900       MOVE '00000'                    TO ST-ZIP-FIRST-5          00020900
-021000     ELSE                                                         00021000
-021100       MOVE PRIM-ZIP5-CD OF P-DDDTLO01 TO ST-ZIP-FIRST-5          00021100
-021200     END-IF                                                       00021200
+020710     IF PRIM-ZIP5-EXCEP OF P-DDDTLO01 NOT = SPACES                00020710
+020720       MOVE PRIM-ZIP5-EXCEP OF P-DDDTLO01 TO ST-ZIP-FIRST-5       00020720
+020730     ELSE                                                         00020730
+020800       IF PRIM-ZIP5-CD OF P-DDDTLO01 = 0                          00020800
+020900         MOVE '00000'                    TO ST-ZIP-FIRST-5        00020900
+021000       ELSE                                                       00021000
+021100         MOVE PRIM-ZIP5-CD OF P-DDDTLO01 TO ST-ZIP-FIRST-5        00021100
+021200       END-IF                                                     00021200
+021210     END-IF                                                       00021210
 021300                                                                  00021300
-021400     IF PRIM-ZIP4-CD OF P-DDDTLO01 = 0                            00021400
-021500       MOVE '0000'                     TO ST-ZIP-LAST-4           00021500
-021600     ELSE                                                         00021600
-021700       MOVE PRIM-ZIP4-CD OF P-DDDTLO01 TO ST-ZIP-LAST-4           00021700
-021800     END-IF                                                       00021800
+021310     IF PRIM-ZIP4-EXCEP OF P-DDDTLO01 NOT = SPACES                00021310
+021320       MOVE PRIM-ZIP4-EXCEP OF P-DDDTLO01 TO ST-ZIP-LAST-4        00021320
+021330     ELSE                                                         00021330
+021400       IF PRIM-ZIP4-CD OF P-DDDTLO01 = 0                          00021400
+021500         MOVE '0000'                     TO ST-ZIP-LAST-4         00021500
+021600       ELSE                                                       00021600
+021700         MOVE PRIM-ZIP4-CD OF P-DDDTLO01 TO ST-ZIP-LAST-4         00021700
+021800       END-IF                                                     00021800
+021810     END-IF                                                       00021810
+021820                                                                  00021820
+021830     PERFORM 245-FLAG-MISSING-ZIP4                                00021830
 021900     .                                                            00021900
 022000                                                                  00022000
-022100                                                                  00022100
+022010*================================================================ 00022010
+022020*  Flag (not fail) a location that has no zip+4 on file, rather   00022020
+022030*  than letting it go out silently as '0000'/all zeros.           00022030
+022040*================================================================ 00022040
+022050 245-FLAG-MISSING-ZIP4.                                           00022050
+022060     IF PRIM-ZIP4-CD  OF P-DDDTLO01 = 0                           00022060
+022070     AND PRIM-ZIP4-EXCEP OF P-DDDTLO01 = SPACES                   00022070
+022080       MOVE 'MMMS0158 - Missing zip+4 code.'                      00022080
+022090         TO IS-RTRN-MSG2-TXT                                      00022090
+022095     END-IF                                                       00022095
+022100     .                                                            00022100
+022110                                                                  00022110
 022200*================================================================ 00022200
 022300* Prepare DDDTRL01                                                00022300
 022400*================================================================ 00022400
@@ -253,16 +447,24 @@
 026700       MOVE K-DEF-DT                   TO FC-RL-CLOSING-DT        00026700
 026800     END-IF                                                       00026800
 026900                                                                  00026900
-027000     IF PRIM-ZIP5-CD OF P-DDDTLO01 = 0                            00027000
-027100       MOVE '00000'                    TO FC-ZIP-CODE5-ADR        00027100
-027200     ELSE                                                         00027200
-027300       MOVE PRIM-ZIP5-CD OF P-DDDTLO01 TO FC-ZIP-CODE5-ADR        00027300
-027400     END-IF                                                       00027400
-027500     IF PRIM-ZIP4-CD OF P-DDDTLO01 = 0                            00027500
-027600       MOVE '0000'                     TO FC-ZIP-CODE4-ADR        00027600
-027700     ELSE                                                         00027700
-027800       MOVE PRIM-ZIP4-CD OF P-DDDTLO01 TO FC-ZIP-CODE4-ADR        00027800
-027900     END-IF                                                       00027900
+027010     IF PRIM-ZIP5-EXCEP OF P-DDDTLO01 NOT = SPACES                00027010
+027020       MOVE PRIM-ZIP5-EXCEP OF P-DDDTLO01 TO FC-ZIP-CODE5-ADR     00027020
+027030     ELSE                                                         00027030
+027000       IF PRIM-ZIP5-CD OF P-DDDTLO01 = 0                          00027000
+027100         MOVE '00000'                    TO FC-ZIP-CODE5-ADR      00027100
+027200       ELSE                                                       00027200
+027300         MOVE PRIM-ZIP5-CD OF P-DDDTLO01 TO FC-ZIP-CODE5-ADR      00027300
+027400       END-IF                                                     00027400
+027410     END-IF                                                       00027410
+027510     IF PRIM-ZIP4-EXCEP OF P-DDDTLO01 NOT = SPACES                00027510
+027520       MOVE PRIM-ZIP4-EXCEP OF P-DDDTLO01 TO FC-ZIP-CODE4-ADR     00027520
+027530     ELSE                                                         00027530
+027500       IF PRIM-ZIP4-CD OF P-DDDTLO01 = 0                          00027500
+027600         MOVE '0000'                     TO FC-ZIP-CODE4-ADR      00027600
+027700       ELSE                                                       00027700
+027800         MOVE PRIM-ZIP4-CD OF P-DDDTLO01 TO FC-ZIP-CODE4-ADR      00027800
+027900       END-IF                                                     00027900
+027910     END-IF                                                       00027910
 028000     .                                                            00028000
 028100                                                                  00028100
 028200                                                                  00028200
@@ -356,17 +558,34 @@
 037000*================================================================ 00037000
 037100 530-OLD-2-NEW-ZIPC-CONV.                                         00037100
 037200     IF ST-ZIP-FIRST-5 IS NOT EQUAL (SPACES OR LOW-VALUES)        00037200
-037300        MOVE ST-ZIP-FIRST-5     TO WS-ZIP5-CD                     00037300
-037400        MOVE WS-ZIP5-CD-NUMERIC TO PRIM-ZIP5-CD OF P-DDDTLO01     00037400
+037210        MOVE ST-ZIP-FIRST-5     TO WS-ZIP5-CD                     00037210
+037220        IF WS-ZIP5-CD IS NUMERIC                                  00037220
+037230          MOVE WS-ZIP5-CD-NUMERIC TO PRIM-ZIP5-CD OF P-DDDTLO01   00037230
+037240          MOVE SPACES             TO PRIM-ZIP5-EXCEP              00037240
+037250        ELSE                                                      00037250
+037260*  Non-numeric postal code (e.g. Canadian) - keep it as text in   00037260
+037270*  the PRIM-ZIP5-EXCEP overlay instead of forcing it into the     00037270
+037280*  numeric US zip field.                                         00037280
+037290          MOVE 0                  TO PRIM-ZIP5-CD OF P-DDDTLO01   00037290
+037300          MOVE WS-ZIP5-CD         TO PRIM-ZIP5-EXCEP              00037300
+037310        END-IF                                                    00037310
 037500     ELSE                                                         00037500
 037600        MOVE 0                  TO PRIM-ZIP5-CD OF P-DDDTLO01     00037600
+037610        MOVE SPACES             TO PRIM-ZIP5-EXCEP                00037610
 037700     END-IF                                                       00037700
 037800                                                                  00037800
 037900     IF ST-ZIP-LAST-4 IS NOT EQUAL (SPACES OR LOW-VALUES)         00037900
 038000        MOVE ST-ZIP-LAST-4      TO WS-ZIP4-CD                     00038000
-038100        MOVE WS-ZIP4-CD-NUMERIC TO PRIM-ZIP4-CD OF P-DDDTLO01     00038100
+038010        IF WS-ZIP4-CD IS NUMERIC                                  00038010
+038020          MOVE WS-ZIP4-CD-NUMERIC TO PRIM-ZIP4-CD OF P-DDDTLO01   00038020
+038030          MOVE SPACES             TO PRIM-ZIP4-EXCEP              00038030
+038040        ELSE                                                      00038040
+038050          MOVE 0                  TO PRIM-ZIP4-CD OF P-DDDTLO01   00038050
+038060          MOVE WS-ZIP4-CD         TO PRIM-ZIP4-EXCEP              00038060
+038070        END-IF                                                    00038070
 038200     ELSE                                                         00038200
 038300        MOVE 0                  TO PRIM-ZIP4-CD OF P-DDDTLO01     00038300
+038310        MOVE SPACES             TO PRIM-ZIP4-EXCEP                00038310
 038400     END-IF                                                       00038400
 038500     .                                                            00038500
 038600                                                                  00038600
