@@ -0,0 +1,29 @@
+000100* ================================================================00000100
+000200* WORK AREA COPYBOOK FOR A BATCH/ARRAY OF DDDTCZ01 DETAILS.       00000200
+000300* Used by MMMS0163 to pass many class-zone details to/from        00000300
+000400* MMMS0162-TRANSLATE-CZ in a single call instead of one call per  00000400
+000500* class detail.                                                   00000500
+000510*                                                                 00000510
+000520* CZ2-RESTART-IDX/CZ2-LAST-DETAIL-IDX support checkpoint/restart  00000520
+000530* for a long batch: the caller zeroes CZ2-RESTART-IDX on the      00000530
+000540* first call of a run and, if a later detail in the array fails,  00000540
+000550* saves CZ2-LAST-DETAIL-IDX off (the last detail translated        00000550
+000560* successfully) before abending/stopping the job.  Resubmitting   00000560
+000570* the job loads the same array and moves the saved checkpoint     00000570
+000580* into CZ2-RESTART-IDX, so MMMS0163 skips back over every detail  00000580
+000590* already translated instead of redoing them.                    00000590
+000600* ================================================================00000600
+000700 01 P-DDDTCZ02.                                                   00000700
+000800     05 CZ2-DETAIL-COUNT               PIC S9(4) COMP VALUE 0.    00000800
+000810     05 CZ2-RESTART-IDX                PIC S9(4) COMP VALUE 0.    00000810
+000820     05 CZ2-LAST-DETAIL-IDX            PIC S9(4) COMP VALUE 0.    00000820
+000900     05 CZ2-DETAIL OCCURS 200 TIMES.                              00000900
+001000        10 CZ2-LOC-TYP-CD              PIC X(2)  VALUE SPACES.    00001000
+001100        10 CZ2-LOC-NBR                 PIC S9(9) USAGE COMP       00001100
+001110                                       VALUE 0.                   00001110
+001200        10 CZ2-ITM-CLS-CD              PIC S9(3)V USAGE COMP-3    00001200
+001210                                       VALUE 0.                   00001210
+001300        10 CZ2-AD-ZONE                 PIC S9(7)V USAGE COMP-3    00001300
+001310                                       VALUE 0.                   00001310
+001400        10 CZ2-AD-ZONE-EXCP            PIC S9(7)V USAGE COMP-3    00001400
+001410                                       VALUE 0.                   00001410
