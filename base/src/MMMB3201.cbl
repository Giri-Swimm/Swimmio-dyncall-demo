@@ -0,0 +1,210 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMB3201.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*---------------------------------------------------------------- 00000500
+000600* Real-time vs batch scan-maintenance flag reconciliation report. 00000600
+000700*                                                                 00000700
+000800* Scans XXXAIL_LOC (HHHTLR01) and flags any store where the       00000900
+000900* newer real-time scan-maintenance flag (RLTM-SCN-MAINT-SW, the   00001000
+001000* "send real-time to G3" switch) disagrees with the legacy        00001100
+001100* scan-maintenance code (SCN-MAINT-SW) carried over from the old  00001200
+001200* store header.  RLTM-SCN-MAINT-SW is a new-era-only field that   00001300
+001300* MMMS0160's old/new resync logic only ever preserves as-is on    00001400
+001400* its side, never mapping it to or from SCN-MAINT-SW, so the two  00001500
+001500* silently drift apart with no report ever comparing them until   00001600
+001600* now.  Both are Y/N switches on the same XXXAIL_LOC row, so a    00001700
+001700* store is flagged whenever one is 'Y' and the other is not.      00001800
+001800* Batch job - run standalone, no online caller.                   00001900
+001900* --------------------------------------------------------------- 00002000
+002000 ENVIRONMENT DIVISION.                                            00002100
+002100 INPUT-OUTPUT SECTION.                                            00002200
+002200 FILE-CONTROL.                                                    00002300
+002300     SELECT SCNRCN-RPT     ASSIGN TO RPTOUT                       00002400
+002400         ORGANIZATION IS LINE SEQUENTIAL.                         00002500
+002500                                                                  00002600
+002600 DATA DIVISION.                                                   00002700
+002700 FILE SECTION.                                                    00002800
+002800 FD  SCNRCN-RPT.                                                  00002900
+002900 01  RPT-LINE                          PIC X(132).                00003000
+003000                                                                  00003100
+003100 WORKING-STORAGE SECTION.                                         00003200
+003200* --------------------------------------------------------------- 00003300
+003300* Misc working storage...                                        00003400
+003400* --------------------------------------------------------------- 00003500
+003500 01 WS-TOTAL-COUNT                    PIC 9(6) VALUE 0.           00003600
+003600 01 WS-EXCEPTION-COUNT                PIC 9(6) VALUE 0.           00003700
+003700 01 WS-EXCEPTION-SW                   PIC X    VALUE 'N'.         00003800
+003800    88 IS-EXCEPTION                            VALUE 'Y'.         00003900
+003900    88 IS-NOT-EXCEPTION                        VALUE 'N'.         00004000
+003910 01 WS-SQL-ERROR-SW                   PIC X    VALUE 'N'.         00003910
+003920    88 SQL-ERROR-DETECTED                      VALUE 'Y'.         00003920
+003930    88 SQL-NO-ERROR                            VALUE 'N'.         00003930
+004000 01 WS-EXCP-REASON                    PIC X(40) VALUE SPACES.     00004100
+004100                                                                  00004200
+004200 01 WS-HDG-LINE-1.                                                00004300
+004300    05 FILLER PIC X(59) VALUE                                     00004400
+004400       'MMMB3201 - SCAN-MAINTENANCE FLAG RECONCILIATION REPORT'.  00004500
+004500 01 WS-HDG-LINE-2.                                                00004600
+004600    05 FILLER PIC X(9)  VALUE 'STORE'.                            00004700
+004700    05 FILLER PIC X(2)  VALUE SPACES.                             00004800
+004800    05 FILLER PIC X(6)  VALUE 'RLTM'.                             00004900
+004900    05 FILLER PIC X(2)  VALUE SPACES.                             00005000
+005000    05 FILLER PIC X(6)  VALUE 'LEGCY'.                            00005100
+005100    05 FILLER PIC X(2)  VALUE SPACES.                             00005200
+005200    05 FILLER PIC X(40) VALUE 'EXCEPTION REASON'.                 00005300
+005300                                                                  00005400
+005400 01 WS-DTL-LINE.                                                  00005500
+005500    05 WS-DTL-STORE-NO              PIC ZZZZZZZZ9.                00005600
+005600    05 FILLER                       PIC X(2) VALUE SPACES.        00005700
+005700    05 WS-DTL-RLTM-SW               PIC X(6).                     00005800
+005800    05 FILLER                       PIC X(2) VALUE SPACES.        00005900
+005900    05 WS-DTL-LEGCY-SW              PIC X(6).                     00006000
+006000    05 FILLER                       PIC X(2) VALUE SPACES.        00006100
+006100    05 WS-DTL-REASON                PIC X(40).                    00006200
+006200                                                                  00006300
+006300 01 WS-SUMMARY-LINE.                                              00006400
+006400    05 FILLER PIC X(23) VALUE 'STORES SCANNED     - '.            00006500
+006500    05 WS-SUM-TOTAL                 PIC ZZZ,ZZ9.                  00006600
+006600                                                                  00006700
+006700 01 WS-SUMMARY-LINE2.                                             00006800
+006800    05 FILLER PIC X(23) VALUE 'MISMATCHES FOUND   - '.            00006900
+006900    05 WS-SUM-EXCEPTION             PIC ZZZ,ZZ9.                  00007000
+007000                                                                  00007100
+007100* --------------------------------------------------------------- 00007200
+007200* Miscellaneous copy books go here...                             00007300
+007300* --------------------------------------------------------------- 00007400
+007400 COPY HHHTLR01.                                                   00007500
+007500                                                                  00007600
+007600* ----------------------------------------------------------------00007700
+007700* DB2 stuff...                                                    00007800
+007800* ----------------------------------------------------------------00007900
+007900     EXEC SQL                                                     00008000
+008000       INCLUDE SQLCA                                              00008100
+008100     END-EXEC                                                     00008200
+008200                                                                  00008300
+008300     EXEC SQL                                                     00008400
+008400       DECLARE SCNRCN-CSR CURSOR FOR                              00008500
+008500       SELECT LOC_NBR, SCN_MAINT_SW, RLTM_SCN_MAINT_SW            00008600
+008600         FROM XXXAIL_LOC                                          00008700
+008700         ORDER BY LOC_NBR                                         00008800
+008800     END-EXEC                                                     00008900
+008900                                                                  00009000
+009000 PROCEDURE DIVISION.                                              00009100
+009100***************************************************************** 00009200
+009200* Start of program main line.                                     00009300
+009300***************************************************************** 00009400
+009400 000-MAIN.                                                        00009500
+009500     PERFORM 100-INITIALIZE                                       00009600
+009600     PERFORM 200-PROCESS-STORES                                   00009700
+009700     PERFORM 900-TERMINATE                                        00009800
+009800     GOBACK                                                       00009900
+009900     .                                                            00010000
+010000                                                                  00010100
+010100*================================================================ 00010200
+010200* Initialization...                                               00010300
+010300*================================================================ 00010400
+010400 100-INITIALIZE.                                                  00010500
+010500     OPEN OUTPUT SCNRCN-RPT                                       00010600
+010600     WRITE RPT-LINE FROM WS-HDG-LINE-1                            00010700
+010700     WRITE RPT-LINE FROM WS-HDG-LINE-2                            00010800
+010800                                                                  00010900
+010900     EXEC SQL                                                     00011000
+011000       OPEN SCNRCN-CSR                                            00011100
+011100     END-EXEC                                                     00011200
+011101     IF SQLCODE NOT = 0                                           00011101
+011102       SET SQL-ERROR-DETECTED       TO TRUE                       00011102
+011103       DISPLAY 'MMMB3201 - ERROR OPENING SCNRCN-CSR, SQLCODE='    00011103
+011104               SQLCODE                                            00011104
+011105     ELSE                                                         00011105
+011200       PERFORM 120-FETCH-NEXT-STORE                               00011200
+011201     END-IF                                                       00011201
+011300     .                                                            00011400
+011400                                                                  00011500
+011500*================================================================ 00011600
+011600* Fetch the next store row...                                     00011700
+011700*================================================================ 00011800
+011800 120-FETCH-NEXT-STORE.                                            00011900
+011900     EXEC SQL                                                     00012000
+012000       FETCH SCNRCN-CSR                                           00012100
+012100         INTO :DCLXXXAIL-LOC.LOC-NBR,                             00012200
+012200              :DCLXXXAIL-LOC.SCN-MAINT-SW,                        00012300
+012300              :DCLXXXAIL-LOC.RLTM-SCN-MAINT-SW                    00012400
+012400     END-EXEC                                                     00012500
+012401     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     00012401
+012402       SET SQL-ERROR-DETECTED       TO TRUE                       00012402
+012403       DISPLAY 'MMMB3201 - ERROR FETCHING SCNRCN-CSR, SQLCODE='   00012403
+012404               SQLCODE                                            00012404
+012405     END-IF                                                       00012405
+012500     .                                                            00012600
+012600                                                                  00012700
+012700*================================================================ 00012800
+012800* Process every store on the cursor...                            00012900
+012900*================================================================ 00013000
+013000 200-PROCESS-STORES.                                              00013100
+013100     PERFORM UNTIL SQLCODE = 100 OR SQL-ERROR-DETECTED            00013100
+013200       ADD 1 TO WS-TOTAL-COUNT                                    00013300
+013300       PERFORM 210-CHECK-FOR-MISMATCH                             00013400
+013500       PERFORM 120-FETCH-NEXT-STORE                               00013600
+013600     END-PERFORM                                                  00013700
+013700     .                                                            00013800
+013800                                                                  00013900
+013900*================================================================ 00014000
+014000* A store is a mismatch when exactly one of the two switches is   00014100
+014100* 'Y' and the other is not - both 'Y', both 'N', and both blank   00014200
+014200* (never keyed either way) are all considered in agreement.       00014300
+014300*================================================================ 00014400
+014400 210-CHECK-FOR-MISMATCH.                                          00014500
+014500     SET IS-NOT-EXCEPTION TO TRUE                                 00014600
+014600     MOVE SPACES TO WS-EXCP-REASON                                00014700
+014700                                                                  00014800
+014800     IF (RLTM-SCN-MAINT-SW OF DCLXXXAIL-LOC = 'Y'                 00014900
+014900     AND SCN-MAINT-SW OF DCLXXXAIL-LOC NOT = 'Y')                 00015000
+015000       SET IS-EXCEPTION TO TRUE                                   00015100
+015100       MOVE 'REAL-TIME FLAG ON, LEGACY SCAN-MAINT CODE OFF'       00015200
+015200         TO WS-EXCP-REASON                                       00015300
+015300     END-IF                                                      00015400
+015400                                                                  00015500
+015500     IF IS-NOT-EXCEPTION                                         00015600
+015600     AND (SCN-MAINT-SW OF DCLXXXAIL-LOC = 'Y'                    00015700
+015700     AND RLTM-SCN-MAINT-SW OF DCLXXXAIL-LOC NOT = 'Y')            00015800
+015800       SET IS-EXCEPTION TO TRUE                                   00015900
+015900       MOVE 'LEGACY SCAN-MAINT CODE ON, REAL-TIME FLAG OFF'       00016000
+016000         TO WS-EXCP-REASON                                       00016100
+016100     END-IF                                                      00016200
+016200                                                                  00016300
+016300     IF IS-EXCEPTION                                             00016400
+016400       ADD 1 TO WS-EXCEPTION-COUNT                                00016500
+016500       PERFORM 260-WRITE-DETAIL-LINE                              00016600
+016600     END-IF                                                       00016700
+016700     .                                                            00016800
+016800                                                                  00016900
+016900*================================================================ 00017000
+017000* Write one exception detail line...                              00017100
+017100*================================================================ 00017200
+017200 260-WRITE-DETAIL-LINE.                                           00017300
+017300     MOVE LOC-NBR OF DCLXXXAIL-LOC          TO WS-DTL-STORE-NO    00017400
+017400     MOVE RLTM-SCN-MAINT-SW OF DCLXXXAIL-LOC TO WS-DTL-RLTM-SW    00017500
+017500     MOVE SCN-MAINT-SW OF DCLXXXAIL-LOC      TO WS-DTL-LEGCY-SW   00017600
+017600     MOVE WS-EXCP-REASON                     TO WS-DTL-REASON    00017700
+017700     WRITE RPT-LINE FROM WS-DTL-LINE                              00017800
+017800     .                                                            00017900
+017900                                                                  00018000
+018000*================================================================ 00018100
+018100* Termination - write the summary and close up...                 00018200
+018200*================================================================ 00018300
+018300 900-TERMINATE.                                                   00018400
+018325     IF SQL-ERROR-DETECTED                                        00018325
+018350       MOVE 16 TO RETURN-CODE                                     00018350
+018375     END-IF                                                       00018375
+018400     EXEC SQL                                                     00018500
+018500       CLOSE SCNRCN-CSR                                           00018600
+018600     END-EXEC                                                     00018700
+018700                                                                  00018800
+018800     MOVE WS-TOTAL-COUNT     TO WS-SUM-TOTAL                      00018900
+018900     MOVE WS-EXCEPTION-COUNT TO WS-SUM-EXCEPTION                  00019000
+019000     WRITE RPT-LINE FROM SPACES                                   00019100
+019100     WRITE RPT-LINE FROM WS-SUMMARY-LINE                          00019200
+019200     WRITE RPT-LINE FROM WS-SUMMARY-LINE2                         00019300
+019300     CLOSE SCNRCN-RPT                                             00019400
+019400     .                                                            00019500
