@@ -0,0 +1,31 @@
+      ******************************************************************
+      * DCLGEN TABLE(DB2PROD.FC_XXXAIL_AZ_CLASS)                       *
+      *        LIBRARY(SYS2.DBCLIB(DDDTCL01))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        APOST                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      * Ad-zone-eligible item-class list - one row per item class that *
+      * WWWS0003 should sync class/ad-zone (CZ) data for. Replaces the *
+      * old fixed five-slot WS-CLASS-ARRAY literal so a new class can  *
+      * be added by inserting a row here instead of a program change.  *
+      ******************************************************************
+           EXEC SQL DECLARE FC_XXXAIL_AZ_CLASS TABLE
+           ( ITM_CLS_CD                     DECIMAL(3, 0) NOT NULL,
+             ACTIVE_IND                     CHAR(1) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DB2PROD.FC_XXXAIL_AZ_CLASS         *
+      ******************************************************************
+       01  DCLFC-XXXAIL-AZ-CLASS.
+           10 ITM-CLS-CD           PIC S9(3)V USAGE COMP-3.
+           10 ACTIVE-IND           PIC X(1).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       *
+      ******************************************************************
+       01  DDDTCL01
+           REDEFINES
+           DCLFC-XXXAIL-AZ-CLASS.
+           10 MD-ITM-CLS-CD        PIC S9(3)V USAGE COMP-3.
+           10 MD-ACTIVE-IND        PIC X(1).
+      ******************************************************************
