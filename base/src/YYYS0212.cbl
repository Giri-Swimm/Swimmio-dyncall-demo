@@ -11,8 +11,15 @@
 002000 01 WS-ERR-MSG2                        PIC X(20) VALUE SPACES.    00002000
 002100 01 WS-ERR-MSG3                        PIC X(10) VALUE SPACES.    00002100
 002200 01 WS-ERR-ORA-CODE                    PIC X(05) VALUE SPACES.    00002200
+002250 01 WS-XW-FOUND-SW           PIC X(1) VALUE 'N'.                  00002250
+002260     88 XW-MAPPING-FOUND              VALUE 'Y'.                  00002260
+002270     88 XW-MAPPING-NOT-FOUND          VALUE 'N'.                  00002270
 002300                                                                  00002300
 002400                                                                  00002400
+002450*---------------------------------------------------------------- 00002450
+002460* Miscellaneous copy books go here...                             00002460
+002470*---------------------------------------------------------------- 00002470
+002480 COPY DDDTOX01.                                                   00002480
 002500 LINKAGE SECTION.                                                 00002500
 002600     COPY XXXN001A.                                               00002600
 002700     EXEC SQL                                                     00002700
@@ -53,52 +60,28 @@
 006200                        WS-ERR-MSG2                               00006200
 006300                        WS-ERR-MSG3                               00006300
 006400                        WS-ERR-ORA-CODE                           00006400
-006500     EVALUATE WS-ERR-ORA-CODE                                     00006500
-006510       WHEN  '60   '                                              00006510
-006520         MOVE  -911                             TO SQLCODE        00006520
-006600       WHEN  '904  '                                              00006600
-006700       WHEN  '310  '                                              00006700
-006800         MOVE  -206                             TO SQLCODE        00006800
-006900       WHEN  '615  '                                              00006900
-007000       WHEN  '616  '                                              00007000
-007100         MOVE  -420                             TO SQLCODE        00007100
-007200       WHEN  '942  '                                              00007200
-007300         MOVE  -204                             TO SQLCODE        00007300
-007400       WHEN  '1403 '                                              00007400
-007500         MOVE  -100                             TO SQLCODE        00007500
-007600       WHEN  '1001 '                                              00007600
-007700         MOVE  -501                             TO SQLCODE        00007700
-007800       WHEN  '1438 '                                              00007800
-007900         MOVE  -413                             TO SQLCODE        00007900
-008000       WHEN  '2112 '                                              00008000
-008100       WHEN  '1422 '                                              00008100
-008200         MOVE  -811                             TO SQLCODE        00008200
-008300       WHEN  '2049 '                                              00008300
-008400         MOVE  -913                             TO SQLCODE        00008400
-008500       WHEN  '2291 '                                              00008500
-008600         MOVE  -530                             TO SQLCODE        00008600
-008700       WHEN  '2292 '                                              00008700
-008800         MOVE  -532                             TO SQLCODE        00008800
-008900       WHEN  '6502 '                                              00008900
-009000         MOVE  -304                             TO SQLCODE        00009000
-009100       WHEN  '6508 '                                              00009100
-009200         MOVE  -440                             TO SQLCODE        00009200
-009300       WHEN  '6511 '                                              00009300
-009400         MOVE  -502                             TO SQLCODE        00009400
-009500       WHEN  '6550 '                                              00009500
-009600       WHEN  '6553 '                                              00009600
-009700         MOVE  -440                             TO SQLCODE        00009700
-009800       WHEN  '14028'                                              00009800
-009900         MOVE  -538                             TO SQLCODE        00009900
-010000       WHEN  '30006'                                              00010000
-010100         MOVE  -904                             TO SQLCODE        00010100
-010200       WHEN OTHER                                                 00010200
-010300         STRING 'Error in YYYS0212. Oracle code:'                 00010300
-010300                 WS-ERR-ORA-CODE                                  00010320
-010300         DELIMITED BY SIZE INTO IS-RTRN-MSG2-TXT                  00010330
-010500     END-EVALUATE                                                 00010500
+006500     SET XW-MAPPING-NOT-FOUND TO TRUE                             00006500
+006510                                                                  00006510
+006520     EXEC SQL                                                     00006520
+006530         SELECT XW_DB2_SQLCODE                                    00006530
+006540           INTO :XW-DB2-SQLCODE                                   00006540
+006550           FROM FC_XXXAIL_ORA_SQLCODE_XWALK                       00006550
+006560          WHERE XW_ORA_ERROR_CD = :WS-ERR-ORA-CODE                00006560
+006570     END-EXEC                                                     00006570
+006580                                                                  00006580
+006590     IF SQLCODE = 0                                               00006590
+006600       SET XW-MAPPING-FOUND TO TRUE                               00006600
+006610     END-IF                                                       00006610
+006620                                                                  00006620
+006630     IF XW-MAPPING-FOUND                                          00006630
+006640       MOVE XW-DB2-SQLCODE                    TO SQLCODE          00006640
+006650     ELSE                                                         00006650
+006660       STRING 'Error in YYYS0212. Oracle code:'                   00006660
+006670               WS-ERR-ORA-CODE                                    00006670
+006680           DELIMITED BY SIZE INTO IS-RTRN-MSG2-TXT                00006680
+006690     END-IF                                                       00006690
 010600     MOVE SPACES                                TO SQLERRMC       00010600
 010700     .                                                            00010700
 010800                                                                  00010800
 010900                                                                  00010900
-
\ No newline at end of file
+
