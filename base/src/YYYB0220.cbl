@@ -0,0 +1,128 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    YYYB0220.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*---------------------------------------------------------------- 00000500
+000600* Connection-switch statistics report.                            00000600
+000700*                                                                 00000700
+000800* YYYS0220 already accumulates WS-STATS counters (total requests, 00000800
+000900* DB2/Oracle requests, override requests, and the connection and  00000900
+001000* override switch counts) and returns them through                00001000
+001100* YYYC0220-GET-STATS, but nothing ever wrote them anywhere a human00001100
+001200* could see after a job finished - they just disappeared with the 00001200
+001300* run's working storage. This job calls YYYS0220 at end-of-job and00001300
+001400* writes the counters to a one-line report, so a batch run that   00001400
+001500* thrashes between DB2 and Oracle connections is visible instead  00001500
+001600* of silent.                                                      00001600
+001700* Batch job - run standalone, no online caller. Schedule it as the00001700
+001800* last step of any batch stream that drives connections through   00001800
+001900* YYYS0220, after the stream's own steps have run.                00001900
+002000*---------------------------------------------------------------- 00002000
+002100 ENVIRONMENT DIVISION.                                            00002100
+002200 INPUT-OUTPUT SECTION.                                            00002200
+002300 FILE-CONTROL.                                                    00002300
+002400     SELECT CONSTATS-RPT   ASSIGN TO RPTOUT                       00002400
+002500         ORGANIZATION IS LINE SEQUENTIAL.                         00002500
+002600                                                                  00002600
+002700 DATA DIVISION.                                                   00002700
+002800 FILE SECTION.                                                    00002800
+002900 FD  CONSTATS-RPT.                                                00002900
+003000 01  RPT-LINE                          PIC X(132).                00003000
+003100                                                                  00003100
+003200 WORKING-STORAGE SECTION.                                         00003200
+003300*---------------------------------------------------------------  00003300
+003400* Misc working storage...                                         00003400
+003500*---------------------------------------------------------------  00003500
+003600 01 WS-SUBRS.                                                     00003600
+003700     05 Z-CONN-STATE-MGR            PIC X(8) VALUE 'YYYS0220'.    00003700
+003800                                                                  00003800
+003900 01 WS-HDG-LINE-1.                                                00003900
+004000    05 FILLER PIC X(45) VALUE                                     00004000
+004100       'YYYB0220 - CONNECTION-SWITCH STATISTICS'.                 00004100
+004200 01 WS-HDG-LINE-2.                                                00004200
+004300    05 FILLER PIC X(12) VALUE 'CURR-CON - '.                      00004300
+004400    05 WS-HDG-CURR-CON             PIC X(1).                      00004400
+004500                                                                  00004500
+004600 01 WS-DTL-LINE-1.                                                00004600
+004700    05 FILLER PIC X(28) VALUE 'TOTAL CONNECTION REQUESTS - '.     00004700
+004800    05 WS-DTL-TOT-REQS             PIC ZZZ,ZZZ,ZZ9.               00004800
+004900 01 WS-DTL-LINE-2.                                                00004900
+005000    05 FILLER PIC X(28) VALUE 'DB2 CONNECTION REQUESTS   - '.     00005000
+005100    05 WS-DTL-DB2-REQS             PIC ZZZ,ZZZ,ZZ9.               00005100
+005200 01 WS-DTL-LINE-3.                                                00005200
+005300    05 FILLER PIC X(28) VALUE 'ORACLE CONNECTION REQUESTS- '.     00005300
+005400    05 WS-DTL-OCL-REQS             PIC ZZZ,ZZZ,ZZ9.               00005400
+005500 01 WS-DTL-LINE-4.                                                00005500
+005600    05 FILLER PIC X(28) VALUE 'OVER-RIDE REQUESTS        - '.     00005600
+005700    05 WS-DTL-OVR-REQS             PIC ZZZ,ZZZ,ZZ9.               00005700
+005800 01 WS-DTL-LINE-5.                                                00005800
+005900    05 FILLER PIC X(28) VALUE 'CONNECTION SWITCHES       - '.     00005900
+006000    05 WS-DTL-CON-SWITCHES         PIC ZZZ,ZZZ,ZZ9.               00006000
+006100 01 WS-DTL-LINE-6.                                                00006100
+006200    05 FILLER PIC X(28) VALUE 'OVER-RIDE SWITCHES        - '.     00006200
+006300    05 WS-DTL-OVR-SWITCHES         PIC ZZZ,ZZZ,ZZ9.               00006300
+006400                                                                  00006400
+006500*---------------------------------------------------------------  00006500
+006600* Miscellaneous copy books go here...                             00006600
+006700*---------------------------------------------------------------  00006700
+006800 COPY XXXN001A.                                                   00006800
+006900 COPY YYYC0220.                                                   00006900
+007000                                                                  00007000
+007100 PROCEDURE DIVISION.                                              00007100
+007200***************************************************************** 00007200
+007300* Start of program main line.                                     00007300
+007400***************************************************************** 00007400
+007500 000-MAIN.                                                        00007500
+007600     PERFORM 100-INITIALIZE                                       00007600
+007700     PERFORM 200-GET-AND-REPORT-STATS                             00007700
+007800     PERFORM 900-TERMINATE                                        00007800
+007900     GOBACK                                                       00007900
+008000     .                                                            00008000
+008100                                                                  00008100
+008200*================================================================ 00008200
+008300* Initialization...                                               00008300
+008400*================================================================ 00008400
+008500 100-INITIALIZE.                                                  00008500
+008600     OPEN OUTPUT CONSTATS-RPT                                     00008600
+008700     WRITE RPT-LINE FROM WS-HDG-LINE-1                            00008700
+008800     .                                                            00008800
+008900                                                                  00008900
+009000*================================================================ 00009000
+009100* Ask YYYS0220 for its accumulated stats and write them to the    00009100
+009200* report...                                                       00009200
+009300*================================================================ 00009300
+009400 200-GET-AND-REPORT-STATS.                                        00009400
+009500     INITIALIZE XXXN001A                                          00009500
+009600                 YYYC0220                                         00009600
+009700     SET YYYC0220-GET-STATS TO TRUE                               00009700
+009800     CALL Z-CONN-STATE-MGR USING XXXN001A YYYC0220                00009800
+009900                                                                  00009900
+010000     IF SUCCESS                                                   00010000
+010100       MOVE YYYC0220-CURR-CON      TO WS-HDG-CURR-CON             00010100
+010200       WRITE RPT-LINE FROM WS-HDG-LINE-2                          00010200
+010300       WRITE RPT-LINE FROM SPACES                                 00010300
+010400                                                                  00010400
+010500       MOVE YYYC0220-TOT-REQS      TO WS-DTL-TOT-REQS             00010500
+010600       WRITE RPT-LINE FROM WS-DTL-LINE-1                          00010600
+010700       MOVE YYYC0220-DB2-REQS      TO WS-DTL-DB2-REQS             00010700
+010800       WRITE RPT-LINE FROM WS-DTL-LINE-2                          00010800
+010900       MOVE YYYC0220-OCL-REQS      TO WS-DTL-OCL-REQS             00010900
+011000       WRITE RPT-LINE FROM WS-DTL-LINE-3                          00011000
+011100       MOVE YYYC0220-OVR-REQS      TO WS-DTL-OVR-REQS             00011100
+011200       WRITE RPT-LINE FROM WS-DTL-LINE-4                          00011200
+011300       MOVE YYYC0220-CON-SWITCHES  TO WS-DTL-CON-SWITCHES         00011300
+011400       WRITE RPT-LINE FROM WS-DTL-LINE-5                          00011400
+011500       MOVE YYYC0220-OVR-SWITCHES  TO WS-DTL-OVR-SWITCHES         00011500
+011600       WRITE RPT-LINE FROM WS-DTL-LINE-6                          00011600
+011700     ELSE                                                         00011700
+011800       WRITE RPT-LINE FROM SPACES                                 00011800
+011900       WRITE RPT-LINE FROM IS-RTRN-MSG-TXT                        00011900
+012000     END-IF                                                       00012000
+012100     .                                                            00012100
+012200                                                                  00012200
+012300*================================================================ 00012300
+012400* Termination...                                                  00012400
+012500*================================================================ 00012500
+012600 900-TERMINATE.                                                   00012600
+012700     CLOSE CONSTATS-RPT                                           00012700
+012800     .                                                            00012800
