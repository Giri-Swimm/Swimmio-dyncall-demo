@@ -0,0 +1,254 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMB3701.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*---------------------------------------------------------------- 00000500
+000600* Associated-store relationship integrity report.                 00000600
+000700*                                                                 00000700
+000800* Scans XXXAIL_LOC (HHHTLR01) for every store that carries an     00000900
+000900* associated-store key (ASSOC-STR-TYP-CD/ASSOC-STR-NBR not zero)  00001000
+001000* and validates that relationship two ways: the associated store  00001100
+001100* can't be the store itself, and the associated store it points   00001200
+001200* to has to actually exist on XXXAIL_LOC.  The existence check    00001300
+001300* is the same singleton SELECT COALESCE(COUNT(*),0) idiom         00001400
+001400* MMMS0304 already uses for its own referential-integrity checks, 00001500
+001500* just run here directly against XXXAIL_LOC instead of through a  00001600
+001600* CALLable subprogram, since this is a read-only report and not   00001700
+001700* a delete-time gate.                                             00001800
+001800* Batch job - run standalone, no online caller.                   00001900
+001900* --------------------------------------------------------------- 00002000
+002000 ENVIRONMENT DIVISION.                                            00002100
+002100 INPUT-OUTPUT SECTION.                                            00002200
+002200 FILE-CONTROL.                                                    00002300
+002300     SELECT ASSOCST-RPT    ASSIGN TO RPTOUT                       00002400
+002400         ORGANIZATION IS LINE SEQUENTIAL.                         00002500
+002500                                                                  00002600
+002600 DATA DIVISION.                                                   00002700
+002700 FILE SECTION.                                                    00002800
+002800 FD  ASSOCST-RPT.                                                 00002900
+002900 01  RPT-LINE                          PIC X(132).                00003000
+003000                                                                  00003100
+003100 WORKING-STORAGE SECTION.                                         00003200
+003200* --------------------------------------------------------------- 00003300
+003300* Misc working storage...                                        00003400
+003400* --------------------------------------------------------------- 00003500
+003500 01 WS-TOTAL-COUNT                    PIC 9(6) VALUE 0.           00003600
+003600 01 WS-CHECKED-COUNT                  PIC 9(6) VALUE 0.           00003700
+003700 01 WS-EXCEPTION-COUNT                PIC 9(6) VALUE 0.           00003800
+003800 01 WS-EXCEPTION-SW                   PIC X    VALUE 'N'.         00003900
+003900    88 IS-EXCEPTION                            VALUE 'Y'.         00004000
+004000    88 IS-NOT-EXCEPTION                        VALUE 'N'.         00004100
+004010 01 WS-SQL-ERROR-SW                   PIC X    VALUE 'N'.         00004010
+004020    88 SQL-ERROR-DETECTED                      VALUE 'Y'.         00004020
+004030    88 SQL-NO-ERROR                            VALUE 'N'.         00004030
+004100 01 WS-EXCP-REASON                    PIC X(40) VALUE SPACES.     00004200
+004200 01 WS-CNT                            PIC S9(9) COMP-3 VALUE 0.   00004300
+004300 01 WS-SQLCODE                        PIC -9(4).                  00004400
+004400                                                                  00004500
+004500 01 WS-HDG-LINE-1.                                                00004600
+004600    05 FILLER PIC X(59) VALUE                                     00004700
+004700      'MMMB3701 - ASSOCIATED-STORE RELATIONSHIP INTEGRITY REPORT'.00004800
+004800 01 WS-HDG-LINE-2.                                                00004900
+004900    05 FILLER PIC X(4)  VALUE 'TYPE'.                             00005000
+005000    05 FILLER PIC X(2)  VALUE SPACES.                             00005100
+005100    05 FILLER PIC X(9)  VALUE 'LOCATION '.                        00005200
+005200    05 FILLER PIC X(2)  VALUE SPACES.                             00005300
+005300    05 FILLER PIC X(4)  VALUE 'ATYP'.                             00005400
+005400    05 FILLER PIC X(2)  VALUE SPACES.                             00005500
+005500    05 FILLER PIC X(9)  VALUE 'ASSOC STR'.                        00005600
+005600    05 FILLER PIC X(2)  VALUE SPACES.                             00005700
+005700    05 FILLER PIC X(40) VALUE 'EXCEPTION REASON'.                 00005800
+005800                                                                  00005900
+005900 01 WS-DTL-LINE.                                                  00006000
+006000    05 WS-DTL-LOC-TYP-CD            PIC X(4).                     00006100
+006100    05 FILLER                       PIC X(2) VALUE SPACES.        00006200
+006200    05 WS-DTL-LOC-NBR               PIC Z(8)9.                    00006300
+006300    05 FILLER                       PIC X(2) VALUE SPACES.        00006400
+006400    05 WS-DTL-ASSOC-TYP-CD          PIC X(4).                     00006500
+006500    05 FILLER                       PIC X(2) VALUE SPACES.        00006600
+006600    05 WS-DTL-ASSOC-NBR             PIC Z(8)9.                    00006700
+006700    05 FILLER                       PIC X(2) VALUE SPACES.        00006800
+006800    05 WS-DTL-REASON                PIC X(40).                    00006900
+006900                                                                  00007000
+007000 01 WS-SUMMARY-LINE.                                              00007100
+007100    05 FILLER PIC X(24) VALUE 'LOCATIONS SCANNED    - '.          00007200
+007200    05 WS-SUM-TOTAL                 PIC ZZZ,ZZ9.                  00007300
+007300                                                                  00007400
+007400 01 WS-SUMMARY-LINE2.                                             00007500
+007500    05 FILLER PIC X(24) VALUE 'RELATIONSHIPS CHECKED - '.         00007600
+007600    05 WS-SUM-CHECKED               PIC ZZZ,ZZ9.                  00007700
+007700                                                                  00007800
+007800 01 WS-SUMMARY-LINE3.                                             00007900
+007900    05 FILLER PIC X(24) VALUE 'EXCEPTIONS FOUND     - '.          00008000
+008000    05 WS-SUM-EXCEPTION             PIC ZZZ,ZZ9.                  00008100
+008100                                                                  00008200
+008200* --------------------------------------------------------------- 00008300
+008300* Miscellaneous copy books go here...                             00008400
+008400* --------------------------------------------------------------- 00008500
+008500 COPY HHHTLR01.                                                   00008600
+008600                                                                  00008700
+008700* ----------------------------------------------------------------00008800
+008800* DB2 stuff...                                                    00008900
+008900* ----------------------------------------------------------------00009000
+009000     EXEC SQL                                                     00009100
+009100       INCLUDE SQLCA                                              00009200
+009200     END-EXEC                                                     00009300
+009300                                                                  00009400
+009400     EXEC SQL                                                     00009500
+009500       DECLARE ASSOCST-CSR CURSOR FOR                             00009600
+009600       SELECT LOC_TYP_CD, LOC_NBR,                                00009700
+009700              ASSOC_STR_TYP_CD, ASSOC_STR_NBR                     00009800
+009800         FROM XXXAIL_LOC                                          00009900
+009900         WHERE ASSOC_STR_NBR NOT = 0                              00010000
+010000         ORDER BY LOC_TYP_CD, LOC_NBR                             00010100
+010100     END-EXEC                                                     00010200
+010200                                                                  00010300
+010300 PROCEDURE DIVISION.                                              00010400
+010400***************************************************************** 00010500
+010500* Start of program main line.                                     00010600
+010600***************************************************************** 00010700
+010700 000-MAIN.                                                        00010800
+010800     PERFORM 100-INITIALIZE                                       00010900
+010900     PERFORM 200-PROCESS-LOCATIONS                                00011000
+011000     PERFORM 900-TERMINATE                                        00011100
+011100     GOBACK                                                       00011200
+011200     .                                                            00011300
+011300                                                                  00011400
+011400*================================================================ 00011500
+011500* Initialization...                                               00011600
+011600*================================================================ 00011700
+011700 100-INITIALIZE.                                                  00011800
+011800     OPEN OUTPUT ASSOCST-RPT                                      00011900
+011900     WRITE RPT-LINE FROM WS-HDG-LINE-1                            00012000
+012000     WRITE RPT-LINE FROM WS-HDG-LINE-2                            00012100
+012100                                                                  00012200
+012200     EXEC SQL                                                     00012300
+012300       OPEN ASSOCST-CSR                                           00012400
+012400     END-EXEC                                                     00012500
+012401     IF SQLCODE NOT = 0                                           00012401
+012402       SET SQL-ERROR-DETECTED       TO TRUE                       00012402
+012403       DISPLAY 'MMMB3701 - ERROR OPENING ASSOCST-CSR, SQLCODE='   00012403
+012404               SQLCODE                                            00012404
+012405     ELSE                                                         00012405
+012500       PERFORM 120-FETCH-NEXT-LOCATION                            00012500
+012501     END-IF                                                       00012501
+012600     .                                                            00012700
+012700                                                                  00012800
+012800*================================================================ 00012900
+012900* Fetch the next location row that carries an associated store... 00013000
+013000*================================================================ 00013100
+013100 120-FETCH-NEXT-LOCATION.                                         00013200
+013200     EXEC SQL                                                     00013300
+013300       FETCH ASSOCST-CSR                                          00013400
+013400         INTO :DCLXXXAIL-LOC.LOC-TYP-CD,                          00013500
+013500              :DCLXXXAIL-LOC.LOC-NBR,                             00013600
+013600              :DCLXXXAIL-LOC.ASSOC-STR-TYP-CD,                    00013700
+013700              :DCLXXXAIL-LOC.ASSOC-STR-NBR                        00013800
+013800     END-EXEC                                                     00013900
+013801     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     00013801
+013802       SET SQL-ERROR-DETECTED       TO TRUE                       00013802
+013803       DISPLAY 'MMMB3701 - ERROR FETCHING ASSOCST-CSR, SQLCODE='  00013803
+013804               SQLCODE                                            00013804
+013805     END-IF                                                       00013805
+013900     .                                                            00014000
+014000                                                                  00014100
+014100*================================================================ 00014200
+014200* Process every location on the cursor...                         00014300
+014300*================================================================ 00014400
+014400 200-PROCESS-LOCATIONS.                                           00014500
+014500     PERFORM UNTIL SQLCODE = 100 OR SQL-ERROR-DETECTED            00014500
+014600       ADD 1 TO WS-TOTAL-COUNT                                    00014700
+014700       ADD 1 TO WS-CHECKED-COUNT                                  00014800
+014800       PERFORM 210-CHECK-FOR-EXCEPTION                            00014900
+014900       PERFORM 120-FETCH-NEXT-LOCATION                            00015000
+015000     END-PERFORM                                                  00015100
+015100     .                                                            00015200
+015200                                                                  00015300
+015300*================================================================ 00015400
+015400* A self-reference is checked first, since there is no point      00015500
+015500* looking a store up against itself; only when that passes is the 00015600
+015600* associated store's existence actually checked.                  00015700
+015700*================================================================ 00015800
+015800 210-CHECK-FOR-EXCEPTION.                                         00015900
+015900     SET IS-NOT-EXCEPTION TO TRUE                                 00016000
+016000     MOVE SPACES TO WS-EXCP-REASON                                00016100
+016100                                                                  00016200
+016200     IF ASSOC-STR-TYP-CD OF DCLXXXAIL-LOC = LOC-TYP-CD            00016210
+016205       OF DCLXXXAIL-LOC                                           00016220
+016300     AND ASSOC-STR-NBR OF DCLXXXAIL-LOC = LOC-NBR OF DCLXXXAIL-LOC 00016400
+016400       SET IS-EXCEPTION TO TRUE                                   00016500
+016500       MOVE 'ASSOCIATED STORE IS THE STORE ITSELF'                00016600
+016600         TO WS-EXCP-REASON                                        00016700
+016700     END-IF                                                       00016800
+016800                                                                  00016900
+016900     IF IS-NOT-EXCEPTION                                          00017000
+017000       PERFORM 220-CHECK-ASSOC-STORE-EXISTS                       00017100
+017100     END-IF                                                       00017200
+017200                                                                  00017300
+017300     IF IS-EXCEPTION                                              00017400
+017400       ADD 1 TO WS-EXCEPTION-COUNT                                00017500
+017500       PERFORM 260-WRITE-DETAIL-LINE                              00017600
+017600     END-IF                                                       00017700
+017700     .                                                            00017800
+017800                                                                  00017900
+017900*================================================================ 00018000
+018000* Look the associated store up on XXXAIL_LOC the same way         00018100
+018100* MMMS0304 looks up a would-be parent before allowing a delete.    00018200
+018200*================================================================ 00018300
+018300 220-CHECK-ASSOC-STORE-EXISTS.                                    00018400
+018400     EXEC SQL                                                     00018500
+018500        SELECT COALESCE(COUNT(*), 0)                              00018600
+018600         INTO :WS-CNT                                             00018700
+018700        FROM XXXAIL_LOC                                           00018800
+018800        WHERE LOC_TYP_CD = :DCLXXXAIL-LOC.ASSOC-STR-TYP-CD         00018900
+018900          AND LOC_NBR    = :DCLXXXAIL-LOC.ASSOC-STR-NBR            00019000
+019000     END-EXEC                                                     00019100
+019100                                                                  00019200
+019200     EVALUATE TRUE                                                00019300
+019300       WHEN SQLCODE NOT = 0                                       00019400
+019400         SET IS-EXCEPTION TO TRUE                                 00019500
+019500         MOVE SQLCODE TO WS-SQLCODE                               00019600
+019600         STRING 'SQL ERROR CHECKING ASSOCIATED STORE, CODE '       00019700
+019700                WS-SQLCODE                                        00019800
+019800         DELIMITED BY SIZE INTO WS-EXCP-REASON                     00019900
+019900       WHEN WS-CNT = 0                                            00020000
+020000         SET IS-EXCEPTION TO TRUE                                 00020100
+020100         MOVE 'ASSOCIATED STORE NOT ON FILE'                      00020200
+020200           TO WS-EXCP-REASON                                      00020300
+020300       WHEN OTHER                                                 00020400
+020400         CONTINUE                                                 00020500
+020500     END-EVALUATE                                                 00020600
+020600     .                                                            00020700
+020700                                                                  00020800
+020800*================================================================ 00020900
+020900* Write one exception detail line...                              00021000
+021000*================================================================ 00021100
+021100 260-WRITE-DETAIL-LINE.                                           00021200
+021200     MOVE LOC-TYP-CD OF DCLXXXAIL-LOC        TO WS-DTL-LOC-TYP-CD  00021300
+021300     MOVE LOC-NBR OF DCLXXXAIL-LOC           TO WS-DTL-LOC-NBR     00021400
+021400     MOVE ASSOC-STR-TYP-CD OF DCLXXXAIL-LOC TO WS-DTL-ASSOC-TYP-CD00021500
+021500     MOVE ASSOC-STR-NBR OF DCLXXXAIL-LOC     TO WS-DTL-ASSOC-NBR   00021600
+021600     MOVE WS-EXCP-REASON                     TO WS-DTL-REASON     00021700
+021700     WRITE RPT-LINE FROM WS-DTL-LINE                              00021800
+021800     .                                                            00021900
+021900                                                                  00022000
+022000*================================================================ 00022100
+022100* Termination - write the summary and close up...                 00022200
+022200*================================================================ 00022300
+022300 900-TERMINATE.                                                   00022400
+022325     IF SQL-ERROR-DETECTED                                        00022325
+022350       MOVE 16 TO RETURN-CODE                                     00022350
+022375     END-IF                                                       00022375
+022400     EXEC SQL                                                     00022500
+022500       CLOSE ASSOCST-CSR                                          00022600
+022600     END-EXEC                                                     00022700
+022700                                                                  00022800
+022800     MOVE WS-TOTAL-COUNT     TO WS-SUM-TOTAL                      00022900
+022900     MOVE WS-CHECKED-COUNT   TO WS-SUM-CHECKED                    00023000
+023000     MOVE WS-EXCEPTION-COUNT TO WS-SUM-EXCEPTION                  00023100
+023100     WRITE RPT-LINE FROM SPACES                                   00023200
+023200     WRITE RPT-LINE FROM WS-SUMMARY-LINE                          00023300
+023300     WRITE RPT-LINE FROM WS-SUMMARY-LINE2                         00023400
+023400     WRITE RPT-LINE FROM WS-SUMMARY-LINE3                         00023500
+023500     CLOSE ASSOCST-RPT                                            00023600
+023600     .                                                            00023700
