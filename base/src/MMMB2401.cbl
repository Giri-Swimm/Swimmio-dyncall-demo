@@ -0,0 +1,245 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMB2401.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*---------------------------------------------------------------- 00000500
+000600* Pharmacy Regulatory-ID Compliance report.                       00000600
+000700*                                                                 00000700
+000800* Scans FC_XXXAIL_STORES (DDDTRL01) and flags any store whose    00000900
+000900* DEA registration number (FC_RL_STORE_DEA_NO) is missing, isn't 00001000
+001000* in the standard 2-letter/7-digit DEA format, or fails the DEA  00001100
+001100* check-digit algorithm (sum of the 1st/3rd/5th digits, plus     00001200
+001200* twice the sum of the 2nd/4th/6th digits - the last digit of    00001300
+001300* that total must equal the 7th digit).                          00001400
+001400* Batch job - run standalone, no online caller.                   00001500
+001500* --------------------------------------------------------------- 00001600
+001600 ENVIRONMENT DIVISION.                                            00001700
+001700 INPUT-OUTPUT SECTION.                                            00001800
+001800 FILE-CONTROL.                                                    00001900
+001900     SELECT DEA-CMPL-RPT   ASSIGN TO RPTOUT                       00002000
+002000         ORGANIZATION IS LINE SEQUENTIAL.                         00002100
+002100                                                                  00002200
+002200 DATA DIVISION.                                                   00002300
+002300 FILE SECTION.                                                    00002400
+002400 FD  DEA-CMPL-RPT.                                                00002500
+002500 01  RPT-LINE                          PIC X(132).                00002600
+002600                                                                  00002700
+002700 WORKING-STORAGE SECTION.                                         00002800
+002800* --------------------------------------------------------------- 00002900
+002900* Misc working storage...                                        00003000
+003000* --------------------------------------------------------------- 00003100
+003100 01 WS-TOTAL-COUNT                    PIC 9(6) VALUE 0.           00003200
+003200 01 WS-EXCEPTION-COUNT                PIC 9(6) VALUE 0.           00003300
+003300 01 WS-EXCEPTION-SW                   PIC X    VALUE 'N'.         00003400
+003400    88 IS-EXCEPTION                            VALUE 'Y'.         00003500
+003500    88 IS-NOT-EXCEPTION                        VALUE 'N'.         00003600
+003510 01 WS-SQL-ERROR-SW                   PIC X    VALUE 'N'.         00003510
+003520    88 SQL-ERROR-DETECTED                      VALUE 'Y'.         00003520
+003530    88 SQL-NO-ERROR                            VALUE 'N'.         00003530
+003600 01 WS-EXCP-REASON                    PIC X(40) VALUE SPACES.     00003700
+003700                                                                  00003800
+003800 01 WS-DEA-ALPHA                      PIC X(2).                   00003900
+003900 01 WS-DEA-DIGITS                     PIC X(7).                   00004000
+004000 01 WS-DEA-DIGITS-N REDEFINES WS-DEA-DIGITS.                      00004100
+004100    05 WS-DEA-D                       PIC 9 OCCURS 7 TIMES.       00004200
+004200 01 WS-DEA-SUM-ODD                    PIC S9(3) COMP-3 VALUE 0.   00004300
+004300 01 WS-DEA-SUM-EVEN                   PIC S9(3) COMP-3 VALUE 0.   00004400
+004400 01 WS-DEA-TOTAL                      PIC S9(3) COMP-3 VALUE 0.   00004500
+004500 01 WS-DEA-CHECK-DIGIT                PIC 9.                      00004600
+004600 01 WS-DEA-VALID-FORMAT-SW            PIC X VALUE 'N'.            00004700
+004700    88 DEA-VALID-FORMAT                        VALUE 'Y'.         00004800
+004800    88 DEA-NOT-VALID-FORMAT                    VALUE 'N'.         00004900
+004900                                                                  00005000
+005000 01 WS-HDG-LINE-1.                                                00005100
+005100    05 FILLER PIC X(54) VALUE                                     00005200
+005200       'MMMB2401 - PHARMACY REGULATORY-ID COMPLIANCE REPORT'.     00005300
+005300 01 WS-HDG-LINE-2.                                                00005400
+005400    05 FILLER PIC X(5)  VALUE 'STORE'.                            00005500
+005500    05 FILLER PIC X(2)  VALUE SPACES.                             00005600
+005600    05 FILLER PIC X(9)  VALUE 'DEA NO'.                           00005700
+005700    05 FILLER PIC X(2)  VALUE SPACES.                             00005800
+005800    05 FILLER PIC X(40) VALUE 'EXCEPTION REASON'.                 00005900
+005900                                                                  00006000
+006000 01 WS-DTL-LINE.                                                  00006100
+006100    05 WS-DTL-STORE-NO              PIC ZZZZ9.                    00006200
+006200    05 FILLER                       PIC X(2) VALUE SPACES.        00006300
+006300    05 WS-DTL-DEA-NO                PIC X(9).                     00006400
+006400    05 FILLER                       PIC X(2) VALUE SPACES.        00006500
+006500    05 WS-DTL-REASON                PIC X(40).                    00006600
+006600                                                                  00006700
+006700 01 WS-SUMMARY-LINE.                                              00006800
+006800    05 FILLER PIC X(23) VALUE 'STORES SCANNED     - '.            00006900
+006900    05 WS-SUM-TOTAL                 PIC ZZZ,ZZ9.                  00007000
+007000                                                                  00007100
+007100 01 WS-SUMMARY-LINE2.                                             00007200
+007200    05 FILLER PIC X(23) VALUE 'EXCEPTIONS FOUND   - '.            00007300
+007300    05 WS-SUM-EXCEPTION             PIC ZZZ,ZZ9.                  00007400
+007400                                                                  00007500
+007500* --------------------------------------------------------------- 00007600
+007600* Miscellaneous copy books go here...                             00007700
+007700* --------------------------------------------------------------- 00007800
+007800 COPY DDDTRL01.                                                   00007900
+007900                                                                  00008000
+008000* ----------------------------------------------------------------00008100
+008100* DB2 stuff...                                                    00008200
+008200* ----------------------------------------------------------------00008300
+008300     EXEC SQL                                                     00008400
+008400       INCLUDE SQLCA                                              00008500
+008500     END-EXEC                                                     00008600
+008600                                                                  00008700
+008700     EXEC SQL                                                     00008800
+008800       DECLARE STORE-DEA-CSR CURSOR FOR                           00008900
+008900       SELECT FC_STORE_NO, FC_RL_STORE_DEA_NO                     00009000
+009000         FROM FC_XXXAIL_STORES                                    00009100
+009100         ORDER BY FC_STORE_NO                                     00009200
+009200     END-EXEC                                                     00009300
+009300                                                                  00009400
+009400 PROCEDURE DIVISION.                                              00009500
+009500***************************************************************** 00009600
+009600* Start of program main line.                                     00009700
+009700***************************************************************** 00009800
+009800 000-MAIN.                                                        00009900
+009900     PERFORM 100-INITIALIZE                                       00010000
+010000     PERFORM 200-PROCESS-STORES                                   00010100
+010100     PERFORM 900-TERMINATE                                        00010200
+010200     GOBACK                                                       00010300
+010300     .                                                            00010400
+010400                                                                  00010500
+010500*================================================================ 00010600
+010600* Initialization...                                               00010700
+010700*================================================================ 00010800
+010800 100-INITIALIZE.                                                  00010900
+010900     OPEN OUTPUT DEA-CMPL-RPT                                     00011000
+011000     WRITE RPT-LINE FROM WS-HDG-LINE-1                            00011100
+011100     WRITE RPT-LINE FROM WS-HDG-LINE-2                            00011200
+011200                                                                  00011300
+011300     EXEC SQL                                                     00011400
+011400       OPEN STORE-DEA-CSR                                         00011500
+011500     END-EXEC                                                     00011600
+011501     IF SQLCODE NOT = 0                                           00011501
+011502       SET SQL-ERROR-DETECTED       TO TRUE                       00011502
+011503       DISPLAY 'MMMB2401 - ERROR OPENING STORE-DEA-CSR, SQLCODE=' 00011503
+011504               SQLCODE                                            00011504
+011505     ELSE                                                         00011505
+011600       PERFORM 120-FETCH-NEXT-STORE                               00011600
+011601     END-IF                                                       00011601
+011700     .                                                            00011800
+011800                                                                  00011900
+011900*================================================================ 00012000
+012000* Fetch the next store row...                                     00012100
+012100*================================================================ 00012200
+012200 120-FETCH-NEXT-STORE.                                            00012300
+012300     EXEC SQL                                                     00012400
+012400       FETCH STORE-DEA-CSR                                        00012500
+012500         INTO :FC-STORE-NO, :FC-RL-STORE-DEA-NO                   00012600
+012600     END-EXEC                                                     00012700
+012601     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     00012601
+012602       SET SQL-ERROR-DETECTED       TO TRUE                       00012602
+012603       DISPLAY 'MMMB2401 - ERROR FETCHING STORE-DEA-CSR, SQLCODE='00012603
+012604               SQLCODE                                            00012604
+012605     END-IF                                                       00012605
+012700     .                                                            00012800
+012800                                                                  00012900
+012900*================================================================ 00013000
+013000* Process every store on the cursor...                            00013100
+013100*================================================================ 00013200
+013200 200-PROCESS-STORES.                                              00013300
+013300     PERFORM UNTIL SQLCODE = 100 OR SQL-ERROR-DETECTED            00013300
+013400       ADD 1 TO WS-TOTAL-COUNT                                    00013500
+013500       PERFORM 210-CHECK-FOR-EXCEPTION                            00013600
+013600       IF IS-EXCEPTION                                            00013700
+013700         ADD 1 TO WS-EXCEPTION-COUNT                              00013800
+013800         PERFORM 260-WRITE-DETAIL-LINE                            00013900
+013900       END-IF                                                     00014000
+014000       PERFORM 120-FETCH-NEXT-STORE                               00014100
+014100     END-PERFORM                                                  00014200
+014200     .                                                            00014300
+014300                                                                  00014400
+014400*================================================================ 00014500
+014500* Decide whether this store's DEA number is an exception.         00014600
+014700*================================================================ 00014700
+014800 210-CHECK-FOR-EXCEPTION.                                         00014800
+014900     SET IS-NOT-EXCEPTION TO TRUE                                 00014900
+015000     MOVE SPACES TO WS-EXCP-REASON                                00015000
+015100                                                                  00015100
+015200     IF FC-RL-STORE-DEA-NO = SPACES                               00015200
+015300       SET IS-EXCEPTION TO TRUE                                   00015300
+015400       MOVE 'MISSING DEA REGISTRATION NUMBER'                     00015400
+015500         TO WS-EXCP-REASON                                        00015500
+015600     ELSE                                                         00015600
+015700       PERFORM 220-VALIDATE-DEA-FORMAT                            00015700
+015800       IF DEA-NOT-VALID-FORMAT                                    00015800
+015900         SET IS-EXCEPTION TO TRUE                                 00015900
+016000         MOVE 'DEA NUMBER NOT IN 2-ALPHA/7-DIGIT FORMAT'           00016000
+016100           TO WS-EXCP-REASON                                      00016100
+016200       ELSE                                                       00016200
+016300         PERFORM 230-VALIDATE-DEA-CHECK-DIGIT                     00016300
+016400         IF IS-EXCEPTION                                          00016400
+016500           MOVE 'DEA NUMBER FAILS CHECK-DIGIT VALIDATION'         00016500
+016600             TO WS-EXCP-REASON                                    00016600
+016700         END-IF                                                   00016700
+016800       END-IF                                                     00016800
+016900     END-IF                                                       00016900
+017000     .                                                            00017000
+017100                                                                  00017100
+017200*================================================================ 00017200
+017300* A DEA number is 2 alpha characters followed by 7 digits.        00017300
+017400*================================================================ 00017400
+017500 220-VALIDATE-DEA-FORMAT.                                         00017500
+017600     SET DEA-VALID-FORMAT TO TRUE                                 00017600
+017700     MOVE FC-RL-STORE-DEA-NO(1:2) TO WS-DEA-ALPHA                 00017700
+017800     MOVE FC-RL-STORE-DEA-NO(3:7) TO WS-DEA-DIGITS                00017800
+017900                                                                  00017900
+018000     IF WS-DEA-ALPHA IS NOT ALPHABETIC                            00018000
+018100       SET DEA-NOT-VALID-FORMAT TO TRUE                           00018100
+018200     END-IF                                                       00018200
+018300     IF WS-DEA-DIGITS IS NOT NUMERIC                              00018300
+018400       SET DEA-NOT-VALID-FORMAT TO TRUE                           00018400
+018500     END-IF                                                       00018500
+018600     .                                                            00018600
+018700                                                                  00018700
+018800*================================================================ 00018800
+018900* DEA check-digit algorithm - see 220 for the digit layout.       00018900
+019000*================================================================ 00019000
+019100 230-VALIDATE-DEA-CHECK-DIGIT.                                    00019100
+019200     SET IS-NOT-EXCEPTION TO TRUE                                 00019200
+019300     COMPUTE WS-DEA-SUM-ODD  = WS-DEA-D(1) + WS-DEA-D(3)          00019400
+019500                                           + WS-DEA-D(5)          00019500
+019600     COMPUTE WS-DEA-SUM-EVEN = (WS-DEA-D(2) + WS-DEA-D(4)         00019600
+019700                                            + WS-DEA-D(6)) * 2    00019700
+019800     COMPUTE WS-DEA-TOTAL = WS-DEA-SUM-ODD + WS-DEA-SUM-EVEN      00019800
+019900     DIVIDE WS-DEA-TOTAL BY 10 GIVING WS-DEA-TOTAL                00019900
+020000       REMAINDER WS-DEA-CHECK-DIGIT                               00020000
+020100     IF WS-DEA-CHECK-DIGIT NOT = WS-DEA-D(7)                      00020100
+020200       SET IS-EXCEPTION TO TRUE                                   00020200
+020300     END-IF                                                       00020300
+020400     .                                                            00020400
+020500                                                                  00020500
+020600*================================================================ 00020600
+020700* Write one exception detail line...                              00020700
+020800*================================================================ 00020800
+020900 260-WRITE-DETAIL-LINE.                                           00020900
+021000     MOVE FC-STORE-NO         TO WS-DTL-STORE-NO                  00021000
+021100     MOVE FC-RL-STORE-DEA-NO  TO WS-DTL-DEA-NO                    00021100
+021200     MOVE WS-EXCP-REASON      TO WS-DTL-REASON                    00021200
+021300     WRITE RPT-LINE FROM WS-DTL-LINE                              00021300
+021400     .                                                            00021400
+021500                                                                  00021500
+021600*================================================================ 00021600
+021700* Termination - write the summary and close up...                 00021700
+021800*================================================================ 00021800
+021900 900-TERMINATE.                                                   00021900
+021925     IF SQL-ERROR-DETECTED                                        00021925
+021950       MOVE 16 TO RETURN-CODE                                     00021950
+021975     END-IF                                                       00021975
+022000     EXEC SQL                                                     00022000
+022100       CLOSE STORE-DEA-CSR                                        00022100
+022200     END-EXEC                                                     00022200
+022300                                                                  00022300
+022400     MOVE WS-TOTAL-COUNT     TO WS-SUM-TOTAL                      00022400
+022500     MOVE WS-EXCEPTION-COUNT TO WS-SUM-EXCEPTION                  00022500
+022600     WRITE RPT-LINE FROM SPACES                                   00022600
+022700     WRITE RPT-LINE FROM WS-SUMMARY-LINE                          00022700
+022800     WRITE RPT-LINE FROM WS-SUMMARY-LINE2                         00022800
+022900     CLOSE DEA-CMPL-RPT                                           00022900
+023000     .                                                            00023000
