@@ -0,0 +1,24 @@
+000100*-----------------------------------------------------------------00000100
+000200* Linkage parameters for YYYS0220, the DB2/Oracle connection-state00000200
+000300* manager. Field names and layout match the YYYC0220-xxx fields   00000300
+000400* referenced by its callers (WWWS0003, YYYS0220).                 00000400
+000800*-----------------------------------------------------------------00000800
+000900 01 YYYC0220.                                                     00000900
+001000     05 YYYC0220-FUNC              PIC X(2) VALUE SPACES.         00001000
+001100         88 YYYC0220-GET-CURR-CON           VALUE '01'.           00001100
+001200         88 YYYC0220-SET-DB2-CON            VALUE '02'.           00001200
+001300         88 YYYC0220-SET-ORACLE-CON         VALUE '03'.           00001300
+001400         88 YYYC0220-GET-STATS              VALUE '04'.           00001400
+001500         88 YYYC0220-SET-STATS              VALUE '05'.           00001500
+001600         88 YYYC0220-SET-OVERRIDE-CON       VALUE '06'.           00001600
+001700     05 YYYC0220-CURR-CON          PIC X(1) VALUE SPACES.         00001700
+001800         88 YYYC0220-DB2-CON                VALUE 'D'.            00001800
+001900         88 YYYC0220-ORACLE-CON             VALUE '0'.            00001900
+002000     05 YYYC0220-STATS.                                           00002000
+002100         10 YYYC0220-TOT-REQS      PIC S9(9)  COMP VALUE 0.       00002100
+002200         10 YYYC0220-DB2-REQS      PIC S9(9)  COMP VALUE 0.       00002200
+002300         10 YYYC0220-OCL-REQS      PIC S9(9)  COMP VALUE 0.       00002300
+002400         10 YYYC0220-OVR-REQS      PIC S9(9)  COMP VALUE 0.       00002400
+002500         10 YYYC0220-CON-SWITCHES  PIC S9(9)  COMP VALUE 0.       00002500
+002600         10 YYYC0220-OVR-SWITCHES  PIC S9(9)  COMP VALUE 0.       00002600
+002700     05 FILLER                     PIC X(20) VALUE SPACES.        00002700
