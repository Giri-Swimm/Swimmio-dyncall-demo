@@ -0,0 +1,277 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMB2801.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*---------------------------------------------------------------- 00000500
+000600* Store-hours data-quality exception report.                      00000600
+000700*                                                                 00000700
+000800* Scans XXX_DEPT ... no - scans XXXAIL_LOC (HHHTLR01) and flags   00000900
+000900* any open store (SLS_CLOSED_DT blank or the default zero date)   00001000
+001000* that has a blank open or close time for a day, or whose open    00001100
+001100* time is not earlier than its close time for a day.  A day with  00001200
+001200* both times blank is treated as a day the store is simply not    00001300
+001300* scheduled to be open and is not flagged - only a day with       00001400
+001400* exactly one of the pair filled in, or both filled in but out    00001500
+001500* of order, is a data-quality problem.                            00001600
+001600* Batch job - run standalone, no online caller.                   00001700
+001700* --------------------------------------------------------------- 00001800
+001800 ENVIRONMENT DIVISION.                                            00001900
+001900 INPUT-OUTPUT SECTION.                                            00002000
+002000 FILE-CONTROL.                                                    00002100
+002100     SELECT STRHRS-RPT     ASSIGN TO RPTOUT                       00002200
+002200         ORGANIZATION IS LINE SEQUENTIAL.                         00002300
+002300                                                                  00002400
+002400 DATA DIVISION.                                                   00002500
+002500 FILE SECTION.                                                    00002600
+002600 FD  STRHRS-RPT.                                                  00002700
+002700 01  RPT-LINE                          PIC X(132).                00002800
+002800                                                                  00002900
+002900 WORKING-STORAGE SECTION.                                         00003000
+003000* --------------------------------------------------------------- 00003100
+003100* Misc working storage...                                        00003200
+003200* --------------------------------------------------------------- 00003300
+003300 01 WS-TOTAL-COUNT                    PIC 9(6) VALUE 0.           00003400
+003400 01 WS-EXCEPTION-COUNT                PIC 9(6) VALUE 0.           00003500
+003500 01 WS-EXCEPTION-SW                   PIC X    VALUE 'N'.         00003600
+003600    88 IS-EXCEPTION                            VALUE 'Y'.         00003700
+003700    88 IS-NOT-EXCEPTION                        VALUE 'N'.         00003800
+003710 01 WS-SQL-ERROR-SW                   PIC X    VALUE 'N'.         00003710
+003720    88 SQL-ERROR-DETECTED                      VALUE 'Y'.         00003720
+003730    88 SQL-NO-ERROR                            VALUE 'N'.         00003730
+003800 01 WS-EXCP-REASON                    PIC X(40) VALUE SPACES.     00003900
+003900                                                                  00004000
+004000 01 K-ZERO-DT                         PIC X(10) VALUE              00004100
+004100     '0001-01-01'.                                                00004200
+004200                                                                  00004300
+004300* --------------------------------------------------------------- 00004400
+004400* One entry per day of the week, so the day-checking logic is a   00004500
+004500* PERFORM-VARYING scan instead of seven copies of the same IF.    00004600
+004600* --------------------------------------------------------------- 00004700
+004700 01 WS-DAY-IDX                        PIC S9(4) COMP VALUE 0.     00004800
+004800 01 WS-DAY-TABLE.                                                 00004900
+004900    05 WS-DAY-ENTRY OCCURS 7 TIMES.                               00005000
+005000       10 WS-DAY-OPEN-TM              PIC X(8).                   00005100
+005100       10 WS-DAY-CLOS-TM              PIC X(8).                   00005200
+005200       10 WS-DAY-NM                   PIC X(9).                   00005300
+005300                                                                  00005400
+005400 01 WS-HDG-LINE-1.                                                00005500
+005500    05 FILLER PIC X(52) VALUE                                     00005600
+005600     'MMMB2801 - STORE HOURS EXCEPTION REPORT'.                   00005700
+005700 01 WS-HDG-LINE-2.                                                00005800
+005800    05 FILLER PIC X(9)  VALUE 'STORE'.                            00005900
+005900    05 FILLER PIC X(2)  VALUE SPACES.                             00006000
+006000    05 FILLER PIC X(9)  VALUE 'DAY'.                              00006100
+006100    05 FILLER PIC X(2)  VALUE SPACES.                             00006200
+006200    05 FILLER PIC X(40) VALUE 'EXCEPTION REASON'.                 00006300
+006300                                                                  00006400
+006400 01 WS-DTL-LINE.                                                  00006500
+006500    05 WS-DTL-STORE-NO              PIC ZZZZZZZZ9.                00006600
+006600    05 FILLER                       PIC X(2) VALUE SPACES.        00006700
+006700    05 WS-DTL-DAY-NM                PIC X(9).                     00006800
+006800    05 FILLER                       PIC X(2) VALUE SPACES.        00006900
+006900    05 WS-DTL-REASON                PIC X(40).                    00007000
+007000                                                                  00007100
+007100 01 WS-SUMMARY-LINE.                                              00007200
+007200    05 FILLER PIC X(23) VALUE 'STORES SCANNED     - '.            00007300
+007300    05 WS-SUM-TOTAL                 PIC ZZZ,ZZ9.                  00007400
+007400                                                                  00007500
+007500 01 WS-SUMMARY-LINE2.                                             00007600
+007600    05 FILLER PIC X(23) VALUE 'EXCEPTIONS FOUND   - '.            00007700
+007700    05 WS-SUM-EXCEPTION             PIC ZZZ,ZZ9.                  00007800
+007800                                                                  00007900
+007900* --------------------------------------------------------------- 00008000
+008000* Miscellaneous copy books go here...                             00008100
+008100* --------------------------------------------------------------- 00008200
+008200 COPY HHHTLR01.                                                   00008300
+008300                                                                  00008400
+008400* ----------------------------------------------------------------00008500
+008500* DB2 stuff...                                                    00008600
+008600* ----------------------------------------------------------------00008700
+008700     EXEC SQL                                                     00008800
+008800       INCLUDE SQLCA                                              00008900
+008900     END-EXEC                                                     00009000
+009000                                                                  00009100
+009100     EXEC SQL                                                     00009200
+009200       DECLARE STRHRS-CSR CURSOR FOR                              00009300
+009300       SELECT LOC_NBR, SLS_OPEN_DT, SLS_CLOSED_DT,                00009400
+009400              MON_OPEN_TM, MON_CLOS_TM, TUE_OPEN_TM, TUE_CLOS_TM, 00009500
+009500              WED_OPEN_TM, WED_CLOS_TM, THUR_OPEN_TM,             00009600
+009550              THUR_CLOS_TM, FRI_OPEN_TM, FRI_CLOS_TM,             00009650
+009600              SAT_OPEN_TM, SAT_CLOS_TM, SUN_OPEN_TM, SUN_CLOS_TM  00009700
+009800         FROM XXXAIL_LOC                                         00009900
+009900         ORDER BY LOC_NBR                                         00010000
+010000     END-EXEC                                                     00010100
+010100                                                                  00010200
+010200 PROCEDURE DIVISION.                                              00010300
+010300***************************************************************** 00010400
+010400* Start of program main line.                                     00010500
+010500***************************************************************** 00010600
+010600 000-MAIN.                                                        00010700
+010700     PERFORM 100-INITIALIZE                                       00010800
+010800     PERFORM 200-PROCESS-STORES                                   00010900
+010900     PERFORM 900-TERMINATE                                        00011000
+011000     GOBACK                                                       00011100
+011100     .                                                            00011200
+011200                                                                  00011300
+011300*================================================================ 00011400
+011400* Initialization...                                               00011500
+011500*================================================================ 00011600
+011600 100-INITIALIZE.                                                  00011700
+011700     OPEN OUTPUT STRHRS-RPT                                       00011800
+011800     WRITE RPT-LINE FROM WS-HDG-LINE-1                            00011900
+011900     WRITE RPT-LINE FROM WS-HDG-LINE-2                            00012000
+012000                                                                  00012100
+012100     EXEC SQL                                                     00012200
+012200       OPEN STRHRS-CSR                                            00012300
+012300     END-EXEC                                                     00012400
+012301     IF SQLCODE NOT = 0                                           00012301
+012302       SET SQL-ERROR-DETECTED       TO TRUE                       00012302
+012303       DISPLAY 'MMMB2801 - ERROR OPENING STRHRS-CSR, SQLCODE='    00012303
+012304               SQLCODE                                            00012304
+012305     ELSE                                                         00012305
+012400       PERFORM 120-FETCH-NEXT-STORE                               00012400
+012401     END-IF                                                       00012401
+012500     .                                                            00012600
+012600                                                                  00012700
+012700*================================================================ 00012800
+012800* Fetch the next store row...                                     00012900
+012900*================================================================ 00013000
+013000 120-FETCH-NEXT-STORE.                                            00013100
+013100     EXEC SQL                                                     00013200
+013200       FETCH STRHRS-CSR                                           00013300
+013300         INTO :DCLXXXAIL-LOC.LOC-NBR,                             00013400
+013400              :DCLXXXAIL-LOC.SLS-OPEN-DT,                         00013500
+013500              :DCLXXXAIL-LOC.SLS-CLOSED-DT,                       00013600
+013600              :DCLXXXAIL-LOC.MON-OPEN-TM,                         00013700
+013700              :DCLXXXAIL-LOC.MON-CLOS-TM,                         00013800
+013800              :DCLXXXAIL-LOC.TUE-OPEN-TM,                         00013900
+013900              :DCLXXXAIL-LOC.TUE-CLOS-TM,                         00014000
+014000              :DCLXXXAIL-LOC.WED-OPEN-TM,                         00014100
+014100              :DCLXXXAIL-LOC.WED-CLOS-TM,                         00014200
+014200              :DCLXXXAIL-LOC.THUR-OPEN-TM,                        00014300
+014300              :DCLXXXAIL-LOC.THUR-CLOS-TM,                        00014400
+014400              :DCLXXXAIL-LOC.FRI-OPEN-TM,                         00014500
+014500              :DCLXXXAIL-LOC.FRI-CLOS-TM,                         00014600
+014600              :DCLXXXAIL-LOC.SAT-OPEN-TM,                         00014700
+014700              :DCLXXXAIL-LOC.SAT-CLOS-TM,                         00014800
+014800              :DCLXXXAIL-LOC.SUN-OPEN-TM,                         00014900
+014900              :DCLXXXAIL-LOC.SUN-CLOS-TM                          00015000
+015000     END-EXEC                                                     00015100
+015001     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     00015001
+015002       SET SQL-ERROR-DETECTED       TO TRUE                       00015002
+015003       DISPLAY 'MMMB2801 - ERROR FETCHING STRHRS-CSR, SQLCODE='   00015003
+015004               SQLCODE                                            00015004
+015005     END-IF                                                       00015005
+015100     .                                                            00015200
+015200                                                                  00015300
+015300*================================================================ 00015400
+015400* Process every store on the cursor...                            00015500
+015500*================================================================ 00015600
+015600 200-PROCESS-STORES.                                              00015700
+015700     PERFORM UNTIL SQLCODE = 100 OR SQL-ERROR-DETECTED            00015700
+015800       ADD 1 TO WS-TOTAL-COUNT                                    00015900
+015900       IF (SLS-CLOSED-DT OF DCLXXXAIL-LOC = SPACES                00016000
+016000       OR  SLS-CLOSED-DT OF DCLXXXAIL-LOC = K-ZERO-DT)            00016100
+016100         PERFORM 210-LOAD-DAY-TABLE                               00016200
+016200         PERFORM 220-CHECK-ALL-DAYS                               00016300
+016300           VARYING WS-DAY-IDX FROM 1 BY 1                         00016400
+016400           UNTIL WS-DAY-IDX > 7                                   00016500
+016500       END-IF                                                     00016600
+016600       PERFORM 120-FETCH-NEXT-STORE                               00016700
+016700     END-PERFORM                                                  00016800
+016800     .                                                            00016900
+016900                                                                  00017000
+017000*================================================================ 00017100
+017100* Load the seven open/close pairs into a table so the exception   00017200
+017200* check below can be a single PERFORM-VARYING scan.               00017300
+017300*================================================================ 00017400
+017400 210-LOAD-DAY-TABLE.                                              00017500
+017500     MOVE MON-OPEN-TM  OF DCLXXXAIL-LOC TO WS-DAY-OPEN-TM (1)      00017600
+017600     MOVE MON-CLOS-TM  OF DCLXXXAIL-LOC TO WS-DAY-CLOS-TM (1)      00017700
+017700     MOVE 'MONDAY   '                   TO WS-DAY-NM     (1)      00017800
+017800     MOVE TUE-OPEN-TM  OF DCLXXXAIL-LOC TO WS-DAY-OPEN-TM (2)      00017900
+017900     MOVE TUE-CLOS-TM  OF DCLXXXAIL-LOC TO WS-DAY-CLOS-TM (2)      00018000
+018000     MOVE 'TUESDAY  '                   TO WS-DAY-NM     (2)      00018100
+018100     MOVE WED-OPEN-TM  OF DCLXXXAIL-LOC TO WS-DAY-OPEN-TM (3)      00018200
+018200     MOVE WED-CLOS-TM  OF DCLXXXAIL-LOC TO WS-DAY-CLOS-TM (3)      00018300
+018300     MOVE 'WEDNESDAY'                   TO WS-DAY-NM     (3)      00018400
+018400     MOVE THUR-OPEN-TM OF DCLXXXAIL-LOC TO WS-DAY-OPEN-TM (4)      00018500
+018500     MOVE THUR-CLOS-TM OF DCLXXXAIL-LOC TO WS-DAY-CLOS-TM (4)      00018600
+018600     MOVE 'THURSDAY '                   TO WS-DAY-NM     (4)      00018700
+018700     MOVE FRI-OPEN-TM  OF DCLXXXAIL-LOC TO WS-DAY-OPEN-TM (5)      00018800
+018800     MOVE FRI-CLOS-TM  OF DCLXXXAIL-LOC TO WS-DAY-CLOS-TM (5)      00018900
+018900     MOVE 'FRIDAY   '                   TO WS-DAY-NM     (5)      00019000
+019000     MOVE SAT-OPEN-TM  OF DCLXXXAIL-LOC TO WS-DAY-OPEN-TM (6)      00019100
+019100     MOVE SAT-CLOS-TM  OF DCLXXXAIL-LOC TO WS-DAY-CLOS-TM (6)      00019200
+019200     MOVE 'SATURDAY '                   TO WS-DAY-NM     (6)      00019300
+019300     MOVE SUN-OPEN-TM  OF DCLXXXAIL-LOC TO WS-DAY-OPEN-TM (7)      00019400
+019400     MOVE SUN-CLOS-TM  OF DCLXXXAIL-LOC TO WS-DAY-CLOS-TM (7)      00019500
+019500     MOVE 'SUNDAY   '                   TO WS-DAY-NM     (7)      00019600
+019600     .                                                            00019700
+019700                                                                  00019800
+019800*================================================================ 00019900
+019900* Check one day's open/close pair for this store.  HH:MM:SS       00020000
+020000* zero-padded text sorts correctly as a plain alphanumeric        00020100
+020100* comparison, so no numeric conversion is needed to tell whether  00020200
+020200* the open time is before the close time.                        00020300
+020300*================================================================ 00020400
+020400 220-CHECK-ALL-DAYS.                                              00020500
+020500     SET IS-NOT-EXCEPTION TO TRUE                                 00020600
+020600     MOVE SPACES TO WS-EXCP-REASON                                00020700
+020700                                                                  00020800
+020800     EVALUATE TRUE                                                00020900
+020900       WHEN WS-DAY-OPEN-TM (WS-DAY-IDX) = SPACES                  00021000
+021000        AND WS-DAY-CLOS-TM (WS-DAY-IDX) = SPACES                  00021100
+021100         CONTINUE                                                 00021200
+021200                                                                  00021300
+021300       WHEN WS-DAY-OPEN-TM (WS-DAY-IDX) = SPACES                  00021400
+021400         SET IS-EXCEPTION TO TRUE                                 00021500
+021500         MOVE 'OPEN TIME IS BLANK FOR AN OPEN DAY'                00021600
+021600           TO WS-EXCP-REASON                                      00021700
+021700                                                                  00021800
+021800       WHEN WS-DAY-CLOS-TM (WS-DAY-IDX) = SPACES                  00021900
+021900         SET IS-EXCEPTION TO TRUE                                 00022000
+022000         MOVE 'CLOSE TIME IS BLANK FOR AN OPEN DAY'               00022100
+022100           TO WS-EXCP-REASON                                      00022200
+022200                                                                  00022300
+022300       WHEN WS-DAY-OPEN-TM (WS-DAY-IDX)                              00022310
+022310            NOT < WS-DAY-CLOS-TM (WS-DAY-IDX)                        00022400
+022400         SET IS-EXCEPTION TO TRUE                                 00022500
+022500         MOVE 'OPEN TIME IS NOT EARLIER THAN CLOSE TIME'          00022600
+022600           TO WS-EXCP-REASON                                      00022700
+022700     END-EVALUATE                                                 00022800
+022800                                                                  00022900
+022900     IF IS-EXCEPTION                                              00023000
+023000       ADD 1 TO WS-EXCEPTION-COUNT                                00023100
+023100       PERFORM 230-WRITE-DETAIL-LINE                              00023200
+023200     END-IF                                                       00023300
+023300     .                                                            00023400
+023400                                                                  00023500
+023500*================================================================ 00023600
+023600* Write one exception detail line...                              00023700
+023700*================================================================ 00023800
+023800 230-WRITE-DETAIL-LINE.                                           00023900
+023900     MOVE LOC-NBR OF DCLXXXAIL-LOC         TO WS-DTL-STORE-NO     00024000
+024000     MOVE WS-DAY-NM (WS-DAY-IDX)           TO WS-DTL-DAY-NM       00024100
+024100     MOVE WS-EXCP-REASON                   TO WS-DTL-REASON      00024200
+024200     WRITE RPT-LINE FROM WS-DTL-LINE                              00024300
+024300     .                                                            00024400
+024400                                                                  00024500
+024500*================================================================ 00024600
+024600* Termination - write the summary and close up...                 00024700
+024700*================================================================ 00024800
+024800 900-TERMINATE.                                                   00024900
+024825     IF SQL-ERROR-DETECTED                                        00024825
+024850       MOVE 16 TO RETURN-CODE                                     00024850
+024875     END-IF                                                       00024875
+024900     EXEC SQL                                                     00025000
+025000       CLOSE STRHRS-CSR                                           00025100
+025100     END-EXEC                                                     00025200
+025200                                                                  00025300
+025300     MOVE WS-TOTAL-COUNT     TO WS-SUM-TOTAL                      00025400
+025400     MOVE WS-EXCEPTION-COUNT TO WS-SUM-EXCEPTION                  00025500
+025500     WRITE RPT-LINE FROM SPACES                                   00025600
+025600     WRITE RPT-LINE FROM WS-SUMMARY-LINE                          00025700
+025700     WRITE RPT-LINE FROM WS-SUMMARY-LINE2                         00025800
+025800     CLOSE STRHRS-RPT                                             00025900
+025900     .                                                            00026000
