@@ -0,0 +1,223 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMB0801.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*---------------------------------------------------------------- 00000500
+000600* Department profit/shrink threshold exception report.            00000600
+000700*                                                                 00000700
+000800* Scans XXX_DEPT (DDDTDP01) and flags departments whose gross-    00000800
+000900* profit or shrink percent range is configured badly enough that  00000900
+001000* MMMS0258/MMMS0161 style consumers of these thresholds would     00001000
+001100* misbehave: a reversed LO/HI range, an all-zero (unconfigured)   00001100
+001200* range, or a LO = HI range that leaves no tolerance band at all. 00001200
+001300* Batch job - run standalone, no online caller.                   00001300
+001400* --------------------------------------------------------------- 00001400
+001500 ENVIRONMENT DIVISION.                                            00001500
+001600 INPUT-OUTPUT SECTION.                                            00001600
+001700 FILE-CONTROL.                                                    00001700
+001800     SELECT DEPT-EXCP-RPT  ASSIGN TO RPTOUT                       00001800
+001900         ORGANIZATION IS LINE SEQUENTIAL.                         00001900
+002000                                                                  00002000
+002100 DATA DIVISION.                                                   00002100
+002200 FILE SECTION.                                                    00002200
+002300 FD  DEPT-EXCP-RPT.                                               00002300
+002400 01  RPT-LINE                          PIC X(132).                00002400
+002500                                                                  00002500
+002600 WORKING-STORAGE SECTION.                                         00002600
+002700* --------------------------------------------------------------- 00002700
+002800* Misc working storage...                                        00002800
+002900* --------------------------------------------------------------- 00002900
+003000 01 WS-TOTAL-COUNT                    PIC 9(6) VALUE 0.           00003000
+003100 01 WS-EXCEPTION-COUNT                PIC 9(6) VALUE 0.           00003100
+003200 01 WS-EXCEPTION-SW                   PIC X    VALUE 'N'.         00003200
+003300    88 IS-EXCEPTION                            VALUE 'Y'.         00003300
+003400    88 IS-NOT-EXCEPTION                        VALUE 'N'.         00003400
+003410 01 WS-SQL-ERROR-SW                   PIC X    VALUE 'N'.         00003410
+003420    88 SQL-ERROR-DETECTED                      VALUE 'Y'.         00003420
+003430    88 SQL-NO-ERROR                            VALUE 'N'.         00003430
+003500 01 WS-EXCP-REASON                    PIC X(40) VALUE SPACES.     00003500
+003600                                                                  00003600
+003700 01 WS-HDG-LINE-1.                                                00003700
+003800    05 FILLER PIC X(54) VALUE                                     00003800
+003900       'MMMB0801 - DEPARTMENT PROFIT/SHRINK EXCEPTION REPORT'.    00003900
+004000 01 WS-HDG-LINE-2.                                                00004000
+004100    05 FILLER PIC X(5)  VALUE 'DEPT '.                            00004100
+004200    05 FILLER PIC X(6)  VALUE 'SUBDPT'.                           00004200
+004300    05 FILLER PIC X(2)  VALUE SPACES.                             00004300
+004400    05 FILLER PIC X(30) VALUE 'DEPARTMENT NAME'.                  00004400
+004500    05 FILLER PIC X(2)  VALUE SPACES.                             00004500
+004600    05 FILLER PIC X(40) VALUE 'EXCEPTION REASON'.                 00004600
+004700                                                                  00004700
+004800 01 WS-DTL-LINE.                                                  00004800
+004900    05 WS-DTL-DEPT-NBR              PIC X(5).                     00004900
+005000    05 FILLER                       PIC X(1) VALUE SPACES.        00005000
+005100    05 WS-DTL-SUB-DEPT-ID           PIC X(5).                     00005100
+005200    05 FILLER                       PIC X(2) VALUE SPACES.        00005200
+005300    05 WS-DTL-DEPT-NM               PIC X(30).                    00005300
+005400    05 FILLER                       PIC X(2) VALUE SPACES.        00005400
+005500    05 WS-DTL-REASON                PIC X(40).                    00005500
+005600                                                                  00005600
+005700 01 WS-SUMMARY-LINE.                                              00005700
+005800    05 FILLER PIC X(23) VALUE 'DEPARTMENTS SCANNED - '.           00005800
+005900    05 WS-SUM-TOTAL                 PIC ZZZ,ZZ9.                  00005900
+006000                                                                  00006000
+006100 01 WS-SUMMARY-LINE2.                                             00006100
+006200    05 FILLER PIC X(23) VALUE 'EXCEPTIONS FOUND   - '.            00006200
+006300    05 WS-SUM-EXCEPTION             PIC ZZZ,ZZ9.                  00006300
+006400                                                                  00006400
+006500* --------------------------------------------------------------- 00006500
+006600* Miscellaneous copy books go here...                             00006600
+006700* --------------------------------------------------------------- 00006700
+006800 COPY DDDTDP01.                                                   00006800
+006900                                                                  00006900
+007000* ----------------------------------------------------------------00007000
+007100* DB2 stuff...                                                    00007100
+007200* ----------------------------------------------------------------00007200
+007300     EXEC SQL                                                     00007300
+007400       INCLUDE SQLCA                                              00007400
+007500     END-EXEC                                                     00007500
+007600                                                                  00007600
+007700     EXEC SQL                                                     00007700
+007800       DECLARE DEPT-CSR CURSOR FOR                                00007800
+007900       SELECT STR_DEPT_NBR, STR_SUB_DEPT_ID, DEPT_NM, DEPT_ABB,   00007900
+008000              REPT_GRP_CD, GRPRFT_LO_PCT, GRPRFT_HI_PCT,          00008000
+008100              SHRNK_LO_PCT, SHRNK_HI_PCT, LST_UPDT_USR_ID,        00008100
+008200              LST_UPDT_TS, ORG_ID                                 00008200
+008300         FROM XXX_DEPT                                            00008300
+008400         ORDER BY STR_DEPT_NBR, STR_SUB_DEPT_ID                   00008400
+008500     END-EXEC                                                     00008500
+008600                                                                  00008600
+008600 PROCEDURE DIVISION.                                               00008600
+008700***************************************************************** 00008700
+008800* Start of program main line.                                     00008800
+008900***************************************************************** 00008900
+009000 000-MAIN.                                                        00009000
+009100     PERFORM 100-INITIALIZE                                       00009100
+009200     PERFORM 200-PROCESS-DEPARTMENTS                              00009200
+009300     PERFORM 900-TERMINATE                                        00009300
+009400     GOBACK                                                       00009400
+009500     .                                                            00009500
+009600                                                                  00009600
+009700                                                                  00009700
+009800*================================================================ 00009800
+009900* Initialization...                                               00009900
+010000*================================================================ 00010000
+010100 100-INITIALIZE.                                                  00010100
+010200     OPEN OUTPUT DEPT-EXCP-RPT                                    00010200
+010300     WRITE RPT-LINE FROM WS-HDG-LINE-1                            00010300
+010400     WRITE RPT-LINE FROM WS-HDG-LINE-2                            00010400
+010500                                                                  00010500
+010600     EXEC SQL                                                     00010600
+010700       OPEN DEPT-CSR                                              00010700
+010800     END-EXEC                                                     00010800
+010810     IF SQLCODE NOT = 0                                           00010810
+010820       SET SQL-ERROR-DETECTED       TO TRUE                       00010820
+010830       DISPLAY 'MMMB0801 - ERROR OPENING DEPT-CSR, SQLCODE='      00010830
+010840               SQLCODE                                            00010840
+010850     ELSE                                                         00010850
+010900       PERFORM 120-FETCH-NEXT-DEPARTMENT                          00010900
+010860     END-IF                                                       00010860
+011000     .                                                            00011000
+011100                                                                  00011100
+011200*================================================================ 00011200
+011300* Fetch the next department row...                                00011300
+011400*================================================================ 00011400
+011500 120-FETCH-NEXT-DEPARTMENT.                                       00011500
+011600     EXEC SQL                                                     00011600
+011700       FETCH DEPT-CSR                                             00011700
+011800         INTO :STR-DEPT-NBR, :STR-SUB-DEPT-ID, :DEPT-NM,          00011800
+011900              :DEPT-ABB, :REPT-GRP-CD, :GRPRFT-LO-PCT,            00011900
+012000              :GRPRFT-HI-PCT, :SHRNK-LO-PCT, :SHRNK-HI-PCT,       00012000
+012100              :LST-UPDT-USR-ID, :LST-UPDT-TS, :ORG-ID             00012100
+012200     END-EXEC                                                     00012200
+012210     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     00012210
+012220       SET SQL-ERROR-DETECTED       TO TRUE                       00012220
+012230       DISPLAY 'MMMB0801 - ERROR FETCHING DEPT-CSR, SQLCODE='     00012230
+012240               SQLCODE                                            00012240
+012250     END-IF                                                       00012250
+012300     .                                                            00012300
+012400                                                                  00012400
+012500*================================================================ 00012500
+012600* Process every department on the cursor...                       00012600
+012700*================================================================ 00012700
+012800 200-PROCESS-DEPARTMENTS.                                         00012800
+012900     PERFORM UNTIL SQLCODE = 100 OR SQL-ERROR-DETECTED            00012900
+013000       ADD 1 TO WS-TOTAL-COUNT                                    00013000
+013100       PERFORM 210-CHECK-FOR-EXCEPTION                            00013100
+013200       IF IS-EXCEPTION                                            00013200
+013300         ADD 1 TO WS-EXCEPTION-COUNT                              00013300
+013400         PERFORM 220-WRITE-DETAIL-LINE                            00013400
+013500       END-IF                                                     00013500
+013600       PERFORM 120-FETCH-NEXT-DEPARTMENT                          00013600
+013700     END-PERFORM                                                  00013700
+013800     .                                                            00013800
+013900                                                                  00013900
+014000*================================================================ 00014000
+014100* Decide whether this department's thresholds are an exception.   00014100
+014200*================================================================ 00014200
+014300 210-CHECK-FOR-EXCEPTION.                                         00014300
+014400     SET IS-NOT-EXCEPTION TO TRUE                                 00014400
+014500     MOVE SPACES TO WS-EXCP-REASON                                00014500
+014600                                                                  00014600
+014700     EVALUATE TRUE                                                00014700
+014800       WHEN GRPRFT-LO-PCT > GRPRFT-HI-PCT                         00014800
+014900         SET IS-EXCEPTION TO TRUE                                 00014900
+015000         MOVE 'GROSS PROFIT LOW/HIGH RANGE IS REVERSED'           00015000
+015100           TO WS-EXCP-REASON                                      00015100
+015200                                                                  00015200
+015300       WHEN SHRNK-LO-PCT > SHRNK-HI-PCT                           00015300
+015400         SET IS-EXCEPTION TO TRUE                                 00015400
+015500         MOVE 'SHRINK LOW/HIGH RANGE IS REVERSED'                 00015500
+015600           TO WS-EXCP-REASON                                      00015600
+015700                                                                  00015700
+015800       WHEN GRPRFT-LO-PCT = 0 AND GRPRFT-HI-PCT = 0               00015800
+015900         SET IS-EXCEPTION TO TRUE                                 00015900
+016000         MOVE 'GROSS PROFIT RANGE IS NOT CONFIGURED'              00016000
+016100           TO WS-EXCP-REASON                                      00016100
+016200                                                                  00016200
+016300       WHEN SHRNK-LO-PCT = 0 AND SHRNK-HI-PCT = 0                 00016300
+016400         SET IS-EXCEPTION TO TRUE                                 00016400
+016500         MOVE 'SHRINK RANGE IS NOT CONFIGURED'                    00016500
+016600           TO WS-EXCP-REASON                                      00016600
+016700                                                                  00016700
+016800       WHEN GRPRFT-LO-PCT = GRPRFT-HI-PCT                         00016800
+016900         SET IS-EXCEPTION TO TRUE                                 00016900
+017000         MOVE 'GROSS PROFIT RANGE HAS NO TOLERANCE BAND'          00017000
+017100           TO WS-EXCP-REASON                                      00017100
+017200                                                                  00017200
+017300       WHEN SHRNK-LO-PCT = SHRNK-HI-PCT                           00017300
+017400         SET IS-EXCEPTION TO TRUE                                 00017400
+017500         MOVE 'SHRINK RANGE HAS NO TOLERANCE BAND'                00017500
+017600           TO WS-EXCP-REASON                                      00017600
+017700     END-EVALUATE                                                 00017700
+017800     .                                                            00017800
+017900                                                                  00017900
+018000*================================================================ 00018000
+018100* Write one exception detail line...                              00018100
+018200*================================================================ 00018200
+018300 220-WRITE-DETAIL-LINE.                                           00018300
+018400     MOVE STR-DEPT-NBR    TO WS-DTL-DEPT-NBR                      00018400
+018500     MOVE STR-SUB-DEPT-ID TO WS-DTL-SUB-DEPT-ID                   00018500
+018600     MOVE DEPT-NM         TO WS-DTL-DEPT-NM                       00018600
+018700     MOVE WS-EXCP-REASON  TO WS-DTL-REASON                        00018700
+018800     WRITE RPT-LINE FROM WS-DTL-LINE                              00018800
+018900     .                                                            00018900
+019000                                                                  00019000
+019100*================================================================ 00019100
+019200* Termination - write the summary and close up...                 00019200
+019300*================================================================ 00019300
+019400 900-TERMINATE.                                                   00019400
+019425     IF SQL-ERROR-DETECTED                                        00019425
+019450       MOVE 16 TO RETURN-CODE                                     00019450
+019475     END-IF                                                       00019475
+019500     EXEC SQL                                                     00019500
+019600       CLOSE DEPT-CSR                                             00019600
+019700     END-EXEC                                                     00019700
+019800                                                                  00019800
+019900     MOVE WS-TOTAL-COUNT     TO WS-SUM-TOTAL                      00019900
+020000     MOVE WS-EXCEPTION-COUNT TO WS-SUM-EXCEPTION                  00020000
+020100     WRITE RPT-LINE FROM SPACES                                   00020100
+020200     WRITE RPT-LINE FROM WS-SUMMARY-LINE                          00020200
+020300     WRITE RPT-LINE FROM WS-SUMMARY-LINE2                         00020300
+020400     CLOSE DEPT-EXCP-RPT                                          00020400
+020500     .                                                            00020500
