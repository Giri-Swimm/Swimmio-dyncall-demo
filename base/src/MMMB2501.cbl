@@ -0,0 +1,238 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    MMMB2501.                                         00000200
+000300 AUTHOR.        NAME                                              00000300
+000400 DATE-WRITTEN.  2026.                                             00000400
+000500*---------------------------------------------------------------- 00000500
+000600* Bad-Check Collection Fee Reconciliation report.                 00000600
+000700*                                                                 00000700
+000800* Scans XXXAIL_LOC (HHHTLR01) and flags any store whose bad-check00000900
+000900* collection setup is inconsistent - collection reporting turned 00001000
+001000* on with no fee amount on file, or an alternate collection      00001100
+001100* store add/delete pending with no (or a nonexistent) alternate  00001200
+001200* store on file - mirroring the edits NNNS0488 applies online    00001300
+001300* when a store's bad-check fields are maintained.                00001400
+001400* Batch job - run standalone, no online caller.                  00001500
+001500* --------------------------------------------------------------- 00001600
+001600 ENVIRONMENT DIVISION.                                            00001700
+001700 INPUT-OUTPUT SECTION.                                            00001800
+001800 FILE-CONTROL.                                                    00001900
+001900     SELECT CKCOLL-RPT     ASSIGN TO RPTOUT                       00002000
+002000         ORGANIZATION IS LINE SEQUENTIAL.                         00002100
+002100                                                                  00002200
+002200 DATA DIVISION.                                                   00002300
+002300 FILE SECTION.                                                    00002400
+002400 FD  CKCOLL-RPT.                                                  00002500
+002500 01  RPT-LINE                          PIC X(132).                00002600
+002600                                                                  00002700
+002700 WORKING-STORAGE SECTION.                                         00002800
+002800* --------------------------------------------------------------- 00002900
+002900* Misc working storage...                                        00003000
+003000* --------------------------------------------------------------- 00003100
+003100 01 WS-TOTAL-COUNT                    PIC 9(6) VALUE 0.           00003200
+003200 01 WS-EXCEPTION-COUNT                PIC 9(6) VALUE 0.           00003300
+003300 01 WS-EXCEPTION-SW                   PIC X    VALUE 'N'.         00003400
+003400    88 IS-EXCEPTION                            VALUE 'Y'.         00003500
+003500    88 IS-NOT-EXCEPTION                        VALUE 'N'.         00003600
+003510 01 WS-SQL-ERROR-SW                   PIC X    VALUE 'N'.         00003510
+003520    88 SQL-ERROR-DETECTED                      VALUE 'Y'.         00003520
+003530    88 SQL-NO-ERROR                            VALUE 'N'.         00003530
+003600 01 WS-EXCP-REASON                    PIC X(40) VALUE SPACES.     00003700
+003700 01 WS-CNT                            PIC S9(9) COMP VALUE 0.     00003800
+003800                                                                  00003900
+003900 01 WS-HDG-LINE-1.                                                00004000
+004000    05 FILLER PIC X(58) VALUE                                     00004100
+004100       'MMMB2501 - BAD-CHECK COLLECTION FEE RECONCILIATION REPORT'00004200
+004200                                       .                          00004300
+004300 01 WS-HDG-LINE-2.                                                00004400
+004400    05 FILLER PIC X(5)  VALUE 'STORE'.                            00004500
+004500    05 FILLER PIC X(2)  VALUE SPACES.                             00004600
+004600    05 FILLER PIC X(9)  VALUE 'FEE AMT'.                          00004700
+004700    05 FILLER PIC X(2)  VALUE SPACES.                             00004800
+004800    05 FILLER PIC X(9)  VALUE 'ALT STORE'.                        00004900
+004900    05 FILLER PIC X(2)  VALUE SPACES.                             00005000
+005000    05 FILLER PIC X(40) VALUE 'EXCEPTION REASON'.                 00005100
+005100                                                                  00005200
+005200 01 WS-DTL-LINE.                                                  00005300
+005300    05 WS-DTL-STORE-NO              PIC ZZZZZZZZ9.                00005400
+005400    05 FILLER                       PIC X(2) VALUE SPACES.        00005500
+005500    05 WS-DTL-FEE-AMT               PIC ZZZZ9.99.                 00005600
+005600    05 FILLER                       PIC X(2) VALUE SPACES.        00005700
+005700    05 WS-DTL-ALT-STORE             PIC ZZZZZZZZ9.                00005800
+005800    05 FILLER                       PIC X(2) VALUE SPACES.        00005900
+005900    05 WS-DTL-REASON                PIC X(40).                    00006000
+006000                                                                  00006100
+006100 01 WS-SUMMARY-LINE.                                              00006200
+006200    05 FILLER PIC X(23) VALUE 'STORES SCANNED     - '.            00006300
+006300    05 WS-SUM-TOTAL                 PIC ZZZ,ZZ9.                  00006400
+006400                                                                  00006500
+006500 01 WS-SUMMARY-LINE2.                                             00006600
+006600    05 FILLER PIC X(23) VALUE 'EXCEPTIONS FOUND   - '.            00006700
+006700    05 WS-SUM-EXCEPTION             PIC ZZZ,ZZ9.                  00006800
+006800                                                                  00006900
+006900* --------------------------------------------------------------- 00007000
+007000* Miscellaneous copy books go here...                             00007100
+007100* --------------------------------------------------------------- 00007200
+007200 COPY HHHTLR01.                                                   00007300
+007300                                                                  00007400
+007400* ----------------------------------------------------------------00007500
+007500* DB2 stuff...                                                    00007600
+007600* ----------------------------------------------------------------00007700
+007700     EXEC SQL                                                     00007800
+007800       INCLUDE SQLCA                                              00007900
+007900     END-EXEC                                                     00008000
+008000                                                                  00008100
+008100     EXEC SQL                                                     00008200
+008200       DECLARE CKCOLL-CSR CURSOR FOR                              00008300
+008300       SELECT LOC_NBR, LOC_TYP_CD, CK_COLL_REPT_SW,               00008400
+008400              CK_COLL_ADD_DEL_SW, CK_ALT_STR_ID, CK_COLL_FEE_AMT  00008500
+008500         FROM XXXAIL_LOC                                         00008600
+008600         ORDER BY LOC_NBR                                         00008700
+008700     END-EXEC                                                     00008800
+008800                                                                  00008900
+008900 PROCEDURE DIVISION.                                              00009000
+009000***************************************************************** 00009100
+009100* Start of program main line.                                     00009200
+009200***************************************************************** 00009300
+009300 000-MAIN.                                                        00009400
+009400     PERFORM 100-INITIALIZE                                       00009500
+009500     PERFORM 200-PROCESS-STORES                                   00009600
+009600     PERFORM 900-TERMINATE                                        00009700
+009700     GOBACK                                                       00009800
+009800     .                                                            00009900
+009900                                                                  00010000
+010000*================================================================ 00010100
+010100* Initialization...                                               00010200
+010200*================================================================ 00010300
+010300 100-INITIALIZE.                                                  00010400
+010400     OPEN OUTPUT CKCOLL-RPT                                       00010500
+010500     WRITE RPT-LINE FROM WS-HDG-LINE-1                            00010600
+010600     WRITE RPT-LINE FROM WS-HDG-LINE-2                            00010700
+010700                                                                  00010800
+010800     EXEC SQL                                                     00010900
+010900       OPEN CKCOLL-CSR                                            00011000
+011000     END-EXEC                                                     00011100
+011001     IF SQLCODE NOT = 0                                           00011001
+011002       SET SQL-ERROR-DETECTED       TO TRUE                       00011002
+011003       DISPLAY 'MMMB2501 - ERROR OPENING CKCOLL-CSR, SQLCODE='    00011003
+011004               SQLCODE                                            00011004
+011005     ELSE                                                         00011005
+011100       PERFORM 120-FETCH-NEXT-STORE                               00011100
+011101     END-IF                                                       00011101
+011200     .                                                            00011300
+011300                                                                  00011400
+011400*================================================================ 00011500
+011500* Fetch the next store row...                                     00011600
+011600*================================================================ 00011700
+011700 120-FETCH-NEXT-STORE.                                            00011800
+011800     EXEC SQL                                                     00011900
+011900       FETCH CKCOLL-CSR                                           00012000
+012000         INTO :DCLXXXAIL-LOC.LOC-NBR, :DCLXXXAIL-LOC.LOC-TYP-CD,  00012100
+012100              :DCLXXXAIL-LOC.CK-COLL-REPT-SW,                      00012200
+012200              :DCLXXXAIL-LOC.CK-COLL-ADD-DEL-SW,                   00012300
+012300              :DCLXXXAIL-LOC.CK-ALT-STR-ID,                        00012400
+012400              :DCLXXXAIL-LOC.CK-COLL-FEE-AMT                       00012500
+012500     END-EXEC                                                     00012600
+012501     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     00012501
+012502       SET SQL-ERROR-DETECTED       TO TRUE                       00012502
+012503       DISPLAY 'MMMB2501 - ERROR FETCHING CKCOLL-CSR, SQLCODE='   00012503
+012504               SQLCODE                                            00012504
+012505     END-IF                                                       00012505
+012600     .                                                            00012700
+012700                                                                  00012800
+012800*================================================================ 00012900
+012900* Process every store on the cursor...                            00013000
+013000*================================================================ 00013100
+013100 200-PROCESS-STORES.                                              00013200
+013200     PERFORM UNTIL SQLCODE = 100 OR SQL-ERROR-DETECTED            00013200
+013300       ADD 1 TO WS-TOTAL-COUNT                                    00013400
+013400       PERFORM 210-CHECK-FOR-EXCEPTION                            00013500
+013500       IF IS-EXCEPTION                                            00013600
+013600         ADD 1 TO WS-EXCEPTION-COUNT                              00013700
+013700         PERFORM 260-WRITE-DETAIL-LINE                            00013800
+013800       END-IF                                                     00013900
+013900       PERFORM 120-FETCH-NEXT-STORE                               00014000
+014000     END-PERFORM                                                  00014100
+014100     .                                                            00014200
+014200                                                                  00014300
+014300*================================================================ 00014400
+014400* Decide whether this store's bad-check collection setup is an   00014500
+014500* exception - mirrors NNNS0488's 1420-VALIDATE-ALT-STORE edit.    00014600
+014600*================================================================ 00014700
+014700 210-CHECK-FOR-EXCEPTION.                                         00014800
+014800     SET IS-NOT-EXCEPTION TO TRUE                                 00014900
+014900     MOVE SPACES TO WS-EXCP-REASON                                00015000
+015000                                                                  00015100
+015100     IF CK-COLL-REPT-SW OF DCLXXXAIL-LOC = 'Y'                    00015200
+015200     AND CK-COLL-FEE-AMT OF DCLXXXAIL-LOC = 0                     00015300
+015300       SET IS-EXCEPTION TO TRUE                                   00015400
+015400       MOVE 'COLLECTION REPORTING ON, FEE AMOUNT IS ZERO'         00015500
+015500         TO WS-EXCP-REASON                                        00015600
+015600     END-IF                                                       00015700
+015700                                                                  00015800
+015800     IF IS-NOT-EXCEPTION                                          00015900
+015900     AND CK-COLL-ADD-DEL-SW OF DCLXXXAIL-LOC = 'Y'                00016000
+016000       IF CK-ALT-STR-ID OF DCLXXXAIL-LOC = 0                      00016100
+016100         SET IS-EXCEPTION TO TRUE                                 00016200
+016200         MOVE 'ALT STORE ADD/DELETE PENDING, NO ALT STORE SET'    00016300
+016300           TO WS-EXCP-REASON                                      00016400
+016400       ELSE                                                       00016500
+016500         PERFORM 230-CHECK-ALT-STORE-EXISTS                       00016600
+016600       END-IF                                                     00016700
+016700     END-IF                                                       00016800
+016800     .                                                            00016900
+016900                                                                  00017000
+017000*================================================================ 00017000
+017100* Make sure the alternate collection store is a real location.   00017100
+017200*================================================================ 00017200
+017300 230-CHECK-ALT-STORE-EXISTS.                                      00017300
+017400     EXEC SQL                                                     00017400
+017500       SELECT COALESCE(COUNT(*), 0)                               00017500
+017600        INTO :WS-CNT                                              00017600
+017700       FROM XXXAIL_LOC                                           00017700
+017800       WHERE LOC_NBR    = :DCLXXXAIL-LOC.CK-ALT-STR-ID            00017800
+017900         AND LOC_TYP_CD = :DCLXXXAIL-LOC.LOC-TYP-CD               00017900
+018000     END-EXEC                                                     00018000
+018100                                                                  00018100
+018200     EVALUATE TRUE                                                00018200
+018300       WHEN SQLCODE NOT = 0                                       00018300
+018400         SET IS-EXCEPTION TO TRUE                                 00018400
+018500         MOVE 'SQL ERROR CHECKING ALT STORE - SEE SQLCODE'        00018500
+018600           TO WS-EXCP-REASON                                      00018600
+018700       WHEN WS-CNT = 0                                            00018700
+018800         SET IS-EXCEPTION TO TRUE                                 00018800
+018900         MOVE 'ALTERNATE COLLECTION STORE DOES NOT EXIST'         00018900
+019000           TO WS-EXCP-REASON                                      00019000
+019100       WHEN OTHER                                                 00019100
+019200         CONTINUE                                                 00019200
+019300     END-EVALUATE                                                 00019300
+019400     .                                                            00019400
+019500                                                                  00019500
+019600*================================================================ 00019600
+019700* Write one exception detail line...                              00019700
+019800*================================================================ 00019800
+019900 260-WRITE-DETAIL-LINE.                                           00019900
+020000     MOVE LOC-NBR OF DCLXXXAIL-LOC        TO WS-DTL-STORE-NO      00020000
+020100     MOVE CK-COLL-FEE-AMT OF DCLXXXAIL-LOC TO WS-DTL-FEE-AMT      00020100
+020200     MOVE CK-ALT-STR-ID OF DCLXXXAIL-LOC   TO WS-DTL-ALT-STORE    00020200
+020300     MOVE WS-EXCP-REASON                   TO WS-DTL-REASON      00020300
+020400     WRITE RPT-LINE FROM WS-DTL-LINE                              00020400
+020500     .                                                            00020500
+020600                                                                  00020600
+020700*================================================================ 00020700
+020800* Termination - write the summary and close up...                 00020800
+020900*================================================================ 00020900
+021000 900-TERMINATE.                                                   00021000
+021025     IF SQL-ERROR-DETECTED                                        00021025
+021050       MOVE 16 TO RETURN-CODE                                     00021050
+021075     END-IF                                                       00021075
+021100     EXEC SQL                                                     00021100
+021200       CLOSE CKCOLL-CSR                                           00021200
+021300     END-EXEC                                                     00021300
+021400                                                                  00021400
+021500     MOVE WS-TOTAL-COUNT     TO WS-SUM-TOTAL                      00021500
+021600     MOVE WS-EXCEPTION-COUNT TO WS-SUM-EXCEPTION                  00021600
+021700     WRITE RPT-LINE FROM SPACES                                   00021700
+021800     WRITE RPT-LINE FROM WS-SUMMARY-LINE                          00021800
+021900     WRITE RPT-LINE FROM WS-SUMMARY-LINE2                         00021900
+022000     CLOSE CKCOLL-RPT                                             00022000
+022100     .                                                            00022100
